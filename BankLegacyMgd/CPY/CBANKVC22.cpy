@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.        *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800* CBANKVC22.cpy                                                 *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed to DBANK22P to add a joint holder to an    *
+001100* existing account on BNKACCHLD.                                 *
+001200*****************************************************************
+001300   01  CD22-DATA.
+001400       10  CD22I-DATA.
+001500           15  CD22I-ACCNO               PIC X(9).
+001600           15  CD22I-PID                 PIC X(5).
+001700       10  CD22O-DATA.
+001800           15  CD22O-STATUS              PIC X(1).
+001900               88  CD22O-SAVE-OK         VALUE "Y".

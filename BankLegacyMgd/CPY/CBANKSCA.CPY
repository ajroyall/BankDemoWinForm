@@ -0,0 +1,53 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2011 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800*  CBANKSCA.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Customer Address/ContAct audit *
+001010* history table - one row per successful BBANK60P contact       *
+001020* details change, holding the before/after snapshot.            *
+001100*****************************************************************
+001200     EXEC SQL DECLARE USERID.BNKCADT TABLE
+001300     (
+           BCA_PID                        CHAR (5)
+                                          NOT NULL,
+           BCA_TIMESTAMP                  TIMESTAMP
+                                          NOT NULL,
+           BCA_USERID                     CHAR (5)
+                                          NOT NULL,
+           BCA_OLD_ADDR1                  CHAR (25)
+                                          NOT NULL WITH DEFAULT,
+           BCA_OLD_ADDR2                  CHAR (25)
+                                          NOT NULL WITH DEFAULT,
+           BCA_OLD_STATE                  CHAR (2)
+                                          NOT NULL WITH DEFAULT,
+           BCA_OLD_COUNTRY                CHAR (6)
+                                          NOT NULL WITH DEFAULT,
+           BCA_OLD_POST_CODE              CHAR (6)
+                                          NOT NULL WITH DEFAULT,
+           BCA_OLD_TEL                    CHAR (12)
+                                          NOT NULL WITH DEFAULT,
+           BCA_OLD_EMAIL                  CHAR (30)
+                                          NOT NULL WITH DEFAULT,
+           BCA_NEW_ADDR1                  CHAR (25)
+                                          NOT NULL WITH DEFAULT,
+           BCA_NEW_ADDR2                  CHAR (25)
+                                          NOT NULL WITH DEFAULT,
+           BCA_NEW_STATE                  CHAR (2)
+                                          NOT NULL WITH DEFAULT,
+           BCA_NEW_COUNTRY                CHAR (6)
+                                          NOT NULL WITH DEFAULT,
+           BCA_NEW_POST_CODE              CHAR (6)
+                                          NOT NULL WITH DEFAULT,
+           BCA_NEW_TEL                    CHAR (12)
+                                          NOT NULL WITH DEFAULT,
+           BCA_NEW_EMAIL                  CHAR (30)
+                                          NOT NULL WITH DEFAULT,
+           BCA_FILLER                     CHAR (20)
+                                          NOT NULL WITH DEFAULT
+001300     )
+           END-EXEC.

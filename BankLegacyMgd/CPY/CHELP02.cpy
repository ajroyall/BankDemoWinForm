@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CHELP02.CPY                                                  *
+000900*---------------------------------------------------------------*
+001000* Linkage area for DHELP02P - browse the distinct list of help  *
+001100* topics (HLP-SCRN keys) on file, one entry per topic, titled   *
+001200* from that topic's first line of text (HLP-LINE '01').         *
+001300*****************************************************************
+001400 01  HELP02-DATA.
+001500     05  HELP02O-DATA.
+001600         10  HELP02O-COUNT              PIC S9(4) COMP.
+001700         10  HELP02O-TOPIC              OCCURS 50 TIMES.
+001800             15  HELP02O-SCRN           PIC X(6).
+001900             15  HELP02O-TITLE          PIC X(75).

@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKSACX.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define Data areas to access Bank Account table                *
+001100*****************************************************************
+005600 01  DCLACC.
+005700     03 DCL-BAC-PID                    PIC X(5).
+005800     03 DCL-BAC-ACCNO                  PIC X(9).
+005900     03 DCL-BAC-ACCTYPE                PIC X(1).
+006000     03 DCL-BAC-BALANCE                PIC S9(7)V99 COMP-3.
+006050     03 DCL-BAC-CURRENCY               PIC X(3).
+006100     03 DCL-BAC-LAST-STMT-DTE          PIC X(10).
+006200     03 DCL-BAC-LAST-STMT-BAL          PIC S9(7)V99 COMP-3.
+006250     03 DCL-BAC-STATUS                 PIC X(1).
+006260         88 DCL-BAC-DORMANT            VALUE 'D'.
+006270         88 DCL-BAC-ACTIVE             VALUE 'A'.
+006280         88 DCL-BAC-CLOSED             VALUE 'C'.
+006290     03 DCL-BAC-CLOSE-DATE             PIC X(10).
+006295     03 DCL-BAC-CLOSED-BY              PIC X(5).
+006300     03 DCL-BAC-FILLER                 PIC X(56).
+006400

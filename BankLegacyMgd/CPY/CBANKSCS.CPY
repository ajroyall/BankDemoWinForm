@@ -44,11 +44,23 @@
 004400        BCS_SEND_MAIL                  CHAR (1)                    
 004500                                       NOT NULL                    
 004600                                       WITH DEFAULT,               
-004700        BCS_SEND_EMAIL                 CHAR (1)                    
-004800                                       NOT NULL                    
-004900                                       WITH DEFAULT,               
-005000        BCS_FILLER                     CHAR (78)                   
-005100                                       NOT NULL                    
-005200                                       WITH DEFAULT                
-005300     )                                                             
-005400     END-EXEC.                                                     
+004700        BCS_SEND_EMAIL                 CHAR (1)
+004800                                       NOT NULL
+004900                                       WITH DEFAULT,
+004910        BCS_PASSWORD                   CHAR (64)
+004920                                       NOT NULL
+004930                                       WITH DEFAULT,
+004940        BCS_LOGIN_ATTEMPTS             DECIMAL (2,0)
+004950                                       NOT NULL
+004960                                       WITH DEFAULT,
+004970        BCS_LOCKED                     CHAR (1)
+004980                                       NOT NULL
+004990                                       WITH DEFAULT,
+004995        BCS_ROLE                       CHAR (1)
+004996                                       NOT NULL
+004997                                       WITH DEFAULT,
+005000        BCS_FILLER                     CHAR (12)
+005100                                       NOT NULL
+005200                                       WITH DEFAULT
+005300     )
+005400     END-EXEC.

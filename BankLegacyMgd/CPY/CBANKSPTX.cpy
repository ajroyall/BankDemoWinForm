@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*  CBANKSPTX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKPTXN pending-transfer table      *
+000500* declared in CBANKSPT.CPY - one DCL- item per column, same     *
+000600* order.  PTX_STATUS: 'P' = pending, 'D' = posted/done.         *
+000700*****************************************************************
+000800 01  DCLPTXN.
+000900     03  DCL-PTX-PID                      PIC X(5).
+001000     03  DCL-PTX-FROM-ACC                 PIC X(9).
+001100     03  DCL-PTX-TO-ACC                   PIC X(9).
+001200     03  DCL-PTX-AMOUNT                   PIC S9(7)V99 COMP-3.
+001300     03  DCL-PTX-EFF-DATE                 PIC X(10).
+001400     03  DCL-PTX-STATUS                   PIC X(1).
+001500         88  DCL-PTX-PENDING              VALUE 'P'.
+001600         88  DCL-PTX-POSTED               VALUE 'D'.
+001700     03  DCL-PTX-CREATED-TS               PIC X(26).
+001710     03  DCL-PTX-TO-AMOUNT                PIC S9(7)V99 COMP-3.
+001800     03  DCL-PTX-FILLER                   PIC X(12).

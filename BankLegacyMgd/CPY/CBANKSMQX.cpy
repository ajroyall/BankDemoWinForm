@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*  CBANKSMQX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKMAILQ mail-queue table declared  *
+000500* in CBANKSMQ.CPY - one DCL- item per column, same order.       *
+000600*****************************************************************
+001200 01  DCLMAILQ.
+001300     03  DCL-MQ-TIMESTAMP                 PIC X(26).
+001400     03  DCL-MQ-PID                       PIC X(5).
+001500     03  DCL-MQ-EMAIL                     PIC X(30).
+001600     03  DCL-MQ-FROM-ACC                  PIC X(9).
+001700     03  DCL-MQ-TO-ACC                    PIC X(9).
+001800     03  DCL-MQ-AMOUNT                    PIC S9(7)V99 COMP-3.
+001900     03  DCL-MQ-STATUS                    PIC X(1).
+002000     03  DCL-MQ-FILLER                    PIC X(20).

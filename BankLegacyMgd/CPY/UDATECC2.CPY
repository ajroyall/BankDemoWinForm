@@ -0,0 +1,81 @@
+       01  CDATED.
+         03  DDIODATA.
+           05  DDITYPE                     PIC X(1).
+           05  DDOTYPE                     PIC X(1).
+         03  DDIODATA-DEF-1 REDEFINES DDIODATA.
+           05  DDIOTYPE                    PIC X(2).
+         03  DDIDATA                       PIC X(10).
+         03  DDIDATA-DEF-0 REDEFINES DDIDATA.
+           05  DDI0C                       PIC X(2).
+           05  DDI0Y                       PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  DDI0M                       PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  DDI0D                       PIC X(2).
+         03  DDIDATA-DEF-1 REDEFINES DDIDATA.
+           05  DDI1C                       PIC X(2).
+           05  DDI1Y                       PIC X(2).
+           05  DDI1M                       PIC X(2).
+           05  DDI1D                       PIC X(2).
+           05  FILLER                      PIC X(2).
+         03  DDIDATA-DEF-2 REDEFINES DDIDATA.
+           05  DDI2Y                       PIC X(2).
+           05  DDI2M                       PIC X(2).
+           05  DDI2D                       PIC X(2).
+           05  FILLER                      PIC X(4).
+         03  DDIDATA-DEF-3 REDEFINES DDIDATA.
+           05  DDI3YY                      PIC X(2).
+           05  DDI3DDD                     PIC 9(3).
+           05  FILLER                      PIC X(5).
+         03  DDITSDATA                     PIC X(26).
+         03  DDITSDATA-DEF-4 REDEFINES DDITSDATA.
+           05  DDITS4-YYYY                 PIC X(4).
+           05  FILLER                      PIC X(1).
+           05  DDITS4-MM                   PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  DDITS4-DD                   PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  DDITS4-HH                   PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  DDITS4-MI                   PIC X(2).
+           05  FILLER                      PIC X(1).
+           05  DDITS4-SS                   PIC X(2).
+           05  FILLER                      PIC X(6).
+         03  DDODATA                       PIC X(11).
+         03  DDODATA-DEF-1 REDEFINES DDODATA.
+           05  DDO1D                       PIC X(2).
+           05  DDO1S1                      PIC X(1).
+           05  DDO1M                       PIC X(3).
+           05  DDO1S2                      PIC X(1).
+           05  DDO1Y                       PIC X(2).
+           05  FILLER                      PIC X(2).
+         03  DDODATA-DEF-2 REDEFINES DDODATA.
+           05  DDO2D                       PIC X(2).
+           05  DDO2S1                      PIC X(1).
+           05  DDO2M                       PIC X(3).
+           05  DDO2S2                      PIC X(1).
+           05  DDO2C                       PIC X(2).
+           05  DDO2Y                       PIC X(2).
+         03  DDODATA-DEF-3 REDEFINES DDODATA.
+           05  DDODATA-STR-1-6             PIC X(6).
+           05  FILLER                      PIC X(5).
+         03  DDTIMEO                       PIC X(8).
+         03  DDTIMEO-DEF-1 REDEFINES DDTIMEO.
+           05  DDTIMEO-STR-1-2             PIC X(2).
+           05  DDTIMEO-STR-3-1             PIC X(1).
+           05  DDTIMEO-STR-4-2             PIC X(2).
+           05  DDTIMEO-STR-6-1             PIC X(1).
+           05  DDTIMEO-STR-7-2             PIC X(2).
+         03  DDOTSDATA                     PIC X(19).
+         03  DDOTSDATA-DEF-3 REDEFINES DDOTSDATA.
+           05  DDOTS3-YYYY                 PIC X(4).
+           05  DDOTS3-S1                   PIC X(1).
+           05  DDOTS3-MM                   PIC X(2).
+           05  DDOTS3-S2                   PIC X(1).
+           05  DDOTS3-DD                   PIC X(2).
+           05  DDOTS3-T                    PIC X(1).
+           05  DDOTS3-HH                   PIC X(2).
+           05  DDOTS3-S3                   PIC X(1).
+           05  DDOTS3-MI                   PIC X(2).
+           05  DDOTS3-S4                   PIC X(1).
+           05  DDOTS3-SS                   PIC X(2).

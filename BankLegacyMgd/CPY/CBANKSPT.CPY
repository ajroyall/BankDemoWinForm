@@ -0,0 +1,35 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800*  CBANKSPT.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Pending Transfer table - one   *
+001010* row per future-dated transfer queued by BBANK50P, posted and  *
+001020* marked done by DBANK10P's batch run once PTX_EFF_DATE arrives.*
+001100*****************************************************************
+001200     EXEC SQL DECLARE USERID.BNKPTXN TABLE
+001300     (
+           PTX_PID                        CHAR (5)
+                                          NOT NULL,
+           PTX_FROM_ACC                   CHAR (9)
+                                          NOT NULL,
+           PTX_TO_ACC                     CHAR (9)
+                                          NOT NULL,
+           PTX_AMOUNT                     DECIMAL (9,2)
+                                          NOT NULL,
+           PTX_EFF_DATE                   CHAR (10)
+                                          NOT NULL,
+           PTX_STATUS                     CHAR (1)
+                                          NOT NULL WITH DEFAULT,
+           PTX_CREATED_TS                 TIMESTAMP
+                                          NOT NULL WITH DEFAULT,
+           PTX_TO_AMOUNT                  DECIMAL (9,2)
+                                          NOT NULL WITH DEFAULT,
+           PTX_FILLER                     CHAR (12)
+                                          NOT NULL WITH DEFAULT
+001300     )
+           END-EXEC.

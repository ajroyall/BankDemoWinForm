@@ -0,0 +1,38 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800* CBANKVC7.cpy                                                 *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed between B70/BBANK70P for a loan quote -   *
+001100* amount/rate/term in, monthly payment out.  BANK-SCR70-SAVE    *
+001200* tells BBANK70P whether to persist the quote to BNKLNQT via    *
+001300* DBANK12P, and BANK-SCR70-SCHEDULE carries back the full       *
+001400* month-by-month principal/interest breakdown so the screen     *
+001500* can print it - one entry per period up to the validated       *
+001600* 1200-month (100 year) term limit.  BANK-SCR70-EXTRA-PAYMENT   *
+001650* is an optional extra monthly amount - when present,           *
+001660* BANK-SCR70-NEW-TERM/BANK-SCR70-INT-SAVED come back showing    *
+001670* the revised payoff term and the interest that extra payment   *
+001680* would save over the life of the loan.                         *
+001700*****************************************************************
+001800   01  LOAN-ENQUIRY.
+001900       05  BANK-SCR70-AMOUNT             PIC X(7).
+002000       05  BANK-SCR70-RATE               PIC X(7).
+002100       05  BANK-SCR70-TERM               PIC X(5).
+002150       05  BANK-SCR70-EXTRA-PAYMENT      PIC X(7).
+002200       05  BANK-SCR70-PAYMENT            PIC X(9).
+002210       05  BANK-SCR70-NEW-TERM           PIC 9(4).
+002220       05  BANK-SCR70-INT-SAVED          PIC ZZZZZ9.99.
+002300       05  BANK-SCR70-SAVE               PIC X(1).
+002400           88  BANK-SCR70-SAVE-QUOTE     VALUE "Y".
+002500       05  BANK-SCR70-SCHEDULE.
+002600           10  BANK-SCR70-SCH-COUNT      PIC 9(4) COMP.
+002700           10  BANK-SCR70-SCH-LINES OCCURS 1200 TIMES.
+002800               15  BANK-SCR70-SCH-PERIOD     PIC 9(4).
+002900               15  BANK-SCR70-SCH-INTEREST   PIC ZZZZ9.99.
+003000               15  BANK-SCR70-SCH-PRINCIPAL  PIC ZZZZ9.99.
+003100               15  BANK-SCR70-SCH-BALANCE    PIC ZZZZZ9.99.

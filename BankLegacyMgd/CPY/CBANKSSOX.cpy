@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*  CBANKSSOX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKSTORD standing-order table        *
+000500* declared in CBANKSSO.CPY - one DCL- item per column, same      *
+000600* order.  STO_FREQUENCY: 'D' = daily, 'W' = weekly, 'M' =        *
+000700* monthly.  STO_STATUS: 'A' = active, 'X' = cancelled.           *
+000800*****************************************************************
+000900 01  DCLSTORD.
+001000     03  DCL-STO-PID                      PIC X(5).
+001100     03  DCL-STO-FROM-ACC                 PIC X(9).
+001200     03  DCL-STO-TO-ACC                   PIC X(9).
+001300     03  DCL-STO-AMOUNT                   PIC S9(7)V99 COMP-3.
+001400     03  DCL-STO-FREQUENCY                PIC X(1).
+001500         88  DCL-STO-DAILY                VALUE 'D'.
+001600         88  DCL-STO-WEEKLY               VALUE 'W'.
+001700         88  DCL-STO-MONTHLY              VALUE 'M'.
+001800     03  DCL-STO-NEXT-RUN-DTE             PIC X(10).
+001900     03  DCL-STO-STATUS                   PIC X(1).
+002000         88  DCL-STO-ACTIVE               VALUE 'A'.
+002100         88  DCL-STO-CANCELLED            VALUE 'X'.
+002200     03  DCL-STO-CREATED-TS               PIC X(26).
+002300     03  DCL-STO-FILLER                   PIC X(20).

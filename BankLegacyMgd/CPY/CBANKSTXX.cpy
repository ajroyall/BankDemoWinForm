@@ -9,17 +9,24 @@
 000900*---------------------------------------------------------------*  
 001000* Define Data areas to access bank Transaction table            *  
 001100*****************************************************************  
-004400 01  DCLTXN.                                                       
-004500     03 DCL-BTX-PID                    PIC X(5).                   
-004600     03 DCL-BTX-TYPE                   PIC X(1).                   
-004700     03 DCL-BTX-SUB-TYPE               PIC X(1).                   
-004800     03 DCL-BTX-ACCNO                  PIC X(9).                   
-004900     03 DCL-BTX-TIMESTAMP              PIC X(26).                  
-005000     03 DCL-BTX-TIMESTAMP-FF           PIC X(26).                  
-005100     03 DCL-BTX-AMOUNT                 PIC S9(7)V99 COMP-3.        
-005200     03 DCL-BTX-DATA-OLD               PIC X(150).                 
-005300     03 DCL-BTX-DATA-NEW               PIC X(150).                 
-005400     03 DCL-BTX-FILLER                 PIC X(27).                  
+004400 01  DCLTXN.
+004500     03 DCL-BTX-PID                    PIC X(5).
+004600     03 DCL-BTX-TYPE                   PIC X(1).
+004700     03 DCL-BTX-SUB-TYPE               PIC X(1).
+004800     03 DCL-BTX-ACCNO                  PIC X(9).
+004900     03 DCL-BTX-TIMESTAMP              PIC X(26).
+005000     03 DCL-BTX-TIMESTAMP-FF           PIC X(26).
+005100     03 DCL-BTX-AMOUNT                 PIC S9(7)V99 COMP-3.
+005200     03 DCL-BTX-DATA-OLD               PIC X(150).
+005300     03 DCL-BTX-DATA-NEW               PIC X(150).
+005350     03 DCL-BTX-CATEGORY               PIC X(1).
+               88 DCL-BTX-IS-TRANSFER        VALUE 'T'.
+               88 DCL-BTX-IS-FEE             VALUE 'F'.
+               88 DCL-BTX-IS-INTEREST        VALUE 'I'.
+               88 DCL-BTX-IS-DEPOSIT         VALUE 'D'.
+               88 DCL-BTX-IS-WITHDRAWAL      VALUE 'W'.
+005360     03 DCL-BTX-XFER-REF               PIC X(21).
+005400     03 DCL-BTX-FILLER                 PIC X(5).
 005500                                                                   
 005600 01  DCLTXN-NULL.                                                  
 005700     03 DCL-BTX-ACCNO-NULL             PIC S9(4) COMP.             

@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*  CBANKVC8.cpy                                                 *
+000300*---------------------------------------------------------------*
+000400* Linkage layout shared between BBANK50P and DBANK08P - how     *
+000500* much has already moved out of an account today, used to       *
+000600* enforce the daily transfer ceiling.                           *
+000700*****************************************************************
+000800   01  CD08-DATA.
+000900     10  CD08I-DATA.
+001000       15  CD08I-ACCNO                       PIC X(9).
+001100     10  CD08O-DATA.
+001200       15  CD08O-TODAY-TOTAL                 PIC S9(7)V99 COMP-3.

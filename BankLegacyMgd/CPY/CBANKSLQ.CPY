@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800*  CBANKSLQ.CPY                                                 *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Loan Quote table - one row per *
+001010* quote saved from B70/BBANK70P, keyed by the timestamp it was  *
+001020* saved at.                                                     *
+001100*****************************************************************
+001200     EXEC SQL DECLARE USERID.BNKLNQT TABLE
+001300     (
+           LNQ_TIMESTAMP                  TIMESTAMP
+                                          NOT NULL,
+           LNQ_PRINCIPAL                  DECIMAL (9,2)
+                                          NOT NULL,
+           LNQ_RATE                       DECIMAL (6,3)
+                                          NOT NULL,
+           LNQ_TERM                       DECIMAL (5,0)
+                                          NOT NULL,
+           LNQ_PAYMENT                    DECIMAL (8,2)
+                                          NOT NULL,
+           LNQ_FILLER                     CHAR (20)
+                                          NOT NULL WITH DEFAULT
+001300     )
+           END-EXEC.

@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*  CBANKSLQX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKLNQT loan-quote table declared   *
+000500* in CBANKSLQ.CPY - one DCL- item per column, same order.       *
+000600*****************************************************************
+000700 01  DCLLNQT.
+000800     03  DCL-LNQ-TIMESTAMP                PIC X(26).
+000900     03  DCL-LNQ-PRINCIPAL                PIC S9(7)V99 COMP-3.
+001000     03  DCL-LNQ-RATE                     PIC S9(3)V999 COMP-3.
+001100     03  DCL-LNQ-TERM                     PIC S9(5) COMP-3.
+001200     03  DCL-LNQ-PAYMENT                  PIC S9(6)V99 COMP-3.
+001300     03  DCL-LNQ-FILLER                   PIC X(20).

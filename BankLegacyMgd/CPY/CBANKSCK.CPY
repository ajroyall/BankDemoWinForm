@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800*  CBANKSCK.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Batch Checkpoint table - one   *
+001010* row per restartable batch job, keyed by CKP_JOB.  CKP_PID/    *
+001020* CKP_ACCNO carry the last BNKACC row fully processed and       *
+001030* CKP_STATUS shows whether that point is a live restart point   *
+001040* ('A' - a run is, or was, in progress) or the job ran to       *
+001050* completion last time ('C' - start over from the top again).   *
+001100*****************************************************************
+001200     EXEC SQL DECLARE USERID.BNKCKPT TABLE
+001300     (
+           CKP_JOB                        CHAR (8)
+                                          NOT NULL,
+           CKP_PID                        CHAR (5)
+                                          NOT NULL WITH DEFAULT,
+           CKP_ACCNO                      CHAR (9)
+                                          NOT NULL WITH DEFAULT,
+           CKP_STATUS                     CHAR (1)
+                                          NOT NULL WITH DEFAULT,
+           CKP_UPDATED_TS                 TIMESTAMP
+                                          NOT NULL WITH DEFAULT,
+           CKP_FILLER                     CHAR (10)
+                                          NOT NULL WITH DEFAULT
+001300     )
+           END-EXEC.

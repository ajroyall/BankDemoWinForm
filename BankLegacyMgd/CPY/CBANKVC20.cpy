@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext®. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800* CBANKVC20.cpy                                                 *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed between BBANK50P and DBANK20P to queue a  *
+001010* large-transfer e-mail alert on BNKMAILQ.                      *
+001100*****************************************************************
+001300   01  CD20-DATA.
+001400       10  CD20I-DATA.
+001500           15  CD20I-PID                 PIC X(5).
+001600           15  CD20I-EMAIL               PIC X(30).
+001700           15  CD20I-FROM-ACC            PIC X(9).
+001800           15  CD20I-TO-ACC              PIC X(9).
+001900           15  CD20I-AMOUNT              PIC S9(7)V99 COMP-3.
+002000       10  CD20O-DATA.
+002100           15  CD20O-STATUS              PIC X(1).
+002200               88  CD20O-SAVE-OK         VALUE "Y".

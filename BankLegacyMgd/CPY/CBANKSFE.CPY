@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKSFE.CPY                                                  *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Service-Charge Fee Schedule.   *
+001100* One row per BAT_TYPE/band - BFE_BAND 5 down to 1 carries the  *
+001200* balance a customer must exceed to get that band's charge;    *
+001300* band 0 is the default charge for a balance at or below band  *
+001400* 1's minimum.  BBANK30P reads all of a type's rows via        *
+001500* DBANK25P and falls back to its own built-in schedule if none *
+001600* are on file yet for that type, so adding or changing a fee   *
+001700* tier is a data change, not a program change.                 *
+001800*****************************************************************
+001900     EXEC SQL DECLARE USERID.BNKFEESCH TABLE
+002000     (
+002100        BFE_TYPE                       CHAR (1)
+002200                                       NOT NULL,
+002300        BFE_BAND                       DECIMAL (1,0)
+002400                                       NOT NULL,
+002500        BFE_MIN_BAL                    DECIMAL (9,2)
+002600                                       NOT NULL WITH DEFAULT,
+002700        BFE_CHARGE                     DECIMAL (5,2)
+002800                                       NOT NULL WITH DEFAULT,
+002900        BFE_FILLER                     CHAR (10)
+003000                                       NOT NULL WITH DEFAULT
+003100     )
+003200     END-EXEC.

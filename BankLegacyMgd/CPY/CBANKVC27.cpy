@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*  CBANKVC27.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Linkage layout shared between BBANK11P and DBANK27P - records *
+000500* the logoff time against the matching login-audit entry on     *
+000600* BNKLOGA so a session's start and end can be read as a pair.   *
+000700*****************************************************************
+000800   01  CD27-DATA.
+000900     10  CD27I-DATA.
+001000       15  CD27I-PERSON-PID                  PIC X(5).
+001100     10  CD27O-DATA.
+001200       15  CD27O-STATUS                      PIC X(1).
+001300           88  CD27O-LOGOFF-OK               VALUE "Y".
+001400           88  CD27O-LOGOFF-FAILED           VALUE "N".

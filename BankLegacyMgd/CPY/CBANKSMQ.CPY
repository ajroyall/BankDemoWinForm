@@ -0,0 +1,33 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext®. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800*  CBANKSMQ.CPY                                                 *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Mail Queue table - one row per *
+001010* large-transfer alert waiting for the mailer to send it, keyed *
+001020* by the timestamp it was queued at.                            *
+001100*****************************************************************
+     EXEC SQL DECLARE USERID.BNKMAILQ TABLE
+     (
+     MQ_TIMESTAMP                   TIMESTAMP
+                                    NOT NULL,
+     MQ_PID                         CHAR (5)
+                                    NOT NULL,
+     MQ_EMAIL                       CHAR (30)
+                                    NOT NULL,
+     MQ_FROM_ACC                    CHAR (9)
+                                    NOT NULL,
+     MQ_TO_ACC                      CHAR (9)
+                                    NOT NULL,
+     MQ_AMOUNT                      DECIMAL (9,2)
+                                    NOT NULL,
+     MQ_STATUS                      CHAR (1)
+                                    NOT NULL WITH DEFAULT,
+     MQ_FILLER                      CHAR (20)
+                                    NOT NULL WITH DEFAULT
+     )
+     END-EXEC.

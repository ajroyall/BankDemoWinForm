@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.        *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKSAHX.CPY                                                 *
+000900*---------------------------------------------------------------*
+001000* Define Data areas to access Account Holder table               *
+001100*****************************************************************
+001200 01  DCLACCHLD.
+001300     03 DCL-ACH-ACCNO                  PIC X(9).
+001400     03 DCL-ACH-PID                    PIC X(5).
+001500     03 DCL-ACH-ROLE                   PIC X(1).
+001600     03 DCL-ACH-FILLER                 PIC X(20).

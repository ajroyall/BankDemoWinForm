@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKSFEX.cpy                                                 *
+000900*---------------------------------------------------------------*
+001000* Define Data areas to access the Service-Charge Fee Schedule.  *
+001100*****************************************************************
+001200 01  DCLFEESCH.
+001300     03 DCL-BFE-TYPE                   PIC X(1).
+001400     03 DCL-BFE-BAND                   PIC S9(1) COMP-3.
+001500     03 DCL-BFE-MIN-BAL                PIC S9(7)V99 COMP-3.
+001600     03 DCL-BFE-CHARGE                 PIC S9(3)V99 COMP-3.
+001700     03 DCL-BFE-FILLER                 PIC X(10).

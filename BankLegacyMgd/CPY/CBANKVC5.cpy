@@ -1,16 +1,28 @@
 00     01  CD05-DATA.                                                  
 001600     10  CD05I-DATA.                                               
 001700       15  CD05I-ID                      PIC X(5).             
-001700       15  CD05I-ACC                     PIC X(9).             
-002900     10  CD05O-DATA.                                               
+001700       15  CD05I-ACC                     PIC X(9).
+             15  CD05I-FROM-DATE               PIC X(10).
+             15  CD05I-TO-DATE                 PIC X(10).
+             15  CD05I-TYPE                    PIC X(1).
+                 88  CD05I-ALL-TYPES           VALUE '*'.
+002900     10  CD05O-DATA.
 013600         20  CD05O-TXN-DATA OCCURS 99 TIMES.                        
 013700           25  CD05O-ID .                                             
 013800             30  CD05O-DATE              PIC X(10). 
-013900             30  CD05O-FILLER1           PIC X(1). 
-014000             30  CD05O-TIME              PIC X(8). 
-014100             30  CD05O-FILLER2           PIC X(1). 
-014200             30  CD05O-MICROSEC          PIC X(6). 
-014300           25  CD05O-AMT                 PIC X(9).             
-014400           25  CD05O-AMT-N REDEFINES CD05O-AMT                     
-014500                                         PIC S9(7)V99.         
+013900             30  CD05O-FILLER1           PIC X(1).
+014000             30  CD05O-TIME              PIC X(8).
+014100             30  CD05O-FILLER2           PIC X(1).
+014200             30  CD05O-MICROSEC          PIC X(6).
+014300           25  CD05O-AMT                 PIC X(9).
+014400           25  CD05O-AMT-N REDEFINES CD05O-AMT
+014500                                         PIC S9(7)V99.
 014600           25  CD05O-DESC                PIC X(30).
+014650           25  CD05O-CATEGORY            PIC X(1).
+014660           25  CD05O-PAIR-ACC            PIC X(9).
+014670           25  CD05O-PAIR-AMT            PIC S9(7)V99 COMP-3.
+014680           25  CD05O-DETAIL              PIC X(40).
+014700         20  CD05O-CAT-TOTALS.
+014800           25  CD05O-CAT-TOTAL OCCURS 5 TIMES.
+014900             30  CD05O-CAT-CODE          PIC X(1).
+015000             30  CD05O-CAT-AMT           PIC S9(9)V99 COMP-3.

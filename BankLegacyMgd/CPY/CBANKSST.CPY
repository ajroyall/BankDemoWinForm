@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800*  CBANKSST.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the State/Province table - one     *
+001010* row per country-state/province entry, replacing CSTATESD's    *
+001020* compiled-in FILLER table so new coverage can be added through *
+001030* the maintenance screen instead of a recompile.                *
+001100*****************************************************************
+001200     EXEC SQL DECLARE USERID.BNKSTATE TABLE
+001300     (
+           STA_CNTRY                      CHAR (3)
+                                          NOT NULL,
+           STA_CODE                       CHAR (2)
+                                          NOT NULL,
+           STA_NAME                       CHAR (21)
+                                          NOT NULL,
+           STA_STATUS                     CHAR (1)
+                                          NOT NULL WITH DEFAULT,
+           STA_FILLER                     CHAR (20)
+                                          NOT NULL WITH DEFAULT
+001300     )
+           END-EXEC.

@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKVC25.cpy                                                 *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed between BBANK30P and DBANK25P - caller     *
+001100* gives the BAT_TYPE, DBANK25P hands back that type's fee        *
+001200* schedule (band 5 down to band 0) from BNKFEESCH.               *
+001300*****************************************************************
+001400   01  CD25-DATA.
+001500     10  CD25I-DATA.
+001600       15  CD25I-BAT-TYPE                PIC X(1).
+001700     10  CD25O-DATA.
+001800       15  CD25O-BAND-COUNT             PIC S9(4) COMP.
+001900       15  CD25O-BAND-TAB OCCURS 6 TIMES.
+002000         20  CD25O-BAND                 PIC S9(1).
+002100         20  CD25O-MIN-BAL              PIC S9(7)V99.
+002200         20  CD25O-CHARGE               PIC S9(3)V99.
+002300       15  CD25O-STATUS                 PIC X(1).
+002400           88  CD25O-FOUND-OK           VALUE "Y".

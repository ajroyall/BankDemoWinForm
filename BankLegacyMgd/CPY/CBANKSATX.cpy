@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2002 Micro Focus. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKSATX.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define Data areas to access Account Type (Descriptions)       *
+001100*****************************************************************
+005600 01  DCLATYP.
+005700     03 DCL-BAT-TYPE                   PIC X(1).
+005800     03 DCL-BAT-DESC                   PIC X(15).
+005850     03 DCL-BAT-RATE                   PIC S9(2)V999 COMP-3.
+005870     03 DCL-BAT-MIN-BAL                PIC S9(7)V99 COMP-3.
+005880     03 DCL-BAT-OVERDRAFT-LIMIT        PIC S9(7)V99 COMP-3.
+005900     03 DCL-BAT-FILLER                 PIC X(61).
+006000

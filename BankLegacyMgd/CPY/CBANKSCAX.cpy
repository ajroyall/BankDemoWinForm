@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*  CBANKSCAX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKCADT audit table declared in     *
+000500* CBANKSCA.CPY - one DCL- item per column, same order.          *
+000600*****************************************************************
+000700 01  DCLCADT.
+000800     03  DCL-BCA-PID                     PIC X(5).
+000900     03  DCL-BCA-TIMESTAMP                PIC X(26).
+001000     03  DCL-BCA-USERID                   PIC X(5).
+001100     03  DCL-BCA-OLD-ADDR1                PIC X(25).
+001200     03  DCL-BCA-OLD-ADDR2                PIC X(25).
+001300     03  DCL-BCA-OLD-STATE                PIC X(2).
+001400     03  DCL-BCA-OLD-COUNTRY              PIC X(6).
+001500     03  DCL-BCA-OLD-POST-CODE            PIC X(6).
+001600     03  DCL-BCA-OLD-TEL                  PIC X(12).
+001700     03  DCL-BCA-OLD-EMAIL                PIC X(30).
+001800     03  DCL-BCA-NEW-ADDR1                PIC X(25).
+001900     03  DCL-BCA-NEW-ADDR2                PIC X(25).
+002000     03  DCL-BCA-NEW-STATE                PIC X(2).
+002100     03  DCL-BCA-NEW-COUNTRY              PIC X(6).
+002200     03  DCL-BCA-NEW-POST-CODE            PIC X(6).
+002300     03  DCL-BCA-NEW-TEL                  PIC X(12).
+002400     03  DCL-BCA-NEW-EMAIL                PIC X(30).
+002500     03  DCL-BCA-FILLER                   PIC X(20).

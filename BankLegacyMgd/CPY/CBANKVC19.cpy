@@ -0,0 +1,14 @@
+001400   01  CD19-DATA.
+             10  CD19I-FUNCTION                    PIC X(1).
+                 88  CD19I-LIST                    VALUE "L".
+                 88  CD19I-WRITE                   VALUE "W".
+                 88  CD19I-RETIRE                  VALUE "X".
+001500     10  CD19I-DATA.
+               15  CD19I-CNTRY                     PIC X(3).
+               15  CD19I-CODE                      PIC X(2).
+               15  CD19I-NAME                      PIC X(21).
+002000     10  CD19O-DATA.
+               15  CD19O-LIST OCCURS 75 TIMES.
+                   20  CD19O-CNTRY                 PIC X(3).
+                   20  CD19O-CODE                  PIC X(2).
+                   20  CD19O-NAME                  PIC X(21).

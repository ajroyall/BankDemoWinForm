@@ -18,9 +18,8 @@
 001800        BTX_SUB_TYPE                   CHAR (1)                    
 001900                                       NOT NULL,                   
 002000        BTX_ACCNO                      CHAR (9)                    
-002100                                       NOT NULL                    
-002200                                       WITH DEFAULT,               
-002300        BXT_TIMESTAMP                  TIMESTAMP                   
+002200                                       WITH DEFAULT NULL,          
+002300        BTX_TIMESTAMP                  TIMESTAMP
 002400                                       NOT NULL                    
 002500                                       WITH DEFAULT,               
 002600        BTX_TIMESTAMP_FF               CHAR (26)                   
@@ -32,11 +31,17 @@
 003200        BTX_DATA_OLD                   CHAR (150)                  
 003300                                       NOT NULL                    
 003400                                       WITH DEFAULT,               
-003500        BTX_DATA_NEW                   CHAR (150)                  
-003600                                       NOT NULL                    
-003700                                       WITH DEFAULT,               
-003800        BTX_FILLER                     CHAR (27)                   
-003900                                       NOT NULL                    
-004000                                       WITH DEFAULT                
-004100     )                                                             
+003500        BTX_DATA_NEW                   CHAR (150)
+003600                                       NOT NULL
+003700                                       WITH DEFAULT,
+003750        BTX_CATEGORY                   CHAR (1)
+                                       NOT NULL
+                                       WITH DEFAULT,
+003760        BTX_XFER_REF                   CHAR (21)
+                                       NOT NULL
+                                       WITH DEFAULT,
+003800        BTX_FILLER                     CHAR (5)
+003900                                       NOT NULL
+004000                                       WITH DEFAULT
+004100     )
 004200     END-EXEC.                                                     

@@ -0,0 +1,13 @@
+001400   01  CD01-DATA.
+001500     10  CD01I-DATA.
+             15  CD01I-FUNCTION                    PIC X(1).
+                 88  CD01I-BY-PID                  VALUE "P" " ".
+                 88  CD01I-BY-NAME                 VALUE "N".
+001600       15  CD01I-PERSON-PID                  PIC X(5).
+             15  CD01I-SEARCH-NAME                 PIC X(25).
+002000     10  CD01O-DATA.
+002100       15  CD01O-PERSON-PID                  PIC X(5).
+002200       15  CD01O-PERSON-NAME                 PIC X(25).
+             15  CD01O-PICK-LIST OCCURS 20 TIMES.
+                 20  CD01O-PICK-PID                PIC X(5).
+                 20  CD01O-PICK-NAME               PIC X(25).

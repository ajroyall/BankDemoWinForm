@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKVC6.cpy                                                 *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed between BBANK50P and DBANK06P to post     *
+001100* BNKTXN audit rows - either the two legs of an ordinary        *
+001200* transfer, a single linked reversal of an earlier one, or a    *
+001300* single non-account-linked ledger entry (a flat fee or other   *
+001350* general adjustment with no counter-account).                  *
+001360*****************************************************************
+001400   01  CD06-DATA.
+             10  CD06I-DATA.
+001600         15  CD06I-PERSON-PID              PIC X(5).
+               15  CD06I-FUNCTION                PIC X(1).
+                   88  CD06I-TRANSFER            VALUE SPACE.
+                   88  CD06I-REVERSAL            VALUE "R".
+                   88  CD06I-INTEREST            VALUE "I".
+                   88  CD06I-LEDGER              VALUE "L".
+001800         15  CD06I-FROM-ACC                PIC X(9).
+001900         15  CD06I-FROM-AMOUNT             PIC S9(7)V99 COMP-3.
+002000         15  CD06I-FROM-DESC               PIC X(30).
+002100         15  CD06I-TO-ACC                  PIC X(9).
+002200         15  CD06I-TO-AMOUNT               PIC S9(7)V99 COMP-3.
+002300         15  CD06I-TO-DESC                 PIC X(30).
+               15  CD06I-ORIG-REF                PIC X(30).
+               15  CD06I-CATEGORY                PIC X(1).

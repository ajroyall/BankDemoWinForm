@@ -16,20 +16,26 @@
 001600        BAC_ACCNO                      CHAR (9)                    
 001700                                       NOT NULL                    
 001800                                       WITH DEFAULT,               
-001900        BAC_ACCTYPE                    CHAR (1)                    
-002000                                       NOT NULL                    
-002100                                       WITH DEFAULT,               
-002200        BAC_BALANCE                    DECIMAL (9,2)               
-002300                                       NOT NULL                    
-002400                                       WITH DEFAULT,               
-002500        BAC_LAST_STMT_DTE              DATE                        
-002600                                       NOT NULL                    
-002700                                       WITH DEFAULT,               
-002800        BAC_LAST_STMT_BAL              DECIMAL (9,2)               
-002900                                       NOT NULL                    
-003000                                       WITH DEFAULT,               
-003100        BAC_FILLER                     CHAR (65)                   
-003200                                       NOT NULL                    
-003300                                       WITH DEFAULT                
-003400     )                                                             
-003500     END-EXEC.                                                     
+001900        BAC_ACCTYPE                    CHAR (1)
+002000                                       NOT NULL
+002100                                       WITH DEFAULT,
+002200        BAC_BALANCE                    DECIMAL (9,2)
+002300                                       NOT NULL
+002400                                       WITH DEFAULT,
+002410        BAC_CURRENCY                   CHAR (3)
+002420                                       NOT NULL WITH DEFAULT,
+002500        BAC_LAST_STMT_DTE              DATE
+002600                                       NOT NULL
+002700                                       WITH DEFAULT,
+002800        BAC_LAST_STMT_BAL              DECIMAL (9,2)
+002900                                       NOT NULL
+003000                                       WITH DEFAULT,
+003050        BAC_STATUS                     CHAR (1)
+003060                                       NOT NULL WITH DEFAULT,
+003070        BAC_CLOSE_DATE                 DATE,
+003080        BAC_CLOSED_BY                  CHAR (5),
+003100        BAC_FILLER                     CHAR (56)
+003200                                       NOT NULL
+003300                                       WITH DEFAULT
+003400     )
+003500     END-EXEC.

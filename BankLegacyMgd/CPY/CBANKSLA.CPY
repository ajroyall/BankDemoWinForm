@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800*  CBANKSLA.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Login Audit history table -    *
+001010* one row per login attempt made through LoginForm1, successful *
+001020* or not, so suspicious account access can be investigated.     *
+001100*****************************************************************
+001200     EXEC SQL DECLARE USERID.BNKLOGA TABLE
+001300     (
+           LGA_PID                        CHAR (5)
+                                          NOT NULL,
+           LGA_TIMESTAMP                  TIMESTAMP
+                                          NOT NULL,
+           LGA_WORKSTATION                CHAR (15)
+                                          NOT NULL WITH DEFAULT,
+           LGA_SUCCESS                    CHAR (1)
+                                          NOT NULL WITH DEFAULT,
+           LGA_LOGOFF_TIMESTAMP           TIMESTAMP,
+           LGA_FILLER                     CHAR (20)
+                                          NOT NULL WITH DEFAULT
+001300     )
+           END-EXEC.

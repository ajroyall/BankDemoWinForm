@@ -21,7 +21,13 @@
 006500     03 DCL-BCS-POST-CODE              PIC X(6).                   
 006600     03 DCL-BCS-TEL                    PIC X(12).                  
 006700     03 DCL-BCS-EMAIL                  PIC X(30).                  
-006800     03 DCL-BCS-SEND-MAIL              PIC X(1).                   
-006900     03 DCL-BCS-SEND-EMAIL             PIC X(1).                   
-007000     03 DCL-BCS-FILLER                 PIC X(78).                  
+006800     03 DCL-BCS-SEND-MAIL              PIC X(1).
+006900     03 DCL-BCS-SEND-EMAIL             PIC X(1).
+006910     03 DCL-BCS-PASSWORD               PIC X(64).
+006920     03 DCL-BCS-LOGIN-ATTEMPTS         PIC S9(2) COMP-3.
+006930     03 DCL-BCS-LOCKED                 PIC X(1).
+006940         88 DCL-BCS-IS-LOCKED          VALUE 'Y'.
+006950     03 DCL-BCS-ROLE                   PIC X(1).
+006960         88 DCL-BCS-IS-VIEWER          VALUE 'V'.
+007000     03 DCL-BCS-FILLER                 PIC X(12).
 007100                                                                   
\ No newline at end of file

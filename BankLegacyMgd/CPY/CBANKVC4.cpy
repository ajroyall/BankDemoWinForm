@@ -1,11 +1,29 @@
 001400   01  CD04-DATA.                                                  
 001500     10  CD04I-DATA.                                               
-001600       15  CD04I-PERSON-PID                  PIC X(5).             
-001700       15  CD04I-FROM-ACC                    PIC X(9).             
-             15  CD04I-AMT                         PIC X(9).          
-             15  CD04I-AMTN REDEFINES CD04I-AMT    PIC S9(7)V99.      
-001800       15  CD04I-FROM-OLD-BAL                PIC S9(7)V99 COMP-3.  
-001900       15  CD04I-FROM-NEW-BAL                PIC S9(7)V99 COMP-3.  
-002000       15  CD04I-TO-ACC                      PIC X(9).             
-002100       15  CD04I-TO-OLD-BAL                  PIC S9(7)V99 COMP-3.  
+001600       15  CD04I-PERSON-PID                  PIC X(5).
+001650       15  CD04I-FUNCTION                    PIC X(1).
+                 88  CD04I-TRANSFER                VALUE SPACE.
+                 88  CD04I-SINGLE-LEG              VALUE "S".
+                 88  CD04I-TO-ONLY                 VALUE "U".
+001700       15  CD04I-FROM-ACC                    PIC X(9).
+             15  CD04I-FROM-CURR                   PIC X(3).
+             15  CD04I-AMT                         PIC X(9).
+             15  CD04I-AMTN REDEFINES CD04I-AMT    PIC S9(7)V99.
+001800       15  CD04I-FROM-OLD-BAL                PIC S9(7)V99 COMP-3.
+001900       15  CD04I-FROM-NEW-BAL                PIC S9(7)V99 COMP-3.
+002000       15  CD04I-TO-ACC                      PIC X(9).
+             15  CD04I-TO-CURR                     PIC X(3).
+002100       15  CD04I-TO-OLD-BAL                  PIC S9(7)V99 COMP-3.
 002200       15  CD04I-TO-NEW-BAL                  PIC S9(7)V99 COMP-3.
+             15  CD04I-EFF-DATE                    PIC X(10).
+002300     10  CD04O-DATA.
+             15  CD04O-RETRY-FLAG                  PIC X(1).
+                 88  CD04O-RETRY-NEEDED            VALUE "Y".
+             15  CD04O-RETRY-LEG                   PIC X(1).
+                 88  CD04O-RETRY-FROM              VALUE "F".
+                 88  CD04O-RETRY-TO                VALUE "T".
+             15  CD04O-FROM-CUR-BAL                PIC S9(7)V99 COMP-3.
+             15  CD04O-TO-CUR-BAL                  PIC S9(7)V99 COMP-3.
+             15  CD04O-CONV-FLAG                   PIC X(1).
+                 88  CD04O-CONVERTED               VALUE "Y".
+             15  CD04O-CONV-AMT                    PIC S9(7)V99 COMP-3.

@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKVC14.cpy                                                *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed between BBANK80P and DBANK14P to open a   *
+001100* new account - caller gives the customer Id and the account    *
+001200* type wanted, DBANK14P hands back the account number it        *
+001300* generated (or a failure status if the type isn't recognised). *
+001400*****************************************************************
+001500   01  CD14-DATA.
+001600     10  CD14I-DATA.
+001700       15  CD14I-PERSON-PID              PIC X(5).
+001800       15  CD14I-ACC-TYPE                PIC X(1).
+001900     10  CD14O-DATA.
+002000       15  CD14O-ACCNO                   PIC X(9).
+002100       15  CD14O-STATUS                  PIC X(1).
+002200           88  CD14O-OPENED-OK           VALUE "Y".

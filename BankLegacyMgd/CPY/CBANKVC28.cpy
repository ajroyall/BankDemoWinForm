@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*  CBANKVC28.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Linkage layout shared between BBANK51P and DBANK28P - closes  *
+000500* an account: transfers out any remaining balance to another    *
+000600* account, then marks the source account closed with a closure  *
+000700* date and the authorizing BANK-USERID.                         *
+000800*****************************************************************
+000900   01  CD28-DATA.
+001000     10  CD28I-DATA.
+001100       15  CD28I-PID                       PIC X(5).
+001200       15  CD28I-FROM-ACC                  PIC X(9).
+001300       15  CD28I-FROM-CUR-BAL              PIC S9(7)V99 COMP-3.
+001400       15  CD28I-TO-ACC                    PIC X(9).
+001500     10  CD28O-DATA.
+001600       15  CD28O-STATUS                    PIC X(1).
+001700           88  CD28O-CLOSE-OK              VALUE "Y".
+001800           88  CD28O-CLOSE-FAILED          VALUE "N".
+001900       15  CD28O-REASON                    PIC X(1).
+002000           88  CD28O-ACCOUNT-NOT-FOUND     VALUE "1".
+002100           88  CD28O-ALREADY-CLOSED        VALUE "2".
+002200           88  CD28O-TO-ACC-NOT-FOUND      VALUE "3".
+002300           88  CD28O-RETRY-NEEDED          VALUE "4".
+002310           88  CD28O-TO-ACC-CLOSED         VALUE "5".
+002320           88  CD28O-TO-ACC-CURR-MISMATCH  VALUE "6".
+002400       15  CD28O-AMOUNT-CLOSED             PIC S9(7)V99 COMP-3.

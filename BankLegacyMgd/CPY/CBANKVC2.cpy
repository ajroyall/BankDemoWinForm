@@ -0,0 +1,27 @@
+001400   01  CD02-DATA.
+             10  CD02I-FUNCTION                    PIC X(1).
+                 88  CD02I-READ                    VALUE "R".
+                 88  CD02I-WRITE                   VALUE "W".
+001500     10  CD02I-DATA.
+001600       15  CD02I-NAME                        PIC X(25).
+             15  CD02I-ADDR1                       PIC X(25).
+             15  CD02I-ADDR2                       PIC X(25).
+             15  CD02I-STATE                       PIC X(2).
+             15  CD02I-CNTRY                       PIC X(6).
+             15  CD02I-PSTCDE                      PIC X(6).
+             15  CD02I-TELNO                       PIC X(12).
+             15  CD02I-EMAIL                       PIC X(30).
+             15  CD02I-SEND-MAIL                   PIC X(1).
+             15  CD02I-SEND-EMAIL                  PIC X(1).
+002000     10  CD02O-DATA.
+             15  CD02O-SIN                         PIC X(9).
+             15  CD02O-NAME                        PIC X(25).
+             15  CD02O-ADDR1                       PIC X(25).
+             15  CD02O-ADDR2                       PIC X(25).
+             15  CD02O-STATE                       PIC X(2).
+             15  CD02O-CNTRY                       PIC X(6).
+             15  CD02O-PSTCDE                      PIC X(6).
+             15  CD02O-TELNO                       PIC X(12).
+             15  CD02O-EMAIL                       PIC X(30).
+             15  CD02O-SEND-MAIL                   PIC X(1).
+             15  CD02O-SEND-EMAIL                  PIC X(1).

@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*  CBANKSLAX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKLOGA audit table declared in     *
+000500* CBANKSLA.CPY - one DCL- item per column, same order.          *
+000600*****************************************************************
+000700 01  DCLLOGA.
+000800     03  DCL-LGA-PID                     PIC X(5).
+000900     03  DCL-LGA-TIMESTAMP               PIC X(26).
+001000     03  DCL-LGA-WORKSTATION             PIC X(15).
+001100     03  DCL-LGA-SUCCESS                 PIC X(1).
+001200         88  DCL-LGA-WAS-SUCCESS         VALUE 'Y'.
+           03  DCL-LGA-LOGOFF-TIMESTAMP        PIC X(26).
+001300     03  DCL-LGA-FILLER                  PIC X(20).

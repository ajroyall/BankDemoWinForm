@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*  CBANKVC11.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Linkage layout shared between BBANK10P and DBANK11P - checks  *
+000500* a login PID/password against BNKCUST and reports the account *
+000600* lock state.  The password arrives already hashed - neither   *
+000700* program ever sees the clear-text value.                      *
+000800*****************************************************************
+000900   01  CD11-DATA.
+001000     10  CD11I-DATA.
+001100       15  CD11I-PERSON-PID                  PIC X(5).
+001200       15  CD11I-PASSWORD                    PIC X(64).
+001250       15  CD11I-WORKSTATION                 PIC X(15).
+001300     10  CD11O-DATA.
+001400       15  CD11O-STATUS                      PIC X(1).
+001500           88  CD11O-AUTH-OK                 VALUE "Y".
+001600           88  CD11O-AUTH-FAILED             VALUE "N".
+001700           88  CD11O-AUTH-LOCKED             VALUE "L".
+001800       15  CD11O-PERSON-NAME                 PIC X(25).
+       15  CD11O-ROLE                        PIC X(1).
+           88  CD11O-VIEWER-ROLE             VALUE "V".

@@ -0,0 +1,36 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800*  CBANKSSO.CPY                                                *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Standing Order table - one     *
+001010* row per recurring transfer instruction, posted by DBANK16P's   *
+001020* batch run whenever STO_NEXT_RUN_DTE has arrived, then rolled   *
+001030* forward to the next run date per STO_FREQUENCY.                *
+001100*****************************************************************
+001200     EXEC SQL DECLARE USERID.BNKSTORD TABLE
+001300     (
+           STO_PID                        CHAR (5)
+                                          NOT NULL,
+           STO_FROM_ACC                   CHAR (9)
+                                          NOT NULL,
+           STO_TO_ACC                     CHAR (9)
+                                          NOT NULL,
+           STO_AMOUNT                     DECIMAL (9,2)
+                                          NOT NULL,
+           STO_FREQUENCY                  CHAR (1)
+                                          NOT NULL,
+           STO_NEXT_RUN_DTE               CHAR (10)
+                                          NOT NULL,
+           STO_STATUS                     CHAR (1)
+                                          NOT NULL WITH DEFAULT,
+           STO_CREATED_TS                 TIMESTAMP
+                                          NOT NULL WITH DEFAULT,
+           STO_FILLER                     CHAR (20)
+                                          NOT NULL WITH DEFAULT
+001300     )
+           END-EXEC.

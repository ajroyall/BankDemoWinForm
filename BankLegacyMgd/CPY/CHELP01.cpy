@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CHELP01.CPY                                                  *
+000900*---------------------------------------------------------------*
+001000* Linkage area for DHELP01P - screen help text lookup.          *
+001100*****************************************************************
+001200 01  HELP01-DATA.
+001300     05  HELP01I-DATA.
+001400         10  HELP01I-SCRN               PIC X(6).
+001410         10  HELP01I-FUNCTION           PIC X(1).
+001420             88  HELP01I-RETRIEVE       VALUES SPACE, 'R'.
+001430             88  HELP01I-WRITE-LINE     VALUE 'W'.
+001440             88  HELP01I-DELETE-LINE    VALUE 'D'.
+001450         10  HELP01I-LINE               PIC X(2).
+001460         10  HELP01I-TEXT               PIC X(75).
+001500     05  HELP01O-DATA.
+001600         10  HELP01O-SCRN               PIC X(6).
+001650         10  HELP01O-COUNT              PIC S9(4) COMP.
+001660         10  HELP01O-STATUS             PIC X(1).
+001670             88  HELP01O-SUCCESS        VALUE 'S'.
+001680             88  HELP01O-FAILURE        VALUE 'F'.
+001700         10  HELP01O-LINE               PIC X(75)
+001800                                        OCCURS 40 TIMES.

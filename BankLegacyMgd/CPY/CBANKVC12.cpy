@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext�. All Rights Reserved.     *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800* CBANKVC12.cpy                                                *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed between BBANK70P and DBANK12P to save a   *
+001100* loan quote (principal/rate/term/computed payment) to BNKLNQT. *
+001200*****************************************************************
+001300   01  CD12-DATA.
+001400       10  CD12I-DATA.
+001500           15  CD12I-PRINCIPAL           PIC S9(7)V99 COMP-3.
+001600           15  CD12I-RATE                PIC S9(3)V999 COMP-3.
+001700           15  CD12I-TERM                PIC S9(5) COMP-3.
+001800           15  CD12I-PAYMENT             PIC S9(6)V99 COMP-3.
+001900       10  CD12O-DATA.
+002000           15  CD12O-STATUS              PIC X(1).
+002100               88  CD12O-SAVE-OK         VALUE "Y".

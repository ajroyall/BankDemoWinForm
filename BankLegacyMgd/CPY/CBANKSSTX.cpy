@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*  CBANKSSTX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKSTATE table declared in           *
+000500* CBANKSST.CPY - one DCL- item per column, same order.           *
+000600* STA_STATUS: 'A' = active, 'X' = retired.                       *
+000700*****************************************************************
+000900 01  DCLSTATE.
+001000     03  DCL-STA-CNTRY                    PIC X(3).
+001100     03  DCL-STA-CODE                     PIC X(2).
+001200     03  DCL-STA-NAME                     PIC X(21).
+001300     03  DCL-STA-STATUS                   PIC X(1).
+001400         88  DCL-STA-ACTIVE               VALUE 'A'.
+001500         88  DCL-STA-RETIRED              VALUE 'X'.
+001600     03  DCL-STA-FILLER                   PIC X(20).

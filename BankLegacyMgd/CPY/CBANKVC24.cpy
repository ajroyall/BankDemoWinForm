@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.       *
+000400*                                                               *
+000500*****************************************************************
+000600
+000700*****************************************************************
+000800* CBANKVC24.cpy                                                *
+000900*---------------------------------------------------------------*
+001000* Linkage data passed between BBANK50P and DBANK24P - caller     *
+001100* gives the account Id/number, DBANK24P hands back the          *
+001200* overdraft limit allowed for that account's BAT_TYPE so a       *
+001300* transfer can be pre-validated before DBANK04P ever runs.       *
+001400*****************************************************************
+001500   01  CD24-DATA.
+001600     10  CD24I-DATA.
+001700       15  CD24I-PERSON-PID              PIC X(5).
+001800       15  CD24I-ACCNO                   PIC X(9).
+001900     10  CD24O-DATA.
+002000       15  CD24O-OVERDRAFT-LIMIT         PIC S9(7)V99 COMP-3.
+002100       15  CD24O-STATUS                  PIC X(1).
+002200           88  CD24O-FOUND-OK            VALUE "Y".

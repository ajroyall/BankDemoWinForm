@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  Copyright(C) 1998-2012 opentext. All Rights Reserved.        *
+000400*                                                               *
+000500*****************************************************************
+
+000700*****************************************************************
+000800*  CBANKSAH.CPY                                                 *
+000900*---------------------------------------------------------------*
+001000* Define SQL areas to access the Account Holder table - links   *
+001010* a BAC_ACCNO to every BCS_PID entitled to see it, so a joint    *
+001020* account can be shared by more than one customer. The original *
+001030* owner of an account (inserted by DBANK14P when the account is *
+001040* opened) is always carried with ACH_ROLE 'P' - further rows     *
+001050* with ACH_ROLE 'J' add joint holders on top of that.           *
+001100*****************************************************************
+    EXEC SQL DECLARE USERID.BNKACCHLD TABLE
+    (
+    ACH_ACCNO                      CHAR (9) NOT NULL,
+    ACH_PID                        CHAR (5) NOT NULL,
+    ACH_ROLE                       CHAR (1) NOT NULL WITH DEFAULT,
+    ACH_FILLER                     CHAR (20) NOT NULL WITH DEFAULT
+    )
+    END-EXEC.

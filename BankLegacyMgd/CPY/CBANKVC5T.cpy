@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * Single-transaction-row layout used to pass one CD05O-TXN-DATA
+      * occurrence to a category-specific detail formatter (BBANK41P/
+      * BBANK42P/BBANK43P), called dynamically via WS-DYNAMIC-PGM.
+      * Field widths match CD05O-TXN-DATA in CBANKVC5 - kept separate
+      * rather than nested under the OCCURS table since only one row
+      * at a time crosses the CALL boundary.
+      *-----------------------------------------------------------------
+       01  CD05T-DATA.
+           05  CD05T-DATE                PIC X(10).
+           05  CD05T-FILLER1             PIC X(1).
+           05  CD05T-TIME                PIC X(8).
+           05  CD05T-FILLER2             PIC X(1).
+           05  CD05T-MICROSEC            PIC X(6).
+           05  CD05T-AMT                 PIC X(9).
+           05  CD05T-AMT-N REDEFINES CD05T-AMT
+                                         PIC S9(7)V99.
+           05  CD05T-DESC                PIC X(30).
+           05  CD05T-CATEGORY            PIC X(1).
+           05  CD05T-PAIR-ACC            PIC X(9).
+           05  CD05T-PAIR-AMT            PIC S9(7)V99 COMP-3.
+           05  CD05T-DETAIL              PIC X(40).

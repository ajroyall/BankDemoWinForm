@@ -0,0 +1,17 @@
+001400   01  CD03-DATA.
+             10  CD03I-DATA.
+                 15  CD03I-START-ACC            PIC X(9).
+002000     10  CD03O-DATA.
+             15  CD03O-MORE-DATA                PIC X(1).
+                 88  CD03O-TRUNCATED            VALUE "Y".
+             15  CD03O-ACCT-TAB OCCURS 999 TIMES.
+               20  CD03O-ACC                    PIC X(9).
+               20  CD03O-DSC                    PIC X(15).
+               20  CD03O-TYPE                   PIC X(1).
+               20  CD03O-BALN                   PIC S9(7)V99.
+               20  CD03O-CURR                   PIC X(3).
+               20  CD03O-DTE                    PIC X(10).
+               20  CD03O-STATUS                 PIC X(1).
+                   88  CD03O-DORMANT             VALUE "D".
+               20  CD03O-TXN                    PIC X(1).
+               20  CD03O-SRVN                   PIC ZZ9.99.

@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  CBANKSCKX.cpy                                                *
+000300*---------------------------------------------------------------*
+000400* Host-variable copy of the BNKCKPT batch-checkpoint table      *
+000500* declared in CBANKSCK.CPY - one DCL- item per column, same     *
+000600* order.  CKP_STATUS: 'A' = active/restart point, 'C' = last    *
+000700* run completed, start the next one from the top.               *
+000800*****************************************************************
+000900 01  DCLCKPT.
+001000     03  DCL-CKP-JOB                      PIC X(8).
+001100     03  DCL-CKP-PID                      PIC X(5).
+001200     03  DCL-CKP-ACCNO                    PIC X(9).
+001300     03  DCL-CKP-STATUS                   PIC X(1).
+001400         88  DCL-CKP-ACTIVE               VALUE 'A'.
+001500         88  DCL-CKP-COMPLETE             VALUE 'C'.
+001600     03  DCL-CKP-UPDATED-TS               PIC X(26).
+001700     03  DCL-CKP-FILLER                   PIC X(10).

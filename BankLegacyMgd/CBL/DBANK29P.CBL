@@ -0,0 +1,89 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK29P.CBL                                    *
+001400* Function:    Shared mid-session reconnect helper - given the   *
+001500*              SQLCODE from a failed EXEC SQL, recognise a       *
+001600*              dropped/lost connection and re-establish it so   *
+001700*              the caller can retry its own statement once,     *
+001800*              the same way DBANK98P is the shared SQLCODE-to-   *
+001900*              message lookup for DBANK01P thru DBANK05P.  See  *
+002000*              DBANK04P's P906-RECONNECT-AND-RETRY for the      *
+002100*              worked example.                                  *
+002200*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK29P.
+       DATE-WRITTEN.
+           2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+
+       LINKAGE SECTION.
+       01  BANK-SQLCODE        PIC S9(9) COMP-5.
+       01  DB-STATUS           PIC X(1).
+
+004400*****************************************************************
+004500* DB-STATUS comes back:                                        *
+004600*   'Y' - BANK-SQLCODE looked like a lost connection and the   *
+004700*         reconnect succeeded; safe to retry the statement once *
+004800*   'F' - BANK-SQLCODE looked like a lost connection but the    *
+004900*         reconnect itself failed; treat as the original error  *
+005000*   'N' - BANK-SQLCODE is not a connection-loss code at all;    *
+005100*         nothing was attempted, treat as the original error    *
+005200*****************************************************************
+       PROCEDURE DIVISION USING BY REFERENCE BANK-SQLCODE
+                                BY REFERENCE DB-STATUS.
+
+           MOVE 'N' TO DB-STATUS.
+
+           EVALUATE BANK-SQLCODE
+               WHEN -924
+               WHEN -30081
+               WHEN -1224
+               WHEN -1229
+                   PERFORM P100-RECONNECT-WITH-RETRY
+                   IF WS-DB-CONNECTED
+                       MOVE 'Y' TO DB-STATUS
+                   ELSE
+                       MOVE 'F' TO DB-STATUS
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Re-establish the connection, retrying up to WS-RETRY-MAX times
+      * before giving up - mirrors DBConnect's P100-CONNECT-WITH-RETRY.
+      *-----------------------------------------------------------------
+       P100-RECONNECT-WITH-RETRY.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P110-TRY-RECONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P110-TRY-RECONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.

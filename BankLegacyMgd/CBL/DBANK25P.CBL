@@ -0,0 +1,100 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK25P.CBL                                     *
+001400* Function:    Obtain the service-charge fee schedule for one    *
+001500*              BAT_TYPE from BNKFEESCH (band 5 down to band 0)   *
+001600*              SQL version                                      *
+001700*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK25P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSFE
+           END-EXEC.
+
+           COPY CBANKSFEX.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       COPY SQLCA.
+
+       01  WS-MISC-STORAGE.
+           05  WS-SUB1                        PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+       COPY CBANKVC25.
+
+       PROCEDURE DIVISION USING    BY REFERENCE CD25-DATA.
+
+           MOVE ZERO TO CD25O-BAND-COUNT.
+           MOVE "N"  TO CD25O-STATUS.
+
+           MOVE CD25I-BAT-TYPE TO DCL-BFE-TYPE.
+
+           EXEC SQL
+                DECLARE FEE_CSR CURSOR FOR
+                SELECT BFE_BAND, BFE_MIN_BAL, BFE_CHARGE
+                  FROM BNKFEESCH
+                 WHERE BFE_TYPE = :DCL-BFE-TYPE
+                 ORDER BY BFE_BAND DESC
+                FOR FETCH ONLY
+           END-EXEC.
+
+           EXEC SQL
+                OPEN FEE_CSR
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE 1 TO WS-SUB1
+               PERFORM P100-FETCH-LOOP VARYING WS-SUB1 FROM 1 BY 1
+                 UNTIL WS-SUB1 > 6 OR SQLCODE NOT EQUAL ZERO
+           END-IF.
+
+           EXEC SQL
+                CLOSE FEE_CSR
+           END-EXEC.
+
+           IF CD25O-BAND-COUNT IS GREATER THAN ZERO
+               SET CD25O-FOUND-OK TO TRUE
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+       P100-FETCH-LOOP.
+           EXEC SQL
+                FETCH FEE_CSR
+                INTO :DCL-BFE-BAND, :DCL-BFE-MIN-BAL, :DCL-BFE-CHARGE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE DCL-BFE-BAND    TO CD25O-BAND (WS-SUB1)
+               MOVE DCL-BFE-MIN-BAL TO CD25O-MIN-BAL (WS-SUB1)
+               MOVE DCL-BFE-CHARGE  TO CD25O-CHARGE (WS-SUB1)
+               ADD 1 TO CD25O-BAND-COUNT
+           END-IF.
+
+           EXIT.

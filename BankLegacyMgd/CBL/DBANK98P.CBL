@@ -0,0 +1,77 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2011 opentext. All Rights Reserved.    *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and        *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext        *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK98P.CBL                                     *
+001400* Function:    Shared SQLCODE to friendly-message lookup        *
+001500*              Called by DBANK01P thru DBANK05P so a teller     *
+001600*              always sees the same wording for the same        *
+001700*              SQLCODE, no matter which screen raised it.        *
+001800*****************************************************************
+
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.
+002100     DBANK98P.
+002200 DATE-WRITTEN.
+002300     2012.
+
+002500 DATA DIVISION.
+
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-MISC-STORAGE.
+002800   05  DISP-SQLCODE                           PIC -9(9).
+
+003000 LINKAGE SECTION.
+003100 01  BANK-SQLCODE        PIC S9(9) COMP-5.
+003200 01  BANK-ERRTEXT        PIC X(60).
+
+003400*****************************************************************
+003500* use 'by Reference' to ensure data is passed to calling pgm    *
+003600*****************************************************************
+003700 PROCEDURE DIVISION USING    by Reference BANK-SQLCODE
+                                   by Reference BANK-ERRTEXT.
+
+           MOVE SPACES TO BANK-ERRTEXT.
+
+           EVALUATE BANK-SQLCODE
+               WHEN ZERO
+                   MOVE 'Successful completion' TO BANK-ERRTEXT
+               WHEN +100
+                   MOVE 'No matching record found' TO BANK-ERRTEXT
+               WHEN -204
+                   MOVE 'Database object not found' TO BANK-ERRTEXT
+               WHEN -530
+                   MOVE 'Referenced record does not exist' TO
+                       BANK-ERRTEXT
+               WHEN -532
+                   MOVE 'Cannot remove - record is referenced elsewhere'
+                       TO BANK-ERRTEXT
+               WHEN -803
+                   MOVE 'Duplicate key - record already exists' TO
+                       BANK-ERRTEXT
+               WHEN -904
+                   MOVE 'Resource unavailable - try again later' TO
+                       BANK-ERRTEXT
+               WHEN -905
+                   MOVE 'Resource limit exceeded' TO BANK-ERRTEXT
+               WHEN -911
+                   MOVE 'Transaction rolled back - deadlock or timeout'
+                       TO BANK-ERRTEXT
+               WHEN -913
+                   MOVE 'Record locked by another user' TO BANK-ERRTEXT
+               WHEN OTHER
+                   MOVE BANK-SQLCODE TO DISP-SQLCODE
+                   STRING 'SQLCODE: ' DELIMITED BY SIZE
+                          DISP-SQLCODE DELIMITED BY SIZE
+                     INTO BANK-ERRTEXT
+           END-EVALUATE.
+
+           GOBACK.

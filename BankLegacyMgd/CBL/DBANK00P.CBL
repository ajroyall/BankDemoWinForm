@@ -14,16 +14,25 @@
 001400* Function:    Connection to ODBC DB                            *  
 001600*****************************************************************  
 001700                                                                   
-001800 IDENTIFICATION DIVISION.                                          
-001900 PROGRAM-ID.                                                       
-002000     DBANK00P.                                                     
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.
+002000     DBANK00P.
 005000 COPY SQLCA.
 
-001400 PROCEDURE DIVISION .
-       
-           EXEC SQL 
-               CONNECT TO 'MFLAB32' 
+       LINKAGE SECTION.
+       01  DB-STATUS           PIC X(1).
+
+001400 PROCEDURE DIVISION USING BY REFERENCE DB-STATUS.
+
+           MOVE "N" TO DB-STATUS.
+
+           EXEC SQL
+               CONNECT TO 'MFLAB32'
            END-EXEC .
-                                                        
-           GOBACK.                                                    
-010800                                                                   
+
+           IF SQLCODE = ZERO
+               MOVE "Y" TO DB-STATUS
+           END-IF.
+
+           GOBACK.
+010800

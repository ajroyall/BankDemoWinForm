@@ -0,0 +1,92 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK12P.CBL                                    *
+001400* Function:    Save a loan quote (principal, rate, term,        *
+001500*              computed monthly payment) to BNKLNQT so a        *
+001600*              customer's quote can be looked back on later.    *
+001700*              SQL version                                      *
+001800*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK12P.
+       DATE-WRITTEN.
+           February 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  SQLCODE-DISP                      PIC -9(5).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSLQ
+           END-EXEC.
+
+           COPY CBANKSLQX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY CBANKVC12.
+
+       01 BANK-ERRMSG                            PIC X(65).
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+001400 PROCEDURE DIVISION USING    by Reference CD12-DATA
+                                   by Reference BANK-ERRMSG.
+
+           MOVE SPACES              TO BANK-ERRMSG.
+           MOVE "N"                 TO CD12O-STATUS.
+
+           MOVE CD12I-PRINCIPAL     TO DCL-LNQ-PRINCIPAL.
+           MOVE CD12I-RATE          TO DCL-LNQ-RATE.
+           MOVE CD12I-TERM          TO DCL-LNQ-TERM.
+           MOVE CD12I-PAYMENT       TO DCL-LNQ-PAYMENT.
+
+           EXEC SQL
+                INSERT INTO BNKLNQT (
+                  LNQ_TIMESTAMP,
+                  LNQ_PRINCIPAL,
+                  LNQ_RATE,
+                  LNQ_TERM,
+                  LNQ_PAYMENT
+                ) VALUES (
+                  CURRENT TIMESTAMP,
+                  :DCL-LNQ-PRINCIPAL,
+                  :DCL-LNQ-RATE,
+                  :DCL-LNQ-TERM,
+                  :DCL-LNQ-PAYMENT)
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+              SET CD12O-SAVE-OK TO TRUE
+           ELSE
+              MOVE SQLCODE TO SQLCODE-DISP
+              STRING 'Unable to save loan quote - SQLCODE: '
+                       DELIMITED BY SIZE
+                     SQLCODE-DISP DELIMITED BY SIZE
+                INTO BANK-ERRMSG
+           END-IF.
+
+           GOBACK.

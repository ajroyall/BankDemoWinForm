@@ -29,17 +29,33 @@
 004300     END-EXEC.                                                     
 003500                                                                   
       * DCL Gen for SQL
-004400     EXEC SQL                                                      
-004500          INCLUDE CBANKSAC                                         
-004600     END-EXEC. 
-                                                           
-004500 COPY CBANKSACX.                                         
-004800 
-       COPY SQLCA .                                           
-005000                                                                   
-005100* General working variables                                                    
-005200 01 BAC-OLD-BALANCE                PIC S9(7)V99 COMP-3.        
-005200 01 DISP-SQLCODE                   PIC -9(9).        
+004400     EXEC SQL
+004500          INCLUDE CBANKSAC
+004600     END-EXEC.
+
+004500 COPY CBANKSACX.
+004800
+
+           EXEC SQL
+                INCLUDE CBANKSAT
+           END-EXEC.
+
+           COPY CBANKSATX.
+
+       COPY SQLCA .
+005000
+005100* General working variables
+005200 01 BAC-OLD-BALANCE                PIC S9(7)V99 COMP-3.
+005200 01 DISP-SQLCODE                   PIC -9(9).
+       01 WS-LOOKUP-SQLCODE              PIC S9(9) COMP-5.
+       01 WS-LOOKUP-ERRTEXT              PIC X(60).
+       01 WS-RECONNECT-STATUS            PIC X(1).
+005200 01 WS-LEG                         PIC X(1).
+           88  WS-LEG-FROM               VALUE "F".
+           88  WS-LEG-TO                 VALUE "T".
+           01 WS-ACC-TYPE                PIC X(1).
+           01 WS-ALLOWED-FLOOR           PIC S9(7)V99 COMP-3.
+           01 WS-ACC-STATUS              PIC X(1).
                                                                   
 004100     EXEC SQL                                                      
 004200          END DECLARE SECTION                                      
@@ -55,49 +71,253 @@
                                    BY REFERENCE BANK-ERRMSG
                                    BY REFERENCE GOOD-ERRMSG.
                                           
-           IF BANK-ERRMSG = SPACES THEN
+           MOVE SPACES TO CD04O-RETRY-FLAG.
+           MOVE SPACES TO CD04O-RETRY-LEG.
+           MOVE CD04I-FROM-OLD-BAL TO CD04O-FROM-CUR-BAL.
+           MOVE CD04I-TO-OLD-BAL   TO CD04O-TO-CUR-BAL.
+
+           IF BANK-ERRMSG = SPACES AND NOT CD04I-TO-ONLY THEN
                PERFORM P410-UPDATE-FROM.
-                                                                     
-           IF BANK-ERRMSG = SPACES THEN
+
+           IF BANK-ERRMSG = SPACES AND NOT CD04O-RETRY-NEEDED
+                   AND NOT CD04I-SINGLE-LEG THEN
                PERFORM P420-UPDATE-TO.
 
            GOBACK.
-           
-      *===================================================================================
-      * Update the 'from' balance                              *  
+
+      *=================================================================
+      * Update the 'from' balance                              *
        P410-UPDATE-FROM.
-            MOVE CD04I-FROM-NEW-BAL  TO DCL-BAC-BALANCE .                     
-            MOVE CD04I-PERSON-PID    TO DCL-BAC-PID     .                 
-            MOVE CD04I-FROM-ACC      TO DCL-BAC-ACCNO   .                   
+            SET WS-LEG-FROM         TO TRUE.
+            MOVE CD04I-FROM-NEW-BAL  TO DCL-BAC-BALANCE .
+            MOVE CD04I-PERSON-PID    TO DCL-BAC-PID     .
+            MOVE CD04I-FROM-ACC      TO DCL-BAC-ACCNO   .
             MOVE CD04I-FROM-OLD-BAL  TO BAC-OLD-BALANCE .
-            
-           PERFORM P900-UPDATE-BNKACC.                     
-                                                                    
-      * Update the 'to' balance 
+
+           PERFORM P402-CHECK-ACCOUNT-STATUS.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P405-CHECK-MIN-BALANCE
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P900-UPDATE-BNKACC
+           END-IF.
+
+      *=================================================================
+      * Reject the update if the account has been closed - a closed
+      * account must not accidentally keep receiving or sending
+      * transfers just because its balance happens to be zero.
+      * DCL-BAC-PID is whoever is driving this leg of the transfer,
+      * which for a joint account may be a BNKACCHLD holder rather
+      * than the account's own BAC_PID - accept either, the same way
+      * DBANK03P's balance cursor already does.
+       P402-CHECK-ACCOUNT-STATUS.
+           EXEC SQL
+                SELECT BAC_STATUS
+                  INTO :WS-ACC-STATUS
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :DCL-BAC-ACCNO   AND
+                       (BAC_PID  = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+           END-EXEC.
+
+           IF SQLCODE = ZERO AND WS-ACC-STATUS = 'C'
+               STRING 'Transfer declined - account '
+                        DELIMITED BY SIZE
+                      DCL-BAC-ACCNO DELIMITED BY SIZE
+                      ' is closed' DELIMITED BY SIZE
+                 INTO BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * Reject the update before it runs if the new balance would take
+      * the account below the minimum balance set for its BAC_ACCTYPE
+      * on BNKATYPE, less whatever overdraft cushion (BAT_OVERDRAFT_
+      * LIMIT) that account type is allowed to dip into (e.g. a
+      * savings account with no overdraft limit must never go
+      * negative, a chequing account with a cushion may).  Only the
+      * 'from' leg is ever debited down, so this is only called for
+      * that leg (and for a single-leg update, which reuses the
+      * 'from' fields).
+       P405-CHECK-MIN-BALANCE.
+           EXEC SQL
+                SELECT BAC_ACCTYPE
+                  INTO :WS-ACC-TYPE
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :DCL-BAC-ACCNO   AND
+                       (BAC_PID  = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE WS-ACC-TYPE TO DCL-BAT-TYPE
+               EXEC SQL
+                    SELECT BAT_MIN_BAL, BAT_OVERDRAFT_LIMIT
+                      INTO :DCL-BAT-MIN-BAL, :DCL-BAT-OVERDRAFT-LIMIT
+                      FROM BNKATYPE
+                     WHERE BAT_TYPE = :DCL-BAT-TYPE
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   COMPUTE WS-ALLOWED-FLOOR =
+                       DCL-BAT-MIN-BAL - DCL-BAT-OVERDRAFT-LIMIT
+                   IF DCL-BAC-BALANCE < WS-ALLOWED-FLOOR
+                       STRING 'Transfer declined - account '
+                                DELIMITED BY SIZE
+                              DCL-BAC-ACCNO DELIMITED BY SIZE
+                              ' may not go below its minimum balance'
+                                DELIMITED BY SIZE
+                         INTO BANK-ERRMSG
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Update the 'to' balance
        P420-UPDATE-TO.
-            MOVE CD04I-TO-NEW-BAL  TO DCL-BAC-BALANCE .                     
-            MOVE CD04I-PERSON-PID  TO DCL-BAC-PID     .                 
-            MOVE CD04I-TO-ACC      TO DCL-BAC-ACCNO   .                   
+            SET WS-LEG-TO          TO TRUE.
+            MOVE CD04I-TO-NEW-BAL  TO DCL-BAC-BALANCE .
+            MOVE CD04I-PERSON-PID  TO DCL-BAC-PID     .
+            MOVE CD04I-TO-ACC      TO DCL-BAC-ACCNO   .
             MOVE CD04I-TO-OLD-BAL  TO BAC-OLD-BALANCE .
-            
-           PERFORM P900-UPDATE-BNKACC. 
-                               
-      *===================================================================================
+
+           PERFORM P402-CHECK-ACCOUNT-STATUS.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P900-UPDATE-BNKACC
+           END-IF.
+
+      *=================================================================
+      * Update one leg of the transfer under the BAC_BALANCE optimistic
+      * lock.  If another transfer has already moved this account's
+      * balance since the caller read it, the searched UPDATE below
+      * matches zero rows and DB2 hands back SQLCODE +100 for that -
+      * re-select the current value and hand it back via CD04O-DATA
+      * instead of failing outright, so the caller gets one chance to
+      * re-validate and retry the leg.  Any OTHER non-zero SQLCODE
+      * (deadlock, lock timeout, constraint violation, ...) is a real
+      * failure of the UPDATE itself, not a lock miss, and must go
+      * straight to the error path below rather than being reinterpreted
+      * as "balance changed, please retry".
        P900-UPDATE-BNKACC.
-            EXEC SQL                                                      
-                UPDATE BNKACC                                            
+            EXEC SQL
+                UPDATE BNKACC
                 SET BAC_BALANCE = :DCL-BAC-BALANCE
-                WHERE (BAC_PID     = :DCL-BAC-PID      AND                   
-                       BAC_ACCNO   = :DCL-BAC-ACCNO    AND                     
-                       BAC_BALANCE = :BAC-OLD-BALANCE)                  
-            END-EXEC.                                                     
+                WHERE (BAC_ACCNO   = :DCL-BAC-ACCNO    AND
+                       BAC_BALANCE = :BAC-OLD-BALANCE  AND
+                       (BAC_PID = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID)))
+            END-EXEC.
 
+           IF SQLCODE IS EQUAL TO +100
+              PERFORM P950-REFRESH-BALANCE
+              IF SQLCODE IS EQUAL TO ZERO
+                 SET CD04O-RETRY-NEEDED TO TRUE
+                 EVALUATE TRUE
+                     WHEN WS-LEG-FROM
+                       MOVE DCL-BAC-BALANCE TO CD04O-FROM-CUR-BAL
+                       SET CD04O-RETRY-FROM TO TRUE
+                     WHEN WS-LEG-TO
+                       MOVE DCL-BAC-BALANCE TO CD04O-TO-CUR-BAL
+                       SET CD04O-RETRY-TO   TO TRUE
+                 END-EVALUATE
+              ELSE
+                 MOVE SQLCODE TO WS-LOOKUP-SQLCODE
+                 CALL 'DBANK98P' USING BY REFERENCE WS-LOOKUP-SQLCODE
+                                       BY REFERENCE WS-LOOKUP-ERRTEXT
+                 STRING 'Update failed- Id/Account: ' DELIMITED BY SIZE
+                     DCL-BAC-PID DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     DCL-BAC-ACCNO DELIMITED BY SIZE
+                     ' - ' DELIMITED BY SIZE
+                     WS-LOOKUP-ERRTEXT DELIMITED BY SIZE
+                                         INTO  BANK-ERRMSG
+              END-IF
+           ELSE
            IF SQLCODE IS NOT EQUAL TO ZERO
-               MOVE SQLCODE TO DISP-SQLCODE
-               STRING 'Update failed- Id/Account: ' DELIMITED BY SIZE             
+                 MOVE SQLCODE TO WS-LOOKUP-SQLCODE
+                 PERFORM P906-RECONNECT-AND-RETRY
+           ELSE
+      *=================================================================
+      * The update went through on the first try - echo back the
+      * balance this leg now actually holds (not just the caller's
+      * stale entry seed) so that if the OTHER leg goes on to lose
+      * the optimistic-lock race, a retry built from CD04O-DATA
+      * resubmits this leg with its true current balance instead of
+      * the pre-update one, and doesn't spuriously reject it a
+      * second time against the row this same unit of work already
+      * changed.
+              EVALUATE TRUE
+                  WHEN WS-LEG-FROM
+                    MOVE DCL-BAC-BALANCE TO CD04O-FROM-CUR-BAL
+                  WHEN WS-LEG-TO
+                    MOVE DCL-BAC-BALANCE TO CD04O-TO-CUR-BAL
+              END-EVALUATE
+           END-IF
+           END-IF.
+
+      *=================================================================
+      * A hard SQL failure here could just be a mid-session connection
+      * drop rather than a genuine data error - ask DBANK29P whether
+      * WS-LOOKUP-SQLCODE looks like a lost connection and, if so, let
+      * it reconnect before giving up.  A successful reconnect earns
+      * the UPDATE exactly one more attempt; anything else (not a
+      * connection-loss SQLCODE, or the reconnect itself failed) falls
+      * through to the same DBANK98P-built error message as before.
+       P906-RECONNECT-AND-RETRY.
+           CALL 'DBANK29P' USING BY REFERENCE WS-LOOKUP-SQLCODE
+                                 BY REFERENCE WS-RECONNECT-STATUS.
+
+           IF WS-RECONNECT-STATUS = 'Y'
+               EXEC SQL
+                   UPDATE BNKACC
+                   SET BAC_BALANCE = :DCL-BAC-BALANCE
+                   WHERE (BAC_ACCNO   = :DCL-BAC-ACCNO    AND
+                          BAC_BALANCE = :BAC-OLD-BALANCE  AND
+                          (BAC_PID = :DCL-BAC-PID OR EXISTS
+                              (SELECT 1 FROM BNKACCHLD
+                                WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                                  AND ACH_PID   = :DCL-BAC-PID)))
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE IS EQUAL TO ZERO
+               EVALUATE TRUE
+                   WHEN WS-LEG-FROM
+                     MOVE DCL-BAC-BALANCE TO CD04O-FROM-CUR-BAL
+                   WHEN WS-LEG-TO
+                     MOVE DCL-BAC-BALANCE TO CD04O-TO-CUR-BAL
+               END-EVALUATE
+           ELSE
+               MOVE SQLCODE TO WS-LOOKUP-SQLCODE
+               CALL 'DBANK98P' USING BY REFERENCE WS-LOOKUP-SQLCODE
+                                     BY REFERENCE WS-LOOKUP-ERRTEXT
+               STRING 'Update failed- Id/Account: ' DELIMITED BY SIZE
                    DCL-BAC-PID DELIMITED BY SIZE
-                   '/' DELIMITED BY SIZE                      
+                   '/' DELIMITED BY SIZE
                    DCL-BAC-ACCNO DELIMITED BY SIZE
-                   ' with Sqlcode: ' DELIMITED BY SIZE                      
-                   DISP-SQLCODE  DELIMITED BY SIZE                      
-                                       INTO  BANK-ERRMSG .
+                   ' - ' DELIMITED BY SIZE
+                   WS-LOOKUP-ERRTEXT DELIMITED BY SIZE
+                                       INTO  BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * Re-fetch the account's current balance after a failed
+      * optimistic update so the caller can re-check funds and retry.
+       P950-REFRESH-BALANCE.
+            EXEC SQL
+                SELECT BAC_BALANCE
+                  INTO :DCL-BAC-BALANCE
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :DCL-BAC-ACCNO   AND
+                       (BAC_PID  = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+            END-EXEC.

@@ -0,0 +1,261 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK28P.CBL                                    *
+001400* Function:    Close an account - transfer out any remaining    *
+001500*              balance to another account owned by the same     *
+001600*              BANK-USERID, then mark the source account closed *
+001700*              with a closure date and the authorizing          *
+001800*              BANK-USERID so BAC_STATUS = 'C' accounts can be   *
+001900*              rejected by DBANK03P/DBANK04P from then on.       *
+002000*              SQL version                                      *
+002100*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK28P.
+       DATE-WRITTEN.
+           2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-CONTINUE-SW                    PIC X(1) VALUE 'Y'.
+               88  WS-KEEP-GOING                 VALUE 'Y'.
+               88  WS-STOP-NOW                   VALUE 'N'.
+           05  WS-SOURCE-STATUS                  PIC X(1).
+           05  WS-SOURCE-CURRENCY                PIC X(3).
+           05  WS-DEST-BALANCE                   PIC S9(7)V99 COMP-3.
+           05  WS-DEST-STATUS                    PIC X(1).
+           05  WS-DEST-CURRENCY                  PIC X(3).
+           05  WS-NEW-DEST-BAL                   PIC S9(7)V99 COMP-3.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           COPY CBANKSACX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY CBANKVC28.
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+       PROCEDURE DIVISION USING    by Reference CD28-DATA.
+
+           SET CD28O-CLOSE-FAILED TO TRUE.
+           MOVE ZERO TO CD28O-AMOUNT-CLOSED.
+           SET WS-KEEP-GOING TO TRUE.
+
+           PERFORM P100-CHECK-SOURCE-ACCOUNT.
+
+           IF WS-KEEP-GOING AND CD28I-FROM-CUR-BAL NOT = ZERO
+               PERFORM P210-CREDIT-DESTINATION
+           END-IF.
+
+           IF WS-KEEP-GOING AND CD28I-FROM-CUR-BAL NOT = ZERO
+               PERFORM P220-ZERO-SOURCE-BALANCE
+           END-IF.
+
+           IF WS-KEEP-GOING
+               PERFORM P300-MARK-ACCOUNT-CLOSED
+           END-IF.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * The account must exist and must not already be closed before
+      * any money moves or BAC_STATUS changes.  CD28I-PID is whoever
+      * is requesting the closure, which for a joint account may be a
+      * BNKACCHLD holder rather than the account's own BAC_PID -
+      * accept either, the same way DBANK03P's balance cursor does.
+      *-----------------------------------------------------------------
+       P100-CHECK-SOURCE-ACCOUNT.
+           MOVE CD28I-PID      TO DCL-BAC-PID.
+           MOVE CD28I-FROM-ACC TO DCL-BAC-ACCNO.
+
+           EXEC SQL
+                SELECT BAC_STATUS, BAC_CURRENCY
+                  INTO :WS-SOURCE-STATUS, :WS-SOURCE-CURRENCY
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :DCL-BAC-ACCNO   AND
+                       (BAC_PID  = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   IF WS-SOURCE-STATUS = 'C'
+                       SET CD28O-ALREADY-CLOSED TO TRUE
+                       SET WS-STOP-NOW TO TRUE
+                   END-IF
+               WHEN +100
+                   SET CD28O-ACCOUNT-NOT-FOUND TO TRUE
+                   SET WS-STOP-NOW TO TRUE
+               WHEN OTHER
+                   SET WS-STOP-NOW TO TRUE
+           END-EVALUATE.
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Credit the destination account with the source account's
+      * current balance under the same BAC_BALANCE optimistic lock
+      * that DBANK04P uses for an ordinary transfer.  CD28I-PID is
+      * whoever is requesting the closure, which for a joint
+      * destination account may be a BNKACCHLD holder rather than the
+      * account's own BAC_PID - accept either, the same as the source-
+      * account paragraphs above.  Also mirrors DBANK04P's
+      * P402-CHECK-ACCOUNT-STATUS by refusing an already-closed
+      * destination, and refuses a destination in a different
+      * BAC_CURRENCY outright rather than silently moving the source
+      * balance across at 1-for-1 like an ordinary same-currency
+      * transfer would - CD28-DATA carries no currency fields to run
+      * BBANK50P's FX conversion against, so there is nothing sensible
+      * to convert with here.
+      *-----------------------------------------------------------------
+       P210-CREDIT-DESTINATION.
+           MOVE CD28I-PID    TO DCL-BAC-PID.
+           MOVE CD28I-TO-ACC TO DCL-BAC-ACCNO.
+
+           EXEC SQL
+                SELECT BAC_BALANCE, BAC_STATUS, BAC_CURRENCY
+                  INTO :WS-DEST-BALANCE, :WS-DEST-STATUS,
+                       :WS-DEST-CURRENCY
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :DCL-BAC-ACCNO   AND
+                       (BAC_PID  = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+           END-EXEC.
+
+           IF SQLCODE = +100
+               SET CD28O-TO-ACC-NOT-FOUND TO TRUE
+               SET WS-STOP-NOW TO TRUE
+               GO TO P210-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = ZERO
+               SET WS-STOP-NOW TO TRUE
+               GO TO P210-EXIT
+           END-IF.
+
+           IF WS-DEST-STATUS = 'C'
+               SET CD28O-TO-ACC-CLOSED TO TRUE
+               SET WS-STOP-NOW TO TRUE
+               GO TO P210-EXIT
+           END-IF.
+
+           IF WS-DEST-CURRENCY IS NOT EQUAL TO SPACES AND
+              WS-SOURCE-CURRENCY IS NOT EQUAL TO SPACES AND
+              WS-DEST-CURRENCY IS NOT EQUAL TO WS-SOURCE-CURRENCY
+               SET CD28O-TO-ACC-CURR-MISMATCH TO TRUE
+               SET WS-STOP-NOW TO TRUE
+               GO TO P210-EXIT
+           END-IF.
+
+           COMPUTE WS-NEW-DEST-BAL =
+               WS-DEST-BALANCE + CD28I-FROM-CUR-BAL.
+
+           EXEC SQL
+                UPDATE BNKACC
+                   SET BAC_BALANCE = :WS-NEW-DEST-BAL
+                 WHERE BAC_ACCNO   = :DCL-BAC-ACCNO AND
+                       BAC_BALANCE = :WS-DEST-BALANCE AND
+                       (BAC_PID = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               SET CD28O-RETRY-NEEDED TO TRUE
+               SET WS-STOP-NOW TO TRUE
+           ELSE
+               MOVE CD28I-FROM-CUR-BAL TO CD28O-AMOUNT-CLOSED
+           END-IF.
+
+       P210-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Zero out the source balance now that it has been moved across,
+      * under its own optimistic lock against the balance the caller
+      * supplied.
+      *-----------------------------------------------------------------
+       P220-ZERO-SOURCE-BALANCE.
+           MOVE CD28I-PID      TO DCL-BAC-PID.
+           MOVE CD28I-FROM-ACC TO DCL-BAC-ACCNO.
+
+           EXEC SQL
+                UPDATE BNKACC
+                   SET BAC_BALANCE = 0
+                 WHERE BAC_ACCNO   = :DCL-BAC-ACCNO AND
+                       BAC_BALANCE = :CD28I-FROM-CUR-BAL AND
+                       (BAC_PID = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               SET CD28O-RETRY-NEEDED TO TRUE
+               SET WS-STOP-NOW TO TRUE
+           END-IF.
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Mark the account closed - stamp the closure date and the
+      * BANK-USERID who authorized it.  BAC_CLOSED_BY always records
+      * the requesting user even when they are only a joint holder;
+      * the WHERE clause accepts either the account's own BAC_PID or
+      * a BNKACCHLD joint holder, as above.
+      *-----------------------------------------------------------------
+       P300-MARK-ACCOUNT-CLOSED.
+           MOVE CD28I-PID      TO DCL-BAC-PID.
+           MOVE CD28I-FROM-ACC TO DCL-BAC-ACCNO.
+
+           EXEC SQL
+                UPDATE BNKACC
+                   SET BAC_STATUS     = 'C',
+                       BAC_CLOSE_DATE = CURRENT DATE,
+                       BAC_CLOSED_BY  = :DCL-BAC-PID
+                 WHERE BAC_ACCNO      = :DCL-BAC-ACCNO   AND
+                       (BAC_PID = :DCL-BAC-PID OR EXISTS
+                           (SELECT 1 FROM BNKACCHLD
+                             WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                               AND ACH_PID   = :DCL-BAC-PID))
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               SET CD28O-CLOSE-OK TO TRUE
+           END-IF.
+
+           EXIT.

@@ -0,0 +1,274 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK13P.CBL                                    *
+001400* Function:    Nightly interest accrual batch job - reads every *
+001500*              row on BNKACC, computes one day's interest from  *
+001600*              BAC_BALANCE using the rate held against the      *
+001700*              account's type on BNKATYPE, posts the credit     *
+001800*              through DBANK06P's BNKTXN insert logic and       *
+001900*              updates BAC_BALANCE through DBANK04P.            *
+002000*              SQL version - standalone batch step, connects    *
+002100*              and disconnects itself.                          *
+002200*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK13P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+           05  WS-ACCT-COUNT                     PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-CREDIT-COUNT                   PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-DAILY-RATE                     PIC S9(1)V9(9)
+                                                  COMP-3.
+           05  WS-INTEREST-AMT                   PIC S9(7)V99
+                                                  COMP-3.
+           05  WS-NEW-BALANCE                    PIC S9(7)V99
+                                                  COMP-3.
+           05  WS-INTEREST-DESC                  PIC X(30)
+                            VALUE 'Interest credit'.
+           05  WS-JOB-ERROR-SW                    PIC X(1) VALUE 'N'.
+               88  WS-JOB-HAD-ERROR               VALUE 'Y'.
+           05  WS-COMMIT-STATUS                   PIC X(1).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAT
+           END-EXEC.
+
+           COPY CBANKSACX.
+           COPY CBANKSATX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+      *****************************************************************
+      * CD06-DATA/CD04-DATA are declared here as ordinary WORKING-
+      * STORAGE, not LINKAGE - this batch job owns the storage and
+      * passes it BY REFERENCE into DBANK06P/DBANK04P exactly as
+      * BBANK50P does from the interactive transfer screen.
+      *****************************************************************
+           COPY CBANKVC6.
+           COPY CBANKVC4.
+
+           01  BANK-ERRMSG                       PIC X(65).
+           01  GOOD-ERRMSG                       PIC X(65).
+
+      *****************************************************************
+      * No LINKAGE SECTION - this runs as a standalone batch step and *
+      * connects/disconnects itself, the same as DBConnect does for   *
+      * the interactive screens.                                      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P000-CONNECT.
+
+           IF WS-DB-CONNECTED
+               PERFORM P100-RUN-ACCRUAL
+               PERFORM P890-COMMIT-OR-ROLLBACK
+               PERFORM P900-DISCONNECT
+           ELSE
+               DISPLAY
+                 'DBANK13P - unable to connect, accrual run aborted'
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * Connect to the database, retrying a couple of times before
+      * giving up - mirrors DBConnect's P100-CONNECT-WITH-RETRY.
+      *=================================================================
+       P000-CONNECT.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P010-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P010-TRY-CONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.
+
+      *=================================================================
+      * Drive the accrual run - one pass over every BNKACC row, joined
+      * to BNKATYPE for the rate that applies to its account type.
+      *=================================================================
+       P100-RUN-ACCRUAL.
+           MOVE ZERO TO WS-ACCT-COUNT.
+           MOVE ZERO TO WS-CREDIT-COUNT.
+
+           EXEC SQL
+                DECLARE ACR_CSR CURSOR FOR
+                SELECT BAC.BAC_PID,
+                       BAC.BAC_ACCNO,
+                       BAC.BAC_BALANCE,
+                       BAT.BAT_RATE
+                FROM BNKACC BAC,
+                     BNKATYPE BAT
+                WHERE (BAC.BAC_ACCTYPE = BAT.BAT_TYPE)
+                ORDER BY BAC.BAC_PID, BAC.BAC_ACCNO
+                FOR FETCH ONLY
+           END-EXEC.
+
+           PERFORM P200-OPEN-CURSOR.
+
+           PERFORM P210-FETCH-LOOP
+               UNTIL SQLCODE NOT EQUAL ZERO.
+
+           PERFORM P290-CLOSE-CURSOR.
+
+           DISPLAY 'DBANK13P - accrual run complete, accounts read: '
+                   WS-ACCT-COUNT ' credited: ' WS-CREDIT-COUNT.
+
+       P200-OPEN-CURSOR.
+           EXEC SQL
+                OPEN ACR_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P210-FETCH-LOOP.
+           EXEC SQL
+                FETCH ACR_CSR
+                INTO :DCL-BAC-PID,
+                     :DCL-BAC-ACCNO,
+                     :DCL-BAC-BALANCE,
+                     :DCL-BAT-RATE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P220-PROCESS-ACCOUNT
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P290-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE ACR_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * One account's accrual - BAT_RATE is an annual rate, so one
+      * night's interest is the balance times the rate divided by the
+      * 365 days in the year.  Accounts whose type carries no rate, or
+      * whose computed interest rounds to zero, are left alone.
+      *-----------------------------------------------------------------
+       P220-PROCESS-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT.
+
+           IF DCL-BAT-RATE IS GREATER THAN ZERO
+               COMPUTE WS-DAILY-RATE ROUNDED = DCL-BAT-RATE / 365
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                       DCL-BAC-BALANCE * WS-DAILY-RATE
+
+               IF WS-INTEREST-AMT IS GREATER THAN ZERO
+                   PERFORM P300-POST-INTEREST
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Post the credit row through DBANK06P's insert logic, then
+      * bring BAC_BALANCE up to date through DBANK04P, single-leg.
+      *-----------------------------------------------------------------
+       P300-POST-INTEREST.
+           MOVE SPACES             TO BANK-ERRMSG.
+           MOVE SPACES             TO GOOD-ERRMSG.
+
+           MOVE DCL-BAC-PID        TO CD06I-PERSON-PID.
+           SET CD06I-INTEREST      TO TRUE.
+           MOVE DCL-BAC-ACCNO      TO CD06I-FROM-ACC.
+           MOVE WS-INTEREST-AMT    TO CD06I-FROM-AMOUNT.
+           MOVE WS-INTEREST-DESC   TO CD06I-FROM-DESC.
+
+           CALL 'DBANK06P' USING BY REFERENCE CD06-DATA
+                                 BY REFERENCE BANK-ERRMSG
+                                 BY REFERENCE GOOD-ERRMSG.
+
+           IF BANK-ERRMSG = SPACES
+               COMPUTE WS-NEW-BALANCE =
+                       DCL-BAC-BALANCE + WS-INTEREST-AMT
+
+               MOVE DCL-BAC-PID       TO CD04I-PERSON-PID.
+               SET CD04I-SINGLE-LEG   TO TRUE.
+               MOVE DCL-BAC-ACCNO     TO CD04I-FROM-ACC.
+               MOVE DCL-BAC-BALANCE   TO CD04I-FROM-OLD-BAL.
+               MOVE WS-NEW-BALANCE    TO CD04I-FROM-NEW-BAL.
+
+               CALL 'DBANK04P' USING BY REFERENCE CD04-DATA
+                                     BY REFERENCE BANK-ERRMSG
+                                     BY REFERENCE GOOD-ERRMSG.
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               ADD 1 TO WS-CREDIT-COUNT
+           ELSE
+               DISPLAY 'DBANK13P - account ' DCL-BAC-ACCNO
+                       ' not credited: ' BANK-ERRMSG
+               MOVE 'Y' TO WS-JOB-ERROR-SW
+           END-IF.
+
+       P800-ERROR-CHECK.
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+               MOVE SQLCODE TO DISP-SQLCODE
+               DISPLAY 'DBANK13P - SQLCODE: ' DISP-SQLCODE
+               MOVE 'Y' TO WS-JOB-ERROR-SW
+           END-IF.
+
+      *=================================================================
+      * Commit the whole accrual run - every interest credit inserted
+      * through DBANK06P and every BAC_BALANCE update posted through
+      * DBANK04P since P000-CONNECT - as one unit of work, or roll it
+      * all back if any part of it failed, the same way BBANK50P/
+      * BBANK51P settle an online transfer before disconnecting.
+      * Without this, a crash or dropped connection after P900-
+      * DISCONNECT's bare DISCONNECT CURRENT could lose an entire run's
+      * worth of otherwise-uncommitted postings.
+      *=================================================================
+       P890-COMMIT-OR-ROLLBACK.
+           IF WS-JOB-HAD-ERROR
+               CALL 'DBANK18P' USING BY REFERENCE WS-COMMIT-STATUS
+           ELSE
+               CALL 'DBANK17P' USING BY REFERENCE WS-COMMIT-STATUS
+           END-IF.
+
+      *=================================================================
+      * Disconnect from the database.
+      *=================================================================
+       P900-DISCONNECT.
+           CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS.

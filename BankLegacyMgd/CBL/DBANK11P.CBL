@@ -0,0 +1,182 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK11P.CBL                                    *
+001400* Function:    Check a login PID/password against BNKCUST,     *
+001500*              enforcing a locked-account state after repeated  *
+001600*              bad attempts.  A BCS_PASSWORD of SPACES means    *
+001700*              no password has ever been set for this PID - the *
+001800*              first password presented for such an account is  *
+001900*              accepted and stored, so the existing demo        *
+002000*              customers keep working without a separate        *
+002050*              migration step.  Every attempt, successful or     *
+002060*              not, is logged to BNKLOGA for the audit trail.    *
+002200*              SQL version                                      *
+002300*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK11P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  SQLCODE-DISP                      PIC -9(5).
+           05  WS-MAX-ATTEMPTS                   PIC S9(2) COMP
+                                                  VALUE 5.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSCS
+           END-EXEC.
+
+           COPY CBANKSCSX.
+
+           EXEC SQL
+                INCLUDE CBANKSLA
+           END-EXEC.
+
+           COPY CBANKSLAX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY CBANKVC11.
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+001400 PROCEDURE DIVISION USING    by Reference CD11-DATA.
+
+           MOVE SPACES TO CD11O-DATA.
+           SET CD11O-AUTH-FAILED TO TRUE.
+
+           EXEC SQL
+                SELECT BCS_NAME,
+                       BCS_PASSWORD,
+                       BCS_LOGIN_ATTEMPTS,
+                       BCS_LOCKED,
+                       BCS_ROLE
+                  INTO :DCL-BCS-NAME,
+                       :DCL-BCS-PASSWORD,
+                       :DCL-BCS-LOGIN-ATTEMPTS,
+                       :DCL-BCS-LOCKED,
+                       :DCL-BCS-ROLE
+                  FROM BNKCUST
+                 WHERE BCS_PID = :CD11I-PERSON-PID
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE NOT EQUAL ZERO
+                   CONTINUE
+               WHEN DCL-BCS-IS-LOCKED
+                   SET CD11O-AUTH-LOCKED TO TRUE
+               WHEN DCL-BCS-PASSWORD EQUAL SPACES
+                   PERFORM P200-SET-INITIAL-PASSWORD
+               WHEN DCL-BCS-PASSWORD EQUAL CD11I-PASSWORD
+                   PERFORM P300-ACCEPT-LOGIN
+               WHEN OTHER
+                   PERFORM P400-REJECT-LOGIN
+           END-EVALUATE.
+
+           PERFORM P500-LOG-LOGIN-ATTEMPT.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * No password on file yet - the presented password becomes the
+      * PID's password from now on.
+      *-----------------------------------------------------------------
+       P200-SET-INITIAL-PASSWORD.
+           MOVE CD11I-PASSWORD TO DCL-BCS-PASSWORD.
+           MOVE ZERO           TO DCL-BCS-LOGIN-ATTEMPTS.
+
+           EXEC SQL
+                UPDATE BNKCUST
+                SET BCS_PASSWORD       = :DCL-BCS-PASSWORD,
+                    BCS_LOGIN_ATTEMPTS = 0
+                WHERE BCS_PID = :CD11I-PERSON-PID
+           END-EXEC.
+
+           MOVE DCL-BCS-NAME TO CD11O-PERSON-NAME.
+           MOVE DCL-BCS-ROLE TO CD11O-ROLE.
+           SET CD11O-AUTH-OK TO TRUE.
+
+      *-----------------------------------------------------------------
+      * Password matched - clear the failed-attempt count.
+      *-----------------------------------------------------------------
+       P300-ACCEPT-LOGIN.
+           EXEC SQL
+                UPDATE BNKCUST
+                SET BCS_LOGIN_ATTEMPTS = 0
+                WHERE BCS_PID = :CD11I-PERSON-PID
+           END-EXEC.
+
+           MOVE DCL-BCS-NAME TO CD11O-PERSON-NAME.
+           MOVE DCL-BCS-ROLE TO CD11O-ROLE.
+           SET CD11O-AUTH-OK TO TRUE.
+
+      *-----------------------------------------------------------------
+      * Password did not match - bump the failed-attempt count and
+      * lock the account once it reaches WS-MAX-ATTEMPTS.
+      *-----------------------------------------------------------------
+       P400-REJECT-LOGIN.
+           ADD 1 TO DCL-BCS-LOGIN-ATTEMPTS.
+
+           IF DCL-BCS-LOGIN-ATTEMPTS >= WS-MAX-ATTEMPTS
+               MOVE 'Y' TO DCL-BCS-LOCKED
+           END-IF.
+
+           EXEC SQL
+                UPDATE BNKCUST
+                SET BCS_LOGIN_ATTEMPTS = :DCL-BCS-LOGIN-ATTEMPTS,
+                    BCS_LOCKED         = :DCL-BCS-LOCKED
+                WHERE BCS_PID = :CD11I-PERSON-PID
+           END-EXEC.
+
+           IF DCL-BCS-IS-LOCKED
+               SET CD11O-AUTH-LOCKED TO TRUE
+           ELSE
+               SET CD11O-AUTH-FAILED TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Record every login attempt, successful or not, against the
+      * audit trail - a PID that doesn't exist on BNKCUST still logs
+      * an attempt against the PID that was typed.
+      *-----------------------------------------------------------------
+       P500-LOG-LOGIN-ATTEMPT.
+           MOVE CD11I-PERSON-PID    TO DCL-LGA-PID.
+           MOVE CD11I-WORKSTATION   TO DCL-LGA-WORKSTATION.
+           MOVE 'N'                 TO DCL-LGA-SUCCESS.
+
+           IF CD11O-AUTH-OK
+               MOVE 'Y' TO DCL-LGA-SUCCESS
+           END-IF.
+
+           EXEC SQL
+                INSERT INTO BNKLOGA
+                       (LGA_PID, LGA_TIMESTAMP, LGA_WORKSTATION,
+                        LGA_SUCCESS)
+                VALUES (:DCL-LGA-PID, CURRENT TIMESTAMP,
+                        :DCL-LGA-WORKSTATION, :DCL-LGA-SUCCESS)
+           END-EXEC.

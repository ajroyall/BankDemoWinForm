@@ -0,0 +1,43 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2011 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     DBANK17P.CBL                                     *
+001400* Function:    Commit the current unit of work                   *
+001600*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK17P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           COPY SQLCA.
+
+       LINKAGE SECTION.
+       01  DB-STATUS           PIC X(1).
+
+       PROCEDURE DIVISION USING BY REFERENCE DB-STATUS.
+
+           MOVE "N" TO DB-STATUS.
+
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE "Y" TO DB-STATUS
+           END-IF.
+
+           GOBACK.

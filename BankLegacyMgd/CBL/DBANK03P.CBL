@@ -30,8 +30,10 @@
 004300     END-EXEC.                                                     
 003100
        01  WS-MISC-STORAGE.                                              
-003500   05  DISP-SQLCODE                          PIC -9(5).       
-003500   05  WS-SUB1                               PIC S9(4) COMP.       
+003500   05  DISP-SQLCODE                          PIC -9(5).
+         05  WS-LOOKUP-SQLCODE                     PIC S9(9) COMP-5.
+         05  WS-LOOKUP-ERRTEXT                     PIC X(60).
+003500   05  WS-SUB1                               PIC S9(4) COMP.
 003600   05  WS-COUNT                              PIC S9(10) COMP-3.    
 003700   05  WS-TXN-TYPE                           PIC X(1)              
 003800       VALUE '1'.                                                  
@@ -40,19 +42,24 @@
 005200          INCLUDE CBANKSAC                                         
 005300     END-EXEC.                                                     
 
-005400     EXEC SQL                                                      
-005500          INCLUDE CBANKSAT                                          
-005600     END-EXEC.                                                     
+005400     EXEC SQL
+005500          INCLUDE CBANKSAT
+005600     END-EXEC.
 
-005700*    EXEC SQL                                                      
-005800*         INCLUDE CBANKSTX                                         
-005900*    END-EXEC.                                                     
+           EXEC SQL
+                INCLUDE CBANKSAH
+           END-EXEC.
+
+005700*    EXEC SQL
+005800*         INCLUDE CBANKSTX
+005900*    END-EXEC.
       *
-005000 COPY SQLCA.                                                                  
+005000 COPY SQLCA.
+
+006700 COPY CBANKSACX.
+006700 COPY CBANKSATX.
+       COPY CBANKSAHX.
 
-006700 COPY CBANKSACX.                                                   
-006700 COPY CBANKSATX.                                                   
-       
 004500     EXEC SQL                                                      
 004600          END DECLARE SECTION                                      
 004700     END-EXEC.                                                     
@@ -67,33 +74,59 @@
 001400 PROCEDURE DIVISION USING    by Reference BANK-USERID
                                    by Reference CD03-DATA. 
                                                                 
-008300* Initialize our output area
-008500     INITIALIZE CD03-DATA.
-           INITIALIZE SQLCA.             
+008300* Initialize our output area only - CD03I-START-ACC is the
+      * caller's paging continuation token and must survive into the
+      * cursor's own WHERE clause below, not get wiped back to SPACES.
+008500     INITIALIZE CD03O-DATA.
+           INITIALIZE SQLCA.
 008600                                                                   
 008800* Set up the cursor to get our data
-           EXEC SQL                                                      
-009100          DECLARE BAL_CSR CURSOR FOR                               
-009200          SELECT BAC.BAC_ACCNO,                                    
-009300                 BAT.BAT_DESC,                                     
-009400                 BAC.BAC_BALANCE,                                  
-009500                 BAC.BAC_LAST_STMT_DTE,                            
-009600                 BAC.BAC_LAST_STMT_BAL                             
-009700          FROM BNKACC BAC,                                         
-009800               BNKATYPE BAT                                        
-009900          WHERE (BAC.BAC_ACCTYPE = BAT.BAT_TYPE)               
-010000           AND      (BAC.BAC_PID = :BANK-USERID)                
-010100*         ORDER BY BAT.BAT_DESC ASC                                
-010200          FOR FETCH ONLY                                           
-010300     END-EXEC.                                                     
-010400                                                                   
-010500     PERFORM P400-OPEN-CURSOR.                                                     
-                                                   
+           MOVE "N" TO CD03O-MORE-DATA.
+
+           EXEC SQL
+009100          DECLARE BAL_CSR CURSOR FOR
+009200          SELECT BAC.BAC_ACCNO,
+009300                 BAT.BAT_DESC,
+009350                 BAC.BAC_ACCTYPE,
+009400                 BAC.BAC_BALANCE,
+009450                 BAC.BAC_CURRENCY,
+009500                 BAC.BAC_LAST_STMT_DTE,
+009600                 BAC.BAC_LAST_STMT_BAL,
+009650                 BAC.BAC_STATUS
+009700          FROM BNKACC BAC,
+009800               BNKATYPE BAT
+009900          WHERE (BAC.BAC_ACCTYPE = BAT.BAT_TYPE)
+010000           AND      (BAC.BAC_PID = :BANK-USERID
+                           OR EXISTS
+                              (SELECT 1 FROM BNKACCHLD ACH
+                                WHERE ACH.ACH_ACCNO = BAC.BAC_ACCNO
+                                  AND ACH.ACH_PID = :BANK-USERID))
+                 AND      (BAC.BAC_ACCNO > :CD03I-START-ACC)
+                 AND      (BAC.BAC_STATUS <> 'C')
+                 ORDER BY BAC.BAC_ACCNO ASC
+010200          FOR FETCH ONLY
+010300     END-EXEC.
+010400
+010500     PERFORM P400-OPEN-CURSOR.
+
 011200     IF SQLCODE = ZERO
                MOVE 1 TO WS-SUB1
                PERFORM P100-FETCH-LOOP VARYING WS-SUB1 FROM 1 BY 1
-                 UNTIL WS-SUB1 = 99 OR SQLCODE <> ZERO
-           END-IF.  
+                 UNTIL WS-SUB1 > 999 OR SQLCODE <> ZERO
+           END-IF.
+
+      * The loop above stops as soon as the 999th slot is filled, which
+      * leaves SQLCODE sitting at ZERO from that fetch whether or not a
+      * 1000th row actually exists.  Attempt one more fetch here - only
+      * reached when the cap (not end-of-data) is what stopped the loop
+      * - so CD03O-TRUNCATED is set only when there really is more data
+      * than the array can hold.
+           IF SQLCODE = ZERO
+               PERFORM P410-FETCH-CURSOR
+               IF SQLCODE = ZERO
+                   SET CD03O-TRUNCATED TO TRUE
+               END-IF
+           END-IF.
 
            PERFORM P490-CLOSE-CURSOR.
            
@@ -107,10 +140,13 @@
            MOVE ZERO TO WS-COUNT.
            
 013000     IF SQLCODE = ZERO                                   
-013100         MOVE DCL-BAC-ACCNO         TO  CD03O-ACC (WS-SUB1)   
-013200         MOVE DCL-BAT-DESC          TO  CD03O-DSC (WS-SUB1)    
+013100         MOVE DCL-BAC-ACCNO         TO  CD03O-ACC (WS-SUB1)
+013200         MOVE DCL-BAT-DESC          TO  CD03O-DSC (WS-SUB1)
+               MOVE DCL-BAC-ACCTYPE       TO  CD03O-TYPE (WS-SUB1)
 013300         MOVE DCL-BAC-BALANCE       TO  CD03O-BALN (WS-SUB1)
-013400         MOVE DCL-BAC-LAST-STMT-DTE TO  CD03O-DTE (WS-SUB1) 
+013350         MOVE DCL-BAC-CURRENCY      TO  CD03O-CURR (WS-SUB1)
+013400         MOVE DCL-BAC-LAST-STMT-DTE TO  CD03O-DTE (WS-SUB1)
+013450         MOVE DCL-BAC-STATUS        TO  CD03O-STATUS (WS-SUB1)
 014200     END-IF.
        
 013000     IF SQLCODE = ZERO                                   
@@ -133,13 +169,16 @@
                                                               
 015500 P410-FETCH-CURSOR.                                          
 011800     EXEC SQL                                                      
-011900          FETCH BAL_CSR                                            
-012000          INTO :DCL-BAC-ACCNO,                                     
-012100               :DCL-BAT-DESC,                                      
-012200               :DCL-BAC-BALANCE,                                   
-012300               :DCL-BAC-LAST-STMT-DTE,                             
-012400               :DCL-BAC-LAST-STMT-BAL                              
-012500     END-EXEC. 
+011900          FETCH BAL_CSR
+012000          INTO :DCL-BAC-ACCNO,
+012100               :DCL-BAT-DESC,
+                     :DCL-BAC-ACCTYPE,
+012200               :DCL-BAC-BALANCE,
+012250               :DCL-BAC-CURRENCY,
+012300               :DCL-BAC-LAST-STMT-DTE,
+012400               :DCL-BAC-LAST-STMT-BAL,
+012450               :DCL-BAC-STATUS
+012500     END-EXEC.
            PERFORM P800-ERROR-CHECK.                                                
            
            EXIT.
@@ -163,12 +202,12 @@
                                      
            EXIT.
            
-       P800-ERROR-CHECK.                                          
+       P800-ERROR-CHECK.
            IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
-                   MOVE SQLCODE    TO  DISP-SQLCODE
-                   STRING 'SQLCODE: '  DELIMITED BY SIZE
-                          DISP-SQLCODE DELIMITED BY SIZE 
-                     INTO CD03O-DSC(1)
+                   MOVE SQLCODE TO WS-LOOKUP-SQLCODE
+                   CALL 'DBANK98P' USING BY REFERENCE WS-LOOKUP-SQLCODE
+                                         BY REFERENCE WS-LOOKUP-ERRTEXT
+                   MOVE WS-LOOKUP-ERRTEXT TO CD03O-DSC(1)
            END-IF.
            
            EXIT.

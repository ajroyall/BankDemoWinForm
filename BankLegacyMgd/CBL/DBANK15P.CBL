@@ -0,0 +1,196 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK15P.CBL                                    *
+001400* Function:    Reconciliation batch job - recompute each        *
+001500*              BAC_ACCNO's balance from its BNKTXN history and   *
+001600*              report every account where that total doesn't    *
+001700*              match the live BAC_BALANCE, so a stuck or         *
+001800*              partially-applied transfer gets caught instead    *
+001900*              of silently drifting.                             *
+002000*              SQL version - standalone batch step, connects     *
+002100*              and disconnects itself, same as DBANK07P.         *
+002200*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK15P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+           05  WS-ACCT-COUNT                     PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-MISMATCH-COUNT                 PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-COMPUTED-BAL                   PIC S9(7)V99 COMP-3.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           COPY CBANKSACX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+      *****************************************************************
+      * No LINKAGE SECTION - this runs as a standalone batch step and *
+      * connects/disconnects itself, the same as DBConnect does for   *
+      * the interactive screens.                                      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P000-CONNECT.
+
+           IF WS-DB-CONNECTED
+               PERFORM P100-RUN-RECONCILIATION
+               PERFORM P900-DISCONNECT
+           ELSE
+               DISPLAY
+                 'DBANK15P - unable to connect, reconciliation aborted'
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * Connect to the database, retrying a couple of times before
+      * giving up - mirrors DBConnect's P100-CONNECT-WITH-RETRY.
+      *=================================================================
+       P000-CONNECT.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P010-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P010-TRY-CONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.
+
+      *=================================================================
+      * Drive the reconciliation run - one pass over every BNKACC row.
+      *=================================================================
+       P100-RUN-RECONCILIATION.
+           MOVE ZERO TO WS-ACCT-COUNT.
+           MOVE ZERO TO WS-MISMATCH-COUNT.
+
+           EXEC SQL
+                DECLARE REC_CSR CURSOR FOR
+                SELECT BAC_PID,
+                       BAC_ACCNO,
+                       BAC_BALANCE
+                FROM BNKACC
+                ORDER BY BAC_PID, BAC_ACCNO
+                FOR FETCH ONLY
+           END-EXEC.
+
+           PERFORM P200-OPEN-CURSOR.
+
+           PERFORM P210-FETCH-LOOP
+               UNTIL SQLCODE NOT EQUAL ZERO.
+
+           PERFORM P290-CLOSE-CURSOR.
+
+           DISPLAY 'DBANK15P - reconciliation complete, checked: '
+                   WS-ACCT-COUNT.
+           DISPLAY 'DBANK15P - accounts out of balance: '
+                   WS-MISMATCH-COUNT.
+
+       P200-OPEN-CURSOR.
+           EXEC SQL
+                OPEN REC_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P210-FETCH-LOOP.
+           EXEC SQL
+                FETCH REC_CSR
+                INTO :DCL-BAC-PID,
+                     :DCL-BAC-ACCNO,
+                     :DCL-BAC-BALANCE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P220-CHECK-ACCOUNT
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P290-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE REC_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * Recompute the account's balance from its whole BNKTXN history -
+      * BTX_SUB_TYPE '1' legs are debits (money out), everything else
+      * is a credit (money in), same sign convention DBANK07P's
+      * statement run already uses - and compare it to the live
+      * BAC_BALANCE DBANK04P maintains directly.
+      *-----------------------------------------------------------------
+       P220-CHECK-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT.
+
+           EXEC SQL
+                SELECT COALESCE(SUM(
+                           CASE WHEN BTX_SUB_TYPE = '1'
+                                THEN -BTX_AMOUNT
+                                ELSE BTX_AMOUNT
+                           END), 0)
+                  INTO :WS-COMPUTED-BAL
+                  FROM BNKTXN
+                 WHERE BTX_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+           IF WS-COMPUTED-BAL NOT EQUAL DCL-BAC-BALANCE
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY 'DBANK15P - MISMATCH account ' DCL-BAC-ACCNO
+                       ' (customer ' DCL-BAC-PID ') stored balance '
+                       DCL-BAC-BALANCE ' computed from history '
+                       WS-COMPUTED-BAL
+           END-IF.
+
+       P800-ERROR-CHECK.
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+               MOVE SQLCODE TO DISP-SQLCODE
+               DISPLAY 'DBANK15P - SQLCODE: ' DISP-SQLCODE
+           END-IF.
+
+      *=================================================================
+      * Disconnect from the database.
+      *=================================================================
+       P900-DISCONNECT.
+           CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS.

@@ -0,0 +1,85 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK27P.CBL                                    *
+001400* Function:    Record the logoff time against this PID's most   *
+001500*              recent still-open login-audit entry on BNKLOGA,  *
+001600*              so a session's start and end read as a pair      *
+001700*              instead of an unexplained gap in the audit       *
+001800*              trail.                                           *
+001900*              SQL version                                      *
+002000*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK27P.
+       DATE-WRITTEN.
+           2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  SQLCODE-DISP                      PIC -9(5).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSLA
+           END-EXEC.
+
+           COPY CBANKSLAX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY CBANKVC27.
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+       PROCEDURE DIVISION USING    by Reference CD27-DATA.
+
+           SET CD27O-LOGOFF-FAILED TO TRUE.
+
+           MOVE CD27I-PERSON-PID TO DCL-LGA-PID.
+
+      *-----------------------------------------------------------------
+      * Close out this PID's most recent successful login that hasn't
+      * already been paired with a logoff - matches the one row whose
+      * LGA_TIMESTAMP is the MAX for this PID among still-open logins.
+      *-----------------------------------------------------------------
+           EXEC SQL
+                UPDATE BNKLOGA
+                   SET LGA_LOGOFF_TIMESTAMP = CURRENT TIMESTAMP
+                 WHERE LGA_PID    = :DCL-LGA-PID
+                   AND LGA_SUCCESS = 'Y'
+                   AND LGA_LOGOFF_TIMESTAMP IS NULL
+                   AND LGA_TIMESTAMP =
+                       (SELECT MAX(LGA_TIMESTAMP)
+                          FROM BNKLOGA
+                         WHERE LGA_PID     = :DCL-LGA-PID
+                           AND LGA_SUCCESS = 'Y')
+           END-EXEC.
+
+           IF SQLCODE EQUAL ZERO
+               SET CD27O-LOGOFF-OK TO TRUE
+           END-IF.
+
+           GOBACK.

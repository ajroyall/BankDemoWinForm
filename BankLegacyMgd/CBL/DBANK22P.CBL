@@ -0,0 +1,189 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK22P.CBL                                     *
+001400* Function:    Add a joint holder to an existing account on      *
+001500*              BNKACCHLD - the account must already exist and    *
+001600*              the PID being added must not already be linked    *
+001700*              to it, either as the original owner or as an      *
+001800*              existing joint holder.                            *
+001900*              SQL version                                       *
+002000*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK22P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  SQLCODE-DISP                      PIC -9(5).
+           05  WS-ACCT-COUNT                      PIC S9(5) COMP-3.
+           05  WS-CUST-COUNT                      PIC S9(5) COMP-3.
+           05  WS-LINK-COUNT                      PIC S9(5) COMP-3.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSCS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAH
+           END-EXEC.
+
+           COPY CBANKSACX.
+           COPY CBANKSCSX.
+           COPY CBANKSAHX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY CBANKVC22.
+
+       01 BANK-ERRMSG                            PIC X(65).
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+       PROCEDURE DIVISION USING    BY REFERENCE CD22-DATA
+                                   BY REFERENCE BANK-ERRMSG.
+
+           MOVE SPACES           TO BANK-ERRMSG.
+           MOVE SPACES           TO CD22O-STATUS.
+
+           PERFORM P100-VALIDATE-ACCOUNT.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P110-VALIDATE-CUSTOMER
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P120-VALIDATE-NOT-LINKED
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P300-INSERT-HOLDER
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               SET CD22O-SAVE-OK TO TRUE
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * The account has to already exist on BNKACC.
+      *=================================================================
+       P100-VALIDATE-ACCOUNT.
+           MOVE CD22I-ACCNO TO DCL-BAC-ACCNO.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-ACCT-COUNT
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+
+           IF WS-ACCT-COUNT = ZERO
+               MOVE 'Unknown account number' TO BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * The PID being added as a joint holder has to already exist on
+      * BNKCUST.
+      *=================================================================
+       P110-VALIDATE-CUSTOMER.
+           MOVE CD22I-PID TO DCL-BCS-PID.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-CUST-COUNT
+                  FROM BNKCUST
+                 WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+
+           IF WS-CUST-COUNT = ZERO
+               MOVE 'Unknown customer Id' TO BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * The PID must not already have access to the account, either as
+      * the original owner on BNKACC or as an existing joint holder on
+      * BNKACCHLD.
+      *=================================================================
+       P120-VALIDATE-NOT-LINKED.
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-ACCT-COUNT
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+                   AND BAC_PID = :DCL-BCS-PID
+           END-EXEC.
+
+           IF WS-ACCT-COUNT IS GREATER THAN ZERO
+               MOVE 'Customer already owns this account' TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               EXEC SQL
+                    SELECT COUNT(*)
+                      INTO :WS-LINK-COUNT
+                      FROM BNKACCHLD
+                     WHERE ACH_ACCNO = :DCL-BAC-ACCNO
+                       AND ACH_PID = :DCL-BCS-PID
+               END-EXEC
+
+               IF WS-LINK-COUNT IS GREATER THAN ZERO
+                   MOVE 'Customer is already a joint holder'
+                     TO BANK-ERRMSG
+               END-IF
+           END-IF.
+
+      *=================================================================
+      * Insert the new joint-holder row.
+      *=================================================================
+       P300-INSERT-HOLDER.
+           MOVE DCL-BAC-ACCNO TO DCL-ACH-ACCNO.
+           MOVE DCL-BCS-PID   TO DCL-ACH-PID.
+
+           EXEC SQL
+                INSERT INTO BNKACCHLD (
+                  ACH_ACCNO,
+                  ACH_PID,
+                  ACH_ROLE
+                ) VALUES (
+                  :DCL-ACH-ACCNO,
+                  :DCL-ACH-PID,
+                  'J')
+           END-EXEC.
+
+           IF SQLCODE IS NOT EQUAL TO ZERO
+               MOVE SQLCODE TO SQLCODE-DISP
+               STRING 'Unable to add joint holder - SQLCODE: '
+                        DELIMITED BY SIZE
+                      SQLCODE-DISP DELIMITED BY SIZE
+                 INTO BANK-ERRMSG
+           END-IF.

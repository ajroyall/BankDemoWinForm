@@ -14,15 +14,24 @@
 001400* Function:    Disconnect from ODBC DB                          *  
 001600*****************************************************************  
 001700                                                                   
-001800 IDENTIFICATION DIVISION.                                          
-001900 PROGRAM-ID.                                                       
-002000     DBANK99P. 
-                                                           
-001400 PROCEDURE DIVISION .
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.
+002000     DBANK99P.
+
+       LINKAGE SECTION.
+       01  DB-STATUS           PIC X(1).
+
+001400 PROCEDURE DIVISION USING BY REFERENCE DB-STATUS.
+
+           MOVE "N" TO DB-STATUS.
 
            EXEC SQL
-               DISCONNECT CURRENT 
-           END-EXEC .                                                                
+               DISCONNECT CURRENT
+           END-EXEC .
+
+           IF SQLCODE = ZERO
+               MOVE "Y" TO DB-STATUS
+           END-IF.
 
-           GOBACK.                                                    
+           GOBACK.
 010800                                                                   

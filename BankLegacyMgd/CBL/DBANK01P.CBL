@@ -1,87 +1,155 @@
-000100*****************************************************************  
-000200*                                                               *  
-000300*   Copyright (C) 1998-2011 opentext�. All Rights Reserved.   *  
-000400*   This demonstration program is provided for use by users     *  
-000500*   of opentext� products and may be used, modified and       *  
-000600*   distributed as part of your application provided that       *  
-000700*   you properly acknowledge the copyright of opentext�       *  
-000800*   in this material.                                           *  
-000900*                                                               *  
-001000*****************************************************************  
-001100                                                                   
-001200*****************************************************************  
-001300* Program:     DBANK01P.CBL                                     *  
-001400* Function:    Obtain User details                              *  
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2011 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     DBANK01P.CBL                                     *
+001400* Function:    Obtain User details                              *
  01500*              SQL version                                      *
-      *              Re-written in 2011-2012 to Visual COBOL          *  
-001600*****************************************************************  
-001700                                                                   
-001800 IDENTIFICATION DIVISION.                                          
-001900 PROGRAM-ID.                                                       
-002000     DBANK01P.                                                     
-002100 DATE-WRITTEN.                                                     
-002200     September 2011.                                               
-002500                                                                   
-002800 DATA DIVISION.                                                    
-002900                                                                   
-003000 WORKING-STORAGE SECTION.                                          
-003100 01  WS-MISC-STORAGE.                                              
-003500   05  SQLCODE-DISP                          PIC -9(5).             
+      *              Re-written in 2011-2012 to Visual COBOL          *
+      *              Name-search pick-list mode added                 *
+      *              SQLCODE text now comes from DBANK98P so it       *
+      *              matches the wording used everywhere else         *
+001600*****************************************************************
+001700
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.
+002000     DBANK01P.
+002100 DATE-WRITTEN.
+002200     September 2011.
+002500
+002800 DATA DIVISION.
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-MISC-STORAGE.
+003500   05  SQLCODE-DISP                          PIC -9(5).
+           05  WS-SUB1                              PIC S9(4) COMP.
+           05  WS-SEARCH-PATTERN                    PIC X(27).
+           05  WS-LOOKUP-SQLCODE                     PIC S9(9) COMP-5.
+           05  WS-LOOKUP-ERRTEXT                     PIC X(60).
 004100
-           EXEC SQL                                                      
-004200          BEGIN DECLARE SECTION                                    
-004300     END-EXEC.                                                     
+           EXEC SQL
+004200          BEGIN DECLARE SECTION
+004300     END-EXEC.
 003600
-004400     EXEC SQL                                                      
-004500          INCLUDE CBANKSCS                                          
+004400     EXEC SQL
+004500          INCLUDE CBANKSCS
 004600     END-EXEC.
-                                                    
-005000 COPY SQLCA.                                                                  
 
-006700 COPY CBANKSCSX.                                                   
+005000 COPY SQLCA.
 
-           EXEC SQL                                                      
-004200          END DECLARE SECTION                                      
-004300     END-EXEC.                                                     
-005200                                                                   
-005300 LINKAGE SECTION.                                                  
+006700 COPY CBANKSCSX.
+
+           EXEC SQL
+004200          END DECLARE SECTION
+004300     END-EXEC.
+005200
+005300 LINKAGE SECTION.
 005800 01  BANK-USERID         PIC X(5).
-       
-       COPY CBANKVC1 . 
-                                                                         
-007600*****************************************************************  
-007400* use 'by Reference' to ensure data is passed to calling pgm    * 
-007600*****************************************************************  
+
+       COPY CBANKVC1 .
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
 001400 PROCEDURE DIVISION USING    by Reference BANK-USERID
                                    by Reference CD01-DATA.
-                                              
+
 006900     MOVE SPACES TO CD01O-DATA.
-           Move BANK-USERID  to  CD01I-PERSON-PID.                                    
-007000                                                                   
-007200* Now fetch the requested record                                *  
-007400     EXEC SQL                                                      
-007500          SELECT CS.BCS_PID,                                       
-007600                 CS.BCS_NAME                                       
-007700          INTO :DCL-BCS-PID,                                       
-007800               :DCL-BCS-NAME                                       
-007900          FROM BNKCUST CS                                          
-008000          WHERE CS.BCS_PID = :CD01I-PERSON-PID                     
-008100     END-EXEC.                                                     
-008200                                                                   
+
+           EVALUATE TRUE
+               WHEN CD01I-BY-NAME
+                   PERFORM P200-SEARCH-BY-NAME
+               WHEN OTHER
+                   PERFORM P100-SEARCH-BY-PID
+           END-EVALUATE.
+
+           GOBACK.
+
+      *=================================================================
+      * Exact-match lookup by PID - the original, unchanged behaviour. *
+      *=================================================================
+       P100-SEARCH-BY-PID.
+
+           Move BANK-USERID  to  CD01I-PERSON-PID.
+007000
+007200* Now fetch the requested record                                *
+007400     EXEC SQL
+007500          SELECT CS.BCS_PID,
+007600                 CS.BCS_NAME
+007700          INTO :DCL-BCS-PID,
+007800               :DCL-BCS-NAME
+007900          FROM BNKCUST CS
+008000          WHERE CS.BCS_PID = :CD01I-PERSON-PID
+008100     END-EXEC.
+008200
 008600     EVALUATE SQLCODE
-              WHEN ZERO                                                  
-008700             MOVE DCL-BCS-PID TO CD01O-PERSON-PID                  
-008800             MOVE DCL-BCS-NAME TO CD01O-PERSON-NAME                
-008900        WHEN +100                                                  
-009500             MOVE SPACES TO CD01O-PERSON-PID                       
-009600             MOVE 'Person not found' TO CD01O-PERSON-NAME          
-009700        WHEN OTHER                                                 
-009500             MOVE SPACES TO CD01O-PERSON-PID                       
-009600             MOVE SQLCODE to SQLCODE-DISP
-                   STRING 'SQLCODE : ' delimited by size
-                          SQLCODE-DISP delimited by size
-                     INTO CD01O-PERSON-NAME                              
-009800             END-STRING
-           END-EVALUATE                                                  
-
-           GOBACK.                                                    
+              WHEN ZERO
+008700             MOVE DCL-BCS-PID TO CD01O-PERSON-PID
+008800             MOVE DCL-BCS-NAME TO CD01O-PERSON-NAME
+008900        WHEN +100
+009500             MOVE SPACES TO CD01O-PERSON-PID
+009600             MOVE 'Person not found' TO CD01O-PERSON-NAME
+009700        WHEN OTHER
+009500             MOVE SPACES TO CD01O-PERSON-PID
+                   MOVE SQLCODE TO WS-LOOKUP-SQLCODE
+                   CALL 'DBANK98P' USING BY REFERENCE WS-LOOKUP-SQLCODE
+                                         BY REFERENCE WS-LOOKUP-ERRTEXT
+                   MOVE WS-LOOKUP-ERRTEXT TO CD01O-PERSON-NAME
+           END-EVALUATE.
+
+      *=================================================================
+      * Partial-match search by name, returning a pick-list of PIDs so *
+      * a teller who only has a name (or a misremembered PID) can      *
+      * find the right customer.                                      *
+      *=================================================================
+       P200-SEARCH-BY-NAME.
+
+           MOVE SPACES TO WS-SEARCH-PATTERN.
+           STRING '%' DELIMITED BY SIZE
+                  CD01I-SEARCH-NAME DELIMITED BY SPACE
+                  '%' DELIMITED BY SIZE
+             INTO WS-SEARCH-PATTERN.
+
+           EXEC SQL
+               DECLARE NAME_CSR CURSOR FOR
+               SELECT CS.BCS_PID,
+                      CS.BCS_NAME
+               FROM BNKCUST CS
+               WHERE CS.BCS_NAME    LIKE :WS-SEARCH-PATTERN
+                  OR CS.BCS_NAME_FF LIKE :WS-SEARCH-PATTERN
+               ORDER BY CS.BCS_NAME
+               FOR FETCH ONLY
+           END-EXEC.
+
+           EXEC SQL
+               OPEN NAME_CSR
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P210-FETCH-NAME-LOOP
+                   VARYING WS-SUB1 FROM 1 BY 1
+                   UNTIL WS-SUB1 > 20 OR SQLCODE NOT = ZERO
+           END-IF.
+
+           EXEC SQL
+               CLOSE NAME_CSR
+           END-EXEC.
+
+       P210-FETCH-NAME-LOOP.
+
+           EXEC SQL
+               FETCH NAME_CSR INTO :DCL-BCS-PID, :DCL-BCS-NAME
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE DCL-BCS-PID  TO CD01O-PICK-PID(WS-SUB1)
+               MOVE DCL-BCS-NAME TO CD01O-PICK-NAME(WS-SUB1)
+           END-IF.

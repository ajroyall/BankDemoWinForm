@@ -0,0 +1,105 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     DBANK09P.CBL                                     *
+001400* Function:    Queue a future-dated transfer - insert a row on  *
+001500*              BNKPTXN instead of posting through DBANK04P.     *
+001600*              DBANK10P's batch run posts it when its effective *
+001700*              date arrives.                                    *
+001800*              SQL version                                      *
+001900*****************************************************************
+002000
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.
+002300     DBANK09P.
+002400 DATE-WRITTEN.
+002500     August 2012.
+002600
+002900 DATA DIVISION.
+003000
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-MISC-STORAGE.
+003300   05  SQLCODE-DISP                          PIC -9(5).
+003400
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSPT
+           END-EXEC.
+
+       COPY CBANKSPTX.
+
+       COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+005500
+005600 LINKAGE SECTION.
+       COPY CBANKVC4.
+
+       01 BANK-ERRMSG              PIC X(65).
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+001400 PROCEDURE DIVISION USING    by Reference CD04-DATA
+                                   by Reference BANK-ERRMSG.
+
+           MOVE CD04I-PERSON-PID   TO DCL-PTX-PID.
+           MOVE CD04I-FROM-ACC     TO DCL-PTX-FROM-ACC.
+           MOVE CD04I-TO-ACC       TO DCL-PTX-TO-ACC.
+           MOVE CD04I-AMTN         TO DCL-PTX-AMOUNT.
+           MOVE CD04I-EFF-DATE     TO DCL-PTX-EFF-DATE.
+           SET DCL-PTX-PENDING     TO TRUE.
+
+      *-----------------------------------------------------------------
+      * BBANK50P's P240-CONVERT-AMOUNT already ran before this call and
+      * left the TO-currency amount in CD04O-CONV-AMT - equal to
+      * CD04I-AMTN when the two accounts share a currency, FX-converted
+      * otherwise.  Queue that TO-leg amount alongside the FROM-leg
+      * DCL-PTX-AMOUNT so DBANK10P can credit the TO account correctly
+      * on the day it posts, instead of applying today's unconverted
+      * FROM-currency amount to both legs.
+      *-----------------------------------------------------------------
+           MOVE CD04O-CONV-AMT     TO DCL-PTX-TO-AMOUNT.
+
+           EXEC SQL
+                INSERT INTO BNKPTXN (
+                  PTX_PID,
+                  PTX_FROM_ACC,
+                  PTX_TO_ACC,
+                  PTX_AMOUNT,
+                  PTX_EFF_DATE,
+                  PTX_STATUS,
+                  PTX_TO_AMOUNT
+                ) VALUES (
+                  :DCL-PTX-PID,
+                  :DCL-PTX-FROM-ACC,
+                  :DCL-PTX-TO-ACC,
+                  :DCL-PTX-AMOUNT,
+                  :DCL-PTX-EFF-DATE,
+                  :DCL-PTX-STATUS,
+                  :DCL-PTX-TO-AMOUNT)
+           END-EXEC.
+
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              MOVE SQLCODE TO SQLCODE-DISP
+              STRING 'Unable to queue transfer - SQLCODE: '
+                       DELIMITED BY SIZE
+                     SQLCODE-DISP DELIMITED BY SIZE
+                INTO BANK-ERRMSG
+           END-IF.
+
+           GOBACK.

@@ -0,0 +1,96 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext®. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext® products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext®       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK20P.CBL                                     *
+001400* Function:    Queue a large-transfer e-mail alert to BNKMAILQ  *
+001500*              so a mailer process can pick it up and send it.  *
+001600*              SQL version                                      *
+001700*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK20P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  SQLCODE-DISP                      PIC -9(5).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSMQ
+           END-EXEC.
+
+           COPY CBANKSMQX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY CBANKVC20.
+
+       01 BANK-ERRMSG                            PIC X(65).
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+001400 PROCEDURE DIVISION USING    by Reference CD20-DATA
+                                   by Reference BANK-ERRMSG.
+
+           MOVE SPACES              TO BANK-ERRMSG.
+           MOVE "N"                 TO CD20O-STATUS.
+
+           MOVE CD20I-PID           TO DCL-MQ-PID.
+           MOVE CD20I-EMAIL         TO DCL-MQ-EMAIL.
+           MOVE CD20I-FROM-ACC      TO DCL-MQ-FROM-ACC.
+           MOVE CD20I-TO-ACC        TO DCL-MQ-TO-ACC.
+           MOVE CD20I-AMOUNT        TO DCL-MQ-AMOUNT.
+
+           EXEC SQL
+                INSERT INTO BNKMAILQ (
+                  MQ_TIMESTAMP,
+                  MQ_PID,
+                  MQ_EMAIL,
+                  MQ_FROM_ACC,
+                  MQ_TO_ACC,
+                  MQ_AMOUNT,
+                  MQ_STATUS
+                ) VALUES (
+                  CURRENT TIMESTAMP,
+                  :DCL-MQ-PID,
+                  :DCL-MQ-EMAIL,
+                  :DCL-MQ-FROM-ACC,
+                  :DCL-MQ-TO-ACC,
+                  :DCL-MQ-AMOUNT,
+                  'P')
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+              SET CD20O-SAVE-OK TO TRUE
+           ELSE
+              MOVE SQLCODE TO SQLCODE-DISP
+              STRING 'Unable to queue mail alert - SQLCODE: '
+                       DELIMITED BY SIZE
+                     SQLCODE-DISP DELIMITED BY SIZE
+                INTO BANK-ERRMSG
+           END-IF.
+
+           GOBACK.

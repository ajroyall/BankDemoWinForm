@@ -0,0 +1,78 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     DBANK08P.CBL                                     *
+001400* Function:    Sum today's outgoing transfers for an account,   *
+001500*              used by BBANK50P to enforce the daily transfer   *
+001600*              ceiling.                                         *
+001700*              SQL version                                      *
+001800*****************************************************************
+001900
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.
+002200     DBANK08P.
+002300 DATE-WRITTEN.
+002400     August 2012.
+002500
+002800 DATA DIVISION.
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-MISC-STORAGE.
+003200   05  SQLCODE-DISP                          PIC -9(5).
+003300
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSTX
+           END-EXEC.
+
+       COPY CBANKSTXX.
+
+       COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+005400
+005500 LINKAGE SECTION.
+       COPY CBANKVC8.
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+001400 PROCEDURE DIVISION USING    by Reference CD08-DATA.
+
+           MOVE ZERO TO CD08O-TODAY-TOTAL.
+           MOVE CD08I-ACCNO TO DCL-BTX-ACCNO.
+
+      *=================================================================
+      * '1' is the debit leg of a transfer (money out) - BTX_SUB_TYPE
+      * is also used for reversals, see DBANK06P, so outgoing reversals
+      * count against the ceiling the same way an ordinary transfer
+      * out does.
+      *=================================================================
+           EXEC SQL
+                SELECT COALESCE(SUM(BTX_AMOUNT), 0)
+                  INTO :DCL-BTX-AMOUNT
+                  FROM BNKTXN
+                 WHERE BTX_ACCNO     = :DCL-BTX-ACCNO      AND
+                       BTX_SUB_TYPE  = '1'                 AND
+                       BTX_TIMESTAMP >= CURRENT DATE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+              MOVE DCL-BTX-AMOUNT TO CD08O-TODAY-TOTAL
+           END-IF.
+
+           GOBACK.

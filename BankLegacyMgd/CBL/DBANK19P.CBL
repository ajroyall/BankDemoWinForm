@@ -0,0 +1,178 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2011 opentext. All Rights Reserved.     *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK19P.CBL                                    *
+001400* Function:    Maintain the State/Province reference table      *
+001500*              (BNKSTATE) - list active entries, add/update      *
+001600*              an entry, or retire one.                         *
+001700*              SQL version                                      *
+001800*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK19P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  SQLCODE-DISP                      PIC -9(5).
+           05  WS-SUB1                            PIC S9(4) COMP.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSST
+           END-EXEC.
+
+           COPY CBANKSSTX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  BANK-ERRMSG             PIC X(65).
+
+           COPY CBANKVC19.
+
+       PROCEDURE DIVISION USING BY REFERENCE CD19-DATA
+                                BY REFERENCE BANK-ERRMSG.
+
+           MOVE SPACES TO BANK-ERRMSG.
+
+           EVALUATE TRUE
+               WHEN CD19I-WRITE
+                   PERFORM P200-WRITE-STATE
+               WHEN CD19I-RETIRE
+                   PERFORM P300-RETIRE-STATE
+               WHEN OTHER
+                   PERFORM P100-LIST-STATES
+           END-EVALUATE.
+
+           GOBACK.
+
+      *=================================================================
+      * List every active entry, country/name order, for the
+      * maintenance screen's grid - and for any future address-entry
+      * screen that wants a live picklist instead of a free-text box.
+      *=================================================================
+       P100-LIST-STATES.
+           MOVE SPACES TO CD19O-DATA.
+
+           EXEC SQL
+               DECLARE STATE_CSR CURSOR FOR
+               SELECT STA_CNTRY, STA_CODE, STA_NAME
+               FROM BNKSTATE
+               WHERE STA_STATUS = 'A'
+               ORDER BY STA_CNTRY, STA_NAME
+               FOR FETCH ONLY
+           END-EXEC.
+
+           EXEC SQL
+               OPEN STATE_CSR
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P110-FETCH-LOOP
+                   VARYING WS-SUB1 FROM 1 BY 1
+                   UNTIL WS-SUB1 > 75 OR SQLCODE NOT = ZERO
+           END-IF.
+
+           EXEC SQL
+               CLOSE STATE_CSR
+           END-EXEC.
+
+       P110-FETCH-LOOP.
+           EXEC SQL
+               FETCH STATE_CSR
+               INTO :DCL-STA-CNTRY, :DCL-STA-CODE, :DCL-STA-NAME
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE DCL-STA-CNTRY TO CD19O-CNTRY(WS-SUB1)
+               MOVE DCL-STA-CODE  TO CD19O-CODE(WS-SUB1)
+               MOVE DCL-STA-NAME  TO CD19O-NAME(WS-SUB1)
+           END-IF.
+
+      *=================================================================
+      * Add a new entry, or rename an existing one if the country/code
+      * already exists (also reactivates a previously-retired entry) -
+      * a simple UPDATE-then-INSERT-if-not-found upsert.
+      *=================================================================
+       P200-WRITE-STATE.
+           MOVE CD19I-CNTRY TO DCL-STA-CNTRY.
+           MOVE CD19I-CODE  TO DCL-STA-CODE.
+           MOVE CD19I-NAME  TO DCL-STA-NAME.
+
+           EXEC SQL
+               UPDATE BNKSTATE
+               SET STA_NAME   = :DCL-STA-NAME,
+                   STA_STATUS = 'A'
+               WHERE STA_CNTRY = :DCL-STA-CNTRY AND
+                     STA_CODE  = :DCL-STA-CODE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN +100
+                   EXEC SQL
+                       INSERT INTO BNKSTATE (
+                           STA_CNTRY, STA_CODE, STA_NAME
+                       ) VALUES (
+                           :DCL-STA-CNTRY, :DCL-STA-CODE, :DCL-STA-NAME
+                       )
+                   END-EXEC
+                   IF SQLCODE IS NOT EQUAL TO ZERO
+                       MOVE SQLCODE TO SQLCODE-DISP
+                       STRING 'Unable to add entry - Sqlcode: '
+                                DELIMITED BY SIZE
+                              SQLCODE-DISP DELIMITED BY SIZE
+                         INTO BANK-ERRMSG
+                   END-IF
+               WHEN OTHER
+                   MOVE SQLCODE TO SQLCODE-DISP
+                   STRING 'Unable to update entry - Sqlcode: '
+                            DELIMITED BY SIZE
+                          SQLCODE-DISP DELIMITED BY SIZE
+                     INTO BANK-ERRMSG
+           END-EVALUATE.
+
+      *=================================================================
+      * Retire an entry - kept as a row (for any BNKCUST address still
+      * referencing it) but dropped from the active list above.
+      *=================================================================
+       P300-RETIRE-STATE.
+           MOVE CD19I-CNTRY TO DCL-STA-CNTRY.
+           MOVE CD19I-CODE  TO DCL-STA-CODE.
+
+           EXEC SQL
+               UPDATE BNKSTATE
+               SET STA_STATUS = 'X'
+               WHERE STA_CNTRY = :DCL-STA-CNTRY AND
+                     STA_CODE  = :DCL-STA-CODE
+           END-EXEC.
+
+           IF SQLCODE IS NOT EQUAL TO ZERO
+               MOVE SQLCODE TO SQLCODE-DISP
+               STRING 'Unable to retire entry - Sqlcode: '
+                        DELIMITED BY SIZE
+                      SQLCODE-DISP DELIMITED BY SIZE
+                 INTO BANK-ERRMSG
+           END-IF.

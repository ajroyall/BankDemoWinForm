@@ -26,7 +26,9 @@
 003000 WORKING-STORAGE SECTION.                                          
        01  WS-FIELDS.
            05  DISP-SQLCODE            PIC -9(5).
-           
+           05  WS-LOOKUP-SQLCODE       PIC S9(9) COMP-5.
+           05  WS-LOOKUP-ERRTEXT       PIC X(60).
+
            EXEC SQL                                                      
 004200          BEGIN DECLARE SECTION                                    
 004300     END-EXEC.                                                     
@@ -38,8 +40,14 @@
 004800 COPY SQLCA.                                            
 005000                                                                   
        COPY CBANKSCSX.
-       
-004100     EXEC SQL                                                      
+
+           EXEC SQL
+                INCLUDE CBANKSCA
+           END-EXEC.
+
+       COPY CBANKSCAX.
+
+004100     EXEC SQL
 004200          END DECLARE SECTION                                      
 004300     END-EXEC.                                                     
 005200                                                                   
@@ -77,43 +85,46 @@
 009700* Read request                                                  *  
 009800*****************************************************************  
 009900 READ-PROCESSING.                                                  
-010000     EXEC SQL                                                      
-010100          SELECT CS.BCS_NAME,                                      
-010300                 CS.BCS_ADDR1,                                     
-010400                 CS.BCS_ADDR2,                                     
-010500                 CS.BCS_STATE,                                     
-010600                 CS.BCS_COUNTRY,                                   
-010700                 CS.BCS_POST_CODE,                                 
-010800                 CS.BCS_TEL,                                       
-010900                 CS.BCS_EMAIL,                                     
-011000                 CS.BCS_SEND_MAIL,                                 
-011100                 CS.BCS_SEND_EMAIL                                 
-011200          INTO :DCL-BCS-NAME,                                      
-011400               :DCL-BCS-ADDR1,                                     
-011500               :DCL-BCS-ADDR2,                                     
-011600               :DCL-BCS-STATE,                                     
-011700               :DCL-BCS-COUNTRY,                                   
-011800               :DCL-BCS-POST-CODE,                                 
-011900               :DCL-BCS-TEL,                                       
-012000               :DCL-BCS-EMAIL,                                     
-012100               :DCL-BCS-SEND-MAIL,                                 
-012200               :DCL-BCS-SEND-EMAIL                                 
-012300          FROM BNKCUST CS                                          
-012400          WHERE CS.BCS_PID = :BANK-USERID                     
-012500     END-EXEC.                                                     
-012600                                                                   
-013000     IF SQLCODE IS EQUAL TO ZERO                                   
-013200        MOVE DCL-BCS-NAME        TO CD02O-NAME                    
-013300        MOVE DCL-BCS-ADDR1       TO CD02O-ADDR1                  
-013400        MOVE DCL-BCS-ADDR2       TO CD02O-ADDR2                  
-013500        MOVE DCL-BCS-STATE       TO CD02O-STATE                  
-013600        MOVE DCL-BCS-COUNTRY     TO CD02O-CNTRY                
-013700        MOVE DCL-BCS-POST-CODE   TO CD02O-PSTCDE             
-013800        MOVE DCL-BCS-TEL         TO CD02O-TELNO                    
-013900        MOVE DCL-BCS-EMAIL       TO CD02O-EMAIL                  
-014000        MOVE DCL-BCS-SEND-MAIL   TO CD02O-SEND-MAIL          
-014100        MOVE DCL-BCS-SEND-EMAIL  TO CD02O-SEND-EMAIL        
-014200     ELSE                                                       
+010000     EXEC SQL
+010100          SELECT CS.BCS_NAME,
+010300                 CS.BCS_ADDR1,
+010400                 CS.BCS_ADDR2,
+010500                 CS.BCS_STATE,
+010600                 CS.BCS_COUNTRY,
+010700                 CS.BCS_POST_CODE,
+010800                 CS.BCS_TEL,
+010900                 CS.BCS_EMAIL,
+011000                 CS.BCS_SEND_MAIL,
+011100                 CS.BCS_SEND_EMAIL,
+                       CS.BCS_SIN
+011200          INTO :DCL-BCS-NAME,
+011400               :DCL-BCS-ADDR1,
+011500               :DCL-BCS-ADDR2,
+011600               :DCL-BCS-STATE,
+011700               :DCL-BCS-COUNTRY,
+011800               :DCL-BCS-POST-CODE,
+011900               :DCL-BCS-TEL,
+012000               :DCL-BCS-EMAIL,
+012100               :DCL-BCS-SEND-MAIL,
+012200               :DCL-BCS-SEND-EMAIL,
+                     :DCL-BCS-SIN
+012300          FROM BNKCUST CS
+012400          WHERE CS.BCS_PID = :BANK-USERID
+012500     END-EXEC.
+012600
+013000     IF SQLCODE IS EQUAL TO ZERO
+013200        MOVE DCL-BCS-NAME        TO CD02O-NAME
+013300        MOVE DCL-BCS-ADDR1       TO CD02O-ADDR1
+013400        MOVE DCL-BCS-ADDR2       TO CD02O-ADDR2
+013500        MOVE DCL-BCS-STATE       TO CD02O-STATE
+013600        MOVE DCL-BCS-COUNTRY     TO CD02O-CNTRY
+013700        MOVE DCL-BCS-POST-CODE   TO CD02O-PSTCDE
+013800        MOVE DCL-BCS-TEL         TO CD02O-TELNO
+013900        MOVE DCL-BCS-EMAIL       TO CD02O-EMAIL
+014000        MOVE DCL-BCS-SEND-MAIL   TO CD02O-SEND-MAIL
+014100        MOVE DCL-BCS-SEND-EMAIL  TO CD02O-SEND-EMAIL
+               MOVE DCL-BCS-SIN         TO CD02O-SIN
+014200     ELSE
 019500        PERFORM ERROR-PROCESS
            END-IF.                  
 015200                                                                   
@@ -123,9 +134,28 @@
 015600*****************************************************************  
 015700* Write request                                                 *  
 015800*****************************************************************  
-015900 WRITE-PROCESSING.                                                 
-016000     MOVE CD02I-NAME         TO DCL-BCS-NAME.                    
-016000     MOVE CD02I-ADDR1        TO DCL-BCS-ADDR1.                    
+015900 WRITE-PROCESSING.
+           EXEC SQL
+                SELECT CS.BCS_ADDR1,
+                       CS.BCS_ADDR2,
+                       CS.BCS_STATE,
+                       CS.BCS_COUNTRY,
+                       CS.BCS_POST_CODE,
+                       CS.BCS_TEL,
+                       CS.BCS_EMAIL
+                INTO :DCL-BCA-OLD-ADDR1,
+                     :DCL-BCA-OLD-ADDR2,
+                     :DCL-BCA-OLD-STATE,
+                     :DCL-BCA-OLD-COUNTRY,
+                     :DCL-BCA-OLD-POST-CODE,
+                     :DCL-BCA-OLD-TEL,
+                     :DCL-BCA-OLD-EMAIL
+                FROM BNKCUST CS
+                WHERE CS.BCS_PID = :BANK-USERID
+           END-EXEC.
+
+016000     MOVE CD02I-NAME         TO DCL-BCS-NAME.
+016000     MOVE CD02I-ADDR1        TO DCL-BCS-ADDR1.
 016100     MOVE CD02I-ADDR2        TO DCL-BCS-ADDR2.                    
 016200     MOVE CD02I-STATE        TO DCL-BCS-STATE.                    
 016300     MOVE CD02I-CNTRY        TO DCL-BCS-COUNTRY.                  
@@ -149,21 +179,81 @@
 018000          WHERE BCS_PID = :BANK-USERID                        
 018100     END-EXEC.                                                     
 018200                                                                   
-018600     IF SQLCODE NOT EQUAL ZERO                                 
-019500        PERFORM ERROR-PROCESS                  
-018900     END-IF.                                                       
-019900                                                                   
-020000*WRITE-PROCESSING-EXIT.                                            
-020100     EXIT.                                                         
+018600     IF SQLCODE NOT EQUAL ZERO
+019500        PERFORM ERROR-PROCESS
+018900     ELSE
+               PERFORM WRITE-AUDIT-ROW
+           END-IF.
+
+019900
+020000*WRITE-PROCESSING-EXIT.
+020100     EXIT.
+
+      *=================================================================
+      * Record a before/after snapshot of the contact-detail change so
+      * a disputed "I never changed my address" claim can be answered.
+      *=================================================================
+       WRITE-AUDIT-ROW.
+
+           MOVE BANK-USERID        TO DCL-BCA-PID.
+           MOVE BANK-USERID        TO DCL-BCA-USERID.
+           MOVE CD02I-ADDR1        TO DCL-BCA-NEW-ADDR1.
+           MOVE CD02I-ADDR2        TO DCL-BCA-NEW-ADDR2.
+           MOVE CD02I-STATE        TO DCL-BCA-NEW-STATE.
+           MOVE CD02I-CNTRY        TO DCL-BCA-NEW-COUNTRY.
+           MOVE CD02I-PSTCDE       TO DCL-BCA-NEW-POST-CODE.
+           MOVE CD02I-TELNO        TO DCL-BCA-NEW-TEL.
+           MOVE CD02I-EMAIL        TO DCL-BCA-NEW-EMAIL.
+
+           EXEC SQL
+                INSERT INTO BNKCADT
+                     (BCA_PID,
+                      BCA_TIMESTAMP,
+                      BCA_USERID,
+                      BCA_OLD_ADDR1,
+                      BCA_OLD_ADDR2,
+                      BCA_OLD_STATE,
+                      BCA_OLD_COUNTRY,
+                      BCA_OLD_POST_CODE,
+                      BCA_OLD_TEL,
+                      BCA_OLD_EMAIL,
+                      BCA_NEW_ADDR1,
+                      BCA_NEW_ADDR2,
+                      BCA_NEW_STATE,
+                      BCA_NEW_COUNTRY,
+                      BCA_NEW_POST_CODE,
+                      BCA_NEW_TEL,
+                      BCA_NEW_EMAIL)
+                VALUES
+                     (:DCL-BCA-PID,
+                      CURRENT TIMESTAMP,
+                      :DCL-BCA-USERID,
+                      :DCL-BCA-OLD-ADDR1,
+                      :DCL-BCA-OLD-ADDR2,
+                      :DCL-BCA-OLD-STATE,
+                      :DCL-BCA-OLD-COUNTRY,
+                      :DCL-BCA-OLD-POST-CODE,
+                      :DCL-BCA-OLD-TEL,
+                      :DCL-BCA-OLD-EMAIL,
+                      :DCL-BCA-NEW-ADDR1,
+                      :DCL-BCA-NEW-ADDR2,
+                      :DCL-BCA-NEW-STATE,
+                      :DCL-BCA-NEW-COUNTRY,
+                      :DCL-BCA-NEW-POST-CODE,
+                      :DCL-BCA-NEW-TEL,
+                      :DCL-BCA-NEW-EMAIL)
+           END-EXEC.
+
+      *WRITE-AUDIT-ROW-EXIT.
+           EXIT.
 
       *========================================================================                                                                   
-020000 ERROR-PROCESS.                                            
-           IF SQLCODE = 100                                   
-018800        MOVE "Customer not found for Update"  TO BANK-ERRMSG                     
-019400     ELSE                              
-              MOVE SQLCODE    TO  DISP-SQLCODE
-       
-              STRING 'Error - SQLCODE: '   DELIMITED BY SIZE
-                      DISP-SQLCODE         DELIMITED BY SIZE
-                INTO BANK-ERRMSG                  
-020200     END-IF.                                                                 
+020000 ERROR-PROCESS.
+           IF SQLCODE = 100
+018800        MOVE "Customer not found for Update"  TO BANK-ERRMSG
+019400     ELSE
+              MOVE SQLCODE TO WS-LOOKUP-SQLCODE
+              CALL 'DBANK98P' USING BY REFERENCE WS-LOOKUP-SQLCODE
+                                    BY REFERENCE WS-LOOKUP-ERRTEXT
+              MOVE WS-LOOKUP-ERRTEXT TO BANK-ERRMSG
+020200     END-IF.

@@ -26,8 +26,12 @@
        WORKING-STORAGE SECTION.                                          
 
        01  WS-MISC-STORAGE.                                              
-003500   05  DISP-SQLCODE                          PIC -9(5).       
-         05  WS-SUB1                               PIC S9(4) COMP.       
+003500   05  DISP-SQLCODE                          PIC -9(5).
+         05  WS-LOOKUP-SQLCODE                     PIC S9(9) COMP-5.
+         05  WS-LOOKUP-ERRTEXT                     PIC X(60).
+         05  WS-SUB1                               PIC S9(4) COMP.
+         05  WS-PAIR-FOUND                         PIC X(1).
+             88  WS-PAIR-WAS-FOUND                 VALUE 'Y'.
 002100   05  TXN-DATA-OLD                          PIC X(150).           
 002200   05  TXN-T1-OLD REDEFINES TXN-DATA-OLD.                          
 002300     15  TXN-T1-OLD-DESC                     PIC X(30).            
@@ -59,16 +63,36 @@
            INITIALIZE CD05O-DATA.
            INITIALIZE SQLCA. 
                                               
-           EXEC SQL                                
-                DECLARE TXN_CSR CURSOR FOR                 
-                SELECT TX.BTX_TIMESTAMP,                        
-                       TX.BTX_AMOUNT,                              
-                       TX.BTX_DATA_OLD                             
-                FROM BNKTXN TX                                     
-                WHERE (TX.BTX_ACCNO    = :CD05I-ACC) AND                 
-                      (TX.BTX_TYPE     = '1')              
-                ORDER BY TX.BTX_TIMESTAMP ASC                        
-                FOR FETCH ONLY                                      
+      * CD05I-FROM-DATE/TO-DATE are optional - left SPACES, each date
+      * condition falls through to TRUE and the filter has no effect.
+      * CD05I-TYPE is optional too, but SPACES has to keep meaning
+      * "caller didn't ask, give the original transfers-only result"
+      * rather than "no type filter at all" - the latter would silently
+      * start mixing fee/interest/reversal/ledger rows into every
+      * existing caller's list, none of which ever set this field.  A
+      * caller that genuinely wants every type back explicitly asks for
+      * it via CD05I-ALL-TYPES ('*'); anything else filters to that one
+      * exact BTX_TYPE.
+           EXEC SQL
+                DECLARE TXN_CSR CURSOR FOR
+                SELECT TX.BTX_TIMESTAMP,
+                       TX.BTX_AMOUNT,
+                       TX.BTX_DATA_OLD,
+                       TX.BTX_CATEGORY,
+                       TX.BTX_SUB_TYPE,
+                       TX.BTX_XFER_REF
+                FROM BNKTXN TX
+                WHERE (TX.BTX_ACCNO    = :CD05I-ACC) AND
+                      (:CD05I-TYPE = '*' OR
+                       (:CD05I-TYPE = ' ' AND TX.BTX_TYPE = '1') OR
+                       (:CD05I-TYPE NOT = ' ' AND :CD05I-TYPE NOT = '*'
+                        AND TX.BTX_TYPE = :CD05I-TYPE)) AND
+                      (:CD05I-FROM-DATE = ' ' OR
+                       TX.BTX_TIMESTAMP >= :CD05I-FROM-DATE) AND
+                      (:CD05I-TO-DATE = ' ' OR
+                       TX.BTX_TIMESTAMP <= :CD05I-TO-DATE)
+                ORDER BY TX.BTX_TIMESTAMP ASC
+                FOR FETCH ONLY
            END-EXEC.                                                  
            
            PERFORM P100-OPEN-CURSOR.
@@ -89,23 +113,67 @@
        
        P110-FETCH-DATA.
             EXEC SQL                                                  
-                FETCH TXN_CSR                                
-                INTO :DCL-BTX-TIMESTAMP,                             
-                     :DCL-BTX-AMOUNT,                                
-                     :DCL-BTX-DATA-OLD                               
-            END-EXEC.                                                 
-                                                                         
-           IF SQLCODE = 1 
+                FETCH TXN_CSR
+                INTO :DCL-BTX-TIMESTAMP,
+                     :DCL-BTX-AMOUNT,
+                     :DCL-BTX-DATA-OLD,
+                     :DCL-BTX-CATEGORY,
+                     :DCL-BTX-SUB-TYPE,
+                     :DCL-BTX-XFER-REF
+            END-EXEC.
+
+           IF SQLCODE = 1
                MOVE ZERO TO SQLCODE.
-           
+
+           PERFORM P800-ERROR-CHECK.
+
+           IF SQLCODE IS EQUAL TO ZERO
+              MOVE DCL-BTX-TIMESTAMP   TO CD05O-ID (WS-SUB1)
+              MOVE DCL-BTX-AMOUNT      TO CD05O-AMT-N (WS-SUB1)
+              MOVE DCL-BTX-DATA-OLD    TO TXN-T1-OLD
+              MOVE TXN-T1-OLD-DESC     TO CD05O-DESC (WS-SUB1)
+              MOVE DCL-BTX-CATEGORY    TO CD05O-CATEGORY (WS-SUB1)
+              MOVE SPACES              TO CD05O-PAIR-ACC (WS-SUB1)
+              MOVE ZERO                TO CD05O-PAIR-AMT (WS-SUB1)
+              IF DCL-BTX-XFER-REF IS NOT EQUAL TO SPACES
+                 PERFORM P120-FIND-PAIR-LEG
+                 IF WS-PAIR-WAS-FOUND
+                    MOVE DCL-BTX-ACCNO  TO CD05O-PAIR-ACC (WS-SUB1)
+                    MOVE DCL-BTX-AMOUNT TO CD05O-PAIR-AMT (WS-SUB1)
+                 END-IF
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Look up the other leg of this transfer by its shared transfer
+      * reference - the paired row always carries the opposite
+      * BTX_SUB_TYPE ('1' debit / '2' credit). Overwrites DCL-BTX-ACCNO
+      * and DCL-BTX-AMOUNT, which is safe here since the current row's
+      * own values have already been moved out to CD05O above.  This
+      * lookup runs its own P800-ERROR-CHECK so a genuine SQL failure
+      * (not just "no pair row found") still reaches BANK-ERRMSG, then
+      * resets SQLCODE to ZERO afterward regardless of outcome so this
+      * lookup - which is not the cursor fetch - never gets mistaken
+      * for end-of-cursor by the outer fetch loop's own SQLCODE test.
+      *-----------------------------------------------------------------
+       P120-FIND-PAIR-LEG.
+           MOVE 'N' TO WS-PAIR-FOUND.
+
+           EXEC SQL
+                SELECT BTX_ACCNO, BTX_AMOUNT
+                  INTO :DCL-BTX-ACCNO, :DCL-BTX-AMOUNT
+                  FROM BNKTXN
+                 WHERE BTX_XFER_REF = :DCL-BTX-XFER-REF
+                   AND BTX_SUB_TYPE NOT EQUAL :DCL-BTX-SUB-TYPE
+           END-EXEC.
+
            PERFORM P800-ERROR-CHECK.
-                                                 
-           IF SQLCODE IS EQUAL TO ZERO                                   
-              MOVE DCL-BTX-TIMESTAMP   TO CD05O-ID (WS-SUB1)               
-              MOVE DCL-BTX-AMOUNT      TO CD05O-AMT-N (WS-SUB1)               
-              MOVE DCL-BTX-DATA-OLD    TO TXN-T1-OLD                        
-              MOVE TXN-T1-OLD-DESC     TO CD05O-DESC (WS-SUB1)               
-           END-IF.                                                       
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-PAIR-FOUND
+           END-IF.
+
+           MOVE ZERO TO SQLCODE.
 
        P190-CLOSE-CURSOR.
            EXEC SQL                                                  
@@ -114,12 +182,12 @@
                                                              
            PERFORM P800-ERROR-CHECK.
        
-       P800-ERROR-CHECK.                                          
+       P800-ERROR-CHECK.
            IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
-                   MOVE SQLCODE    TO  DISP-SQLCODE
-                   STRING 'SQLCODE: '  DELIMITED BY SIZE
-                          DISP-SQLCODE DELIMITED BY SIZE 
-                     INTO BANK-ERRMSG
+                   MOVE SQLCODE TO WS-LOOKUP-SQLCODE
+                   CALL 'DBANK98P' USING BY REFERENCE WS-LOOKUP-SQLCODE
+                                         BY REFERENCE WS-LOOKUP-ERRTEXT
+                   MOVE WS-LOOKUP-ERRTEXT TO BANK-ERRMSG
            END-IF.
            
            EXIT.

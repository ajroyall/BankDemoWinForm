@@ -0,0 +1,424 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK07P.CBL                                    *
+001400* Function:    Statement-run batch job - produce a per-account  *
+001500*              statement (opening balance, transactions since   *
+001600*              the last run, closing balance) for every row on  *
+001700*              BNKACC, then post BAC_LAST_STMT_DTE/             *
+001800*              BAC_LAST_STMT_BAL so next run starts from here.  *
+001900*              SQL version - standalone batch step, connects    *
+002000*              and disconnects itself.                          *
+002100*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK07P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+           05  WS-ACCT-COUNT                     PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-OPEN-BAL                       PIC S9(7)V99 COMP-3.
+           05  WS-CLOSE-BAL                      PIC S9(7)V99 COMP-3.
+           05  WS-SIGNED-AMT                     PIC S9(7)V99 COMP-3.
+           05  WS-SYSDATE-YYYYMMDD               PIC 9(8).
+           05  WS-SYSDATE-X REDEFINES WS-SYSDATE-YYYYMMDD.
+               10  WS-SYSDATE-YYYY               PIC 9(4).
+               10  WS-SYSDATE-MM                 PIC 9(2).
+               10  WS-SYSDATE-DD                 PIC 9(2).
+           05  WS-RUN-DATE                       PIC X(10).
+           05  TXN-DATA-OLD                      PIC X(150).
+           05  TXN-T1-OLD REDEFINES TXN-DATA-OLD.
+               10  TXN-T1-OLD-DESC               PIC X(30).
+      * Checkpoint/restart - write a restart point every so many
+      * accounts so a mid-run failure resumes here instead of from
+      * the top (re-processing already-posted accounts) or from
+      * scratch (skipping everything already done).
+           05  WS-CKPT-JOB-NAME                  PIC X(8)
+                                                  VALUE 'STMTRUN'.
+           05  WS-CKPT-INTERVAL                  PIC S9(3) COMP
+                                                  VALUE 25.
+           05  WS-CKPT-SINCE-WRITE               PIC S9(3) COMP
+                                                  VALUE ZERO.
+           05  WS-CKPT-RESUMED-SW                PIC X(1).
+               88  WS-CKPT-RESUMED               VALUE 'Y'.
+           05  WS-JOB-ERROR-SW                    PIC X(1) VALUE 'N'.
+               88  WS-JOB-HAD-ERROR               VALUE 'Y'.
+           05  WS-COMMIT-STATUS                   PIC X(1).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSTX
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSCK
+           END-EXEC.
+
+           COPY CBANKSACX.
+           COPY CBANKSTXX.
+           COPY CBANKSCKX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+      *****************************************************************
+      * No LINKAGE SECTION - this runs as a standalone batch step and *
+      * connects/disconnects itself, the same as DBConnect does for   *
+      * the interactive screens.                                      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P000-CONNECT.
+
+           IF WS-DB-CONNECTED
+               PERFORM P050-LOAD-CHECKPOINT
+               PERFORM P100-RUN-STATEMENTS
+               PERFORM P890-COMMIT-OR-ROLLBACK
+               PERFORM P900-DISCONNECT
+           ELSE
+               DISPLAY
+                 'DBANK07P - unable to connect, statement run aborted'
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * Connect to the database, retrying a couple of times before
+      * giving up - mirrors DBConnect's P100-CONNECT-WITH-RETRY.
+      *=================================================================
+       P000-CONNECT.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P010-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P010-TRY-CONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.
+
+      *=================================================================
+      * Look for a restart point left by a prior run that didn't reach
+      * completion.  No row, or a row left 'C' (completed) by a prior
+      * run, means start from the top - DCL-CKP-PID/ACCNO are left at
+      * LOW-VALUES, which sorts before every real BAC_PID/BAC_ACCNO.
+      *=================================================================
+       P050-LOAD-CHECKPOINT.
+           MOVE WS-CKPT-JOB-NAME TO DCL-CKP-JOB.
+           MOVE LOW-VALUES       TO DCL-CKP-PID, DCL-CKP-ACCNO.
+           MOVE 'N'              TO WS-CKPT-RESUMED-SW.
+
+           EXEC SQL
+                SELECT CKP_PID, CKP_ACCNO, CKP_STATUS
+                  INTO :DCL-CKP-PID, :DCL-CKP-ACCNO, :DCL-CKP-STATUS
+                  FROM BNKCKPT
+                 WHERE CKP_JOB = :DCL-CKP-JOB
+           END-EXEC.
+
+           IF SQLCODE = ZERO AND DCL-CKP-ACTIVE
+               SET WS-CKPT-RESUMED TO TRUE
+               DISPLAY 'DBANK07P - resuming statement run after '
+                       DCL-CKP-PID '/' DCL-CKP-ACCNO
+           ELSE
+               MOVE LOW-VALUES TO DCL-CKP-PID, DCL-CKP-ACCNO
+           END-IF.
+
+      *=================================================================
+      * Drive the statement run - one pass over every BNKACC row after
+      * the restart point.
+      *=================================================================
+       P100-RUN-STATEMENTS.
+           MOVE ZERO TO WS-ACCT-COUNT.
+           MOVE ZERO TO WS-CKPT-SINCE-WRITE.
+
+           PERFORM P110-BUILD-RUN-DATE.
+
+           EXEC SQL
+                DECLARE ACC_CSR CURSOR FOR
+                SELECT BAC_PID,
+                       BAC_ACCNO,
+                       BAC_BALANCE,
+                       BAC_LAST_STMT_DTE,
+                       BAC_LAST_STMT_BAL
+                FROM BNKACC
+                WHERE (BAC_PID > :DCL-CKP-PID) OR
+                      (BAC_PID = :DCL-CKP-PID AND
+                       BAC_ACCNO > :DCL-CKP-ACCNO)
+                ORDER BY BAC_PID, BAC_ACCNO
+                FOR FETCH ONLY
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE TXN_CSR CURSOR FOR
+                SELECT BTX_TIMESTAMP,
+                       BTX_SUB_TYPE,
+                       BTX_AMOUNT,
+                       BTX_DATA_OLD
+                FROM BNKTXN
+                WHERE (BTX_ACCNO     = :DCL-BAC-ACCNO) AND
+                      (BTX_TIMESTAMP > :DCL-BAC-LAST-STMT-DTE)
+                ORDER BY BTX_TIMESTAMP ASC
+                FOR FETCH ONLY
+           END-EXEC.
+
+           PERFORM P200-OPEN-CURSOR.
+
+           PERFORM P210-FETCH-LOOP
+               UNTIL SQLCODE NOT EQUAL ZERO.
+
+           PERFORM P290-CLOSE-CURSOR.
+
+           PERFORM P420-CLEAR-CHECKPOINT.
+
+           DISPLAY 'DBANK07P - statement run complete, accounts posted:'
+                   WS-ACCT-COUNT.
+
+      *-----------------------------------------------------------------
+      * Today's date, in the same YYYY-MM-DD form BAC_LAST_STMT_DTE is
+      * held in (see DCL-BAC-LAST-STMT-DTE in CBANKSACX).
+      *-----------------------------------------------------------------
+       P110-BUILD-RUN-DATE.
+           ACCEPT WS-SYSDATE-YYYYMMDD FROM DATE YYYYMMDD.
+
+           STRING WS-SYSDATE-YYYY  DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-SYSDATE-MM    DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-SYSDATE-DD    DELIMITED BY SIZE
+             INTO WS-RUN-DATE.
+
+       P200-OPEN-CURSOR.
+           EXEC SQL
+                OPEN ACC_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P210-FETCH-LOOP.
+           EXEC SQL
+                FETCH ACC_CSR
+                INTO :DCL-BAC-PID,
+                     :DCL-BAC-ACCNO,
+                     :DCL-BAC-BALANCE,
+                     :DCL-BAC-LAST-STMT-DTE,
+                     :DCL-BAC-LAST-STMT-BAL
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P220-PROCESS-ACCOUNT
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P290-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE ACC_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * One account's statement - opening balance is whatever the last
+      * run left in BAC_LAST_STMT_BAL, closing balance is today's live
+      * BAC_BALANCE (already kept current by every transfer/transaction
+      * as it posts), with the detail lines coming from BNKTXN.
+      *-----------------------------------------------------------------
+       P220-PROCESS-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT.
+
+           MOVE DCL-BAC-LAST-STMT-BAL TO WS-OPEN-BAL.
+           MOVE DCL-BAC-BALANCE       TO WS-CLOSE-BAL.
+
+           DISPLAY SPACES.
+           DISPLAY 'Statement for account ' DCL-BAC-ACCNO
+                   ' (customer ' DCL-BAC-PID ')'.
+           DISPLAY '  Opening balance at ' DCL-BAC-LAST-STMT-DTE
+                   ': ' WS-OPEN-BAL.
+
+           PERFORM P300-LIST-TRANSACTIONS.
+
+           DISPLAY '  Closing balance at ' WS-RUN-DATE
+                   ': ' WS-CLOSE-BAL.
+
+           PERFORM P400-UPDATE-STATEMENT-DATE.
+
+           ADD 1 TO WS-CKPT-SINCE-WRITE.
+           IF WS-CKPT-SINCE-WRITE >= WS-CKPT-INTERVAL
+               PERFORM P410-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-SINCE-WRITE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Detail lines - every transaction posted against this account
+      * since its last statement run.
+      *-----------------------------------------------------------------
+       P300-LIST-TRANSACTIONS.
+           EXEC SQL
+                OPEN TXN_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+           PERFORM P310-FETCH-TXN-LOOP
+               UNTIL SQLCODE NOT EQUAL ZERO.
+
+           EXEC SQL
+                CLOSE TXN_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P310-FETCH-TXN-LOOP.
+           EXEC SQL
+                FETCH TXN_CSR
+                INTO :DCL-BTX-TIMESTAMP,
+                     :DCL-BTX-SUB-TYPE,
+                     :DCL-BTX-AMOUNT,
+                     :DCL-BTX-DATA-OLD
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P320-DISPLAY-TXN
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * BTX_SUB_TYPE '1' is a debit leg (money out - the from-side of a
+      * transfer, or a reversal), '2' is a credit leg (money in).
+      *-----------------------------------------------------------------
+       P320-DISPLAY-TXN.
+           EVALUATE DCL-BTX-SUB-TYPE
+               WHEN '1'
+                   COMPUTE WS-SIGNED-AMT = DCL-BTX-AMOUNT * -1
+               WHEN OTHER
+                   MOVE DCL-BTX-AMOUNT TO WS-SIGNED-AMT
+           END-EVALUATE.
+
+           MOVE DCL-BTX-DATA-OLD TO TXN-T1-OLD.
+
+           DISPLAY '    ' DCL-BTX-TIMESTAMP ' ' WS-SIGNED-AMT
+                   ' ' TXN-T1-OLD-DESC.
+
+      *-----------------------------------------------------------------
+      * Roll BAC_LAST_STMT_DTE/BAC_LAST_STMT_BAL forward to today's
+      * date and live balance so next run's opening point is correct.
+      *-----------------------------------------------------------------
+       P400-UPDATE-STATEMENT-DATE.
+           EXEC SQL
+                UPDATE BNKACC
+                SET BAC_LAST_STMT_DTE = :WS-RUN-DATE,
+                    BAC_LAST_STMT_BAL = :DCL-BAC-BALANCE
+                WHERE BAC_PID   = :DCL-BAC-PID AND
+                      BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * Record the last account fully processed as the restart point.
+      * UPDATE first since the row usually already exists from an
+      * earlier run; fall back to INSERT the first time this job has
+      * ever checkpointed.
+      *-----------------------------------------------------------------
+       P410-WRITE-CHECKPOINT.
+           MOVE DCL-BAC-PID   TO DCL-CKP-PID.
+           MOVE DCL-BAC-ACCNO TO DCL-CKP-ACCNO.
+           SET DCL-CKP-ACTIVE TO TRUE.
+
+           EXEC SQL
+                UPDATE BNKCKPT
+                   SET CKP_PID    = :DCL-CKP-PID,
+                       CKP_ACCNO  = :DCL-CKP-ACCNO,
+                       CKP_STATUS = :DCL-CKP-STATUS
+                 WHERE CKP_JOB    = :DCL-CKP-JOB
+           END-EXEC.
+
+           IF SQLCODE = +100
+               EXEC SQL
+                    INSERT INTO BNKCKPT
+                           (CKP_JOB, CKP_PID, CKP_ACCNO, CKP_STATUS)
+                    VALUES (:DCL-CKP-JOB, :DCL-CKP-PID, :DCL-CKP-ACCNO,
+                            :DCL-CKP-STATUS)
+               END-EXEC
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * The run reached the end of BNKACC with nothing left to
+      * reprocess - mark the checkpoint complete so the next run
+      * starts from the top again rather than resuming here.
+      *-----------------------------------------------------------------
+       P420-CLEAR-CHECKPOINT.
+           SET DCL-CKP-COMPLETE TO TRUE.
+
+           EXEC SQL
+                UPDATE BNKCKPT
+                   SET CKP_STATUS = :DCL-CKP-STATUS
+                 WHERE CKP_JOB    = :DCL-CKP-JOB
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P800-ERROR-CHECK.
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+               MOVE SQLCODE TO DISP-SQLCODE
+               DISPLAY 'DBANK07P - SQLCODE: ' DISP-SQLCODE
+               MOVE 'Y' TO WS-JOB-ERROR-SW
+           END-IF.
+
+      *=================================================================
+      * Commit the whole statement run - every BAC_LAST_STMT_DTE/BAL
+      * posting and checkpoint write made since P000-CONNECT - as one
+      * unit of work, or roll it all back if any part of it failed, the
+      * same way BBANK50P/BBANK51P settle an online transfer before
+      * disconnecting.  Without this, a crash or dropped connection
+      * after P900-DISCONNECT's bare DISCONNECT CURRENT could lose an
+      * entire run's worth of otherwise-uncommitted work.
+      *=================================================================
+       P890-COMMIT-OR-ROLLBACK.
+           IF WS-JOB-HAD-ERROR
+               CALL 'DBANK18P' USING BY REFERENCE WS-COMMIT-STATUS
+           ELSE
+               CALL 'DBANK17P' USING BY REFERENCE WS-COMMIT-STATUS
+           END-IF.
+
+      *=================================================================
+      * Disconnect from the database.
+      *=================================================================
+       P900-DISCONNECT.
+           CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS.

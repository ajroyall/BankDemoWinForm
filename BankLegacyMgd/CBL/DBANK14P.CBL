@@ -0,0 +1,191 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK14P.CBL                                    *
+001400* Function:    Open a new account - validate the requested      *
+001500*              BAT_TYPE against BNKATYPE, generate the next     *
+001600*              BAC_ACCNO for the customer, and insert the new   *
+001700*              BNKACC row with a zero opening balance.          *
+001800*              SQL version                                      *
+001900*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK14P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  SQLCODE-DISP                      PIC -9(5).
+           05  WS-TYPE-COUNT                     PIC S9(5) COMP-3.
+           05  WS-ACCT-COUNT                     PIC S9(5) COMP-3.
+           05  WS-NEXT-SEQ                       PIC 9(4).
+           05  WS-LAST-SEQ REDEFINES WS-NEXT-SEQ PIC 9(4).
+           05  WS-RUN-DATE                       PIC X(10).
+           05  WS-SYSDATE-YYYYMMDD               PIC 9(8).
+           05  WS-SYSDATE-X REDEFINES WS-SYSDATE-YYYYMMDD.
+               10  WS-SYSDATE-YYYY               PIC 9(4).
+               10  WS-SYSDATE-MM                 PIC 9(2).
+               10  WS-SYSDATE-DD                 PIC 9(2).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAT
+           END-EXEC.
+
+           COPY CBANKSACX.
+           COPY CBANKSATX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       LINKAGE SECTION.
+       COPY CBANKVC14.
+
+       01 BANK-ERRMSG              PIC X(65).
+
+007600*****************************************************************
+007400* use 'by Reference' to ensure data is passed to calling pgm    *
+007600*****************************************************************
+       PROCEDURE DIVISION USING    BY REFERENCE CD14-DATA
+                                   BY REFERENCE BANK-ERRMSG.
+
+           MOVE SPACES           TO BANK-ERRMSG.
+           MOVE SPACES           TO CD14O-STATUS.
+           MOVE SPACES           TO CD14O-ACCNO.
+
+           PERFORM P100-VALIDATE-TYPE.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P200-NEXT-ACCNO
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               PERFORM P300-INSERT-ACCOUNT
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               SET CD14O-OPENED-OK TO TRUE
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * The requested account type has to already exist on BNKATYPE -
+      * there's no other catalogue of valid types to check against.
+      *=================================================================
+       P100-VALIDATE-TYPE.
+           MOVE CD14I-ACC-TYPE TO DCL-BAT-TYPE.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-TYPE-COUNT
+                  FROM BNKATYPE
+                 WHERE BAT_TYPE = :DCL-BAT-TYPE
+           END-EXEC.
+
+           IF WS-TYPE-COUNT = ZERO
+               MOVE 'Unknown account type' TO BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * BAC_ACCNO is the 5-character customer Id followed by a 4-digit
+      * sequence number per customer - the first account for a PID
+      * gets sequence 0001, each further one the next number up.
+      *=================================================================
+       P200-NEXT-ACCNO.
+           MOVE CD14I-PERSON-PID TO DCL-BAC-PID.
+
+           EXEC SQL
+                SELECT COUNT(*), MAX(BAC_ACCNO)
+                  INTO :WS-ACCT-COUNT, :DCL-BAC-ACCNO
+                  FROM BNKACC
+                 WHERE BAC_PID = :DCL-BAC-PID
+           END-EXEC.
+
+           IF WS-ACCT-COUNT = ZERO
+               MOVE 1 TO WS-NEXT-SEQ
+           ELSE
+               MOVE DCL-BAC-ACCNO (6:4) TO WS-LAST-SEQ
+               ADD 1 TO WS-NEXT-SEQ
+           END-IF.
+
+           STRING CD14I-PERSON-PID DELIMITED BY SIZE
+                  WS-NEXT-SEQ      DELIMITED BY SIZE
+             INTO DCL-BAC-ACCNO.
+
+      *=================================================================
+      * Insert the new row with a zero opening balance - the statement
+      * run (DBANK07P) will carry it forward from here same as any
+      * other account.
+      *=================================================================
+       P300-INSERT-ACCOUNT.
+           PERFORM P310-BUILD-RUN-DATE.
+
+           MOVE CD14I-ACC-TYPE   TO DCL-BAC-ACCTYPE.
+           MOVE ZERO             TO DCL-BAC-BALANCE.
+           MOVE WS-RUN-DATE      TO DCL-BAC-LAST-STMT-DTE.
+           MOVE ZERO             TO DCL-BAC-LAST-STMT-BAL.
+
+           EXEC SQL
+                INSERT INTO BNKACC (
+                  BAC_PID,
+                  BAC_ACCNO,
+                  BAC_ACCTYPE,
+                  BAC_BALANCE,
+                  BAC_LAST_STMT_DTE,
+                  BAC_LAST_STMT_BAL
+                ) VALUES (
+                  :DCL-BAC-PID,
+                  :DCL-BAC-ACCNO,
+                  :DCL-BAC-ACCTYPE,
+                  :DCL-BAC-BALANCE,
+                  :DCL-BAC-LAST-STMT-DTE,
+                  :DCL-BAC-LAST-STMT-BAL)
+           END-EXEC.
+
+           IF SQLCODE IS NOT EQUAL TO ZERO
+               MOVE SQLCODE TO SQLCODE-DISP
+               STRING 'Unable to open account - SQLCODE: '
+                        DELIMITED BY SIZE
+                      SQLCODE-DISP DELIMITED BY SIZE
+                 INTO BANK-ERRMSG
+           ELSE
+               MOVE DCL-BAC-ACCNO TO CD14O-ACCNO
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Today's date, in the same YYYY-MM-DD form BAC_LAST_STMT_DTE is
+      * held in (see DCL-BAC-LAST-STMT-DTE in CBANKSACX).
+      *-----------------------------------------------------------------
+       P310-BUILD-RUN-DATE.
+           ACCEPT WS-SYSDATE-YYYYMMDD FROM DATE YYYYMMDD.
+
+           STRING WS-SYSDATE-YYYY  DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-SYSDATE-MM    DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-SYSDATE-DD    DELIMITED BY SIZE
+             INTO WS-RUN-DATE.

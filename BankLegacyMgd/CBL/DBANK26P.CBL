@@ -0,0 +1,279 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK26P.CBL                                    *
+001400* Function:    Dormant-account detection batch job - scans      *
+001500*              BNKACC, finds each account's most recent         *
+001600*              BNKTXN activity and sets BAC_STATUS to 'D'       *
+001700*              (dormant) or 'A' (active) accordingly, so        *
+001800*              DBANK03P's balance display can call out an       *
+001900*              account that has gone quiet.                     *
+002000*              SQL version - standalone batch step, connects    *
+002100*              and disconnects itself (same pattern as          *
+002200*              DBANK07P's statement run).                       *
+002300*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK26P.
+       DATE-WRITTEN.
+           2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+           05  WS-ACCT-COUNT                     PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-DORMANT-COUNT                  PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-TXN-COUNT                      PIC S9(9) COMP-3.
+      * How many months of silence on BNKTXN before an account is
+      * flagged dormant - one named constant, easy to retune.
+           05  WS-DORMANT-MONTHS                 PIC S9(3) COMP
+                                                  VALUE 12.
+           05  WS-SYSDATE-YYYYMMDD               PIC 9(8).
+           05  WS-SYSDATE-X REDEFINES WS-SYSDATE-YYYYMMDD.
+               10  WS-SYSDATE-YYYY               PIC 9(4).
+               10  WS-SYSDATE-MM                 PIC 9(2).
+               10  WS-SYSDATE-DD                 PIC 9(2).
+           05  WS-CUTOFF-TOTAL-MONTHS            PIC S9(7) COMP-3.
+           05  WS-CUTOFF-YYYY                    PIC 9(4).
+           05  WS-CUTOFF-MM                      PIC 9(2).
+           05  WS-CUTOFF-DD                      PIC 9(2).
+           05  WS-CUTOFF-DATE                    PIC X(10).
+           05  WS-JOB-ERROR-SW                    PIC X(1) VALUE 'N'.
+               88  WS-JOB-HAD-ERROR               VALUE 'Y'.
+           05  WS-COMMIT-STATUS                   PIC X(1).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           COPY CBANKSACX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+      *****************************************************************
+      * No LINKAGE SECTION - this runs as a standalone batch step and *
+      * connects/disconnects itself, the same as DBANK07P does for    *
+      * the statement run.                                            *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P000-CONNECT.
+
+           IF WS-DB-CONNECTED
+               PERFORM P100-RUN-DORMANCY-SCAN
+               PERFORM P890-COMMIT-OR-ROLLBACK
+               PERFORM P900-DISCONNECT
+           ELSE
+               DISPLAY
+                 'DBANK26P - unable to connect, dormancy scan aborted'
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * Connect to the database, retrying a couple of times before
+      * giving up - mirrors DBConnect's P100-CONNECT-WITH-RETRY.
+      *=================================================================
+       P000-CONNECT.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P010-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P010-TRY-CONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.
+
+      *=================================================================
+      * One pass over every BNKACC row - count each account's BNKTXN
+      * activity since the cutoff date and set BAC_STATUS accordingly.
+      *=================================================================
+       P100-RUN-DORMANCY-SCAN.
+           MOVE ZERO TO WS-ACCT-COUNT.
+           MOVE ZERO TO WS-DORMANT-COUNT.
+
+           PERFORM P110-BUILD-CUTOFF-DATE.
+
+      *=================================================================
+      * A closed account (BAC_STATUS 'C', set by DBANK28P's account-
+      * closure workflow) is excluded here - it has no further
+      * activity by design, and must stay closed rather than being
+      * flipped back to dormant/active by this scan.
+      *=================================================================
+           EXEC SQL
+                DECLARE ACC_CSR CURSOR FOR
+                SELECT BAC_PID,
+                       BAC_ACCNO
+                FROM BNKACC
+                WHERE BAC_STATUS <> 'C'
+                ORDER BY BAC_PID, BAC_ACCNO
+                FOR FETCH ONLY
+           END-EXEC.
+
+           PERFORM P200-OPEN-CURSOR.
+
+           PERFORM P210-FETCH-LOOP
+               UNTIL SQLCODE NOT EQUAL ZERO.
+
+           PERFORM P290-CLOSE-CURSOR.
+
+           DISPLAY 'DBANK26P - dormancy scan complete, accounts '
+                   'checked: ' WS-ACCT-COUNT
+                   ' flagged dormant: ' WS-DORMANT-COUNT.
+
+      *-----------------------------------------------------------------
+      * Cutoff date, WS-DORMANT-MONTHS back from today, in the same
+      * YYYY-MM-DD form DBANK07P builds WS-RUN-DATE in.  The day of
+      * month is clamped to 28 so the string is always a real date
+      * regardless of which month it lands in.
+      *-----------------------------------------------------------------
+       P110-BUILD-CUTOFF-DATE.
+           ACCEPT WS-SYSDATE-YYYYMMDD FROM DATE YYYYMMDD.
+
+           COMPUTE WS-CUTOFF-TOTAL-MONTHS =
+               (WS-SYSDATE-YYYY * 12) + WS-SYSDATE-MM
+               - WS-DORMANT-MONTHS.
+
+           COMPUTE WS-CUTOFF-YYYY =
+               (WS-CUTOFF-TOTAL-MONTHS - 1) / 12.
+           COMPUTE WS-CUTOFF-MM =
+               WS-CUTOFF-TOTAL-MONTHS - (WS-CUTOFF-YYYY * 12).
+
+           MOVE WS-SYSDATE-DD TO WS-CUTOFF-DD.
+           IF WS-CUTOFF-DD > 28
+               MOVE 28 TO WS-CUTOFF-DD
+           END-IF.
+
+           STRING WS-CUTOFF-YYYY DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-CUTOFF-MM   DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-CUTOFF-DD   DELIMITED BY SIZE
+             INTO WS-CUTOFF-DATE.
+
+       P200-OPEN-CURSOR.
+           EXEC SQL
+                OPEN ACC_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P210-FETCH-LOOP.
+           EXEC SQL
+                FETCH ACC_CSR
+                INTO :DCL-BAC-PID,
+                     :DCL-BAC-ACCNO
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P220-PROCESS-ACCOUNT
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P290-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE ACC_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * Count this account's activity since the cutoff date - no rows
+      * means dormant, any row at all means active.  A plain COUNT(*)
+      * against BNKTXN follows the same idiom DBANK03P already uses
+      * to flag accounts with transaction history (P600-SELECT-BNKTXN).
+      *-----------------------------------------------------------------
+       P220-PROCESS-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-TXN-COUNT
+                  FROM BNKTXN
+                 WHERE BTX_ACCNO    = :DCL-BAC-ACCNO
+                   AND BTX_TIMESTAMP > :WS-CUTOFF-DATE
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+           IF WS-TXN-COUNT = ZERO
+               SET DCL-BAC-DORMANT TO TRUE
+               ADD 1 TO WS-DORMANT-COUNT
+           ELSE
+               SET DCL-BAC-ACTIVE TO TRUE
+           END-IF.
+
+           PERFORM P230-UPDATE-STATUS.
+
+      *-----------------------------------------------------------------
+      * Post the flag back to BNKACC for this account.
+      *-----------------------------------------------------------------
+       P230-UPDATE-STATUS.
+           EXEC SQL
+                UPDATE BNKACC
+                   SET BAC_STATUS = :DCL-BAC-STATUS
+                 WHERE BAC_PID    = :DCL-BAC-PID
+                   AND BAC_ACCNO  = :DCL-BAC-ACCNO
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P800-ERROR-CHECK.
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+               MOVE SQLCODE TO DISP-SQLCODE
+               DISPLAY 'DBANK26P - SQLCODE: ' DISP-SQLCODE
+               MOVE 'Y' TO WS-JOB-ERROR-SW
+           END-IF.
+
+      *=================================================================
+      * Commit the whole dormancy scan - every BAC_STATUS flag posted
+      * since P000-CONNECT - as one unit of work, or roll it all back
+      * if any part of it failed, the same way BBANK50P/BBANK51P settle
+      * an online transfer before disconnecting.  Without this, a
+      * crash or dropped connection after P900-DISCONNECT's bare
+      * DISCONNECT CURRENT could lose an entire run's worth of
+      * otherwise-uncommitted status flips.
+      *=================================================================
+       P890-COMMIT-OR-ROLLBACK.
+           IF WS-JOB-HAD-ERROR
+               CALL 'DBANK18P' USING BY REFERENCE WS-COMMIT-STATUS
+           ELSE
+               CALL 'DBANK17P' USING BY REFERENCE WS-COMMIT-STATUS
+           END-IF.
+
+      *=================================================================
+      * Disconnect from the database.
+      *=================================================================
+       P900-DISCONNECT.
+           CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS.

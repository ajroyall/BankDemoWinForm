@@ -0,0 +1,268 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext®. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext® products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext®       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK23P.CBL                                    *
+001400* Function:    Close-of-business report - every BNKTXN row      *
+001500*              posted today, counted and totaled by             *
+001600*              BTX_TYPE/BTX_SUB_TYPE within teller (BTX_PID).    *
+001700*              SQL version - standalone batch step, connects    *
+001800*              and disconnects itself.                          *
+001900*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK23P.
+       DATE-WRITTEN.
+           August 2012.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XFERRPT ASSIGN TO DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XFERRPT.
+       01  XFERRPT-RECORD                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+           05  WS-OUT-FILENAME                   PIC X(75)
+                   VALUE "C:\BANK\DATA\XFERRPT.TXT".
+           05  WS-FILE-STATUS                    PIC X(2).
+               88  WS-FILE-OK                    VALUE "00".
+           05  WS-GRP-COUNT                      PIC S9(7) COMP-3.
+           05  WS-GRP-AMOUNT                     PIC S9(9)V99 COMP-3.
+           05  WS-GRAND-COUNT                    PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-GRAND-AMOUNT                   PIC S9(9)V99 COMP-3
+                                                  VALUE ZERO.
+           05  WS-GRP-COUNT-DSP                  PIC ZZZ,ZZ9.
+           05  WS-GRP-AMOUNT-DSP                 PIC -(8)9.99.
+           05  WS-TYPE-DESC                      PIC X(15).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSTX
+           END-EXEC.
+
+           COPY CBANKSTXX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+      *****************************************************************
+      * No LINKAGE SECTION - this runs as a standalone batch step and *
+      * connects/disconnects itself, the same as DBANK10P/DBANK21P    *
+      * do.                                                            *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P000-CONNECT.
+
+           IF WS-DB-CONNECTED
+               PERFORM P100-RUN-REPORT
+               PERFORM P900-DISCONNECT
+           ELSE
+               DISPLAY
+                 'DBANK23P - unable to connect, report aborted'
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * Connect to the database, retrying a couple of times before
+      * giving up - mirrors DBANK10P/DBANK21P's P000-CONNECT.
+      *=================================================================
+       P000-CONNECT.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P010-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P010-TRY-CONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.
+
+      *=================================================================
+      * Drive the report - one line per teller/type/sub-type group of
+      * today's transactions, followed by a grand total line.
+      *=================================================================
+       P100-RUN-REPORT.
+           MOVE ZERO TO WS-GRAND-COUNT WS-GRAND-AMOUNT.
+
+           OPEN OUTPUT XFERRPT.
+
+           IF WS-FILE-OK
+               PERFORM P110-WRITE-HEADING
+
+               EXEC SQL
+                    DECLARE XFER_RPT_CSR CURSOR FOR
+                    SELECT BTX_PID,
+                           BTX_TYPE,
+                           BTX_SUB_TYPE,
+                           COUNT(*),
+                           SUM(BTX_AMOUNT)
+                    FROM BNKTXN
+                    WHERE BTX_TIMESTAMP >= CURRENT DATE
+                    GROUP BY BTX_PID, BTX_TYPE, BTX_SUB_TYPE
+                    ORDER BY BTX_PID, BTX_TYPE, BTX_SUB_TYPE
+                    FOR FETCH ONLY
+               END-EXEC
+
+               PERFORM P200-OPEN-CURSOR
+
+               PERFORM P210-FETCH-LOOP
+                   UNTIL SQLCODE NOT EQUAL ZERO
+
+               PERFORM P290-CLOSE-CURSOR
+
+               PERFORM P220-WRITE-GRAND-TOTAL
+
+               CLOSE XFERRPT
+           ELSE
+               DISPLAY 'DBANK23P - unable to open output file, status: '
+                       WS-FILE-STATUS
+           END-IF.
+
+           DISPLAY 'DBANK23P - report complete, groups written: '
+                   WS-GRAND-COUNT.
+
+      *-----------------------------------------------------------------
+      * This system has no branch concept - BTX_PID (the teller who
+      * keyed the transaction) is the finest grain of "who" available,
+      * so the report groups by teller rather than branch.
+      *-----------------------------------------------------------------
+       P110-WRITE-HEADING.
+           MOVE SPACES TO XFERRPT-RECORD.
+           STRING 'CLOSE-OF-BUSINESS TRANSFER REPORT' DELIMITED BY SIZE
+             INTO XFERRPT-RECORD.
+           WRITE XFERRPT-RECORD.
+
+           MOVE SPACES TO XFERRPT-RECORD.
+           STRING 'TELLER   TYPE            COUNT        AMOUNT'
+               DELIMITED BY SIZE
+             INTO XFERRPT-RECORD.
+           WRITE XFERRPT-RECORD.
+
+       P200-OPEN-CURSOR.
+           EXEC SQL
+                OPEN XFER_RPT_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P210-FETCH-LOOP.
+           EXEC SQL
+                FETCH XFER_RPT_CSR
+                INTO :DCL-BTX-PID,
+                     :DCL-BTX-TYPE,
+                     :DCL-BTX-SUB-TYPE,
+                     :WS-GRP-COUNT,
+                     :WS-GRP-AMOUNT
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P230-WRITE-GROUP-LINE
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P290-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE XFER_RPT_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * One line per teller/type/sub-type group, and roll it into the
+      * grand total kept for the final line of the report.
+      *-----------------------------------------------------------------
+       P230-WRITE-GROUP-LINE.
+           PERFORM P240-DERIVE-TYPE-DESC.
+
+           MOVE WS-GRP-COUNT  TO WS-GRP-COUNT-DSP.
+           MOVE WS-GRP-AMOUNT TO WS-GRP-AMOUNT-DSP.
+
+           MOVE SPACES TO XFERRPT-RECORD.
+           STRING DCL-BTX-PID       DELIMITED BY SIZE
+                  '   '             DELIMITED BY SIZE
+                  WS-TYPE-DESC      DELIMITED BY SIZE
+                  WS-GRP-COUNT-DSP  DELIMITED BY SIZE
+                  '   '             DELIMITED BY SIZE
+                  WS-GRP-AMOUNT-DSP DELIMITED BY SIZE
+             INTO XFERRPT-RECORD.
+           WRITE XFERRPT-RECORD.
+
+           ADD WS-GRP-COUNT  TO WS-GRAND-COUNT.
+           ADD WS-GRP-AMOUNT TO WS-GRAND-AMOUNT.
+
+      *-----------------------------------------------------------------
+      * Label the group by type/sub-type combination - mirrors the
+      * EVALUATE DCL-BTX-TYPE/DCL-BTX-SUB-TYPE logic already used by
+      * DBANK06P to derive these same two fields on the way in.
+      *-----------------------------------------------------------------
+       P240-DERIVE-TYPE-DESC.
+           EVALUATE TRUE
+               WHEN DCL-BTX-TYPE = '1' AND DCL-BTX-SUB-TYPE = '1'
+                   MOVE 'TRANSFER-OUT'   TO WS-TYPE-DESC
+               WHEN DCL-BTX-TYPE = '1' AND DCL-BTX-SUB-TYPE = '2'
+                   MOVE 'TRANSFER-IN'    TO WS-TYPE-DESC
+               WHEN DCL-BTX-TYPE = '2'
+                   MOVE 'REVERSAL'       TO WS-TYPE-DESC
+               WHEN DCL-BTX-TYPE = '3'
+                   MOVE 'INTEREST'       TO WS-TYPE-DESC
+               WHEN OTHER
+                   MOVE 'OTHER'          TO WS-TYPE-DESC
+           END-EVALUATE.
+
+       P220-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT  TO WS-GRP-COUNT-DSP.
+           MOVE WS-GRAND-AMOUNT TO WS-GRP-AMOUNT-DSP.
+
+           MOVE SPACES TO XFERRPT-RECORD.
+           STRING 'GRAND TOTAL      '     DELIMITED BY SIZE
+                  WS-GRP-COUNT-DSP        DELIMITED BY SIZE
+                  '   '                   DELIMITED BY SIZE
+                  WS-GRP-AMOUNT-DSP       DELIMITED BY SIZE
+             INTO XFERRPT-RECORD.
+           WRITE XFERRPT-RECORD.
+
+       P800-ERROR-CHECK.
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+               MOVE SQLCODE TO DISP-SQLCODE
+               DISPLAY 'DBANK23P - SQLCODE: ' DISP-SQLCODE
+           END-IF.
+
+      *=================================================================
+      * Disconnect from the database.
+      *=================================================================
+       P900-DISCONNECT.
+           CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS.

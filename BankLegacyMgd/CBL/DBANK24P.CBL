@@ -0,0 +1,89 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK24P.CBL                                    *
+001400* Function:    Look up the overdraft limit allowed for an       *
+001500*              account - resolves BAC_ACCTYPE from BNKACC then  *
+001600*              BAT_OVERDRAFT_LIMIT from BNKATYPE for it, so a    *
+001700*              caller can pre-validate a debit before it is     *
+001800*              posted through DBANK04P.                         *
+001900*              SQL version                                      *
+002000*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK24P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           COPY CBANKSACX.
+
+           EXEC SQL
+                INCLUDE CBANKSAT
+           END-EXEC.
+
+           COPY CBANKSATX.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+       COPY SQLCA.
+
+       01  WS-ACC-TYPE                        PIC X(1).
+
+       LINKAGE SECTION.
+       COPY CBANKVC24.
+
+       PROCEDURE DIVISION USING    BY REFERENCE CD24-DATA.
+
+           MOVE ZERO  TO CD24O-OVERDRAFT-LIMIT.
+           MOVE "N"   TO CD24O-STATUS.
+
+           MOVE CD24I-PERSON-PID TO DCL-BAC-PID.
+           MOVE CD24I-ACCNO      TO DCL-BAC-ACCNO.
+
+           EXEC SQL
+                SELECT BAC_ACCTYPE
+                  INTO :WS-ACC-TYPE
+                  FROM BNKACC
+                 WHERE BAC_PID   = :DCL-BAC-PID AND
+                       BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               MOVE WS-ACC-TYPE TO DCL-BAT-TYPE
+               EXEC SQL
+                    SELECT BAT_OVERDRAFT_LIMIT
+                      INTO :DCL-BAT-OVERDRAFT-LIMIT
+                      FROM BNKATYPE
+                     WHERE BAT_TYPE = :DCL-BAT-TYPE
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   MOVE DCL-BAT-OVERDRAFT-LIMIT TO CD24O-OVERDRAFT-LIMIT
+                   SET CD24O-FOUND-OK TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.

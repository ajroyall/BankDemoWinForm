@@ -0,0 +1,371 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK16P.CBL                                    *
+001400* Function:    Standing-order batch job - every active row on   *
+001500*              BNKSTORD whose STO_NEXT_RUN_DTE has arrived is    *
+001600*              posted through the normal transfer path, the      *
+001700*              same way BBANK50P's P200-MAKE-TRANSFER and        *
+001800*              P210-SAVE-AUDIT do for an interactive transfer,   *
+001900*              then STO_NEXT_RUN_DTE is rolled forward by the    *
+002000*              instruction's STO_FREQUENCY.                      *
+002100*              SQL version - standalone batch step, connects     *
+002200*              and disconnects itself.                           *
+002300*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK16P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+           05  WS-POSTED-COUNT                   PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-SKIPPED-COUNT                  PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-FROM-BAL                       PIC S9(7)V99 COMP-3.
+           05  WS-TO-BAL                         PIC S9(7)V99 COMP-3.
+           05  WS-FROM-NEW-BAL                   PIC S9(7)V99 COMP-3.
+           05  WS-TO-NEW-BAL                     PIC S9(7)V99 COMP-3.
+           05  WS-LOOKUP-STATUS                  PIC X(1) VALUE "N".
+               88  WS-LOOKUP-OK                  VALUE "Y".
+           05  WS-JOB-ERROR-SW                    PIC X(1) VALUE 'N'.
+               88  WS-JOB-HAD-ERROR               VALUE 'Y'.
+           05  WS-COMMIT-STATUS                   PIC X(1).
+           05  WS-SYSDATE-YYYYMMDD               PIC 9(8).
+           05  WS-SYSDATE-X REDEFINES WS-SYSDATE-YYYYMMDD.
+               10  WS-SYSDATE-YYYY               PIC 9(4).
+               10  WS-SYSDATE-MM                 PIC 9(2).
+               10  WS-SYSDATE-DD                 PIC 9(2).
+           05  WS-RUN-DATE                       PIC X(10).
+
+           COPY CBANKVC4.
+           COPY CBANKVC6.
+
+       01  BANK-ERRMSG                           PIC X(65).
+       01  GOOD-ERRMSG                           PIC X(65).
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSSO
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+
+           COPY CBANKSSOX.
+           COPY CBANKSACX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+      *****************************************************************
+      * No LINKAGE SECTION - this runs as a standalone batch step and *
+      * connects/disconnects itself, the same as DBConnect does for   *
+      * the interactive screens.                                      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P000-CONNECT.
+
+           IF WS-DB-CONNECTED
+               PERFORM P100-RUN-STANDING-ORDERS
+               PERFORM P890-COMMIT-OR-ROLLBACK
+               PERFORM P900-DISCONNECT
+           ELSE
+               DISPLAY
+                 'DBANK16P - unable to connect, standing-order aborted'
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * Connect to the database, retrying a couple of times before
+      * giving up - mirrors DBConnect's P100-CONNECT-WITH-RETRY.
+      *=================================================================
+       P000-CONNECT.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P010-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P010-TRY-CONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.
+
+      *=================================================================
+      * Drive the standing-order run - one pass over every active
+      * BNKSTORD row whose next run date is today or earlier.
+      *=================================================================
+       P100-RUN-STANDING-ORDERS.
+           MOVE ZERO TO WS-POSTED-COUNT.
+           MOVE ZERO TO WS-SKIPPED-COUNT.
+
+           PERFORM P110-BUILD-RUN-DATE.
+
+           EXEC SQL
+                DECLARE STO_CSR CURSOR FOR
+                SELECT STO_PID,
+                       STO_FROM_ACC,
+                       STO_TO_ACC,
+                       STO_AMOUNT,
+                       STO_FREQUENCY,
+                       STO_NEXT_RUN_DTE
+                FROM BNKSTORD
+                WHERE (STO_STATUS = 'A') AND
+                      (STO_NEXT_RUN_DTE <= :WS-RUN-DATE)
+                ORDER BY STO_NEXT_RUN_DTE, STO_PID
+                FOR FETCH ONLY
+           END-EXEC.
+
+           PERFORM P200-OPEN-CURSOR.
+
+           PERFORM P210-FETCH-LOOP
+               UNTIL SQLCODE NOT EQUAL ZERO.
+
+           PERFORM P290-CLOSE-CURSOR.
+
+           DISPLAY 'DBANK16P - standing-order run complete, posted:'
+                   WS-POSTED-COUNT ' skipped:' WS-SKIPPED-COUNT.
+
+      *-----------------------------------------------------------------
+      * Today's date, in the same YYYY-MM-DD form STO_NEXT_RUN_DTE is
+      * held in (see DCL-STO-NEXT-RUN-DTE in CBANKSSOX).
+      *-----------------------------------------------------------------
+       P110-BUILD-RUN-DATE.
+           ACCEPT WS-SYSDATE-YYYYMMDD FROM DATE YYYYMMDD.
+
+           STRING WS-SYSDATE-YYYY  DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-SYSDATE-MM    DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-SYSDATE-DD    DELIMITED BY SIZE
+             INTO WS-RUN-DATE.
+
+       P200-OPEN-CURSOR.
+           EXEC SQL
+                OPEN STO_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P210-FETCH-LOOP.
+           EXEC SQL
+                FETCH STO_CSR
+                INTO :DCL-STO-PID,
+                     :DCL-STO-FROM-ACC,
+                     :DCL-STO-TO-ACC,
+                     :DCL-STO-AMOUNT,
+                     :DCL-STO-FREQUENCY,
+                     :DCL-STO-NEXT-RUN-DTE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P220-POST-STANDING-ORDER
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P290-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE STO_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * Post one standing order through the normal transfer path -
+      * look up today's live balances, then call DBANK04P/DBANK06P
+      * exactly the way BBANK50P's P200-MAKE-TRANSFER/P210-SAVE-AUDIT
+      * do for an interactive transfer.  Both legs belong to the same
+      * PID, the same assumption DBANK04P already makes.
+      *-----------------------------------------------------------------
+       P220-POST-STANDING-ORDER.
+           MOVE SPACES TO CD04-DATA.
+           MOVE SPACES TO BANK-ERRMSG.
+           MOVE SPACES TO GOOD-ERRMSG.
+
+           MOVE DCL-STO-PID      TO CD04I-PERSON-PID.
+           MOVE DCL-STO-FROM-ACC TO CD04I-FROM-ACC.
+           MOVE DCL-STO-TO-ACC   TO CD04I-TO-ACC.
+           MOVE DCL-STO-AMOUNT   TO CD04I-AMTN.
+
+           PERFORM P230-LOOKUP-BALANCES.
+
+           IF WS-LOOKUP-OK
+               COMPUTE WS-FROM-NEW-BAL = WS-FROM-BAL - DCL-STO-AMOUNT
+               COMPUTE WS-TO-NEW-BAL   = WS-TO-BAL   + DCL-STO-AMOUNT
+
+               IF WS-FROM-NEW-BAL IS LESS THAN ZERO
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   DISPLAY 'DBANK16P - skipped, insufficient funds: '
+                           DCL-STO-FROM-ACC
+               ELSE
+                   MOVE WS-FROM-BAL     TO CD04I-FROM-OLD-BAL
+                   MOVE WS-FROM-NEW-BAL TO CD04I-FROM-NEW-BAL
+                   MOVE WS-TO-BAL       TO CD04I-TO-OLD-BAL
+                   MOVE WS-TO-NEW-BAL   TO CD04I-TO-NEW-BAL
+
+                   CALL 'DBANK04P' USING BY REFERENCE CD04-DATA
+                                         BY REFERENCE BANK-ERRMSG
+                                         BY REFERENCE GOOD-ERRMSG.
+
+                   IF BANK-ERRMSG = SPACES AND NOT CD04O-RETRY-NEEDED
+                       PERFORM P300-SAVE-AUDIT
+                       PERFORM P400-ADVANCE-NEXT-RUN
+                       ADD 1 TO WS-POSTED-COUNT
+                   ELSE
+                       ADD 1 TO WS-SKIPPED-COUNT
+                       DISPLAY 'DBANK16P - skipped, balances moved: '
+                               DCL-STO-FROM-ACC
+                       IF BANK-ERRMSG NOT = SPACES
+                           MOVE 'Y' TO WS-JOB-ERROR-SW
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+               DISPLAY 'DBANK16P - skipped, account lookup failed: '
+                       DCL-STO-FROM-ACC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Current live balances for both legs - both owned by the same
+      * PID, the same assumption DBANK04P's update already makes.
+      *-----------------------------------------------------------------
+       P230-LOOKUP-BALANCES.
+           MOVE "N" TO WS-LOOKUP-STATUS.
+
+           EXEC SQL
+                SELECT BAC_BALANCE
+                  INTO :WS-FROM-BAL
+                  FROM BNKACC
+                 WHERE BAC_PID   = :DCL-STO-PID AND
+                       BAC_ACCNO = :DCL-STO-FROM-ACC
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               EXEC SQL
+                    SELECT BAC_BALANCE
+                      INTO :WS-TO-BAL
+                      FROM BNKACC
+                     WHERE BAC_PID   = :DCL-STO-PID AND
+                           BAC_ACCNO = :DCL-STO-TO-ACC
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   SET WS-LOOKUP-OK TO TRUE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Audit trail - mirrors BBANK50P's P210-SAVE-AUDIT exactly.
+      *-----------------------------------------------------------------
+       P300-SAVE-AUDIT.
+           MOVE SPACES             TO CD06-DATA.
+           MOVE CD04I-PERSON-PID   TO CD06I-PERSON-PID.
+           MOVE CD04I-FROM-ACC     TO CD06I-FROM-ACC.
+           MULTIPLY DCL-STO-AMOUNT BY -1
+                                   GIVING CD06I-FROM-AMOUNT.
+           STRING 'Standing order to a/c ' DELIMITED BY SIZE
+                  CD04I-TO-ACC DELIMITED BY SIZE
+                                   INTO CD06I-FROM-DESC.
+           MOVE CD04I-TO-ACC       TO CD06I-TO-ACC.
+           MULTIPLY DCL-STO-AMOUNT BY +1
+                                   GIVING CD06I-TO-AMOUNT.
+           STRING 'Standing order from a/c ' DELIMITED BY SIZE
+                  CD04I-FROM-ACC DELIMITED BY SIZE
+                                   INTO CD06I-TO-DESC.
+
+           CALL 'DBANK06P' USING BY REFERENCE CD06-DATA
+                                 BY REFERENCE BANK-ERRMSG
+                                 BY REFERENCE GOOD-ERRMSG.
+
+           IF BANK-ERRMSG NOT = SPACES
+               MOVE 'Y' TO WS-JOB-ERROR-SW
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Roll STO_NEXT_RUN_DTE forward by the instruction's frequency so
+      * the next run posts on the right day instead of repeating today.
+      *-----------------------------------------------------------------
+       P400-ADVANCE-NEXT-RUN.
+           EXEC SQL
+                UPDATE BNKSTORD
+                SET STO_NEXT_RUN_DTE =
+                    CASE STO_FREQUENCY
+                        WHEN 'D' THEN CHAR(DATE(STO_NEXT_RUN_DTE)
+                                           + 1 DAY)
+                        WHEN 'W' THEN CHAR(DATE(STO_NEXT_RUN_DTE)
+                                           + 7 DAYS)
+                        WHEN 'M' THEN CHAR(DATE(STO_NEXT_RUN_DTE)
+                                           + 1 MONTH)
+                        ELSE STO_NEXT_RUN_DTE
+                    END
+                WHERE STO_PID          = :DCL-STO-PID          AND
+                      STO_FROM_ACC     = :DCL-STO-FROM-ACC     AND
+                      STO_TO_ACC       = :DCL-STO-TO-ACC       AND
+                      STO_NEXT_RUN_DTE = :DCL-STO-NEXT-RUN-DTE AND
+                      STO_STATUS       = 'A'
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P800-ERROR-CHECK.
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+               MOVE SQLCODE TO DISP-SQLCODE
+               DISPLAY 'DBANK16P - SQLCODE: ' DISP-SQLCODE
+               MOVE 'Y' TO WS-JOB-ERROR-SW
+           END-IF.
+
+      *=================================================================
+      * Commit the whole standing-order run - every balance update,
+      * audit insert and STO_NEXT_RUN_DTE advance made since P000-
+      * CONNECT - as one unit of work, or roll it all back if any part
+      * of it failed, the same way BBANK50P/BBANK51P settle an online
+      * transfer before disconnecting.  Without this, a crash or
+      * dropped connection after P900-DISCONNECT's bare DISCONNECT
+      * CURRENT could lose an entire run's worth of otherwise-
+      * uncommitted postings.
+      *=================================================================
+       P890-COMMIT-OR-ROLLBACK.
+           IF WS-JOB-HAD-ERROR
+               CALL 'DBANK18P' USING BY REFERENCE WS-COMMIT-STATUS
+           ELSE
+               CALL 'DBANK17P' USING BY REFERENCE WS-COMMIT-STATUS
+           END-IF.
+
+      *=================================================================
+      * Disconnect from the database.
+      *=================================================================
+       P900-DISCONNECT.
+           CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS.

@@ -23,10 +23,14 @@
 002700                                                                   
 002800 DATA DIVISION.                                                    
 002900                                                                   
-003000 WORKING-STORAGE SECTION.                                          
-004100     EXEC SQL                                                      
-004200          BEGIN DECLARE SECTION                                    
-004300     END-EXEC. 
+003000 WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  WS-XFER-SYSDATE                   PIC 9(8).
+           05  WS-XFER-SYSTIME                   PIC 9(8).
+
+004100     EXEC SQL
+004200          BEGIN DECLARE SECTION
+004300     END-EXEC.
                                                            
 004700     EXEC SQL                                                      
 004800          INCLUDE CBANKSTX                                         
@@ -49,59 +53,215 @@
 001400 PROCEDURE DIVISION  using   by reference  CD06-DATA
                                    by reference  BANK-ERRMSG   
                                    by reference  GOOD-ERRMSG.   
-007600                                                                   
-007800* Insert two rows/records (From/To)  
+007600
+           EVALUATE TRUE
+               WHEN CD06I-REVERSAL
+                   PERFORM P300-INSERT-REVERSAL
+               WHEN CD06I-INTEREST
+                   PERFORM P400-INSERT-INTEREST
+               WHEN CD06I-LEDGER
+                   PERFORM P500-INSERT-LEDGER
+               WHEN OTHER
+                   PERFORM P200-INSERT-TRANSFER
+           END-EVALUATE.
+
+           GOBACK.
+
+      *=================================================================
+      * Ordinary transfer - insert two rows/records (From/To), exactly *
+      * as before.                                                     *
+      *=================================================================
+       P200-INSERT-TRANSFER.
+007800* Insert two rows/records (From/To)
+           PERFORM P210-BUILD-XFER-REF.
+
 011600     MOVE CD06I-PERSON-PID   TO DCL-BTX-PID.
            MOVE '1'                TO DCL-BTX-TYPE.
            MOVE '1'                TO DCL-BTX-SUB-TYPE.
            MOVE CD06I-FROM-ACC     TO DCL-BTX-ACCNO.
+           MOVE ZERO               TO DCL-BTX-ACCNO-NULL.
            MOVE CD06I-FROM-AMOUNT  TO DCL-BTX-AMOUNT.
            MOVE CD06I-FROM-DESC    TO DCL-BTX-DATA-OLD.
-         
+           SET DCL-BTX-IS-TRANSFER TO TRUE.
+
       *    IF SQLCODE = ZERO
-               PERFORM P900-INSERT-BNKTXN.                      
-013400                                                                   
-010600     IF SQLCODE IS NOT EQUAL TO ZERO                               
-010800        MOVE 'Unable to insert FROM transaction record'            
-010900          TO BANK-ERRMSG                                             
-011000     END-IF. 
-                                                             
-      *== second row/record                                                                   
+               PERFORM P900-INSERT-BNKTXN.
+013400
+010600     IF SQLCODE IS NOT EQUAL TO ZERO
+010800        MOVE 'Unable to insert FROM transaction record'
+010900          TO BANK-ERRMSG
+011000     END-IF.
+
+      *== second row/record
            MOVE CD06I-PERSON-PID   TO DCL-BTX-PID.
            MOVE '1'                TO DCL-BTX-TYPE.
            MOVE '2'                TO DCL-BTX-SUB-TYPE.
            MOVE CD06I-TO-ACC       TO DCL-BTX-ACCNO.
+           MOVE ZERO               TO DCL-BTX-ACCNO-NULL.
            MOVE CD06I-TO-AMOUNT    TO DCL-BTX-AMOUNT.
            MOVE CD06I-TO-DESC      TO DCL-BTX-DATA-OLD.
-         
+           SET DCL-BTX-IS-TRANSFER TO TRUE.
+
            IF SQLCODE = ZERO
-               PERFORM P900-INSERT-BNKTXN.                      
-013400                                                                   
-013800     IF SQLCODE IS NOT EQUAL TO ZERO                               
-014000        MOVE 'Unable to insert TO transaction record'              
-010900          TO BANK-ERRMSG                                             
-014200     END-IF.                                                       
-014300                                                                   
-001600     GOBACK. 
+               PERFORM P900-INSERT-BNKTXN.
+013400
+013800     IF SQLCODE IS NOT EQUAL TO ZERO
+014000        MOVE 'Unable to insert TO transaction record'
+010900          TO BANK-ERRMSG
+014200     END-IF.
+014300
+
+      *=================================================================
+      * Build one reference shared by both legs of this transfer, so
+      * they can be matched up later without eyeballing timestamps -
+      * the customer's PID plus today's date/time down to hundredths,
+      * generated once and reused for both the FROM and TO rows below.
+      *=================================================================
+       P210-BUILD-XFER-REF.
+           ACCEPT WS-XFER-SYSDATE FROM DATE YYYYMMDD.
+           ACCEPT WS-XFER-SYSTIME FROM TIME.
+
+           STRING CD06I-PERSON-PID  DELIMITED BY SIZE
+                  WS-XFER-SYSDATE   DELIMITED BY SIZE
+                  WS-XFER-SYSTIME   DELIMITED BY SIZE
+             INTO DCL-BTX-XFER-REF.
+
+      *=================================================================
+      * Reversal/correction - a single linked row against the account
+      * being corrected.  BTX_TYPE '2' marks it as a reversal,
+      * BTX_DATA_OLD carries the reference back to the original
+      * transaction being reversed, and BTX_DATA_NEW carries the
+      * corrected description/values so the two can be compared later.
+      *=================================================================
+       P300-INSERT-REVERSAL.
+           MOVE CD06I-PERSON-PID   TO DCL-BTX-PID.
+           MOVE '2'                TO DCL-BTX-TYPE.
+           MOVE '1'                TO DCL-BTX-SUB-TYPE.
+           MOVE CD06I-FROM-ACC     TO DCL-BTX-ACCNO.
+           MOVE ZERO               TO DCL-BTX-ACCNO-NULL.
+           MOVE CD06I-FROM-AMOUNT  TO DCL-BTX-AMOUNT.
+           MOVE CD06I-ORIG-REF     TO DCL-BTX-DATA-OLD.
+           MOVE CD06I-FROM-DESC    TO DCL-BTX-DATA-NEW.
+           SET DCL-BTX-IS-TRANSFER TO TRUE.
+           MOVE SPACES             TO DCL-BTX-XFER-REF.
+
+           PERFORM P910-INSERT-REVERSAL-BNKTXN.
+
+           IF SQLCODE IS NOT EQUAL TO ZERO
+               MOVE 'Unable to insert reversal transaction record'
+                 TO BANK-ERRMSG
+           END-IF.
        
+      *=================================================================
+      * Interest credit - a single row posted by the nightly accrual
+      * run against the savings account being credited.  BTX_TYPE '3'
+      * marks it as an interest posting, reusing the same FROM-ACC/
+      * FROM-AMOUNT/FROM-DESC fields and insert logic as the other
+      * single-row postings above.
+      *=================================================================
+       P400-INSERT-INTEREST.
+           MOVE CD06I-PERSON-PID   TO DCL-BTX-PID.
+           MOVE '3'                TO DCL-BTX-TYPE.
+           MOVE '2'                TO DCL-BTX-SUB-TYPE.
+           MOVE CD06I-FROM-ACC     TO DCL-BTX-ACCNO.
+           MOVE ZERO               TO DCL-BTX-ACCNO-NULL.
+           MOVE CD06I-FROM-AMOUNT  TO DCL-BTX-AMOUNT.
+           MOVE CD06I-FROM-DESC    TO DCL-BTX-DATA-OLD.
+           SET DCL-BTX-IS-INTEREST TO TRUE.
+           MOVE SPACES             TO DCL-BTX-XFER-REF.
+
+           PERFORM P900-INSERT-BNKTXN.
+
+           IF SQLCODE IS NOT EQUAL TO ZERO
+               MOVE 'Unable to insert interest transaction record'
+                 TO BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * Non-account-linked ledger entry - a flat fee or general        *
+      * adjustment that isn't posted against any one counter-account.  *
+      * BTX_TYPE '4' marks it as a ledger entry; BTX_ACCNO is left      *
+      * null (via DCL-BTX-ACCNO-NULL) when the caller leaves            *
+      * CD06I-FROM-ACC blank, otherwise it is posted against that      *
+      * single account same as any other single-row entry.             *
+      *=================================================================
+       P500-INSERT-LEDGER.
+           MOVE CD06I-PERSON-PID   TO DCL-BTX-PID.
+           MOVE '4'                TO DCL-BTX-TYPE.
+           MOVE '1'                TO DCL-BTX-SUB-TYPE.
+           MOVE CD06I-FROM-AMOUNT  TO DCL-BTX-AMOUNT.
+           MOVE CD06I-FROM-DESC    TO DCL-BTX-DATA-OLD.
+           MOVE SPACES             TO DCL-BTX-XFER-REF.
+
+           IF CD06I-FROM-ACC = SPACES
+               MOVE SPACES         TO DCL-BTX-ACCNO
+               MOVE -1             TO DCL-BTX-ACCNO-NULL
+           ELSE
+               MOVE CD06I-FROM-ACC TO DCL-BTX-ACCNO
+               MOVE ZERO           TO DCL-BTX-ACCNO-NULL
+           END-IF.
+
+           IF CD06I-CATEGORY = SPACES
+               SET DCL-BTX-IS-FEE  TO TRUE
+           ELSE
+               MOVE CD06I-CATEGORY TO DCL-BTX-CATEGORY
+           END-IF.
+
+           PERFORM P900-INSERT-BNKTXN.
+
+           IF SQLCODE IS NOT EQUAL TO ZERO
+               MOVE 'Unable to insert ledger transaction record'
+                 TO BANK-ERRMSG
+           END-IF.
+
       *=======================================================
       * Make Table Insert
 011700 P900-INSERT-BNKTXN.
        
-           EXEC SQL                                                      
+           EXEC SQL
 011800          INSERT INTO BNKTXN (
-                   BTX_PID,                                    
-012000             BTX_TYPE,                                   
-012100             BTX_SUB_TYPE,                               
-012200             BTX_ACCNO,                                  
-012400             BTX_AMOUNT,                                 
-012500             BTX_DATA_OLD                               
+                   BTX_PID,
+012000             BTX_TYPE,
+012100             BTX_SUB_TYPE,
+012200             BTX_ACCNO,
+012400             BTX_AMOUNT,
+012500             BTX_DATA_OLD,
+                   BTX_CATEGORY,
+                   BTX_XFER_REF
 012600          ) VALUES (
-                   :DCL-BTX-PID,                               
-012700             :DCL-BTX-TYPE,                                             
+                   :DCL-BTX-PID,
+012700             :DCL-BTX-TYPE,
 012800             :DCL-BTX-SUB-TYPE,
-012900             :DCL-BTX-ACCNO,                                   
-013100             :DCL-BTX-AMOUNT,                                
-013200             :DCL-BTX-DATA-OLD)
-013300     END-EXEC.                                                     
+012900             :DCL-BTX-ACCNO :DCL-BTX-ACCNO-NULL,
+013100             :DCL-BTX-AMOUNT,
+013200             :DCL-BTX-DATA-OLD,
+                   :DCL-BTX-CATEGORY,
+                   :DCL-BTX-XFER-REF)
+013300     END-EXEC.
+
+      *=======================================================
+      * Make Table Insert - reversal row, also carries the
+      * corrected values through in BTX_DATA_NEW.
+       P910-INSERT-REVERSAL-BNKTXN.
+
+           EXEC SQL
+                INSERT INTO BNKTXN (
+                  BTX_PID,
+                  BTX_TYPE,
+                  BTX_SUB_TYPE,
+                  BTX_ACCNO,
+                  BTX_AMOUNT,
+                  BTX_DATA_OLD,
+                  BTX_DATA_NEW,
+                  BTX_CATEGORY
+                ) VALUES (
+                  :DCL-BTX-PID,
+                  :DCL-BTX-TYPE,
+                  :DCL-BTX-SUB-TYPE,
+                  :DCL-BTX-ACCNO,
+                  :DCL-BTX-AMOUNT,
+                  :DCL-BTX-DATA-OLD,
+                  :DCL-BTX-DATA-NEW,
+                  :DCL-BTX-CATEGORY)
+           END-EXEC.
 

@@ -0,0 +1,233 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext®. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext® products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext®       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DBANK21P.CBL                                    *
+001400* Function:    Mail-merge export batch job - every BNKCUST row  *
+001500*              flagged BCS_SEND_MAIL = 'Y' is written to a      *
+001600*              comma-delimited mail-merge file (name, address,  *
+001700*              current total balance) for the print shop to     *
+001800*              produce paper statements from.                   *
+001900*              SQL version - standalone batch step, connects    *
+002000*              and disconnects itself.                          *
+002100*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK21P.
+       DATE-WRITTEN.
+           August 2012.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILMRGE ASSIGN TO DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILMRGE.
+       01  MAILMRGE-RECORD                      PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MISC-STORAGE.
+           05  DISP-SQLCODE                      PIC -9(5).
+           05  WS-DB-STATUS                      PIC X(1) VALUE "N".
+               88  WS-DB-CONNECTED               VALUE "Y".
+           05  WS-RETRY-COUNT                    PIC S9(1) COMP
+                                                  VALUE 0.
+           05  WS-RETRY-MAX                      PIC S9(1) COMP
+                                                  VALUE 3.
+           05  WS-OUT-FILENAME                   PIC X(75)
+                   VALUE "C:\BANK\DATA\MAILMRGE.CSV".
+           05  WS-FILE-STATUS                    PIC X(2).
+               88  WS-FILE-OK                    VALUE "00".
+           05  WS-EXPORT-COUNT                   PIC S9(7) COMP-3
+                                                  VALUE ZERO.
+           05  WS-TOTAL-BAL                      PIC S9(9)V99 COMP-3.
+           05  WS-TOTAL-BAL-DSP                  PIC -(8)9.99.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE CBANKSCS
+           END-EXEC.
+
+           COPY CBANKSCSX.
+
+           COPY SQLCA.
+
+           EXEC SQL
+                END DECLARE SECTION
+           END-EXEC.
+
+      *****************************************************************
+      * No LINKAGE SECTION - this runs as a standalone batch step and *
+      * connects/disconnects itself, the same as DBANK10P does.       *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P000-CONNECT.
+
+           IF WS-DB-CONNECTED
+               PERFORM P100-RUN-EXPORT
+               PERFORM P900-DISCONNECT
+           ELSE
+               DISPLAY
+                 'DBANK21P - unable to connect, export aborted'
+           END-IF.
+
+           GOBACK.
+
+      *=================================================================
+      * Connect to the database, retrying a couple of times before
+      * giving up - mirrors DBANK10P's P000-CONNECT.
+      *=================================================================
+       P000-CONNECT.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P010-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+       P010-TRY-CONNECT.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.
+
+      *=================================================================
+      * Drive the export run - one pass over every BNKCUST row flagged
+      * for paper mail, one output line per customer.
+      *=================================================================
+       P100-RUN-EXPORT.
+           MOVE ZERO TO WS-EXPORT-COUNT.
+
+           OPEN OUTPUT MAILMRGE.
+
+           IF WS-FILE-OK
+               EXEC SQL
+                    DECLARE CUST_CSR CURSOR FOR
+                    SELECT BCS_PID,
+                           BCS_NAME,
+                           BCS_ADDR1,
+                           BCS_ADDR2,
+                           BCS_STATE,
+                           BCS_COUNTRY,
+                           BCS_POST_CODE
+                    FROM BNKCUST
+                    WHERE BCS_SEND_MAIL = 'Y'
+                    ORDER BY BCS_PID
+                    FOR FETCH ONLY
+               END-EXEC
+
+               PERFORM P200-OPEN-CURSOR
+
+               PERFORM P210-FETCH-LOOP
+                   UNTIL SQLCODE NOT EQUAL ZERO
+
+               PERFORM P290-CLOSE-CURSOR
+
+               CLOSE MAILMRGE
+           ELSE
+               DISPLAY 'DBANK21P - unable to open output file, status: '
+                       WS-FILE-STATUS
+           END-IF.
+
+           DISPLAY 'DBANK21P - export complete, rows written: '
+                   WS-EXPORT-COUNT.
+
+       P200-OPEN-CURSOR.
+           EXEC SQL
+                OPEN CUST_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P210-FETCH-LOOP.
+           EXEC SQL
+                FETCH CUST_CSR
+                INTO :DCL-BCS-PID,
+                     :DCL-BCS-NAME,
+                     :DCL-BCS-ADDR1,
+                     :DCL-BCS-ADDR2,
+                     :DCL-BCS-STATE,
+                     :DCL-BCS-COUNTRY,
+                     :DCL-BCS-POST-CODE
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               PERFORM P220-WRITE-MERGE-ROW
+           END-IF.
+
+           PERFORM P800-ERROR-CHECK.
+
+       P290-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE CUST_CSR
+           END-EXEC.
+
+           PERFORM P800-ERROR-CHECK.
+
+      *-----------------------------------------------------------------
+      * One merge row per customer - name, address, current total
+      * balance across every account the customer holds.
+      *-----------------------------------------------------------------
+       P220-WRITE-MERGE-ROW.
+           PERFORM P230-SUM-BALANCES.
+
+           MOVE WS-TOTAL-BAL TO WS-TOTAL-BAL-DSP.
+
+           STRING DCL-BCS-NAME       DELIMITED BY SIZE ','
+                  DCL-BCS-ADDR1      DELIMITED BY SIZE ','
+                  DCL-BCS-ADDR2      DELIMITED BY SIZE ','
+                  DCL-BCS-STATE      DELIMITED BY SIZE ','
+                  DCL-BCS-COUNTRY    DELIMITED BY SIZE ','
+                  DCL-BCS-POST-CODE  DELIMITED BY SIZE ','
+                  WS-TOTAL-BAL-DSP   DELIMITED BY SIZE
+             INTO MAILMRGE-RECORD.
+
+           WRITE MAILMRGE-RECORD.
+
+           ADD 1 TO WS-EXPORT-COUNT.
+
+      *-----------------------------------------------------------------
+      * Current total balance across every account this customer
+      * holds - BNKACC has no NULL balances, so a missing account
+      * simply leaves the sum at zero.
+      *-----------------------------------------------------------------
+       P230-SUM-BALANCES.
+           MOVE ZERO TO WS-TOTAL-BAL.
+
+           EXEC SQL
+                SELECT SUM(BAC_BALANCE)
+                  INTO :WS-TOTAL-BAL
+                  FROM BNKACC
+                 WHERE BAC_PID = :DCL-BCS-PID
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+               MOVE ZERO TO WS-TOTAL-BAL
+           END-IF.
+
+       P800-ERROR-CHECK.
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+               MOVE SQLCODE TO DISP-SQLCODE
+               DISPLAY 'DBANK21P - SQLCODE: ' DISP-SQLCODE
+           END-IF.
+
+      *=================================================================
+      * Disconnect from the database.
+      *=================================================================
+       P900-DISCONNECT.
+           CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS.

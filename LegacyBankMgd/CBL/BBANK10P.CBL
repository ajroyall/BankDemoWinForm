@@ -0,0 +1,68 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK10P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Authenticate a login PID/password before         *
+001600*              LoginForm1 opens B20Menu                         *
+001700*****************************************************************
+001800
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.
+002100     BBANK10P.
+002200 DATE-WRITTEN.
+002300     August 2012.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-MISC-STORAGE.
+003100   05  FILLER                                PIC X(1).
+004200
+005800 LINKAGE SECTION.
+       COPY CBANKVC11.
+
+       01 BANK-ERRMSG              PIC X(65).
+       01 GOOD-ERRMSG              PIC X(65).
+
+001400 PROCEDURE DIVISION  USING   by reference    CD11-DATA
+                                   by reference    BANK-ERRMSG
+                                   by reference    GOOD-ERRMSG.
+
+           MOVE SPACES TO BANK-ERRMSG GOOD-ERRMSG.
+
+           IF CD11I-PERSON-PID EQUAL SPACES
+              MOVE 'Please enter a user ID' TO BANK-ERRMSG
+              GO TO BBANK10P-EXIT
+           END-IF.
+
+           IF CD11I-PASSWORD EQUAL SPACES
+              MOVE 'Please enter a password' TO BANK-ERRMSG
+              GO TO BBANK10P-EXIT
+           END-IF.
+
+           CALL 'DBANK11P' USING BY REFERENCE CD11-DATA.
+
+           EVALUATE TRUE
+               WHEN CD11O-AUTH-OK
+                   STRING 'Welcome, ' DELIMITED BY SIZE
+                          CD11O-PERSON-NAME DELIMITED BY SIZE
+                     INTO GOOD-ERRMSG
+               WHEN CD11O-AUTH-LOCKED
+                   MOVE
+                   'Account locked - too many failed login attempts'
+                     TO BANK-ERRMSG
+               WHEN OTHER
+                   MOVE 'Invalid user ID or password' TO BANK-ERRMSG
+           END-EVALUATE.
+
+       BBANK10P-EXIT.
+           GOBACK.

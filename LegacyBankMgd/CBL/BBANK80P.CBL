@@ -0,0 +1,70 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     BBANK80P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Open a new account for a customer                *
+001600*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BBANK80P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  BANK-USERID             PIC X(5).
+
+       COPY CBANKVC14.
+
+       01  BANK-ERRMSG             PIC X(65).
+       01  GOOD-ERRMSG             PIC X(65).
+
+      * Use of 'VALUE' to send the Key and 'Reference' to get back data
+       PROCEDURE DIVISION USING by value     BANK-USERID
+                                by reference CD14-DATA
+                                by reference BANK-ERRMSG
+                                by reference GOOD-ERRMSG.
+
+           MOVE SPACES TO BANK-ERRMSG GOOD-ERRMSG.
+           MOVE BANK-USERID TO CD14I-PERSON-PID.
+
+           PERFORM VALIDATE-DATA.
+
+           IF BANK-ERRMSG = SPACES
+               CALL 'DBANK14P' USING  by reference CD14-DATA
+                                      by reference BANK-ERRMSG.
+
+           IF BANK-ERRMSG = SPACES
+               STRING 'Account opened successfully - number '
+                        DELIMITED BY SIZE
+                      CD14O-ACCNO DELIMITED BY SIZE
+                 INTO GOOD-ERRMSG.
+
+           GOBACK.
+
+      *===================================================================================
+       VALIDATE-DATA.
+           IF BANK-USERID = SPACES THEN
+               MOVE 'No User Reference given'        TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND
+              CD14I-ACC-TYPE = SPACES THEN
+               MOVE 'Account Type must be present'    TO BANK-ERRMSG
+           END-IF.
+
+       VALIDATE-DATA-EXIT.
+           EXIT.

@@ -9,23 +9,35 @@
 000900*                                                               *  
 001000*****************************************************************  
                                                                        
-001200*****************************************************************  
-001300* Program:     DHELP01P.CBL                                     *  
-001400* Function:    Obtain screen help information                   *  
-001500*              VSAM version                                     *  
-001600*****************************************************************  
-                                                                         
-       IDENTIFICATION DIVISION.                                          
-       PROGRAM-ID.                                                       
-           DHELP01P.                                                     
-       DATE-WRITTEN.                                                     
+001200*****************************************************************
+001300* Program:     DHELP01P.CBL                                     *
+001400* Function:    Obtain screen help information, and (function    *
+001450*              'W'/'D') add, change or remove a single line     *
+001460*              of help text for a screen                        *
+001500*              VSAM version                                     *
+001600*****************************************************************
+      *-----------------------------------------------------------------
+      * Mod history
+      *  Aug 2012 - added HELP01I-FUNCTION 'W'/'D' so help text can be
+      *             maintained through the application instead of only
+      *             by editing HELPTEXT.DAT outside it. ACCESS MODE
+      *             changed to DYNAMIC so the existing sequential scan
+      *             (function 'R') and the new keyed WRITE/REWRITE/
+      *             DELETE can share the one file connector.
+      *-----------------------------------------------------------------
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DHELP01P.
+       DATE-WRITTEN.
            September 2012.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT helpfile ASSIGN TO DYNAMIC WS-FILENAME
            ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS WS-FILE-STATUS
            RECORD KEY IS HLP-KEY .
            
@@ -77,47 +89,112 @@
        LINKAGE SECTION.                                                  
        COPY CHELP01.            
                                                                   
-       PROCEDURE DIVISION USING BY REFERENCE HELP01-DATA.                                                    
-                                                                         
-           MOVE SPACES         TO HELP01O-DATA  WS-FILE-STATUS  
-                FILE-STATUS.                                  
-           MOVE HELP01I-SCRN   TO HELP01O-SCRN.                            
-                                                                       
+       PROCEDURE DIVISION USING BY REFERENCE HELP01-DATA.
+
+           MOVE SPACES         TO HELP01O-DATA  WS-FILE-STATUS
+                FILE-STATUS.
+           MOVE HELP01I-SCRN   TO HELP01O-SCRN.
+
            PERFORM P300-OPEN-FILE.
-                                                                      
-           MOVE 1 TO WS-SUB1.                                            
-
-           PERFORM P310-READ-FILE 
-             UNTIL END-OF-FILE.                                
-                                                                      
-           IF WS-SUB1 = 1                            
-               MOVE 'No help available for this form' TO 
-                HELP01O-LINE (1)                       
+
+           EVALUATE TRUE
+               WHEN HELP01I-WRITE-LINE
+                   PERFORM P200-WRITE-LINE
+               WHEN HELP01I-DELETE-LINE
+                   PERFORM P250-DELETE-LINE
+               WHEN OTHER
+                   PERFORM P100-RETRIEVE-LINES
+           END-EVALUATE.
+
+           PERFORM P390-CLOSE-FILE.
+           GOBACK.
+
+      *=================================================================
+      * Function 'R' (or space) - retrieve every HLP-TEXT line on file
+      * for HELP01I-SCRN, in HLP-LINE order.
+      *=================================================================
+       P100-RETRIEVE-LINES.
+           MOVE 1 TO WS-SUB1.
+
+           PERFORM P310-READ-FILE
+             UNTIL END-OF-FILE.
+
+           IF WS-SUB1 = 1
+               MOVE 'No help available for this form' TO
+                HELP01O-LINE (1)
                MOVE HELP01I-SCRN TO HELP01O-LINE (2)
-           END-IF.                                                       
-                                                                       
-           PERFORM P390-CLOSE-FILE.                                                                  
-           GOBACK.                                                     
+               MOVE 3 TO WS-SUB1
+           END-IF.
+
+           COMPUTE HELP01O-COUNT = WS-SUB1 - 1.
+           SET HELP01O-SUCCESS TO TRUE.
+
+           EXIT.
+
+      *=================================================================
+      * Function 'W' - add a new HLP-SCRN/HLP-LINE or replace the text
+      * of an existing one.
+      *=================================================================
+       P200-WRITE-LINE.
+           MOVE HELP01I-SCRN   TO HLP-SCRN.
+           MOVE HELP01I-LINE   TO HLP-LINE.
+           MOVE HELP01I-TEXT   TO HLP-TEXT.
+
+           WRITE HELPFILE-RECORD.
+
+           IF File-Ok
+               SET HELP01O-SUCCESS TO TRUE
+           ELSE
+               IF dup-key-write
+                   REWRITE HELPFILE-RECORD
+                   IF File-Ok
+                       SET HELP01O-SUCCESS TO TRUE
+                   ELSE
+                       SET HELP01O-FAILURE TO TRUE
+                   END-IF
+               ELSE
+                   SET HELP01O-FAILURE TO TRUE
+               END-IF
+           END-IF.
+
+           EXIT.
+
+      *=================================================================
+      * Function 'D' - remove a single HLP-SCRN/HLP-LINE entry.
+      *=================================================================
+       P250-DELETE-LINE.
+           MOVE HELP01I-SCRN   TO HLP-SCRN.
+           MOVE HELP01I-LINE   TO HLP-LINE.
+
+           DELETE helpfile RECORD.
+
+           IF File-Ok
+               SET HELP01O-SUCCESS TO TRUE
+           ELSE
+               SET HELP01O-FAILURE TO TRUE
+           END-IF.
+
+           EXIT.
 
-      *===================================================================
        P300-OPEN-FILE.
            OPEN I-O helpfile.
 
            EXIT.
-       
+
        P310-READ-FILE.
            READ helpfile NEXT RECORD.
-           
+
            IF WS-FILE-STATUS NOT EQUAL "00"
                MOVE "E" TO FILE-STATUS.
-               
+
            If HLP-SCRN = HELP01I-SCRN AND NOT END-OF-FILE
+              AND WS-SUB1 <= 40
                MOVE HLP-TEXT  TO  HELP01O-LINE (WS-SUB1)
                ADD 1 TO WS-SUB1.
-       
+
            EXIT.
-       
+
        P390-CLOSE-FILE.
            CLOSE helpfile.
-       
-           EXIT.
\ No newline at end of file
+
+           EXIT.

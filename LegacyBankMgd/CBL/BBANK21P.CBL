@@ -0,0 +1,79 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     BBANK21P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Post a non-account-linked ledger entry (a flat    *
+001600*              fee or a general adjustment) against a customer   *
+001700*              through DBANK06P, without it needing to look      *
+001800*              like a two-sided transfer against some account.   *
+001900*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BBANK21P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  BANK-USERID             PIC X(5).
+
+           COPY CBANKVC6.
+
+       01  BANK-ERRMSG             PIC X(65).
+       01  GOOD-ERRMSG             PIC X(65).
+
+      * Use of 'VALUE' to send the Key and 'Reference' to get back data
+       PROCEDURE DIVISION USING BY VALUE     BANK-USERID
+                                BY REFERENCE CD06-DATA
+                                BY REFERENCE BANK-ERRMSG
+                                BY REFERENCE GOOD-ERRMSG.
+
+           MOVE SPACES TO BANK-ERRMSG GOOD-ERRMSG.
+           MOVE BANK-USERID  TO CD06I-PERSON-PID.
+           SET CD06I-LEDGER  TO TRUE.
+
+           PERFORM VALIDATE-DATA.
+
+           IF BANK-ERRMSG = SPACES
+               CALL 'DBANK06P' USING BY REFERENCE CD06-DATA
+                                     BY REFERENCE BANK-ERRMSG
+                                     BY REFERENCE GOOD-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               MOVE 'Ledger entry posted successfully' TO GOOD-ERRMSG
+           END-IF.
+
+           GOBACK.
+
+      *===================================================================================
+       VALIDATE-DATA.
+           IF BANK-USERID = SPACES THEN
+               MOVE 'No User Reference given'          TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND
+              CD06I-FROM-AMOUNT NOT GREATER THAN ZERO THEN
+               MOVE 'Amount must be greater than zero'  TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND
+              CD06I-FROM-DESC = SPACES THEN
+               MOVE 'Description must be present'       TO BANK-ERRMSG
+           END-IF.
+
+       VALIDATE-DATA-EXIT.
+           EXIT.

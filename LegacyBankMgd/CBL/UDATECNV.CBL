@@ -1,7 +1,7 @@
       *=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=*=
        IDENTIFICATION  DIVISION.
 q1
-       PROGRAM-ID.     UDATEC.
+       PROGRAM-ID.     UDATECNV.
        DATE-COMPILED.
 
        DATA DIVISION.
@@ -106,6 +106,7 @@ q1
       * ****************************************************************
       * CLEAR THE OUTPUT DATA AREA
            MOVE SPACES TO DDODATA
+           MOVE SPACES TO DDOTSDATA
            MOVE "-"    TO DDO1S1   DDO1S2  *>> Separators (as DDO2S1/2)
 
       * CHECK OUTPUT TYPE IS INPUT TYPE 0 (YYYY-MM-DD)
@@ -178,7 +179,20 @@ q1
                  PERFORM MM2MTH-P
                  MOVE WRKMTH TO DDO2M *>> Month
                  MOVE WRKDD  TO DDO2D *>> Day
-                                     *>> 
+                                     *>>
+               WHEN "43" *>> Convert: full DB2 timestamp => ISO-8601
+                 MOVE DDITS4-YYYY TO DDOTS3-YYYY *>> Year
+                 MOVE "-"         TO DDOTS3-S1
+                 MOVE DDITS4-MM   TO DDOTS3-MM   *>> Month
+                 MOVE "-"         TO DDOTS3-S2
+                 MOVE DDITS4-DD   TO DDOTS3-DD   *>> Day
+                 MOVE "T"         TO DDOTS3-T
+                 MOVE DDITS4-HH   TO DDOTS3-HH   *>> Hour
+                 MOVE ":"         TO DDOTS3-S3
+                 MOVE DDITS4-MI   TO DDOTS3-MI   *>> Minute
+                 MOVE ":"         TO DDOTS3-S4
+                 MOVE DDITS4-SS   TO DDOTS3-SS   *>> Second
+
       * NOT VALID SO MARK AS ERROR
                WHEN OTHER
                  MOVE "ERROR2" TO DDODATA-STR-1-6

@@ -37,10 +37,23 @@
 004700       VALUE 'UNKNOWN'.                                            
 004800   05  WS-SUB1                               PIC S9(4) COMP.       
 004900   05  WS-SUB-LIMIT                          PIC S9(4) COMP.       
-005000   05  WS-TEMP-TIME-IP                       PIC X(8).             
-005100   05  WS-TEMP-TIME-OP                       PIC X(8).             
-005200                                                                   
-009400 COPY UDATECC2.                                                     
+005000   05  WS-TEMP-TIME-IP                       PIC X(8).
+005100   05  WS-TEMP-TIME-OP                       PIC X(8).
+005200
+       01  WS-CATEGORY-TABLE.
+           05  FILLER                     PIC X(1) VALUE "T".
+           05  FILLER                     PIC X(1) VALUE "F".
+           05  FILLER                     PIC X(1) VALUE "I".
+           05  FILLER                     PIC X(1) VALUE "D".
+           05  FILLER                     PIC X(1) VALUE "W".
+       01  WS-CATEGORY-TABLE-R REDEFINES WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-CODE           OCCURS 5 TIMES
+                                          PIC X(1).
+       01  WS-SUB2                                  PIC S9(4) COMP.
+
+       COPY CBANKVC5T.
+
+009400 COPY UDATECC2.
 005500                                                                   
 005600*01  WS-BANK-DATA.                                                 
 005700*COPY CBANKDAT.                                                    
@@ -65,12 +78,14 @@
                                    BY REFERENCE BANK-ERRMSG.
        
 031000     IF CD05O-ID(1) > SPACES
-               MOVE 1 TO WS-SUB1                                            
-               PERFORM P200-FORMAT-DATA VARYING WS-SUB1 FROM 1 BY 1 
+               MOVE 1 TO WS-SUB1
+               PERFORM P200-FORMAT-DATA VARYING WS-SUB1 FROM 1 BY 1
                  UNTIL WS-SUB1 = 99 OR CD05O-ID(WS-SUB1) = SPACES
            END-IF.
-                                          
-034900     EXIT.                                                         
+
+           PERFORM P300-CALC-CATEGORY-TOTALS.
+
+034900     EXIT.
                                      
 031400 P200-FORMAT-DATA.                                                   
 031600     IF CD05O-DATE (WS-SUB1) IS GREATER THAN SPACES                    
@@ -79,24 +94,102 @@
 032400        MOVE DDODATA-DEF-1 TO CD05O-DATE (WS-SUB1)  
 032500     END-IF.
                                                               
-032900     MOVE CD05O-TIME (WS-SUB1) TO WS-TEMP-TIME-IP               
-033000     MOVE WS-TEMP-TIME-IP (1:2) TO WS-TEMP-TIME-OP (1:2)        
-033100     MOVE ':' TO WS-TEMP-TIME-OP (3:1)                          
-033200     MOVE WS-TEMP-TIME-IP (4:2) TO WS-TEMP-TIME-OP (4:2)        
-033300     MOVE ':' TO WS-TEMP-TIME-OP (6:1)                          
-033400     MOVE WS-TEMP-TIME-IP (7:2) TO WS-TEMP-TIME-OP (7:2)        
-033500     MOVE WS-TEMP-TIME-OP TO CD05O-TIME (WS-SUB1)          
-
-034600     EXIT.                                                         
-                                      
-035000                                                                   
-035100* ****************************************************************  
-035200*  Call common routine to perform date conversions               *  
-035300* ****************************************************************  
-035400 CALL-DATECONV.                                                    
+032900     MOVE CD05O-TIME (WS-SUB1) TO WS-TEMP-TIME-IP
+033000     MOVE WS-TEMP-TIME-IP (1:2) TO WS-TEMP-TIME-OP (1:2)
+033100     MOVE ':' TO WS-TEMP-TIME-OP (3:1)
+033200     MOVE WS-TEMP-TIME-IP (4:2) TO WS-TEMP-TIME-OP (4:2)
+033300     MOVE ':' TO WS-TEMP-TIME-OP (6:1)
+033400     MOVE WS-TEMP-TIME-IP (7:2) TO WS-TEMP-TIME-OP (7:2)
+033500     MOVE WS-TEMP-TIME-OP TO CD05O-TIME (WS-SUB1)
+
+           PERFORM P250-SET-DYNAMIC-PGM.
+           PERFORM P260-CALL-DETAIL-FORMATTER.
+
+034600     EXIT.
+
+035000
+035100* ****************************************************************
+035200*  Call common routine to perform date conversions               *
+035300* ****************************************************************
+035400 CALL-DATECONV.
            MOVE "0" to DDITYPE.
-           MOVE "1" TO DDOTYPE.                                                    
-045500     CALL 'UDATECNV' USING by Reference CDATED.             
+           MOVE "1" TO DDOTYPE.
+045500     CALL 'UDATECNV' USING by Reference CDATED.
+
+035900     EXIT.
+
+      *=================================================================
+      * Pick the detail formatter for this row's category - one
+      * dynamic-CALL program per transaction category that needs
+      * richer detail than the generic date/amount/description, a
+      * generic 'UNKNOWN' for anything else so the existing plain
+      * description is used unchanged.
+      *=================================================================
+       P250-SET-DYNAMIC-PGM.
+           EVALUATE CD05O-CATEGORY (WS-SUB1)
+               WHEN 'T'
+                   MOVE 'BBANK41P' TO WS-DYNAMIC-PGM
+               WHEN 'F'
+                   MOVE 'BBANK42P' TO WS-DYNAMIC-PGM
+               WHEN 'I'
+                   MOVE 'BBANK43P' TO WS-DYNAMIC-PGM
+               WHEN OTHER
+                   MOVE 'UNKNOWN'  TO WS-DYNAMIC-PGM
+           END-EVALUATE.
+
+      *=================================================================
+      * Hand this one row to the category's detail formatter and bring
+      * back the formatted text it produced - or, for categories with
+      * no formatter of their own, just carry the plain description
+      * forward so the column is never left blank.
+      *=================================================================
+       P260-CALL-DETAIL-FORMATTER.
+           IF WS-DYNAMIC-PGM NOT EQUAL 'UNKNOWN'
+               MOVE CD05O-DATE     (WS-SUB1) TO CD05T-DATE
+               MOVE CD05O-TIME     (WS-SUB1) TO CD05T-TIME
+               MOVE CD05O-MICROSEC (WS-SUB1) TO CD05T-MICROSEC
+               MOVE CD05O-AMT-N    (WS-SUB1) TO CD05T-AMT-N
+               MOVE CD05O-DESC     (WS-SUB1) TO CD05T-DESC
+               MOVE CD05O-CATEGORY (WS-SUB1) TO CD05T-CATEGORY
+               MOVE CD05O-PAIR-ACC (WS-SUB1) TO CD05T-PAIR-ACC
+               MOVE CD05O-PAIR-AMT (WS-SUB1) TO CD05T-PAIR-AMT
+               MOVE SPACES                   TO CD05T-DETAIL
+
+               CALL WS-DYNAMIC-PGM USING BY REFERENCE CD05T-DATA
+
+               MOVE CD05T-DETAIL TO CD05O-DETAIL (WS-SUB1)
+           ELSE
+               MOVE CD05O-DESC (WS-SUB1) TO CD05O-DETAIL (WS-SUB1)
+           END-IF.
+
+      *=================================================================
+      * Group and total the returned transactions by category code, so
+      * the caller can show a per-category breakdown instead of having
+      * to total the raw list itself.
+      *=================================================================
+       P300-CALC-CATEGORY-TOTALS.
+           PERFORM P310-INIT-CATEGORY-TOTAL
+               VARYING WS-SUB2 FROM 1 BY 1 UNTIL WS-SUB2 > 5.
+
+           IF CD05O-ID(1) > SPACES
+               PERFORM P320-ADD-TO-CATEGORY-TOTAL
+                   VARYING WS-SUB1 FROM 1 BY 1
+                   UNTIL WS-SUB1 = 99 OR CD05O-ID(WS-SUB1) = SPACES
+           END-IF.
+
+           EXIT.
+
+       P310-INIT-CATEGORY-TOTAL.
+           MOVE WS-CATEGORY-CODE(WS-SUB2) TO CD05O-CAT-CODE(WS-SUB2).
+           MOVE ZERO                      TO CD05O-CAT-AMT(WS-SUB2).
+
+       P320-ADD-TO-CATEGORY-TOTAL.
+           PERFORM P330-MATCH-CATEGORY
+               VARYING WS-SUB2 FROM 1 BY 1 UNTIL WS-SUB2 > 5.
+
+       P330-MATCH-CATEGORY.
+           IF CD05O-CATEGORY(WS-SUB1) = CD05O-CAT-CODE(WS-SUB2)
+               ADD CD05O-AMT-N(WS-SUB1) TO CD05O-CAT-AMT(WS-SUB2)
+           END-IF.
 
-035900     EXIT.                                                         
-036000                                                                   
+036000

@@ -36,20 +36,61 @@
 005500   05  WS-XFER-ACCT-FROM-BAL                 PIC X(13).            
 005600   05  WS-XFER-ACCT-FROM-BAL-N               PIC S9(7)V99.         
 005700   05  WS-XFER-ACCT-FROM-NEW-BAL-N           PIC S9(7)V99.         
-005800   05  WS-XFER-ACCT-TO                       PIC X(9).             
-005900   05  WS-XFER-ACCT-TO-BAL                   PIC X(13).            
-006000   05  WS-XFER-ACCT-TO-BAL-N                 PIC S9(7)V99.         
-006100   05  WS-XFER-ACCT-TO-NEW-BAL-N             PIC S9(7)V99.         
-006200                                                                   
-006400  01  CD06-DATA.                                                  
-001600       15  CD06I-PERSON-PID                  PIC X(5).             
-001800       15  CD06I-FROM-ACC                    PIC X(9).             
-001900       15  CD06I-FROM-AMOUNT                 PIC S9(7)V99 COMP-3.  
-002000       15  CD06I-FROM-DESC                   PIC X(30).            
-002100       15  CD06I-TO-ACC                      PIC X(9).             
-002200       15  CD06I-TO-AMOUNT                   PIC S9(7)V99 COMP-3.  
-002300       15  CD06I-TO-DESC                     PIC X(30).            
-007700                                                                   
+005800   05  WS-XFER-ACCT-TO                       PIC X(9).
+005900   05  WS-XFER-ACCT-TO-BAL                   PIC X(13).
+006000   05  WS-XFER-ACCT-TO-BAL-N                 PIC S9(7)V99.
+006100   05  WS-XFER-ACCT-TO-NEW-BAL-N             PIC S9(7)V99.
+           05  WS-XFER-OVERDRAFT-LIMIT-N            PIC S9(7)V99
+                                                     VALUE ZERO.
+           05  WS-XFER-FROM-FLOOR-N                 PIC S9(7)V99.
+           05  WS-XFER-FROM-AVAIL-N                 PIC S9(7)V99.
+006150   05  WS-DAILY-XFER-LIMIT                   PIC S9(7)V99
+006160                                              VALUE 5000.00.
+006170   05  WS-DAILY-XFER-TOTAL                   PIC S9(7)V99.
+           05  WS-ALERT-THRESHOLD                   PIC S9(7)V99
+                                                     VALUE 1000.00.
+           05  WS-ALERT-PID                          PIC X(5).
+           05  WS-ALERT-ERRMSG                       PIC X(65).
+           05  WS-KYC-THRESHOLD                      PIC S9(7)V99
+                                                     VALUE 10000.00.
+           05  WS-UOW-STATUS                        PIC X(1) VALUE "N".
+               88  WS-UOW-STARTED                   VALUE "Y".
+           05  WS-COMMIT-STATUS                     PIC X(1).
+           05  WS-CONV-AMT-N                        PIC S9(7)V99.
+           05  WS-XFER-CONV-AMT-DSP                 PIC ZZZZZZ9.99.
+           05  WS-FROM-RATE                         PIC 9(4)V9999.
+           05  WS-TO-RATE                           PIC 9(4)V9999.
+
+      *=================================================================
+      * Conversion rates are expressed as units of USD per one unit of
+      * the currency - P240-CONVERT-AMOUNT converts an amount in
+      * CD04I-FROM-CURR to the equivalent amount in CD04I-TO-CURR by
+      * going through USD as the common base.  A currency missing from
+      * this table (or left SPACES on an account opened before this
+      * column existed) is treated as USD, so existing single-currency
+      * transfers are unaffected.
+      *=================================================================
+       01  WS-FX-RATE-TABLE.
+           05  FILLER                     PIC X(11) VALUE "USD00010000".
+           05  FILLER                     PIC X(11) VALUE "GBP00012700".
+           05  FILLER                     PIC X(11) VALUE "EUR00010900".
+           05  FILLER                     PIC X(11) VALUE "CAD00007400".
+           05  FILLER                     PIC X(11) VALUE "AUD00006600".
+           05  FILLER                     PIC X(11) VALUE "JPY00000064".
+       01  WS-FX-RATE-TABLE-R REDEFINES WS-FX-RATE-TABLE.
+           05  WS-FX-ENTRY OCCURS 6 TIMES.
+               10  WS-FX-CURR             PIC X(3).
+               10  WS-FX-RATE             PIC 9(4)V9999.
+       01  WS-FX-SUB                                PIC S9(4) COMP.
+       01  WS-FX-CURR-WK                            PIC X(3).
+       01  WS-FX-RATE-FOUND                         PIC 9(4)V9999.
+006200
+006400 COPY CBANKVC6.
+       COPY CBANKVC8.
+       COPY CBANKVC2.
+       COPY CBANKVC20.
+       COPY CBANKVC24.
+007700
 008000 LINKAGE SECTION.                                                  
 001400 COPY CBANKVC4 .
 
@@ -65,75 +106,383 @@
 009900                                                                   
 010000*****************************************************************  
 010100* This is the main process                                      *  
-020400     PERFORM P300-VALIDATE-DATA THRU                                    
-020500             VALIDATE-DATA-EXIT.                                   
-020600                                                                   
-020800     IF BANK-ERRMSG = SPACES                                                
+020400     PERFORM P300-VALIDATE-DATA THRU
+020500             VALIDATE-DATA-EXIT.
+020600
+      *=================================================================
+      * Everything from here on can write to BNKACC/BNKTXN/BNKPTXN, so
+      * mark the unit of work as started - P260-COMPLETE-UNIT-OF-WORK
+      * uses this to decide whether there is anything to commit or
+      * roll back once the transfer either succeeds or fails.
+      *=================================================================
+           IF BANK-ERRMSG = SPACES
+              SET WS-UOW-STARTED TO TRUE
+           END-IF.
+
+      *=================================================================
+      * Work out how much actually lands in the TO account before the
+      * balances are adjusted - P100-PREPARE-TRANSFER debits the FROM
+      * account for the entered amount and credits the TO account with
+      * whatever P240-CONVERT-AMOUNT comes back with.
+      *=================================================================
+           IF BANK-ERRMSG = SPACES
+              PERFORM P240-CONVERT-AMOUNT
+           END-IF.
+
+      *=================================================================
+      * An effective date other than SPACES means the caller wants
+      * this transfer queued for a future value date instead of
+      * posted today - see P250-QUEUE-TRANSFER.
+      *=================================================================
+           IF BANK-ERRMSG = SPACES AND
+              CD04I-EFF-DATE IS NOT EQUAL TO SPACES
+              PERFORM P250-QUEUE-TRANSFER
+           END-IF.
+
+020800     IF BANK-ERRMSG = SPACES AND
+              CD04I-EFF-DATE IS EQUAL TO SPACES
 021600        PERFORM P100-PREPARE-TRANSFER
 021700     END-IF.
-                                                              
-020800     IF BANK-ERRMSG = SPACES                                                
+
+020800     IF BANK-ERRMSG = SPACES AND
+              CD04I-EFF-DATE IS EQUAL TO SPACES
 021600        PERFORM P200-MAKE-TRANSFER
 021700     END-IF.
-       
-020800     IF BANK-ERRMSG = SPACES                                                
+
+020800     IF BANK-ERRMSG = SPACES AND CD04O-RETRY-NEEDED
+021600        PERFORM P220-RETRY-TRANSFER
+021700     END-IF.
+
+020800     IF BANK-ERRMSG = SPACES AND
+              CD04I-EFF-DATE IS EQUAL TO SPACES
 021600        PERFORM P210-SAVE-AUDIT
 021700     END-IF.
-                                                              
-001600     GOBACK.  
-021800     
-      *===================================================================== 
-       P100-PREPARE-TRANSFER.                                                              
+
+           PERFORM P260-COMPLETE-UNIT-OF-WORK.
+
+001600     GOBACK.
+021800
+      *=================================================================
+      * Daily transfer ceiling - only applies to transfers posting
+      * today; a future-dated transfer is checked against the limit
+      * in effect on the day DBANK10P actually posts it.
+      *=================================================================
+       P230-CHECK-DAILY-LIMIT.
+           MOVE CD04I-FROM-ACC TO CD08I-ACCNO.
+
+           CALL 'DBANK08P' USING BY REFERENCE CD08-DATA.
+
+           ADD CD08O-TODAY-TOTAL WS-XFER-AMT-NUM-N
+             GIVING WS-DAILY-XFER-TOTAL.
+
+           IF WS-DAILY-XFER-TOTAL IS GREATER THAN WS-DAILY-XFER-LIMIT
+              MOVE 'Transfer exceeds the daily transfer limit' TO
+                BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * Convert the entered amount (assumed to be in CD04I-FROM-CURR)
+      * into CD04I-TO-CURR via P245-FIND-FX-RATE's USD cross rates, so
+      * the FROM account is always debited the amount the teller typed
+      * and the TO account is always credited the right amount in its
+      * own currency.  Same currency on both sides (or either side
+      * blank, for an account opened before BAC_CURRENCY existed) is
+      * a 1-for-1 conversion - CD04O-CONVERTED tells BBANK50P's caller
+      * whether a rate was actually applied, for the confirmation text.
+      *=================================================================
+       P240-CONVERT-AMOUNT.
+           MOVE WS-XFER-AMT-NUM-N TO WS-CONV-AMT-N.
+           SET CD04O-CONV-FLAG TO SPACE.
+
+           IF CD04I-FROM-CURR IS NOT EQUAL TO SPACES AND
+              CD04I-TO-CURR   IS NOT EQUAL TO SPACES AND
+              CD04I-FROM-CURR IS NOT EQUAL TO CD04I-TO-CURR
+              MOVE CD04I-FROM-CURR TO WS-FX-CURR-WK
+              PERFORM P245-FIND-FX-RATE
+              MOVE WS-FX-RATE-FOUND TO WS-FROM-RATE
+              MOVE CD04I-TO-CURR TO WS-FX-CURR-WK
+              PERFORM P245-FIND-FX-RATE
+              MOVE WS-FX-RATE-FOUND TO WS-TO-RATE
+              COMPUTE WS-CONV-AMT-N ROUNDED =
+                 WS-XFER-AMT-NUM-N * WS-FROM-RATE / WS-TO-RATE
+              SET CD04O-CONVERTED TO TRUE
+           END-IF.
+
+           MOVE WS-CONV-AMT-N TO CD04O-CONV-AMT.
+
+      *=================================================================
+      * Look WS-FX-CURR-WK up in the in-memory rate table - defaults
+      * to USD's 1.0000 rate (WS-FX-ENTRY(1)) if the code isn't found,
+      * so an unrecognised currency doesn't blow up the transfer.
+      *=================================================================
+       P245-FIND-FX-RATE.
+           MOVE WS-FX-RATE(1) TO WS-FX-RATE-FOUND.
+
+           PERFORM P246-SEARCH-FX-RATE
+              VARYING WS-FX-SUB FROM 1 BY 1
+              UNTIL WS-FX-SUB > 6.
+
+       P246-SEARCH-FX-RATE.
+           IF WS-FX-CURR(WS-FX-SUB) = WS-FX-CURR-WK
+              MOVE WS-FX-RATE(WS-FX-SUB) TO WS-FX-RATE-FOUND
+           END-IF.
+
+      *=================================================================
+      * Look up the overdraft limit DBANK24P allows for the 'from'
+      * account's BAT_TYPE, so VALIDATE-DATA and P220-RETRY-TRANSFER can
+      * let the balance dip to minus that limit instead of requiring a
+      * strictly non-negative result.  Defaults to zero (no cushion) if
+      * the account or its type can't be resolved.
+       P248-GET-OVERDRAFT-LIMIT.
+           MOVE ZERO             TO WS-XFER-OVERDRAFT-LIMIT-N.
+           MOVE CD04I-PERSON-PID TO CD24I-PERSON-PID.
+           MOVE WS-XFER-ACCT-FROM TO CD24I-ACCNO.
+
+           CALL 'DBANK24P' USING BY REFERENCE CD24-DATA.
+
+           IF CD24O-FOUND-OK
+              MOVE CD24O-OVERDRAFT-LIMIT TO WS-XFER-OVERDRAFT-LIMIT-N
+           END-IF.
+
+      *=================================================================
+      * KYC check - a transfer over WS-KYC-THRESHOLD may not proceed
+      * unless the sending customer's BCS_SIN is on file.  Looks the
+      * customer record up via DBANK02P (the same read used for the
+      * large-transfer e-mail alert) and blocks the transfer with a
+      * clear message if the SIN is still spaces.
+       P249-CHECK-KYC.
+           MOVE CD04I-PERSON-PID TO WS-ALERT-PID.
+           MOVE SPACES           TO CD02-DATA WS-ALERT-ERRMSG.
+           SET CD02I-READ        TO TRUE.
+
+           CALL 'DBANK02P' USING BY REFERENCE WS-ALERT-PID
+                                 BY REFERENCE CD02-DATA
+                                 BY REFERENCE WS-ALERT-ERRMSG.
+
+           IF WS-ALERT-ERRMSG > SPACES OR CD02O-SIN = SPACES
+              MOVE 'Identity verification required for this transfer'
+                TO BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+       P100-PREPARE-TRANSFER.
 021900*    MOVE SPACES                         TO  CD04-DATA.
-                                                
-022200     MOVE WS-XFER-ACCT-FROM-BAL-N        TO  CD04I-FROM-OLD-BAL.           
-022300     SUBTRACT WS-XFER-AMT-NUM-N FROM WS-XFER-ACCT-FROM-BAL-N       
-022400       GIVING WS-XFER-ACCT-FROM-NEW-BAL-N.                         
-022500     MOVE WS-XFER-ACCT-FROM-NEW-BAL-N    TO  CD04I-FROM-NEW-BAL.       
-022700     MOVE WS-XFER-ACCT-TO-BAL-N          TO  CD04I-TO-OLD-BAL.               
-022800     ADD WS-XFER-AMT-NUM-N               TO  WS-XFER-ACCT-TO-BAL-N                
-022900       GIVING WS-XFER-ACCT-TO-NEW-BAL-N.                           
-023000     MOVE WS-XFER-ACCT-TO-NEW-BAL-N      TO  CD04I-TO-NEW-BAL.           
+
+022200     MOVE WS-XFER-ACCT-FROM-BAL-N        TO  CD04I-FROM-OLD-BAL.
+022300     SUBTRACT WS-XFER-AMT-NUM-N FROM WS-XFER-ACCT-FROM-BAL-N
+022400       GIVING WS-XFER-ACCT-FROM-NEW-BAL-N.
+022500     MOVE WS-XFER-ACCT-FROM-NEW-BAL-N    TO  CD04I-FROM-NEW-BAL.
+022700     MOVE WS-XFER-ACCT-TO-BAL-N          TO  CD04I-TO-OLD-BAL.
+022800     ADD WS-CONV-AMT-N                   TO  WS-XFER-ACCT-TO-BAL-N
+022900       GIVING WS-XFER-ACCT-TO-NEW-BAL-N.
+023000     MOVE WS-XFER-ACCT-TO-NEW-BAL-N      TO  CD04I-TO-NEW-BAL.
 023100     MOVE WS-XFER-ACCT-FROM-BAL-N        TO  CD04I-FROM-OLD-BAL.  
       *
        P200-MAKE-TRANSFER.
 002000     CALL 'DBANK04P' USING   BY REFERENCE CD04-DATA
-                                   BY REFERENCE BANK-ERRMSG 
+                                   BY REFERENCE BANK-ERRMSG
                                    BY REFERENCE GOOD-ERRMSG .
-                                   
+
+      *=================================================================
+      * DBANK04P found a balance had already moved under the
+      * optimistic lock.  Which leg actually needs redoing depends on
+      * which one lost the race:
+      *   - CD04O-RETRY-FROM means the FROM leg's own update lost the
+      *     race, and (per DBANK04P's own logic) the TO leg was never
+      *     attempted at all this call - the whole transfer can simply
+      *     be recomputed and resubmitted, exactly as before.
+      *   - CD04O-RETRY-TO means the FROM leg's update already
+      *     succeeded earlier in this same call, inside this same
+      *     still-open unit of work, before the TO leg lost the race -
+      *     resubmitting the FROM leg again here would debit it a
+      *     second time.  Only the TO leg is recomputed and resent.
+       P220-RETRY-TRANSFER.
+           EVALUATE TRUE
+               WHEN CD04O-RETRY-TO
+                   PERFORM P224-RETRY-TO-LEG-ONLY
+               WHEN OTHER
+                   PERFORM P222-RETRY-BOTH-LEGS
+           END-EVALUATE.
+
+           IF BANK-ERRMSG = SPACES AND CD04O-RETRY-NEEDED
+              MOVE 'Transfer failed - balances changed, please retry'
+                TO BANK-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * Neither leg has posted yet - refresh both working balances,
+      * re-check sufficiency of funds and resubmit the whole transfer.
+       P222-RETRY-BOTH-LEGS.
+           MOVE CD04O-FROM-CUR-BAL TO WS-XFER-ACCT-FROM-BAL-N.
+           MOVE CD04O-TO-CUR-BAL   TO WS-XFER-ACCT-TO-BAL-N.
+
+           COMPUTE WS-XFER-FROM-FLOOR-N =
+               ZERO - WS-XFER-OVERDRAFT-LIMIT-N.
+           COMPUTE WS-XFER-FROM-AVAIL-N =
+               WS-XFER-ACCT-FROM-BAL-N + WS-XFER-OVERDRAFT-LIMIT-N.
+
+           IF WS-XFER-ACCT-FROM-BAL-N IS LESS THAN WS-XFER-FROM-FLOOR-N
+              MOVE 'Cannot transfer - below account overdraft limit'
+                TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND
+              WS-XFER-AMT-NUM-N IS GREATER THAN WS-XFER-FROM-AVAIL-N
+              MOVE 'Insufficient funds in from account' TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+              PERFORM P100-PREPARE-TRANSFER
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+              PERFORM P200-MAKE-TRANSFER
+           END-IF.
+
+      *=================================================================
+      * The FROM leg already posted successfully earlier in this call -
+      * only recompute and resubmit the TO leg, against its freshly
+      * re-selected balance, telling DBANK04P (via CD04I-TO-ONLY) to
+      * skip the FROM leg entirely this time.
+       P224-RETRY-TO-LEG-ONLY.
+           MOVE CD04O-TO-CUR-BAL TO WS-XFER-ACCT-TO-BAL-N.
+           ADD WS-CONV-AMT-N     TO WS-XFER-ACCT-TO-BAL-N
+             GIVING WS-XFER-ACCT-TO-NEW-BAL-N.
+           MOVE WS-XFER-ACCT-TO-BAL-N     TO CD04I-TO-OLD-BAL.
+           MOVE WS-XFER-ACCT-TO-NEW-BAL-N TO CD04I-TO-NEW-BAL.
+           SET CD04I-TO-ONLY TO TRUE.
+
+           PERFORM P200-MAKE-TRANSFER.
+
+      *=================================================================
+      * Future-dated transfer - do not post through DBANK04P today.
+      * DBANK09P inserts a pending row on BNKPTXN; DBANK10P's batch
+      * run posts it through the normal transfer path (the same
+      * DBANK04P/DBANK06P calls P200-MAKE-TRANSFER/P210-SAVE-AUDIT
+      * make today) once the effective date arrives.
+      *=================================================================
+       P250-QUEUE-TRANSFER.
+           CALL 'DBANK09P' USING BY REFERENCE CD04-DATA
+                                  BY REFERENCE BANK-ERRMSG.
+
+           IF BANK-ERRMSG = SPACES
+              STRING 'Transfer of '   DELIMITED BY SIZE
+                     CD04I-AMT        DELIMITED BY SIZE
+                     ' from '         DELIMITED BY SIZE
+                     CD04I-FROM-ACC   DELIMITED BY SIZE
+                     ' to '           DELIMITED BY SIZE
+                     CD04I-TO-ACC     DELIMITED BY SIZE
+                     ' scheduled for '
+                                      DELIMITED BY SIZE
+                     CD04I-EFF-DATE   DELIMITED BY SIZE
+                INTO GOOD-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * Commit the whole transfer - both balance updates inside
+      * DBANK04P plus both audit inserts inside DBANK06P (or the
+      * single pending-row insert inside DBANK09P for a future-dated
+      * transfer) - as one unit of work, or roll it all back if any
+      * part of it failed, so a mid-transfer crash can never leave
+      * money posted to one account but not the other.
+      *=================================================================
+       P260-COMPLETE-UNIT-OF-WORK.
+           IF WS-UOW-STARTED
+              IF BANK-ERRMSG = SPACES
+                 CALL 'DBANK17P' USING BY REFERENCE WS-COMMIT-STATUS
+              ELSE
+                 CALL 'DBANK18P' USING BY REFERENCE WS-COMMIT-STATUS
+              END-IF
+           END-IF.
+
        P210-SAVE-AUDIT.
-023900     STRING 'Transferred '    DELIMITED BY SIZE                    
-024000            CD04I-AMT         DELIMITED BY SIZE                   
-024100            ' from '          DELIMITED BY SIZE                          
-024200            WS-XFER-ACCT-FROM DELIMITED BY SIZE                 
-024300            ' to '            DELIMITED BY SIZE                            
-024400            WS-XFER-ACCT-TO   DELIMITED BY SIZE                   
-024500        INTO GOOD-ERRMSG.                                      
-       
-024600* Now produce the audit trail - record transactions                                     
-024700      MOVE SPACES                  TO  CD06-DATA        .                           
-024800      MOVE CD04I-PERSON-PID        TO  CD06I-PERSON-PID .                      
-025000      MOVE CD04I-FROM-ACC          TO  CD06I-FROM-ACC   .                   
-025100      MULTIPLY WS-XFER-AMT-NUM-N BY -1                           
-025200                               GIVING  CD06I-FROM-AMOUNT.                                 
-025300      STRING 'Transferred to a/c ' DELIMITED BY SIZE             
-025400             CD04I-TO-ACC DELIMITED BY SIZE                      
-025500                                 INTO  CD06I-FROM-DESC.                                     
-025600      MOVE CD04I-TO-ACC            TO  CD06I-TO-ACC   .                       
-025700      MULTIPLY WS-XFER-AMT-NUM-N BY +1                           
-025800                               GIVING  CD06I-TO-AMOUNT.                                   
-025900      STRING 'Transferred from a/c ' DELIMITED BY SIZE           
-026000             CD04I-FROM-ACC DELIMITED BY SIZE                    
-026100                                 INTO  CD06I-TO-DESC. 
+           MOVE WS-CONV-AMT-N TO WS-XFER-CONV-AMT-DSP.
+
+           IF CD04O-CONVERTED
+023900        STRING 'Transferred '    DELIMITED BY SIZE
+024000               CD04I-AMT         DELIMITED BY SIZE
+                      ' '               DELIMITED BY SIZE
+                      CD04I-FROM-CURR   DELIMITED BY SIZE
+024100               ' from '          DELIMITED BY SIZE
+024200               WS-XFER-ACCT-FROM DELIMITED BY SIZE
+024300               ' to '            DELIMITED BY SIZE
+024400               WS-XFER-ACCT-TO   DELIMITED BY SIZE
+                      ' as '            DELIMITED BY SIZE
+                      WS-XFER-CONV-AMT-DSP DELIMITED BY SIZE
+                      ' '               DELIMITED BY SIZE
+                      CD04I-TO-CURR     DELIMITED BY SIZE
+024500           INTO GOOD-ERRMSG
+           ELSE
+               STRING 'Transferred '    DELIMITED BY SIZE
+                      CD04I-AMT         DELIMITED BY SIZE
+                      ' from '          DELIMITED BY SIZE
+                      WS-XFER-ACCT-FROM DELIMITED BY SIZE
+                      ' to '            DELIMITED BY SIZE
+                      WS-XFER-ACCT-TO   DELIMITED BY SIZE
+                 INTO GOOD-ERRMSG
+           END-IF.
+
+024600* Now produce the audit trail - record transactions
+024700      MOVE SPACES                  TO  CD06-DATA        .
+024800      MOVE CD04I-PERSON-PID        TO  CD06I-PERSON-PID .
+025000      MOVE CD04I-FROM-ACC          TO  CD06I-FROM-ACC   .
+025100      MULTIPLY WS-XFER-AMT-NUM-N BY -1
+025200                               GIVING  CD06I-FROM-AMOUNT.
+025300      STRING 'Transferred to a/c ' DELIMITED BY SIZE
+025400             CD04I-TO-ACC DELIMITED BY SIZE
+025500                                 INTO  CD06I-FROM-DESC.
+025600      MOVE CD04I-TO-ACC            TO  CD06I-TO-ACC   .
+025700      MULTIPLY WS-CONV-AMT-N BY +1
+025800                               GIVING  CD06I-TO-AMOUNT.
+025900      STRING 'Transferred from a/c ' DELIMITED BY SIZE
+026000             CD04I-FROM-ACC DELIMITED BY SIZE
+026100                                 INTO  CD06I-TO-DESC.
                                   
-002000     CALL 'DBANK06P' USING   by reference    CD06-DATA  
-                                   by reference    BANK-ERRMSG 
-                                   by reference    GOOD-ERRMSG. 
-026300                                                                   
-029400     EXIT.                                                             
-       
-      *===================================================================== 
-029900 P300-VALIDATE-DATA.                                                    
+002000     CALL 'DBANK06P' USING   by reference    CD06-DATA
+                                   by reference    BANK-ERRMSG
+                                   by reference    GOOD-ERRMSG.
+026300
+           IF BANK-ERRMSG = SPACES
+              PERFORM P270-SEND-LARGE-XFER-ALERT
+           END-IF.
+
+029400     EXIT.
+
+      *=================================================================
+      * Large-transaction alert - queue a row on BNKMAILQ for the
+      * mailer to pick up whenever the amount entered exceeds
+      * WS-ALERT-THRESHOLD and the customer has opted into e-mail
+      * notifications (BCS_SEND_EMAIL = 'Y' on their BNKCUST row).
+      * This never affects the transfer itself - a lookup or queue
+      * failure here is silently skipped, not reported as an error.
+      *=================================================================
+       P270-SEND-LARGE-XFER-ALERT.
+           IF WS-XFER-AMT-NUM-N IS GREATER THAN WS-ALERT-THRESHOLD
+              MOVE CD04I-PERSON-PID TO WS-ALERT-PID
+              MOVE SPACES           TO CD02-DATA WS-ALERT-ERRMSG
+              SET CD02I-READ        TO TRUE
+
+              CALL 'DBANK02P' USING BY REFERENCE WS-ALERT-PID
+                                    BY REFERENCE CD02-DATA
+                                    BY REFERENCE WS-ALERT-ERRMSG
+
+              IF WS-ALERT-ERRMSG = SPACES AND
+                 CD02O-SEND-EMAIL IS EQUAL TO 'Y' AND
+                 CD02O-EMAIL IS NOT EQUAL TO SPACES
+                 MOVE SPACES            TO CD20-DATA WS-ALERT-ERRMSG
+                 MOVE CD04I-PERSON-PID  TO CD20I-PID
+                 MOVE CD02O-EMAIL       TO CD20I-EMAIL
+                 MOVE CD04I-FROM-ACC    TO CD20I-FROM-ACC
+                 MOVE CD04I-TO-ACC      TO CD20I-TO-ACC
+                 MOVE WS-XFER-AMT-NUM-N TO CD20I-AMOUNT
+
+                 CALL 'DBANK20P' USING BY REFERENCE CD20-DATA
+                                       BY REFERENCE WS-ALERT-ERRMSG
+              END-IF
+           END-IF.
+
+      *=================================================================
+029900 P300-VALIDATE-DATA.
 030200     MOVE CD04I-AMT TO WS-XFER-AMT.                          
 030300 
            PERFORM VALIDATE-XFER THRU                                    
@@ -147,10 +496,11 @@
 031200     MOVE SPACES TO WS-XFER-ACCT-FROM-BAL.                         
 031300     MOVE SPACES TO WS-XFER-ACCT-TO.                               
 031400                                                                   
-031500     IF CD04I-FROM-ACC IS NOT EQUAL TO LOW-VALUES                 
-031700        MOVE CD04I-FROM-ACC      TO WS-XFER-ACCT-FROM                  
-031800        MOVE CD04I-FROM-OLD-BAL  TO WS-XFER-ACCT-FROM-BAL-N              
-031900     END-IF.                                                       
+031500     IF CD04I-FROM-ACC IS NOT EQUAL TO LOW-VALUES
+031700        MOVE CD04I-FROM-ACC      TO WS-XFER-ACCT-FROM
+031800        MOVE CD04I-FROM-OLD-BAL  TO WS-XFER-ACCT-FROM-BAL-N
+               PERFORM P248-GET-OVERDRAFT-LIMIT
+031900     END-IF.
 034000                                                                   
 035300     MOVE ZERO TO WS-SEL-COUNT.                                    
 035400                                                                   
@@ -165,20 +515,32 @@
 039600        GO TO VALIDATE-DATA-EXIT                                  
 039700     END-IF.                                                       
 039800                                                                   
-042500     IF WS-XFER-ACCT-FROM-BAL-N IS LESS THAN ZERO                  
-042600        MOVE 'Cannot transfer from a negative balance' TO 
-                BANK-ERRMSG
-042800        GO TO VALIDATE-DATA-EXIT                                  
-042900     END-IF.                                                       
-043000     IF WS-XFER-AMT-NUM-N IS GREATER THAN WS-XFER-ACCT-FROM-BAL-N  
-043100        MOVE 'Insufficient funds in from account'  TO BANK-ERRMSG                                          
-043300        GO TO VALIDATE-DATA-EXIT                                  
-043400     END-IF.                                                       
-043500                                                                   
+           COMPUTE WS-XFER-FROM-FLOOR-N =
+               ZERO - WS-XFER-OVERDRAFT-LIMIT-N.
+           COMPUTE WS-XFER-FROM-AVAIL-N =
+               WS-XFER-ACCT-FROM-BAL-N + WS-XFER-OVERDRAFT-LIMIT-N.
+
+042500     IF WS-XFER-ACCT-FROM-BAL-N IS LESS THAN WS-XFER-FROM-FLOOR-N
+042600        MOVE 'Cannot transfer - below account overdraft limit'
+                TO BANK-ERRMSG
+042800        GO TO VALIDATE-DATA-EXIT
+042900     END-IF.
+043000     IF WS-XFER-AMT-NUM-N IS GREATER THAN WS-XFER-FROM-AVAIL-N
+043100        MOVE 'Insufficient funds in from account'  TO BANK-ERRMSG
+043300        GO TO VALIDATE-DATA-EXIT
+043400     END-IF.
+
+           IF WS-XFER-AMT-NUM-N IS GREATER THAN WS-KYC-THRESHOLD
+              PERFORM P249-CHECK-KYC
+              IF BANK-ERRMSG > SPACES
+                 GO TO VALIDATE-DATA-EXIT
+              END-IF
+           END-IF.
+043500
 044000 VALIDATE-DATA-EXIT.                                               
 044100     EXIT.                                                         
 044200                                                                   
-      *===================================================================== 
+      *=================================================================
 044300 VALIDATE-XFER.                                                    
 044400 VALIDATE-XFER-RIGHT-JUSTIFY.                                      
 044500     IF WS-XFER-AMT IS EQUAL TO SPACES OR                          
@@ -216,8 +578,12 @@
            IF WS-XFER-AMT-NUM IS EQUAL TO ZERO                           
 047300        MOVE 'Please enter a non-zero transfer amount'  TO 
                 BANK-ERRMSG
-047500        GO TO VALIDATE-XFER-EXIT                                  
-047600     END-IF.                                                       
-047700                                                                   
-048200 VALIDATE-XFER-EXIT.                                               
+047500        GO TO VALIDATE-XFER-EXIT
+047600     END-IF.
+047700
+           IF CD04I-EFF-DATE IS EQUAL TO SPACES
+              PERFORM P230-CHECK-DAILY-LIMIT
+           END-IF.
+
+048200 VALIDATE-XFER-EXIT.
 048300     EXIT.                                                         

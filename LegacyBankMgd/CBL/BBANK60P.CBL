@@ -22,10 +22,15 @@
 002200     September 2011.                                               
 002700                                                                   
 002800 DATA DIVISION.                                                    
-002900 WORKING-STORAGE SECTION.                                          
-005900                                                                   
-006000 COPY CSTATESD.                                                    
-006100                                                                   
+002900 WORKING-STORAGE SECTION.
+005900
+006000 COPY CSTATESD.
+006100
+       01  WS-STATE-SUB                        PIC 9(2).
+       01  WS-STATE-FOUND-SW                    PIC X(1).
+           88  WS-STATE-FOUND                   VALUE 'Y'.
+           88  WS-STATE-NOT-FOUND                VALUE 'N'.
+
        01  CD01-DATA.                                                  
 001500     10  CD01I-DATA.                                               
 001600       15  CD01I-PERSON-PID                  PIC X(5).             
@@ -84,14 +89,63 @@
                                                                    
            IF BANK-ERRMSG = SPACES AND
               CD02I-PSTCDE = SPACES THEN
-035300           MOVE 'Post Code must be present'      TO BANK-ERRMSG    
+035300           MOVE 'Post Code must be present'      TO BANK-ERRMSG
            END-IF.
-                                                                   
+
            IF BANK-ERRMSG = SPACES AND
               CD02I-CNTRY = SPACES THEN
-035300           MOVE 'Country must be present'        TO BANK-ERRMSG    
+035300           MOVE 'Country must be present'        TO BANK-ERRMSG
            END-IF.
-                                                                   
+
+      * Post Code has to look right for the Country selected - only
+      * USA and CDN addresses are supported (see CSTATESD), so other
+      * countries just keep the presence check above.
+           IF BANK-ERRMSG = SPACES AND
+              CD02I-CNTRY = 'USA' THEN
+              IF NOT (CD02I-PSTCDE (1:5) IS NUMERIC AND
+                      CD02I-PSTCDE (6:1) = SPACE)
+                 MOVE 'Post Code format invalid (expect NNNNN)' TO
+                     BANK-ERRMSG
+              END-IF
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND
+              CD02I-CNTRY = 'CDN' THEN
+              IF NOT (CD02I-PSTCDE (1:1) IS ALPHABETIC AND
+                      CD02I-PSTCDE (2:1) IS NUMERIC     AND
+                      CD02I-PSTCDE (3:1) IS ALPHABETIC AND
+                      CD02I-PSTCDE (4:1) IS NUMERIC     AND
+                      CD02I-PSTCDE (5:1) IS ALPHABETIC AND
+                      CD02I-PSTCDE (6:1) IS NUMERIC)
+                 MOVE 'Post Code format invalid (expect ANANAN)' TO
+                     BANK-ERRMSG
+              END-IF
+           END-IF.
+
+      * Phone Number is optional, but if one is keyed it has to look
+      * like a phone number rather than arbitrary text.
+           IF BANK-ERRMSG = SPACES AND
+              CD02I-TELNO IS NOT EQUAL TO SPACES THEN
+              IF NOT (CD02I-TELNO (1:3)  IS NUMERIC AND
+                      CD02I-TELNO (4:1)  = '-'      AND
+                      CD02I-TELNO (5:3)  IS NUMERIC AND
+                      CD02I-TELNO (8:1)  = '-'      AND
+                      CD02I-TELNO (9:4)  IS NUMERIC)
+                 MOVE 'Phone Number format invalid' TO
+                     BANK-ERRMSG
+              END-IF
+           END-IF.
+
+      * The STATE code has to actually exist under the selected
+      * COUNTRY in STATE-PROV-DATA - catches things like 'ON' filed
+      * against 'USA'. STATE is optional (not every country has one),
+      * so only look it up when one was keyed.
+           IF BANK-ERRMSG = SPACES AND
+              CD02I-STATE IS NOT EQUAL TO SPACES THEN
+              PERFORM VALIDATE-STATE-COUNTRY THRU
+                      VALIDATE-STATE-COUNTRY-EXIT
+           END-IF.
+
            IF BANK-ERRMSG = SPACES AND
               CD02I-NAME = SPACES THEN
 035300           MOVE 'Name must be present'           TO BANK-ERRMSG    
@@ -112,11 +166,32 @@
                 BANK-ERRMSG
 037300     END-IF.                                                       
                                            
-037900 VALIDATE-DATA-EXIT.                                               
+037900 VALIDATE-DATA-EXIT.
 038000     EXIT.
-        
-038100*=========================================================================                                                                   
-038200 READ-DATA.                                             
+
+      *=================================================================
+       VALIDATE-STATE-COUNTRY.
+           MOVE 'N' TO WS-STATE-FOUND-SW.
+
+           PERFORM VALIDATE-STATE-COUNTRY-LOOKUP
+               VARYING WS-STATE-SUB FROM 1 BY 1
+               UNTIL WS-STATE-SUB > 65 OR WS-STATE-FOUND.
+
+           IF WS-STATE-NOT-FOUND
+               MOVE 'State/Province not valid for Country selected'
+                   TO BANK-ERRMSG
+           END-IF.
+       VALIDATE-STATE-COUNTRY-EXIT.
+           EXIT.
+
+       VALIDATE-STATE-COUNTRY-LOOKUP.
+           IF STATE-PROV-CNTRY (WS-STATE-SUB) = CD02I-CNTRY AND
+              STATE-PROV-CODE (WS-STATE-SUB)  = CD02I-STATE
+               SET WS-STATE-FOUND TO TRUE
+           END-IF.
+
+038100*=========================================================================
+038200 READ-DATA.
 038300     MOVE SPACES TO CD02O-DATA.
                                                 
 038800* Now go get the data                                              

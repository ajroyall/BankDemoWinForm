@@ -0,0 +1,39 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.      *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     BBANK43P.CBL                                    *
+001400* Layer:       Business logic                                  *
+001500* Function:    Category-specific detail formatter for          *
+001600*              category 'I' (interest posting) transactions -  *
+001700*              called dynamically by BBANK40P via               *
+001800*              WS-DYNAMIC-PGM.                                  *
+001900*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BBANK43P.
+       DATE-WRITTEN.
+           2012.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           COPY CBANKVC5T.
+
+       PROCEDURE DIVISION USING BY REFERENCE CD05T-DATA.
+
+           STRING 'Interest: ' DELIMITED BY SIZE
+                  CD05T-DESC   DELIMITED BY SIZE
+             INTO CD05T-DETAIL.
+
+           GOBACK.

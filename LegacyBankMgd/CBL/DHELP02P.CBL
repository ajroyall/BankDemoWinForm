@@ -0,0 +1,124 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DHELP02P.CBL                                     *
+001400* Function:    Browse the distinct list of help topics on file  *
+001500*              VSAM version                                     *
+001600*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DHELP02P.
+       DATE-WRITTEN.
+           August 2012.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT helpfile ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS INDEXED
+           FILE STATUS IS WS-FILE-STATUS
+           RECORD KEY IS HLP-KEY .
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD helpfile.
+       01  HELPFILE-RECORD.
+           05  HLP-RECORD                          PIC X(83).
+           05  FILLER REDEFINES HLP-RECORD.
+               10  HLP-KEY.
+                   15  HLP-SCRN                    PIC X(6).
+                   15  HLP-LINE                    PIC X(2).
+               10  HLP-TEXT                        PIC X(75).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  WS-FILENAME                         PIC X(75)
+                   VALUE "C:\BANK\DATA\HELPTEXT.DAT".
+           05  WS-PREV-SCRN                        PIC X(6).
+           05  WS-FILE-STATUS .
+               10  status-key-1                    PIC X.
+                   88 File-Ok                  value "0".
+                   88 E-O-F                    value "1".
+                   88 Invalid-Key              value "2".
+                   88 Permanent-Error          value "3".
+                   88 Logic-Error              value "4".
+                   88 RunTime-System-Error     value "9".
+               10  status-key-2                    PIC X.
+                   88 no-next-logical-record   value "0".
+                   88 dup-key-write            value "2".
+                   88 no-record-found          value "3".
+                   88 file-not-found           value "5".
+               10  binary-status redefines status-key-2 pic 99 comp-x.
+                   88 file-not-open            value 002.
+                   88 no-disk-space            value 007.
+                   88 file-not-found           value 013.
+                   88 disk-error               value 024.
+                   88 file-locked              value 065.
+                   88 record-locked            value 068.
+                   88 record-inconsistent      value 039.
+                   88 no-current-record        value 146.
+                   88 file-malformed           value 180.
+                   88 network-error            value 208.
+                   88 too-many-locks           value 213.
+           05  FILE-STATUS                         PIC X.
+               88 END-OF-FILE VALUE 'E'.
+
+       LINKAGE SECTION.
+       COPY CHELP02.
+
+       PROCEDURE DIVISION USING BY REFERENCE HELP02-DATA.
+
+           MOVE SPACES TO HELP02O-DATA  WS-FILE-STATUS  FILE-STATUS.
+           MOVE SPACES TO WS-PREV-SCRN.
+           MOVE ZERO   TO HELP02O-COUNT.
+
+           PERFORM P300-OPEN-FILE.
+
+           PERFORM P310-READ-FILE
+             UNTIL END-OF-FILE.
+
+           PERFORM P390-CLOSE-FILE.
+           GOBACK.
+
+      *================================================================
+       P300-OPEN-FILE.
+           OPEN I-O helpfile.
+
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Keys sort HLP-SCRN/HLP-LINE ascending, so a topic's '01' line
+      * is always the first record read for that SCRN - that line's
+      * text doubles as the topic title in the browse list.
+      *-----------------------------------------------------------------
+       P310-READ-FILE.
+           READ helpfile NEXT RECORD.
+
+           IF WS-FILE-STATUS NOT EQUAL "00"
+               MOVE "E" TO FILE-STATUS
+           ELSE
+               IF HLP-SCRN NOT EQUAL WS-PREV-SCRN
+                       AND HELP02O-COUNT < 50
+                   ADD 1 TO HELP02O-COUNT
+                   MOVE HLP-SCRN TO HELP02O-SCRN (HELP02O-COUNT)
+                   MOVE HLP-TEXT TO HELP02O-TITLE (HELP02O-COUNT)
+                   MOVE HLP-SCRN TO WS-PREV-SCRN
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       P390-CLOSE-FILE.
+           CLOSE helpfile.
+
+           EXIT.

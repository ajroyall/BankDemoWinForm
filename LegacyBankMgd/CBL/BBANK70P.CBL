@@ -54,21 +54,45 @@
 007000     10  WS-CALC-WORK-TERM                   PIC X(5).             
 007100     10  WS-CALC-WORK-TERM-N REDEFINES WS-CALC-WORK-TERM           
 007200                                             PIC 9(5).             
-007300* Work area for PAYMENT                                            
-007400     10  WS-CALC-WORK-PAYMENT                PIC X(9).             
-007500     10  WS-CALC-WORK-PAYMENT-N REDEFINES WS-CALC-WORK-PAYMENT     
-007600                                             PIC ZZZZZ9.99.        
-007700                                                                   
-007800   05  WS-LOAN-AREAS.                                              
-007900     10  WS-LOAN-PRINCIPAL                   PIC S9(7).            
-008000     10  WS-LOAN-INTEREST                    PIC SV9(8).           
-008100     10  WS-LOAN-TERM                        PIC S9(5).            
-008200     10  WS-LOAN-MONTHLY-PAYMENT             PIC S9(6)V99.         
-                                                    
-009200 LINKAGE SECTION.                                                  
+007300* Work area for PAYMENT
+007400     10  WS-CALC-WORK-PAYMENT                PIC X(9).
+007500     10  WS-CALC-WORK-PAYMENT-N REDEFINES WS-CALC-WORK-PAYMENT
+007600                                             PIC ZZZZZ9.99.
+007650* Work area for optional EXTRA PAYMENT
+007660     10  WS-CALC-WORK-EXTRA                  PIC X(7).
+007670     10  WS-CALC-WORK-EXTRA-N REDEFINES WS-CALC-WORK-EXTRA
+007680                                             PIC 9(7).
+007700
+007800   05  WS-LOAN-AREAS.
+007900     10  WS-LOAN-PRINCIPAL                   PIC S9(7).
+008000     10  WS-LOAN-INTEREST                    PIC SV9(8).
+008100     10  WS-LOAN-TERM                        PIC S9(5).
+008200     10  WS-LOAN-MONTHLY-PAYMENT             PIC S9(6)V99.
+008300* Used to build the month-by-month amortization schedule
+008400     10  WS-SCH-SUB                          PIC 9(4) COMP.
+008500     10  WS-SCH-BALANCE                      PIC S9(7)V99.
+008600     10  WS-SCH-INTEREST-AMT                 PIC S9(6)V99.
+008700     10  WS-SCH-PRINCIPAL-AMT                PIC S9(6)V99.
+008710* Used to re-run the schedule with an extra monthly payment
+008720     10  WS-LOAN-EXTRA-PMT                   PIC S9(7).
+008730     10  WS-LOAN-TOTAL-INTEREST              PIC S9(7)V99.
+008740     10  WS-LOAN-INT-SAVED                   PIC S9(7)V99.
+008750     10  WS-XTRA-SUB                         PIC 9(4) COMP.
+008760     10  WS-XTRA-MONTHS                      PIC 9(4) COMP.
+008770     10  WS-XTRA-BALANCE                     PIC S9(7)V99.
+008780     10  WS-XTRA-PAYMENT                     PIC S9(7)V99.
+008790     10  WS-XTRA-INTEREST-AMT                PIC S9(6)V99.
+008800     10  WS-XTRA-PRINCIPAL-AMT               PIC S9(6)V99.
+008810     10  WS-XTRA-TOTAL-INTEREST              PIC S9(7)V99.
+
+       COPY CBANKVC12.
+
+       01 DBANK12-ERRMSG                           PIC X(65).
+
+009200 LINKAGE SECTION.
        COPY CBANKVC7 .
-        
-       01 BANK-ERRMSG                              PIC X(65).            
+
+       01 BANK-ERRMSG                              PIC X(65).
 009500                                                                   
 001400 PROCEDURE DIVISION using    by reference LOAN-ENQUIRY
                                    by reference BANK-ERRMSG .
@@ -80,9 +104,16 @@
 022200     
            IF BANK-ERRMSG = SPACES
                PERFORM CALCULATE-DATA THRU
-                       CALCULATE-DATA-EXIT.
-                                                                             
-001600     GOBACK.                                                       
+                       CALCULATE-DATA-EXIT
+               PERFORM BUILD-SCHEDULE THRU
+                       BUILD-SCHEDULE-EXIT
+               IF BANK-SCR70-SAVE-QUOTE
+                   PERFORM SAVE-QUOTE THRU
+                           SAVE-QUOTE-EXIT
+               END-IF
+           END-IF.
+
+001600     GOBACK.
 026500                                                                   
       *============================================================================
 026600 CALCULATE-DATA.
@@ -100,22 +131,142 @@
 023400           ** WS-LOAN-TERM)) /                                     
 023500       (((1 + WS-LOAN-INTEREST) ** WS-LOAN-TERM) - 1 ))            
 023600         * WS-LOAN-PRINCIPAL.                                      
-023700     MOVE WS-LOAN-MONTHLY-PAYMENT TO WS-CALC-WORK-PAYMENT-N.       
-023800     MOVE WS-CALC-WORK-PAYMENT TO BANK-SCR70-PAYMENT.              
-
-023900* Left justify the result                                          
-024000 LEFT-JUST-PAYMENT.                                                
-024100     IF BANK-SCR70-PAYMENT (1:1) IS EQUAL TO ' '                   
-024200        MOVE BANK-SCR70-PAYMENT (2:8) TO BANK-SCR70-PAYMENT (1:8)  
-024300        MOVE ' ' TO BANK-SCR70-PAYMENT (9:1)                       
-024400        GO TO LEFT-JUST-PAYMENT                                    
-024500     END-IF.          
-                                                     
+023700     MOVE WS-LOAN-MONTHLY-PAYMENT TO WS-CALC-WORK-PAYMENT-N.
+023800     MOVE WS-CALC-WORK-PAYMENT TO BANK-SCR70-PAYMENT.
+
+023900* Left justify the result
+024000 LEFT-JUST-PAYMENT.
+024100     IF BANK-SCR70-PAYMENT (1:1) IS EQUAL TO ' '
+024200        MOVE BANK-SCR70-PAYMENT (2:8) TO BANK-SCR70-PAYMENT (1:8)
+024300        MOVE ' ' TO BANK-SCR70-PAYMENT (9:1)
+024400        GO TO LEFT-JUST-PAYMENT
+024500     END-IF.
+
+024510* An extra monthly payment is optional - report the revised
+024520* payoff term/interest saved only when one was supplied.
+024530     MOVE WS-CALC-WORK-EXTRA-N TO WS-LOAN-EXTRA-PMT.
+024540     MOVE ZERO TO BANK-SCR70-NEW-TERM.
+024550     MOVE ZERO TO BANK-SCR70-INT-SAVED.
+
+024560     IF WS-LOAN-EXTRA-PMT IS GREATER THAN ZERO
+024570        PERFORM CALCULATE-PAYOFF-WITH-EXTRA THRU
+024580                CALCULATE-PAYOFF-WITH-EXTRA-EXIT
+024590     END-IF.
+
        CALCULATE-DATA-EXIT.
-           EXIT.    
-                                                           
+           EXIT.
+
+      *============================================================================
+      * Re-run the amortization with the standard monthly payment plus
+      * the extra amount applied to principal every period, to see how
+      * much sooner the loan pays off and how much interest that saves
+      * versus the standard WS-LOAN-TERM-month schedule.
+       CALCULATE-PAYOFF-WITH-EXTRA.
+           MOVE WS-LOAN-PRINCIPAL TO WS-XTRA-BALANCE.
+           ADD WS-LOAN-MONTHLY-PAYMENT WS-LOAN-EXTRA-PMT
+             GIVING WS-XTRA-PAYMENT.
+           MOVE ZERO TO WS-XTRA-TOTAL-INTEREST.
+           MOVE ZERO TO WS-XTRA-MONTHS.
+
+           PERFORM CALCULATE-PAYOFF-LINE
+               VARYING WS-XTRA-SUB FROM 1 BY 1
+                 UNTIL WS-XTRA-BALANCE IS NOT GREATER THAN ZERO
+                    OR WS-XTRA-SUB > WS-LOAN-TERM.
+
+           COMPUTE WS-LOAN-TOTAL-INTEREST =
+               (WS-LOAN-MONTHLY-PAYMENT * WS-LOAN-TERM) -
+                WS-LOAN-PRINCIPAL.
+           COMPUTE WS-LOAN-INT-SAVED =
+               WS-LOAN-TOTAL-INTEREST - WS-XTRA-TOTAL-INTEREST.
+
+           IF WS-LOAN-INT-SAVED IS LESS THAN ZERO
+               MOVE ZERO TO WS-LOAN-INT-SAVED
+           END-IF.
+
+           MOVE WS-XTRA-MONTHS    TO BANK-SCR70-NEW-TERM.
+           MOVE WS-LOAN-INT-SAVED TO BANK-SCR70-INT-SAVED.
+
+       CALCULATE-PAYOFF-WITH-EXTRA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * One period of the extra-payment schedule - caps the final
+      * period's principal portion at the remaining balance so the
+      * payoff doesn't overshoot into a negative balance.
+      *-----------------------------------------------------------------
+       CALCULATE-PAYOFF-LINE.
+           COMPUTE WS-XTRA-INTEREST-AMT ROUNDED =
+               WS-XTRA-BALANCE * WS-LOAN-INTEREST.
+           COMPUTE WS-XTRA-PRINCIPAL-AMT =
+               WS-XTRA-PAYMENT - WS-XTRA-INTEREST-AMT.
+
+           IF WS-XTRA-PRINCIPAL-AMT IS GREATER THAN WS-XTRA-BALANCE
+               MOVE WS-XTRA-BALANCE TO WS-XTRA-PRINCIPAL-AMT
+           END-IF.
+
+           ADD WS-XTRA-INTEREST-AMT TO WS-XTRA-TOTAL-INTEREST.
+           SUBTRACT WS-XTRA-PRINCIPAL-AMT FROM WS-XTRA-BALANCE.
+           ADD 1 TO WS-XTRA-MONTHS.
+
+      *============================================================================
+      * Build the month-by-month principal/interest breakdown behind
+      * the single WS-LOAN-MONTHLY-PAYMENT figure, capped at the
+      * OCCURS 1200 size of BANK-SCR70-SCH-LINES - the same 1200-month
+      * ceiling VALIDATE-TERM already enforces on WS-CALC-WORK-TERM-N.
+       BUILD-SCHEDULE.
+           MOVE ZERO TO BANK-SCR70-SCH-COUNT.
+           MOVE WS-LOAN-PRINCIPAL TO WS-SCH-BALANCE.
+
+           PERFORM BUILD-SCHEDULE-LINE
+               VARYING WS-SCH-SUB FROM 1 BY 1
+                 UNTIL WS-SCH-SUB > WS-LOAN-TERM.
+
+       BUILD-SCHEDULE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * One period's interest/principal split, rolling the balance
+      * forward - the final period's balance is left at zero by
+      * construction since WS-LOAN-MONTHLY-PAYMENT was computed from
+      * the same principal/rate/term.
+      *-----------------------------------------------------------------
+       BUILD-SCHEDULE-LINE.
+           COMPUTE WS-SCH-INTEREST-AMT ROUNDED =
+               WS-SCH-BALANCE * WS-LOAN-INTEREST.
+           COMPUTE WS-SCH-PRINCIPAL-AMT =
+               WS-LOAN-MONTHLY-PAYMENT - WS-SCH-INTEREST-AMT.
+           SUBTRACT WS-SCH-PRINCIPAL-AMT FROM WS-SCH-BALANCE.
+
+           MOVE WS-SCH-SUB
+                 TO BANK-SCR70-SCH-PERIOD (WS-SCH-SUB).
+           MOVE WS-SCH-INTEREST-AMT
+                 TO BANK-SCR70-SCH-INTEREST (WS-SCH-SUB).
+           MOVE WS-SCH-PRINCIPAL-AMT
+                 TO BANK-SCR70-SCH-PRINCIPAL (WS-SCH-SUB).
+           MOVE WS-SCH-BALANCE
+                 TO BANK-SCR70-SCH-BALANCE (WS-SCH-SUB).
+           MOVE WS-SCH-SUB          TO BANK-SCR70-SCH-COUNT.
+
       *============================================================================
-026600 VALIDATE-DATA.                                                    
+      * Persist the quote to BNKLNQT so it can be looked back on later.
+       SAVE-QUOTE.
+           MOVE WS-LOAN-PRINCIPAL        TO CD12I-PRINCIPAL.
+           MOVE WS-CALC-WORK-PERC-N      TO CD12I-RATE.
+           MOVE WS-LOAN-TERM             TO CD12I-TERM.
+           MOVE WS-LOAN-MONTHLY-PAYMENT  TO CD12I-PAYMENT.
+
+           CALL 'DBANK12P' USING  by reference    CD12-DATA
+                                  by reference    DBANK12-ERRMSG.
+
+           IF DBANK12-ERRMSG > SPACES
+               MOVE DBANK12-ERRMSG TO BANK-ERRMSG
+           END-IF.
+
+       SAVE-QUOTE-EXIT.
+           EXIT.
+
+      *============================================================================
+026600 VALIDATE-DATA.
 026900     MOVE BANK-SCR70-AMOUNT TO WS-CALC-WORK-AMOUNT                
 027000     PERFORM VALIDATE-AMOUNT THRU                                  
 027100             VALIDATE-AMOUNT-EXIT.
@@ -125,12 +276,17 @@
 027700         PERFORM VALIDATE-RATE THRU                                    
 027800                 VALIDATE-RATE-EXIT.                                   
 
-027200     IF BANK-ERRMSG EQUAL SPACES THEN                                               
-028300         MOVE BANK-SCR70-TERM TO WS-CALC-WORK-TERM                    
-028400         PERFORM VALIDATE-TERM THRU                                    
-028500                 VALIDATE-TERM-EXIT.                                   
-029100                                                                   
-029500     EXIT.                                                         
+027200     IF BANK-ERRMSG EQUAL SPACES THEN
+028300         MOVE BANK-SCR70-TERM TO WS-CALC-WORK-TERM
+028400         PERFORM VALIDATE-TERM THRU
+028500                 VALIDATE-TERM-EXIT.
+
+028510     IF BANK-ERRMSG EQUAL SPACES THEN
+028520         MOVE BANK-SCR70-EXTRA-PAYMENT TO WS-CALC-WORK-EXTRA
+028530         PERFORM VALIDATE-EXTRA-PAYMENT THRU
+028540                 VALIDATE-EXTRA-PAYMENT-EXIT.
+029100
+029500     EXIT.
 
       *====
 029700 VALIDATE-AMOUNT.                                                  
@@ -162,9 +318,40 @@
 032200        GO TO VALIDATE-AMOUNT-EXIT                                
 032300     END-IF.                                                       
 032400                                                                   
-032900 VALIDATE-AMOUNT-EXIT.                                             
-033000     EXIT.                                                         
-033100                                                                   
+032900 VALIDATE-AMOUNT-EXIT.
+033000     EXIT.
+033050
+      *====
+033060* Extra payment is optional - blank/low-values just means none
+033070* was supplied, so it is defaulted to zero rather than rejected.
+033080 VALIDATE-EXTRA-PAYMENT.
+033090 VALIDATE-EXTRA-PAYMENT-RIGHT-JUSTIFY.
+033100     IF WS-CALC-WORK-EXTRA IS EQUAL TO SPACES OR
+033110        WS-CALC-WORK-EXTRA IS EQUAL TO LOW-VALUES
+033120        MOVE ZEROS TO WS-CALC-WORK-EXTRA
+033130        GO TO VALIDATE-EXTRA-PAYMENT-EXIT
+033140     END-IF.
+
+033150     IF WS-CALC-WORK-EXTRA (7:1) IS EQUAL TO SPACES OR
+033160        WS-CALC-WORK-EXTRA (7:1) IS EQUAL TO LOW-VALUE
+033170        MOVE WS-CALC-WORK-EXTRA (1:6) TO WS-CALC-WORK-TEMP
+033180        MOVE SPACES TO WS-CALC-WORK-EXTRA
+033190        MOVE WS-CALC-WORK-TEMP (1:6) TO WS-CALC-WORK-EXTRA (2:6)
+033200        GO TO VALIDATE-EXTRA-PAYMENT-RIGHT-JUSTIFY
+033210     END-IF.
+
+033220     INSPECT WS-CALC-WORK-EXTRA
+033230       REPLACING LEADING SPACES BY ZEROS.
+
+033240     IF WS-CALC-WORK-EXTRA IS NOT NUMERIC
+033250        MOVE 'Extra payment is invalid (not numeric)' TO
+033260          BANK-ERRMSG
+033270        GO TO VALIDATE-EXTRA-PAYMENT-EXIT
+033280     END-IF.
+
+033290 VALIDATE-EXTRA-PAYMENT-EXIT.
+033300     EXIT.
+033310
       *==== TOTALLY Unchanged from Original Code ====
 033200 VALIDATE-RATE.                                                    
 033300 VALIDATE-RATE-RIGHT-JUSTIFY.                                      

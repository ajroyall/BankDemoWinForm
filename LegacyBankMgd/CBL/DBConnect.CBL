@@ -1,46 +1,90 @@
-000100*****************************************************************  
-000200*                                                               *  
-000300*   Copyright (C) 1998-2011 opentext�. All Rights Reserved.   *  
-000400*   This demonstration program is provided for use by users     *  
-000500*   of opentext� products and may be used, modified and       *  
-000600*   distributed as part of your application provided that       *  
-000700*   you properly acknowledge the copyright of opentext�       *  
-000800*   in this material.                                           *  
-000900*                                                               *  
-001000*****************************************************************  
-001700*                                                                  
-001800 IDENTIFICATION DIVISION.                                          
-001900 PROGRAM-ID.                                                       
-002000     DBConnect.                                                     
-002100 DATE-WRITTEN.                                                 
-002200     September 2011.                                             
-002500                                                                   
-002800 DATA DIVISION.                                                    
-002900 WORKING-STORAGE SECTION.                                          
-003000 01  WS-MISC-STORAGE.                                              
-003100   05  WS-PROGRAM-ID PIC X(8) VALUE 'DBCnnect'.                                           
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2011 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001700*
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.
+002000     DBConnect.
+002100 DATE-WRITTEN.
+002200     September 2011.
+002500
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-MISC-STORAGE.
+003100   05  WS-PROGRAM-ID PIC X(8) VALUE 'DBCnnect'.
          05  CONNECT-FLAG                          PIC X VALUE "0".
              88 MAKE     VALUE "C".
              88 BREAK    VALUE "D".
-                                                                         
+             88 STATUS-QUERY VALUE "S".
+         05  WS-DB-STATUS              PIC X(1) VALUE "N".
+             88 WS-DB-CONNECTED        VALUE "Y".
+         05  WS-RETRY-COUNT            PIC S9(1) COMP VALUE 0.
+         05  WS-RETRY-MAX              PIC S9(1) COMP VALUE 3.
+      * Holds the outcome of the last MAKE/BREAK across calls, so a
+      * later STATUS-QUERY call can report the connection state
+      * without forcing a fresh connect/disconnect attempt.
+         05  WS-CURRENT-DB-STATE       PIC X(1) VALUE "N".
+             88 DB-IS-CONNECTED        VALUE "Y".
+
 009600 LINKAGE SECTION.
        01  DB-CONNECT          PIC X(1).
-                                                                 
+
       * Use of 'VALUE' to send the Key and 'Reference' to get back data
 001400 PROCEDURE DIVISION USING by reference DB-CONNECT.
 
            MOVE DB-CONNECT to CONNECT-FLAG.
-           
+
       * Make the DATA call - current version is DB2 under ADO
-      * Make the ADO Connection to the MFLAB DB
+      * Make the ADO Connection to the MFLAB DB, retrying if the
+      * LAN/DB hiccups rather than handing back a dead connection.
 002000     IF MAKE Then
-               CALL 'DBANK00P'.
-               MOVE "Y" TO CONNECT-FLAG.
-           
-           
+               PERFORM P100-CONNECT-WITH-RETRY.
+
+
       * Close the ADO Connection to the MFLAB DB
            IF BREAK Then
-               CALL 'DBANK99P'
-               MOVE "N" TO CONNECT-FLAG.
-           
-           GOBACK.
\ No newline at end of file
+               CALL 'DBANK99P' USING BY REFERENCE WS-DB-STATUS
+               MOVE "N" TO CONNECT-FLAG
+               MOVE "N" TO WS-CURRENT-DB-STATE.
+
+      * Report the current connection state back to the caller - used
+      * by the About screen to show "what does the About screen say"
+      * without tearing the connection down to find out.
+           IF STATUS-QUERY Then
+               MOVE WS-CURRENT-DB-STATE TO CONNECT-FLAG.
+
+           MOVE CONNECT-FLAG TO DB-CONNECT.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Attempt the connection, retrying up to WS-RETRY-MAX times before
+      * giving up and reporting the connection as down.
+      *-----------------------------------------------------------------
+       P100-CONNECT-WITH-RETRY.
+
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE "N" TO WS-DB-STATUS.
+
+           PERFORM P110-TRY-CONNECT
+               UNTIL WS-DB-CONNECTED OR WS-RETRY-COUNT >= WS-RETRY-MAX.
+
+           IF WS-DB-CONNECTED
+               MOVE "Y" TO CONNECT-FLAG
+               MOVE "Y" TO WS-CURRENT-DB-STATE
+           ELSE
+               MOVE "N" TO CONNECT-FLAG
+               MOVE "N" TO WS-CURRENT-DB-STATE
+           END-IF.
+
+       P110-TRY-CONNECT.
+
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'DBANK00P' USING BY REFERENCE WS-DB-STATUS.

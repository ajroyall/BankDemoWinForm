@@ -0,0 +1,201 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext�. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext� products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext�       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     DHELP03P.CBL                                     *
+001400* Function:    One-time content seed for screens that shipped   *
+001500*              with no HELPTEXT.DAT entries - BANK20, BANK40    *
+001600*              and BANK70. Safe to re-run: an existing topic's  *
+001700*              '01' line is left untouched, nothing is          *
+001800*              overwritten.                                     *
+001900*              VSAM version                                     *
+002000*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DHELP03P.
+       DATE-WRITTEN.
+           August 2012.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT helpfile ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS INDEXED
+           FILE STATUS IS WS-FILE-STATUS
+           RECORD KEY IS HLP-KEY .
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD helpfile.
+       01  HELPFILE-RECORD.
+           05  HLP-RECORD                          PIC X(83).
+           05  FILLER REDEFINES HLP-RECORD.
+               10  HLP-KEY.
+                   15  HLP-SCRN                    PIC X(6).
+                   15  HLP-LINE                    PIC X(2).
+               10  HLP-TEXT                        PIC X(75).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+           05  WS-FILENAME                         PIC X(75)
+                   VALUE "C:\BANK\DATA\HELPTEXT.DAT".
+           05  WS-FILE-STATUS .
+               10  status-key-1                    PIC X.
+                   88 File-Ok                  value "0".
+                   88 Invalid-Key              value "2".
+               10  status-key-2                    PIC X.
+                   88 no-record-found          value "3".
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+           OPEN I-O helpfile.
+
+           PERFORM P100-SEED-BANK20.
+           PERFORM P200-SEED-BANK40.
+           PERFORM P300-SEED-BANK70.
+           PERFORM P400-SEED-BANK95.
+
+           CLOSE helpfile.
+
+           DISPLAY 'DHELP03P - help content seed complete'.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * BANK20 - main menu.
+      *-----------------------------------------------------------------
+       P100-SEED-BANK20.
+           MOVE 'BANK20' TO HLP-SCRN.
+           MOVE '01'     TO HLP-LINE.
+
+           READ helpfile.
+
+           IF Invalid-Key AND no-record-found
+               MOVE 'BANK20' TO HLP-SCRN
+               MOVE '01'     TO HLP-LINE
+               MOVE 'Main Menu - choose a function from the menu bar'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '02'     TO HLP-LINE
+               MOVE 'above: View Balances, Transfer Funds, View/Edit'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '03'     TO HLP-LINE
+               MOVE 'Customer Details, Quote a Loan, Open an Account'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '04'     TO HLP-LINE
+               MOVE 'or Maintain States.  Log Off ends your session.'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * BANK40 - account transaction list / mini-statement.
+      *-----------------------------------------------------------------
+       P200-SEED-BANK40.
+           MOVE 'BANK40' TO HLP-SCRN.
+           MOVE '01'     TO HLP-LINE.
+
+           READ helpfile.
+
+           IF Invalid-Key AND no-record-found
+               MOVE 'BANK40' TO HLP-SCRN
+               MOVE '01'     TO HLP-LINE
+               MOVE 'Transaction List - every transfer posted to the'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '02'     TO HLP-LINE
+               MOVE 'account shown, newest first.  The Transfer With'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '03'     TO HLP-LINE
+               MOVE 'column shows the account and amount on the other'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '04'     TO HLP-LINE
+               MOVE 'side of the transfer.  Use Refresh to reload.'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * BANK70 - loan quote calculator.
+      *-----------------------------------------------------------------
+       P300-SEED-BANK70.
+           MOVE 'BANK70' TO HLP-SCRN.
+           MOVE '01'     TO HLP-LINE.
+
+           READ helpfile.
+
+           IF Invalid-Key AND no-record-found
+               MOVE 'BANK70' TO HLP-SCRN
+               MOVE '01'     TO HLP-LINE
+               MOVE 'Loan Quote - enter the amount, term and interest'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '02'     TO HLP-LINE
+               MOVE 'rate, then press Calculate for the repayment'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '03'     TO HLP-LINE
+               MOVE 'schedule.  Print Schedule produces a paper copy.'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '04'     TO HLP-LINE
+               MOVE 'This is a quote only - no account is affected.'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * BANK95 - help text maintenance (admin only).
+      *-----------------------------------------------------------------
+       P400-SEED-BANK95.
+           MOVE 'BANK95' TO HLP-SCRN.
+           MOVE '01'     TO HLP-LINE.
+
+           READ helpfile.
+
+           IF Invalid-Key AND no-record-found
+               MOVE 'BANK95' TO HLP-SCRN
+               MOVE '01'     TO HLP-LINE
+               MOVE 'Help Text Maintenance - load a screen code to see'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '02'     TO HLP-LINE
+               MOVE 'its help lines, then Add, Update or Delete a line,'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '03'     TO HLP-LINE
+               MOVE 'or use Move Up/Move Down to change the order they'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+
+               MOVE '04'     TO HLP-LINE
+               MOVE 'are shown in.  Changes are saved as you make them.'
+                 TO HLP-TEXT
+               WRITE HELPFILE-RECORD
+           END-IF.

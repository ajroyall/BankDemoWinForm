@@ -0,0 +1,100 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2011 opentext. All Rights Reserved.     *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and          *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext          *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     BBANK90P.CBL                                    *
+001400* Layer:       Business logic                                  *
+001500* Function:    Maintain the State/Province reference table      *
+001600*              (list/add/update/retire) used by the address     *
+001700*              screens instead of CSTATESD's compiled-in table. *
+001800*****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BBANK90P.
+       DATE-WRITTEN.
+           August 2012.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  BANK-USERID             PIC X(5).
+
+           COPY CBANKVC19.
+
+       01  BANK-ERRMSG             PIC X(65).
+       01  GOOD-ERRMSG             PIC X(65).
+
+       PROCEDURE DIVISION USING BY VALUE     BANK-USERID
+                                BY REFERENCE CD19-DATA
+                                BY REFERENCE BANK-ERRMSG
+                                BY REFERENCE GOOD-ERRMSG.
+
+           MOVE SPACES TO BANK-ERRMSG GOOD-ERRMSG.
+
+           EVALUATE TRUE
+               WHEN CD19I-WRITE
+                   PERFORM P200-WRITE-ENTRY
+               WHEN CD19I-RETIRE
+                   PERFORM P300-RETIRE-ENTRY
+               WHEN OTHER
+                   PERFORM P100-LIST-ENTRIES
+           END-EVALUATE.
+
+           GOBACK.
+
+      *=================================================================
+       P100-LIST-ENTRIES.
+           CALL 'DBANK19P' USING BY REFERENCE CD19-DATA
+                                 BY REFERENCE BANK-ERRMSG.
+
+      *=================================================================
+       P200-WRITE-ENTRY.
+           PERFORM VALIDATE-ENTRY.
+
+           IF BANK-ERRMSG = SPACES
+               CALL 'DBANK19P' USING BY REFERENCE CD19-DATA
+                                     BY REFERENCE BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               MOVE 'Entry saved' TO GOOD-ERRMSG
+           END-IF.
+
+      *=================================================================
+       P300-RETIRE-ENTRY.
+           IF CD19I-CNTRY = SPACES OR CD19I-CODE = SPACES
+               MOVE 'Country and code must be selected' TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               CALL 'DBANK19P' USING BY REFERENCE CD19-DATA
+                                     BY REFERENCE BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+               MOVE 'Entry retired' TO GOOD-ERRMSG
+           END-IF.
+
+      *=================================================================
+       VALIDATE-ENTRY.
+           IF CD19I-CNTRY = SPACES
+               MOVE 'Country must be present' TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND CD19I-CODE = SPACES
+               MOVE 'State/province code must be present' TO BANK-ERRMSG
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND CD19I-NAME = SPACES
+               MOVE 'State/province name must be present' TO BANK-ERRMSG
+           END-IF.

@@ -23,9 +23,15 @@
 002500                                                                   
 002800 DATA DIVISION.                                                    
 002900 WORKING-STORAGE SECTION.                                          
-003000 01  WS-MISC-STORAGE.                                              
-004500   05  WS-SUB1                               PIC S9(4) COMP.       
-                                                                            
+003000 01  WS-MISC-STORAGE.
+004500   05  WS-SUB1                               PIC S9(4) COMP.
+           05  WS-SUB2                              PIC S9(4) COMP.
+           05  WS-SRV-TYPE                          PIC X(1).
+           05  WS-SRV-SCHED-TYPE                    PIC X(1)
+                                                     VALUE LOW-VALUES.
+           05  WS-SRV-AMT-FOUND-SW                  PIC X(1).
+               88  WS-SRV-AMT-SET                   VALUE 'Y'.
+
 005100 01  WS-SERVICE-CHARGES.                                           
 005200   05  WS-SRV-MSG.                                                 
 005300     10  FILLER                              PIC X(43)             
@@ -57,8 +63,9 @@
 007900       15  WS-SRV-BAL5     VALUE 0100000       PIC S9(7).          
 008000       15  WS-SRV-CHG5     VALUE 000.00        PIC 9(3)V99.        
 008100                                                                   
-009400 COPY UDATECC2 .                                                     
-       COPY CBANKVC1 . 
+009400 COPY UDATECC2 .
+       COPY CBANKVC1 .
+       COPY CBANKVC25.
                                                                          
 009600 LINKAGE SECTION.
        01  BANK-USERID         PIC X(5).
@@ -105,9 +112,10 @@
            Perform varying WS-SUB1 from 1 by 1
              until CD03O-ACC(WS-SUB1) = SPACES
 
-               MOVE CD03O-BAL(WS-SUB1) TO WS-SRV-BAL
-028800         PERFORM P200-CALC-SERVICE-CHARGE                               
-               MOVE WS-SRV-AMT     TO WS-SRV-CHARGE                            
+               MOVE CD03O-BALN(WS-SUB1) TO WS-SRV-BAL
+               MOVE CD03O-TYPE(WS-SUB1) TO WS-SRV-TYPE
+028800         PERFORM P200-CALC-SERVICE-CHARGE
+               MOVE WS-SRV-AMT     TO WS-SRV-CHARGE
 029000         MOVE WS-SRV-CHARGE  TO CD03O-SRVN(WS-SUB1)   
 
                MOVE CD03O-DTE(WS-SUB1) TO DDIDATA                             
@@ -121,30 +129,67 @@
 041300*****************************************************************  
 041400* Calculate any service charges based on provided balance       *  
 041500*****************************************************************  
-041600 P200-CALC-SERVICE-CHARGE.       
-                                       
+041600 P200-CALC-SERVICE-CHARGE.
+
            IF WS-SRV-BAL IS EQUAL TO SPACES Then
               MOVE ZERO   TO WS-SRV-AMT
            ELSE
               MOVE WS-SRV-MSG TO BANK-SRVMSG
-                                      
-              EVALUATE WS-SRV-BAL-N
-              WHEN GREATER THAN WS-SRV-BAL5
-                MOVE WS-SRV-CHG5 TO WS-SRV-AMT                             
-              WHEN GREATER THAN WS-SRV-BAL4
-                MOVE WS-SRV-CHG4 TO WS-SRV-AMT                             
-              WHEN GREATER THAN WS-SRV-BAL3
-                MOVE WS-SRV-CHG3 TO WS-SRV-AMT                             
-              WHEN GREATER THAN WS-SRV-BAL2
-                MOVE WS-SRV-CHG2 TO WS-SRV-AMT                             
-              WHEN GREATER THAN WS-SRV-BAL1
-                MOVE WS-SRV-CHG1 TO WS-SRV-AMT                             
-              WHEN OTHER
-                MOVE WS-SRV-CHG0 TO WS-SRV-AMT  
-              END-EVALUATE
+
+              IF WS-SRV-TYPE NOT EQUAL TO WS-SRV-SCHED-TYPE
+                 PERFORM P250-LOAD-FEE-SCHEDULE
+              END-IF
+
+              IF CD25O-FOUND-OK
+                 MOVE SPACES TO WS-SRV-AMT-FOUND-SW
+                 PERFORM P260-SEARCH-FEE-BAND
+                   VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 > CD25O-BAND-COUNT
+              ELSE
+                 EVALUATE WS-SRV-BAL-N
+                 WHEN GREATER THAN WS-SRV-BAL5
+                   MOVE WS-SRV-CHG5 TO WS-SRV-AMT
+                 WHEN GREATER THAN WS-SRV-BAL4
+                   MOVE WS-SRV-CHG4 TO WS-SRV-AMT
+                 WHEN GREATER THAN WS-SRV-BAL3
+                   MOVE WS-SRV-CHG3 TO WS-SRV-AMT
+                 WHEN GREATER THAN WS-SRV-BAL2
+                   MOVE WS-SRV-CHG2 TO WS-SRV-AMT
+                 WHEN GREATER THAN WS-SRV-BAL1
+                   MOVE WS-SRV-CHG1 TO WS-SRV-AMT
+                 WHEN OTHER
+                   MOVE WS-SRV-CHG0 TO WS-SRV-AMT
+                 END-EVALUATE
+              END-IF
+           END-IF.
+
+044700     EXIT.
+
+      *=================================================================
+      * Fetch the BAT_TYPE fee schedule from BNKFEESCH via DBANK25P and
+      * cache which type it's for, so accounts sharing the same type
+      * don't re-query on every iteration of the balance loop.  If
+      * nothing is on file yet for this type, CD25O-FOUND-OK stays
+      * false and P200 falls back to the system's built-in schedule.
+       P250-LOAD-FEE-SCHEDULE.
+           MOVE WS-SRV-TYPE TO WS-SRV-SCHED-TYPE.
+           MOVE WS-SRV-TYPE TO CD25I-BAT-TYPE.
+           MOVE SPACES      TO CD25O-DATA.
+
+           CALL 'DBANK25P' USING BY REFERENCE CD25-DATA.
+
+      *=================================================================
+      * The schedule came back ordered highest band to lowest (band 0
+      * last), so the first entry the balance exceeds is the right one;
+      * band 0 has no minimum-balance condition and always matches.
+       P260-SEARCH-FEE-BAND.
+           IF WS-SRV-AMT-SET
+              CONTINUE
+           ELSE IF CD25O-BAND(WS-SUB2) EQUAL TO ZERO OR
+                   WS-SRV-BAL-N IS GREATER THAN CD25O-MIN-BAL(WS-SUB2)
+              MOVE CD25O-CHARGE(WS-SUB2) TO WS-SRV-AMT
+              SET WS-SRV-AMT-SET TO TRUE
            END-IF.
-                                  
-044700     EXIT.                                                         
 044800*                                                                  
 044900*****************************************************************  
 045000* Call common routine to perform date conversions

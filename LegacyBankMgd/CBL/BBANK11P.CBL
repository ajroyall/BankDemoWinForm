@@ -0,0 +1,53 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK11P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Record a user's logoff time, pairing it against  *
+001600*              the matching BNKLOGA login entry, before the     *
+001700*              menu screen disconnects and exits                *
+001800*****************************************************************
+001900
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.
+002200     BBANK11P.
+002300 DATE-WRITTEN.
+002400     2012.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-MISC-STORAGE.
+003100   05  FILLER                                PIC X(1).
+004200
+005800 LINKAGE SECTION.
+       COPY CBANKVC27.
+
+       01 BANK-ERRMSG              PIC X(65).
+
+001400 PROCEDURE DIVISION  USING   by reference    CD27-DATA
+                                   by reference    BANK-ERRMSG.
+
+           MOVE SPACES TO BANK-ERRMSG.
+
+           IF CD27I-PERSON-PID EQUAL SPACES
+              MOVE 'Please enter a user ID' TO BANK-ERRMSG
+              GO TO BBANK11P-EXIT
+           END-IF.
+
+           CALL 'DBANK27P' USING BY REFERENCE CD27-DATA.
+
+           IF CD27O-LOGOFF-FAILED
+               MOVE 'Unable to record logoff time' TO BANK-ERRMSG
+           END-IF.
+
+       BBANK11P-EXIT.
+           GOBACK.

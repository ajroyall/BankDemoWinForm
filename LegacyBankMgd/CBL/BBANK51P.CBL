@@ -0,0 +1,195 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2012 opentext. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of opentext products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of opentext       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     BBANK51P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Close an account - transfer out any remaining    *
+001600*              balance, mark it closed and record who            *
+001700*              authorized the closure                            *
+001800*****************************************************************
+
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.
+002200     BBANK51P.
+002300 DATE-WRITTEN.
+002400     2012.
+
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-MISC-STORAGE.
+003100   05  WS-UOW-STATUS                        PIC X(1) VALUE "N".
+003200       88  WS-UOW-STARTED                   VALUE "Y".
+003300   05  WS-COMMIT-STATUS                     PIC X(1).
+
+003500 COPY CBANKVC6.
+
+005800 LINKAGE SECTION.
+       COPY CBANKVC28.
+
+       01 BANK-ERRMSG              PIC X(65).
+       01 GOOD-ERRMSG              PIC X(65).
+
+001400 PROCEDURE DIVISION  USING   by reference    CD28-DATA
+                                   by reference    BANK-ERRMSG
+                                   by reference    GOOD-ERRMSG.
+
+           MOVE SPACES TO BANK-ERRMSG GOOD-ERRMSG.
+
+           PERFORM P300-VALIDATE-DATA.
+
+      *=================================================================
+      * Everything from here on can write to BNKACC/BNKTXN, so mark the
+      * unit of work as started - P260-COMPLETE-UNIT-OF-WORK uses this
+      * to decide whether there is anything to commit or roll back once
+      * the closure either succeeds or fails.
+      *=================================================================
+           IF BANK-ERRMSG = SPACES
+              SET WS-UOW-STARTED TO TRUE
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES
+              CALL 'DBANK28P' USING BY REFERENCE CD28-DATA
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND CD28O-CLOSE-FAILED
+              PERFORM P400-BUILD-ERROR-MESSAGE
+           END-IF.
+
+           IF BANK-ERRMSG = SPACES AND CD28O-CLOSE-OK
+              PERFORM P500-BUILD-SUCCESS-MESSAGE
+           END-IF.
+
+      *=================================================================
+      * Only the closure itself is mandatory - an audit row is only
+      * needed when money actually moved across to another account.
+      *=================================================================
+           IF BANK-ERRMSG = SPACES AND CD28O-CLOSE-OK AND
+              CD28O-AMOUNT-CLOSED NOT = ZERO
+              PERFORM P210-SAVE-AUDIT
+           END-IF.
+
+           PERFORM P260-COMPLETE-UNIT-OF-WORK.
+
+           GOBACK.
+
+      *=================================================================
+       P300-VALIDATE-DATA.
+           IF CD28I-PID = SPACES
+              MOVE 'Please enter a user ID' TO BANK-ERRMSG
+              GO TO VALIDATE-DATA-EXIT
+           END-IF.
+
+           IF CD28I-FROM-ACC = SPACES
+              MOVE 'Please select an account to close' TO BANK-ERRMSG
+              GO TO VALIDATE-DATA-EXIT
+           END-IF.
+
+           IF CD28I-FROM-CUR-BAL NOT = ZERO AND CD28I-TO-ACC = SPACES
+              MOVE
+               'Please select an account to receive the balance'
+                TO BANK-ERRMSG
+              GO TO VALIDATE-DATA-EXIT
+           END-IF.
+
+           IF CD28I-FROM-ACC = CD28I-TO-ACC
+              MOVE
+               'Please select a different account for the balance'
+                TO BANK-ERRMSG
+              GO TO VALIDATE-DATA-EXIT
+           END-IF.
+
+       VALIDATE-DATA-EXIT.
+           EXIT.
+
+      *=================================================================
+      * Translate DBANK28P's failure flags into a teller-facing message.
+      *=================================================================
+       P400-BUILD-ERROR-MESSAGE.
+           EVALUATE TRUE
+               WHEN CD28O-ACCOUNT-NOT-FOUND
+                   MOVE 'Account not found' TO BANK-ERRMSG
+               WHEN CD28O-ALREADY-CLOSED
+                   MOVE 'Account is already closed' TO BANK-ERRMSG
+               WHEN CD28O-TO-ACC-NOT-FOUND
+                   MOVE
+                    'Account to receive the balance was not found'
+                     TO BANK-ERRMSG
+               WHEN CD28O-TO-ACC-CLOSED
+                   MOVE
+                    'Account to receive the balance is already closed'
+                     TO BANK-ERRMSG
+               WHEN CD28O-TO-ACC-CURR-MISMATCH
+                   MOVE
+                    'That account is a different currency'
+                     TO BANK-ERRMSG
+               WHEN CD28O-RETRY-NEEDED
+                   MOVE
+                    'Closure failed - balances changed, please retry'
+                     TO BANK-ERRMSG
+               WHEN OTHER
+                   MOVE 'Unable to close account' TO BANK-ERRMSG
+           END-EVALUATE.
+
+       P500-BUILD-SUCCESS-MESSAGE.
+           IF CD28O-AMOUNT-CLOSED NOT = ZERO
+               STRING 'Account '     DELIMITED BY SIZE
+                      CD28I-FROM-ACC DELIMITED BY SIZE
+                      ' closed - balance transferred to a/c '
+                                      DELIMITED BY SIZE
+                      CD28I-TO-ACC   DELIMITED BY SIZE
+                 INTO GOOD-ERRMSG
+           ELSE
+               STRING 'Account '     DELIMITED BY SIZE
+                      CD28I-FROM-ACC DELIMITED BY SIZE
+                      ' closed'      DELIMITED BY SIZE
+                 INTO GOOD-ERRMSG
+           END-IF.
+
+      *=================================================================
+      * Audit trail for the closure's balance-drain leg - posted
+      * exactly like an ordinary transfer (CD06I-FUNCTION left at its
+      * default TRANSFER value).
+      *=================================================================
+       P210-SAVE-AUDIT.
+           MOVE SPACES            TO  CD06-DATA.
+           MOVE CD28I-PID          TO  CD06I-PERSON-PID.
+           MOVE CD28I-FROM-ACC     TO  CD06I-FROM-ACC.
+           MULTIPLY CD28O-AMOUNT-CLOSED BY -1
+                                   GIVING CD06I-FROM-AMOUNT.
+           STRING 'Account closed - balance transferred to a/c '
+                                     DELIMITED BY SIZE
+                  CD28I-TO-ACC       DELIMITED BY SIZE
+                                    INTO CD06I-FROM-DESC.
+           MOVE CD28I-TO-ACC       TO  CD06I-TO-ACC.
+           MOVE CD28O-AMOUNT-CLOSED TO CD06I-TO-AMOUNT.
+           STRING 'Closing balance received from a/c '
+                                     DELIMITED BY SIZE
+                  CD28I-FROM-ACC     DELIMITED BY SIZE
+                                    INTO CD06I-TO-DESC.
+
+           CALL 'DBANK06P' USING   by reference    CD06-DATA
+                                   by reference    BANK-ERRMSG
+                                   by reference    GOOD-ERRMSG.
+
+      *=================================================================
+      * Commit the closure - both the balance moves inside DBANK28P and
+      * the audit insert inside DBANK06P - as one unit of work, or roll
+      * it all back if any part of it failed.
+      *=================================================================
+       P260-COMPLETE-UNIT-OF-WORK.
+           IF WS-UOW-STARTED
+              IF BANK-ERRMSG = SPACES
+                 CALL 'DBANK17P' USING BY REFERENCE WS-COMMIT-STATUS
+              ELSE
+                 CALL 'DBANK18P' USING BY REFERENCE WS-COMMIT-STATUS
+              END-IF
+           END-IF.

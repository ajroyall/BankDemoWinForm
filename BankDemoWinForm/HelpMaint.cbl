@@ -0,0 +1,242 @@
+       class-id BankDemoWinForm.HelpMaint is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01  currentScrn            pic x(6).
+       01  lineCount              pic s9(4) comp value 0.
+       01  selectedIdx            pic s9(4) comp value 0.
+       01  lineText-tbl.
+           05  lineText           pic x(75) occurs 40 times.
+       01  WS-LINE-NUM            pic 99.
+       01  helpPanel              type BankDemoWinForm.Help.
+       01  aboutPanel             type BankDemoWinForm.About.
+
+       COPY CHELP01.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *===================================================================================
+      *= Pull every HLP-TEXT line currently on file for the screen code
+      *= keyed into tBoxScrn, so it can be reviewed and changed.
+       method-id ButtonLoad_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           move SPACES to currentScrn
+           move tBoxScrn::Text to currentScrn
+           if currentScrn = SPACES
+               exit method
+           end-if
+
+           move SPACES to HELP01-DATA
+           move currentScrn to HELP01I-SCRN
+           set HELP01I-RETRIEVE to TRUE
+
+           call "DHELP01P" using by reference HELP01-DATA
+
+           move HELP01O-COUNT to lineCount
+           move 0 to selectedIdx
+
+           perform varying WS-LINE-NUM from 1 by 1
+             until WS-LINE-NUM > lineCount
+               move HELP01O-LINE(WS-LINE-NUM) to lineText(WS-LINE-NUM)
+           end-perform
+
+           invoke self::RefreshList()
+           set toolStripStatusLabel1::Text to "Ready"
+       end method.
+
+      *===================================================================================
+      *= Redraw the grid from lineText/lineCount - called after every
+      *= load, add, update, delete or reorder.
+       method-id RefreshList final private.
+       local-storage section.
+       01  listViewItem1          type System.Windows.Forms.ListViewItem.
+       01  idx                    pic s9(4) comp.
+       01  lineNoDisp             pic x(2).
+       procedure division.
+           invoke listView1::Items::Clear()
+           move SPACES to tBoxText::Text
+
+           perform varying idx from 1 by 1
+             until idx > lineCount
+               move idx to lineNoDisp
+               set listViewItem1 to new System.Windows.Forms.ListViewItem(lineNoDisp)
+               invoke listViewItem1::SubItems::Add(lineText(idx))
+               invoke listView1::Items::Add(listViewItem1)
+           end-perform
+       end method.
+
+      *===================================================================================
+      *= Copy the selected row's text into the entry box so it can be
+      *= changed or used as the anchor for Move Up / Move Down.
+       method-id listView1_SelectedIndexChanged final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if listView1::SelectedItems::Count > 0
+               set selectedIdx to listView1::SelectedIndices(0)
+               add 1 to selectedIdx
+               set tBoxText::Text to listView1::SelectedItems(0)::SubItems(1)::Text
+           else
+               move 0 to selectedIdx
+           end-if
+       end method.
+
+      *===================================================================================
+      *= Append tBoxText as a new last line of the topic.
+       method-id ButtonAdd_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if currentScrn = SPACES or lineCount >= 40
+               exit method
+           end-if
+
+           add 1 to lineCount
+           move tBoxText::Text to lineText(lineCount)
+
+           invoke self::P900-SAVE-ONE-LINE()
+           invoke self::RefreshList()
+           set toolStripStatusLabel1::Text to "Line added"
+       end method.
+
+      *===================================================================================
+      *= Replace the text of the selected line.
+       method-id ButtonUpdate_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if selectedIdx > 0 and selectedIdx <= lineCount
+               move tBoxText::Text to lineText(selectedIdx)
+               move selectedIdx to WS-LINE-NUM
+               invoke self::P900-SAVE-ONE-LINE()
+               invoke self::RefreshList()
+               set toolStripStatusLabel1::Text to "Line updated"
+           end-if
+       end method.
+
+      *===================================================================================
+      *= Remove the selected line and close the gap so every remaining
+      *= line keeps a contiguous 01, 02, 03... key sequence on file.
+       method-id ButtonDelete_Click final private.
+       local-storage section.
+       01  idx                    pic s9(4) comp.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if selectedIdx > 0 and selectedIdx <= lineCount
+               perform varying idx from selectedIdx by 1
+                 until idx >= lineCount
+                   move lineText(idx + 1) to lineText(idx)
+               end-perform
+
+               move currentScrn to HELP01I-SCRN
+               set HELP01I-DELETE-LINE to TRUE
+               move lineCount to WS-LINE-NUM
+               move WS-LINE-NUM to HELP01I-LINE
+               call "DHELP01P" using by reference HELP01-DATA
+
+               subtract 1 from lineCount
+               invoke self::P950-SAVE-ALL-LINES()
+
+               move 0 to selectedIdx
+               invoke self::RefreshList()
+               set toolStripStatusLabel1::Text to "Line deleted"
+           end-if
+       end method.
+
+      *===================================================================================
+      *= Swap the selected line with the one above it.
+       method-id ButtonMoveUp_Click final private.
+       local-storage section.
+       01  holdText               pic x(75).
+       procedure division using by value sender as object e as type System.EventArgs.
+           if selectedIdx > 1 and selectedIdx <= lineCount
+               move lineText(selectedIdx)     to holdText
+               move lineText(selectedIdx - 1) to lineText(selectedIdx)
+               move holdText                  to lineText(selectedIdx - 1)
+               subtract 1 from selectedIdx
+
+               invoke self::P950-SAVE-ALL-LINES()
+               invoke self::RefreshList()
+               invoke self::SelectRow(selectedIdx)
+               set toolStripStatusLabel1::Text to "Line moved up"
+           end-if
+       end method.
+
+      *===================================================================================
+      *= Swap the selected line with the one below it.
+       method-id ButtonMoveDown_Click final private.
+       local-storage section.
+       01  holdText               pic x(75).
+       procedure division using by value sender as object e as type System.EventArgs.
+           if selectedIdx > 0 and selectedIdx < lineCount
+               move lineText(selectedIdx)     to holdText
+               move lineText(selectedIdx + 1) to lineText(selectedIdx)
+               move holdText                  to lineText(selectedIdx + 1)
+               add 1 to selectedIdx
+
+               invoke self::P950-SAVE-ALL-LINES()
+               invoke self::RefreshList()
+               invoke self::SelectRow(selectedIdx)
+               set toolStripStatusLabel1::Text to "Line moved down"
+           end-if
+       end method.
+
+      *===================================================================================
+      *= Re-select a row in the grid after a reorder, so Move Up/Down
+      *= can be pressed again without re-picking the row by hand.
+       method-id SelectRow final private.
+       linkage section.
+       01  rowNumber              pic s9(4) comp.
+       procedure division using by value rowNumber.
+           if rowNumber > 0 and rowNumber <= listView1::Items::Count
+               set listView1::Items(rowNumber - 1)::Selected to True
+           end-if
+       end method.
+
+      *===================================================================================
+      *= Rewrite a single line (WS-LINE-NUM/lineText(WS-LINE-NUM)) back
+      *= to HELPTEXT.DAT through DHELP01P.
+       method-id P900-SAVE-ONE-LINE final private.
+       procedure division.
+           move currentScrn to HELP01I-SCRN
+           set HELP01I-WRITE-LINE to TRUE
+           move WS-LINE-NUM to HELP01I-LINE
+           move lineText(WS-LINE-NUM) to HELP01I-TEXT
+           call "DHELP01P" using by reference HELP01-DATA
+       end method.
+
+      *===================================================================================
+      *= Rewrite every line 01 thru lineCount - used after a delete or
+      *= a reorder moves more than one line's text around.
+       method-id P950-SAVE-ALL-LINES final private.
+       local-storage section.
+       01  idx                    pic s9(4) comp.
+       procedure division.
+           perform varying idx from 1 by 1
+             until idx > lineCount
+               move idx to WS-LINE-NUM
+               invoke self::P900-SAVE-ONE-LINE()
+           end-perform
+       end method.
+
+      *===================================================================================
+      *= Generic Routines used across all menu driven Programs: Help & About & Exit =
+
+      *>>  Press the EXIT menu option
+       method-id exitToolStripMenuItem_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::Close()
+       end method.
+
+      *>>  Press the HELP menu option
+       method-id moreInformationToolStripMenuIte_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set helpPanel to new BankDemoWinForm.Help
+           invoke helpPanel::Load("BANK95")
+       end method.
+
+      *>>  Press the ABOUT menu option
+       method-id aboutToolStripMenuItem_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set aboutPanel to new BankDemoWinForm.About
+           invoke aboutPanel::ShowDialog(self)
+       end method.
+
+       end class.

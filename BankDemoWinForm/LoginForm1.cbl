@@ -1,16 +1,10 @@
-      *> TODO: Insert code to perform custom authentication using the provided username and password
-      *> The custom principal can then be attached to the current thread's principal as follows: 
-      *>     My.User.CurrentPrincipal = CustomPrincipal
-      *> where CustomPrincipal is the IPrincipal implementation used to perform authentication. 
-      *> Subsequently, My.User will return identity information encapsulated in the CustomPrincipal object
-      *> such as the username, display name, etc.
-
        class-id BankDemoWinForm.LoginForm1 is partial
                  inherits type System.Windows.Forms.Form.
 
        working-storage section.
        01 currentUser    pic x(5).
        01  helpPanel           type BankDemoWinForm.Help.
+       COPY CBANKVC11.
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
@@ -27,16 +21,60 @@
            invoke self::Show()
        end method.
 
+      *>> Hash the password with .NET's SHA-256 so neither this screen
+      *>> nor the business/data layers ever handle it in clear text -
+      *>> only the 64-character hex digest crosses into COBOL.
+       method-id HashPassword final private.
+       01  sha                    type System.Security.Cryptography.SHA256.
+       01  clearBytes             type System.Byte occurs any.
+       01  hashBytes              type System.Byte occurs any.
+       01  hexResult              string.
+       linkage section.
+       01  clearText              string.
+       01  hexHash                PIC X(64).
+       procedure division using by value clearText returning hexHash.
+           set sha to type System.Security.Cryptography.SHA256::Create()
+           set clearBytes to
+               type System.Text.Encoding::UTF8::GetBytes(clearText)
+           set hashBytes to sha::ComputeHash(clearBytes)
+
+           set hexResult to type System.BitConverter::ToString(hashBytes)
+           set hexResult to hexResult::Replace("-", "")
+
+           move hexResult to hexHash
+       end method.
+
        method-id btnOK_Click final private.
+       01  BANK-ERRMSG            PIC X(65).
+       01  GOOD-ERRMSG            PIC X(65).
        Procedure division using by value sender as object e as type System.EventArgs.
-           MOVE tbUserName::Text  to  currentUser 
-
-           declare newForm = new BankDemoWinForm.B20Menu(currentUser)
-           set SELF::Visible = FALSE           *> Hide this dialog screen
-           invoke newForm::ShowDialog          *> Show the new dialog screen
-      *    set SELF::Visible = TRUE            *> On return we re-show this dialog screen
-      *    stop run
-      *    goback
+           MOVE tbUserName::Text  to  currentUser
+
+           move spaces to CD11-DATA
+           move currentUser to CD11I-PERSON-PID
+           move self::HashPassword(tbPassword::Text) to CD11I-PASSWORD
+           move type System.Environment::MachineName
+             to CD11I-WORKSTATION
+
+           call "BBANK10P" using by reference CD11-DATA
+                                 by reference BANK-ERRMSG
+                                 by reference GOOD-ERRMSG
+
+           if BANK-ERRMSG > SPACES
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   BANK-ERRMSG, "Login Failed",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Exclamation)
+               move spaces to tbPassword::Text
+           else
+               declare newForm =
+                   new BankDemoWinForm.B20Menu(currentUser, CD11O-ROLE)
+               set SELF::Visible = FALSE           *> Hide this dialog screen
+               invoke newForm::ShowDialog          *> Show the new dialog screen
+      *        set SELF::Visible = TRUE            *> On return we re-show this dialog screen
+      *        stop run
+      *        goback
+           end-if
        end method.
 
        method-id btnCancel_Click final private.

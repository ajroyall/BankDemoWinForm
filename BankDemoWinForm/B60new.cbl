@@ -7,25 +7,35 @@
            88  READ-CONTACT       VALUE "R".
            88  UPDATE-CONTACT     VALUE "W".
        01  currentUser            pic x(5).
+       01  currentRole            pic x(1).
+           88  VIEWER-ROLE        VALUE "V".
 
        method-id NEW.
        linkage section.
        01  inUser                 string.
        01  inFunc                 pic x(1).
+       01  inRole                 pic x(1).
        procedure division using by value inUser
-                                by value inFunc.
+                                by value inFunc
+                                by value inRole.
 
            invoke self::InitializeComponent()
            move inUser to currentUser
            move inFunc to callFunc
+           move inRole to currentRole
 
-           if callFunc = "R"
+           if callFunc = "R" or VIEWER-ROLE
                set buttonUpdate::Visible TO FALSE
                set buttonFunc            to "R"
            else
                set buttonUpdate::Visible TO TRUE
                set buttonFunc            to "R"
            end-if
+
+           if VIEWER-ROLE
+               set editDetailsToolStripMenuItem1::Enabled TO FALSE
+           end-if
+
            invoke self::PopulateDetails()
 
            goback
@@ -103,8 +113,7 @@
            END-IF
 
            IF BANK-ERRMSG > SPACES THEN
-               If type MessageBox::Show(BANK-ERRMSG "ERROR HAS OCCURED" type
-                   MessageBoxButtons::OK type MessageBoxIcon::Exclamation)
+               If type BankDemoWinForm.ErrorPanel::ShowError(self, BANK-ERRMSG)
                  = type DialogResult::OK
                    move BANK-ERRMSG to ERRMSG::Text
                END-IF
@@ -151,9 +160,11 @@
        method-id editDetailsToolStripMenuItem_Click final private.
        procedure division using by value sender as object
                                          e as type System.EventArgs.
-           move "W"                  to callFunc
-           set buttonUpdate::Visible TO TRUE
-           invoke self::Show()
+           if NOT VIEWER-ROLE
+               move "W"                  to callFunc
+               set buttonUpdate::Visible TO TRUE
+               invoke self::Show()
+           end-if
        end method.
 
        end class.

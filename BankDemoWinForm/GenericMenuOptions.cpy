@@ -10,8 +10,27 @@
 
 
        method-id LogOffMenuItem_Click final private.
+       01  BANK-ERRMSG             PIC X(65).
+       COPY CBANKVC27.
        Procedure division using by value sender as object
                                          e as type System.EventArgs.
+      *>> One misclick here used to lose the whole session instantly -
+      *>> make sure that's really what the teller wants before acting.
+           If type System.Windows.Forms.MessageBox::Show(
+                   "Are you sure you want to log off?", "Confirm Log Off",
+                   type System.Windows.Forms.MessageBoxButtons::YesNo,
+                   type System.Windows.Forms.MessageBoxIcon::Question)
+               NOT = type System.Windows.Forms.DialogResult::Yes
+               exit method
+           end-if
+
+      *>> Pair this session's end against its BNKLOGA login entry
+      *>> before the database connection goes away.
+           move spaces to CD27-DATA
+           move currentID to CD27I-PERSON-PID
+           CALL "BBANK11P" using by reference CD27-DATA
+                                  by reference BANK-ERRMSG
+
            CALL "DBConnect" using by reference "D"   *>> Disconnect database
       *>>
            if type System.Windows.Forms.Application::MessageLoop

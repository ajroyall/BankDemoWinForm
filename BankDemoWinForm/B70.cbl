@@ -5,6 +5,9 @@
        01  helpPanel           type BankDemoWinForm.Help.
        01  infoPanel           type BankDemoWinForm.Info.
        01  aboutPanel          type BankDemoWinForm.About.
+      *> Kept at class level (not local to calculateLoan) so the last
+      *> quote's schedule is still there for Print Schedule to use.
+       COPY CBANKVC7.
 
        method-id NEW.
        procedure division.
@@ -29,44 +32,118 @@
            invoke self::calculateLoan().
        end method.
 
-      *=================================================================================== 
+      *===================================================================================
        method-id calculateLoan final private.
        local-storage section.
-       COPY CBANKVC7 .
-       
        01  BANK-ERRMSG                             PIC X(65).
 
        Procedure Division.
-           
-            SET BANK-SCR70-AMOUNT   TO tBoxAmount::Text .
-            SET BANK-SCR70-RATE     TO tBoxRate::Text   .
-            SET BANK-SCR70-TERM     TO tBoxTerm::Text   .
-            SET BANK-SCR70-PAYMENT  TO tBoxPaymt::Text  .
 
-            MOVE SPACES to BANK-ERRMSG.            
+            SET BANK-SCR70-AMOUNT        TO tBoxAmount::Text  .
+            SET BANK-SCR70-RATE          TO tBoxRate::Text    .
+            SET BANK-SCR70-TERM          TO tBoxTerm::Text    .
+            SET BANK-SCR70-EXTRA-PAYMENT TO tBoxExtraPmt::Text.
+            SET BANK-SCR70-PAYMENT       TO tBoxPaymt::Text   .
+
+            MOVE SPACES to BANK-ERRMSG.
+
+            IF cBoxSaveQuote::Checked
+                SET BANK-SCR70-SAVE-QUOTE TO TRUE
+            ELSE
+                MOVE SPACE TO BANK-SCR70-SAVE
+            END-IF
 
             CALL "BBANK70P" using   by reference    LOAN-ENQUIRY
                                     by reference    BANK-ERRMSG.
                                   
             SET tBoxAmount::Text   TO BANK-SCR70-AMOUNT  .
-            SET tBoxRate::Text     TO BANK-SCR70-RATE    . 
+            SET tBoxRate::Text     TO BANK-SCR70-RATE    .
             SET tBoxTerm::Text     TO BANK-SCR70-TERM    .
             SET tBoxPaymt::Text    TO BANK-SCR70-PAYMENT .
+            IF BANK-SCR70-EXTRA-PAYMENT > SPACES AND BANK-SCR70-NEW-TERM > ZERO
+                SET tBoxNewTerm::Text  TO BANK-SCR70-NEW-TERM
+                SET tBoxIntSaved::Text TO BANK-SCR70-INT-SAVED
+            ELSE
+                MOVE SPACES TO tBoxNewTerm::Text
+                MOVE SPACES TO tBoxIntSaved::Text
+            END-IF
             SET ERRMSG::Text       TO BANK-ERRMSG        .
             set toolStripStatusLabel1::Text to BANK-ERRMSG .
 
 
             IF BANK-ERRMSG > SPACES THEN
-               If type MessageBox::Show (BANK-ERRMSG "ERROR HAS OCCURED" type MessageBoxButtons::OK type MessageBoxIcon::Exclamation) 
+               If type MessageBox::Show (BANK-ERRMSG "ERROR HAS OCCURED" type MessageBoxButtons::OK type MessageBoxIcon::Exclamation)
                      = type DialogResult::OK
-                   SET tBoxTerm::Text     TO BANK-SCR70-TERM    
+                   SET tBoxTerm::Text     TO BANK-SCR70-TERM
                end-if
+               set ButtonPrintSchedule::Enabled to False
             Else
-               set toolStripStatusLabel1::Text to 'Calculations completed Successfully'
+               IF BANK-SCR70-SAVE-QUOTE
+                   set toolStripStatusLabel1::Text to
+                       'Calculations completed Successfully - quote saved'
+               Else
+                   set toolStripStatusLabel1::Text to
+                       'Calculations completed Successfully'
+               END-IF
+               set ButtonPrintSchedule::Enabled to True
             END-IF
 
        end method.
 
+      *===================================================================================
+      *= Write the full month-by-month breakdown behind the monthly
+      *= payment figure to a text file - there's no printer driver in
+      *= this demo, so "print" means export the same way the
+      *= balance-list export already does.
+       method-id ButtonPrintSchedule_Click final private.
+       local-storage section.
+       01  saveDialog             type System.Windows.Forms.SaveFileDialog.
+       01  writer                 type System.IO.StreamWriter.
+       01  Indx                   BINARY-SHORT value 1.
+       01  schLine                STRING.
+       Procedure division using by value sender as object e as type System.EventArgs.
+
+           IF BANK-SCR70-SCH-COUNT = ZERO
+               invoke type MessageBox::Show(
+                   "Calculate a loan quote first", "Nothing to print",
+                   type MessageBoxButtons::OK, type MessageBoxIcon::Information)
+           ELSE
+               set saveDialog to new System.Windows.Forms.SaveFileDialog
+               set saveDialog::Filter to
+                   "Text files (*.txt)|*.txt|All files (*.*)|*.*"
+               set saveDialog::FileName to "amortization-schedule.txt"
+
+               if saveDialog::ShowDialog() = type DialogResult::OK
+                   set writer to new System.IO.StreamWriter(
+                       saveDialog::FileName, False)
+                   invoke writer::WriteLine(
+                       "Period,Interest,Principal,Balance")
+
+                   move 1 to Indx
+                   perform until Indx > BANK-SCR70-SCH-COUNT
+                       string BANK-SCR70-SCH-PERIOD (Indx)    delimited by size
+                              ","                             delimited by size
+                              BANK-SCR70-SCH-INTEREST (Indx)  delimited by size
+                              ","                             delimited by size
+                              BANK-SCR70-SCH-PRINCIPAL (Indx) delimited by size
+                              ","                             delimited by size
+                              BANK-SCR70-SCH-BALANCE (Indx)   delimited by size
+                         into schLine
+                       invoke writer::WriteLine(schLine)
+                       add 1 to Indx
+                   end-perform
+
+                   invoke writer::Close()
+
+                   invoke type MessageBox::Show(
+                       "Schedule exported to " & saveDialog::FileName,
+                       "Export Complete",
+                       type MessageBoxButtons::OK, type MessageBoxIcon::Information)
+               end-if
+           END-IF
+
+       end method.
+
       *=================================================================================== 
       *= Generic Routines used across all menu driven Programs: Help, Info, About & Exit =
        

@@ -0,0 +1,100 @@
+       class-id BankDemoWinForm.B80 is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01  currentUser         pic x(5).
+       01  helpPanel           type BankDemoWinForm.Help.
+       01  infoPanel           type BankDemoWinForm.Info.
+       01  aboutPanel          type BankDemoWinForm.About.
+
+       method-id NEW.
+       linkage section.
+       01  inUser                 string.
+
+       procedure division using by value inUser.
+           invoke self::InitializeComponent()
+           invoke self::Load(inUser)
+           goback.
+       end method.
+
+      *===================================================================================
+       method-id Load.
+       linkage section.
+       01  inUser                 string.
+
+       procedure division using by value inUser.
+           MOVE inUser to currentUser
+           set toolStripStatusLabel1::Text to "Ready"
+       end method.
+
+       method-id B80_Load final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+       end method.
+
+      *===================================================================================
+      *= Validate the requested account type against BNKATYPE, generate
+      *= the next account number for this customer and insert the new
+      *= BNKACC row - all of the work happens in BBANK80P/DBANK14P, this
+      *= screen just collects the account type and shows what came back.
+       method-id ButtonOpenAccount_Click final private.
+       local-storage section.
+       01  BANK-USERID                            PIC X(5).
+       01  BANK-ERRMSG                             PIC X(65).
+       01  GOOD-ERRMSG                             PIC X(65).
+       COPY CBANKVC14.
+
+       Procedure Division.
+
+           MOVE SPACES TO CD14-DATA BANK-ERRMSG GOOD-ERRMSG.
+           MOVE currentUser TO BANK-USERID.
+           SET CD14I-ACC-TYPE TO tBoxAccType::Text.
+
+           CALL "BBANK80P" using   by value        BANK-USERID
+                                   by reference    CD14-DATA
+                                   by reference    BANK-ERRMSG
+                                   by reference    GOOD-ERRMSG.
+
+           IF BANK-ERRMSG > SPACES THEN
+               SET ERRMSG::Text to BANK-ERRMSG
+               set toolStripStatusLabel1::Text to BANK-ERRMSG
+               invoke type MessageBox::Show(BANK-ERRMSG "ERROR HAS OCCURED"
+                   type MessageBoxButtons::OK type MessageBoxIcon::Exclamation)
+           ELSE
+               SET ERRMSG::Text to SPACES
+               SET tBoxNewAccNo::Text to CD14O-ACCNO
+               set toolStripStatusLabel1::Text to GOOD-ERRMSG
+           END-IF
+
+       end method.
+
+      *===================================================================================
+      *= Generic Routines used across all menu driven Programs: Help, Info, About & Exit =
+
+      *>>  Press the EXIT menu option
+       method-id exitToolStripMenuItem_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::Close()
+       end method.
+
+      *>>  Press the HELP menu option
+       method-id moreInformationToolStripMenuIte_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set helpPanel to new BankDemoWinForm.Help
+           invoke helpPanel::Load("BANK80")
+       end method.
+
+      *>>  Press the INFO menu option
+       method-id moreInformationToolStripMenuI0_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set infoPanel to new BankDemoWinForm.Info
+           invoke infoPanel::ShowDialog(self)
+       end method.
+
+      *>>  Press the ABOUT menu option
+       method-id aboutToolStripMenuItem_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set aboutPanel to new BankDemoWinForm.About
+           invoke aboutPanel::ShowDialog(self)
+       end method.
+
+       end class.

@@ -0,0 +1,240 @@
+       class-id BankDemoWinForm.B80
+                 is partial inherits type System.Windows.Forms.Form.
+
+       01 menuStrip1 type System.Windows.Forms.MenuStrip.
+       01 fileToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 exitToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 helpToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 moreInformationToolStripMenuIte type System.Windows.Forms.ToolStripMenuItem.
+       01 moreInformationToolStripMenuI0 type System.Windows.Forms.ToolStripMenuItem.
+       01 aboutToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 groupBox1 type System.Windows.Forms.GroupBox.
+       01 label1 type System.Windows.Forms.Label.
+       01 tBoxAccType type System.Windows.Forms.TextBox.
+       01 label2 type System.Windows.Forms.Label.
+       01 tBoxNewAccNo type System.Windows.Forms.TextBox.
+       01 ButtonOpenAccount type System.Windows.Forms.Button.
+       01 statusStrip1 type System.Windows.Forms.StatusStrip.
+       01 toolStripStatusLabel1 type System.Windows.Forms.ToolStripStatusLabel.
+       01 ERRMSG type System.Windows.Forms.TextBox.
+       01 pictureBox1 type System.Windows.Forms.PictureBox.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       local-storage section.
+       01 resources type System.ComponentModel.ComponentResourceManager.
+       procedure division.
+       set resources to new System.ComponentModel.ComponentResourceManager(type of BankDemoWinForm.B80)
+       set menuStrip1 to new System.Windows.Forms.MenuStrip
+       set fileToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set exitToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set helpToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set moreInformationToolStripMenuIte to new System.Windows.Forms.ToolStripMenuItem
+       set moreInformationToolStripMenuI0 to new System.Windows.Forms.ToolStripMenuItem
+       set aboutToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set groupBox1 to new System.Windows.Forms.GroupBox
+       set label1 to new System.Windows.Forms.Label
+       set tBoxAccType to new System.Windows.Forms.TextBox
+       set label2 to new System.Windows.Forms.Label
+       set tBoxNewAccNo to new System.Windows.Forms.TextBox
+       set ButtonOpenAccount to new System.Windows.Forms.Button
+       set statusStrip1 to new System.Windows.Forms.StatusStrip
+       set toolStripStatusLabel1 to new System.Windows.Forms.ToolStripStatusLabel
+       set ERRMSG to new System.Windows.Forms.TextBox
+       set pictureBox1 to new System.Windows.Forms.PictureBox
+       invoke menuStrip1::SuspendLayout
+       invoke groupBox1::SuspendLayout
+       invoke statusStrip1::SuspendLayout
+       invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> menuStrip1
+      *>
+       set menuStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
+       invoke menuStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(fileToolStripMenuItem helpToolStripMenuItem))
+       set menuStrip1::Location to new System.Drawing.Point(0 0)
+       set menuStrip1::Name to "menuStrip1"
+       set menuStrip1::Size to new System.Drawing.Size(684 28)
+       set menuStrip1::TabIndex to 0
+       set menuStrip1::Text to "menuStrip1"
+      *>
+      *> fileToolStripMenuItem
+      *>
+       invoke fileToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(exitToolStripMenuItem))
+       set fileToolStripMenuItem::Name to "fileToolStripMenuItem"
+       set fileToolStripMenuItem::Size to new System.Drawing.Size(46 24)
+       set fileToolStripMenuItem::Text to "File"
+      *>
+      *> exitToolStripMenuItem
+      *>
+       set exitToolStripMenuItem::Name to "exitToolStripMenuItem"
+       set exitToolStripMenuItem::Size to new System.Drawing.Size(116 26)
+       set exitToolStripMenuItem::Text to "Exit"
+       invoke exitToolStripMenuItem::add_Click(new System.EventHandler(self::exitToolStripMenuItem_Click))
+      *>
+      *> helpToolStripMenuItem
+      *>
+       invoke helpToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(moreInformationToolStripMenuIte moreInformationToolStripMenuI0 aboutToolStripMenuItem))
+       set helpToolStripMenuItem::Name to "helpToolStripMenuItem"
+       set helpToolStripMenuItem::Size to new System.Drawing.Size(55 24)
+       set helpToolStripMenuItem::Text to "Help"
+      *>
+      *> moreInformationToolStripMenuIte
+      *>
+       set moreInformationToolStripMenuIte::Name to "moreInformationToolStripMenuIte"
+       set moreInformationToolStripMenuIte::Size to new System.Drawing.Size(209 26)
+       set moreInformationToolStripMenuIte::Text to "Help"
+       invoke moreInformationToolStripMenuIte::add_Click(new System.EventHandler(self::moreInformationToolStripMenuIte_Click))
+      *>
+      *> moreInformationToolStripMenuI0
+      *>
+       set moreInformationToolStripMenuI0::Name to "moreInformationToolStripMenuI0"
+       set moreInformationToolStripMenuI0::Size to new System.Drawing.Size(209 26)
+       set moreInformationToolStripMenuI0::Text to "More Information"
+       invoke moreInformationToolStripMenuI0::add_Click(new System.EventHandler(self::moreInformationToolStripMenuI0_Click))
+      *>
+      *> aboutToolStripMenuItem
+      *>
+       set aboutToolStripMenuItem::Name to "aboutToolStripMenuItem"
+       set aboutToolStripMenuItem::Size to new System.Drawing.Size(209 26)
+       set aboutToolStripMenuItem::Text to "About"
+       invoke aboutToolStripMenuItem::add_Click(new System.EventHandler(self::aboutToolStripMenuItem_Click))
+      *>
+      *> groupBox1
+      *>
+       invoke groupBox1::Controls::Add(tBoxNewAccNo)
+       invoke groupBox1::Controls::Add(label2)
+       invoke groupBox1::Controls::Add(tBoxAccType)
+       invoke groupBox1::Controls::Add(label1)
+       set groupBox1::Location to new System.Drawing.Point(31 67)
+       set groupBox1::Name to "groupBox1"
+       set groupBox1::Size to new System.Drawing.Size(494 150)
+       set groupBox1::TabIndex to 1
+       set groupBox1::TabStop to False
+       set groupBox1::Text to "Open New Account"
+      *>
+      *> label1
+      *>
+       set label1::AutoSize to True
+       set label1::Location to new System.Drawing.Point(24 37)
+       set label1::Name to "label1"
+       set label1::Size to new System.Drawing.Size(111 16)
+       set label1::TabIndex to 0
+       set label1::Text to "Account Type"
+      *>
+      *> tBoxAccType
+      *>
+       set tBoxAccType::Location to new System.Drawing.Point(164 30)
+       set tBoxAccType::MaxLength to 1
+       set tBoxAccType::Name to "tBoxAccType"
+       set tBoxAccType::Size to new System.Drawing.Size(60 22)
+       set tBoxAccType::TabIndex to 1
+      *>
+      *> label2
+      *>
+       set label2::AutoSize to True
+       set label2::Location to new System.Drawing.Point(24 78)
+       set label2::Name to "label2"
+       set label2::Size to new System.Drawing.Size(138 16)
+       set label2::TabIndex to 2
+       set label2::Text to "New Account Number"
+      *>
+      *> tBoxNewAccNo
+      *>
+       set tBoxNewAccNo::BackColor to type System.Drawing.SystemColors::Info
+       set tBoxNewAccNo::BorderStyle to type System.Windows.Forms.BorderStyle::None
+       set tBoxNewAccNo::Location to new System.Drawing.Point(164 71)
+       set tBoxNewAccNo::Name to "tBoxNewAccNo"
+       set tBoxNewAccNo::ReadOnly to True
+       set tBoxNewAccNo::Size to new System.Drawing.Size(234 22)
+       set tBoxNewAccNo::TabIndex to 3
+       set tBoxNewAccNo::TabStop to False
+      *>
+      *> ButtonOpenAccount
+      *>
+       set ButtonOpenAccount::Location to new System.Drawing.Point(547 93)
+       set ButtonOpenAccount::Name to "ButtonOpenAccount"
+       set ButtonOpenAccount::Size to new System.Drawing.Size(261 45)
+       set ButtonOpenAccount::TabIndex to 2
+       set ButtonOpenAccount::Text to "OPEN ACCOUNT"
+       set ButtonOpenAccount::UseVisualStyleBackColor to True
+       invoke ButtonOpenAccount::add_Click(new System.EventHandler(self::ButtonOpenAccount_Click))
+      *>
+      *> statusStrip1
+      *>
+       set statusStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
+       invoke statusStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(toolStripStatusLabel1))
+       set statusStrip1::Location to new System.Drawing.Point(0 340)
+       set statusStrip1::Name to "statusStrip1"
+       set statusStrip1::Size to new System.Drawing.Size(684 26)
+       set statusStrip1::TabIndex to 3
+       set statusStrip1::Text to "statusStrip1"
+      *>
+      *> toolStripStatusLabel1
+      *>
+       set toolStripStatusLabel1::Name to "toolStripStatusLabel1"
+       set toolStripStatusLabel1::Size to new System.Drawing.Size(50 20)
+       set toolStripStatusLabel1::Text to "Ready"
+      *>
+      *> ERRMSG
+      *>
+       set ERRMSG::BorderStyle to type System.Windows.Forms.BorderStyle::None
+       set ERRMSG::Enabled to False
+       set ERRMSG::Location to new System.Drawing.Point(12 328)
+       set ERRMSG::Name to "ERRMSG"
+       set ERRMSG::ReadOnly to True
+       set ERRMSG::Size to new System.Drawing.Size(574 15)
+       set ERRMSG::TabIndex to 4
+       set ERRMSG::Visible to False
+      *>
+      *> pictureBox1
+      *>
+       set pictureBox1::BackColor to type System.Drawing.SystemColors::Window
+       set pictureBox1::Image to resources::GetObject("pictureBox1.Image") as type System.Drawing.Image
+       set pictureBox1::Location to new System.Drawing.Point(592 0)
+       set pictureBox1::Name to "pictureBox1"
+       set pictureBox1::Size to new System.Drawing.Size(92 28)
+       set pictureBox1::SizeMode to type System.Windows.Forms.PictureBoxSizeMode::Zoom
+       set pictureBox1::TabIndex to 5
+       set pictureBox1::TabStop to False
+      *>
+      *> B80
+      *>
+       set self::BackColor to type System.Drawing.SystemColors::AppWorkspace
+       set self::ClientSize to new System.Drawing.Size(684 366)
+       invoke self::Controls::Add(pictureBox1)
+       invoke self::Controls::Add(ERRMSG)
+       invoke self::Controls::Add(statusStrip1)
+       invoke self::Controls::Add(ButtonOpenAccount)
+       invoke self::Controls::Add(groupBox1)
+       invoke self::Controls::Add(menuStrip1)
+       set self::Icon to resources::GetObject("$this.Icon") as type System.Drawing.Icon
+       set self::Name to "B80"
+       set self::Text to "opentext(tm) - Bank Demo"
+       invoke self::add_Load(new System.EventHandler(self::B80_Load))
+       invoke menuStrip1::ResumeLayout(False)
+       invoke menuStrip1::PerformLayout
+       invoke groupBox1::ResumeLayout(False)
+       invoke groupBox1::PerformLayout
+       invoke statusStrip1::ResumeLayout(False)
+       invoke statusStrip1::PerformLayout
+       invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.

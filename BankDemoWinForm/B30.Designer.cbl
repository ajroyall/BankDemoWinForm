@@ -18,6 +18,7 @@
        01 ACC type System.Windows.Forms.ColumnHeader.
        01 DSC type System.Windows.Forms.ColumnHeader.
        01 BAL type System.Windows.Forms.ColumnHeader.
+       01 CURR type System.Windows.Forms.ColumnHeader.
        01 SRV type System.Windows.Forms.ColumnHeader.
        01 DTE type System.Windows.Forms.ColumnHeader.
        01 TXN type System.Windows.Forms.ColumnHeader.
@@ -53,6 +54,7 @@
        set ACC to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
        set DSC to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
        set BAL to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
+       set CURR to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
        set SRV to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
        set DTE to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
        set TXN to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
@@ -195,7 +197,7 @@
       *> listView1
       *> 
        set listView1::AllowDrop to True
-       invoke listView1::Columns::AddRange(table of type System.Windows.Forms.ColumnHeader(ACC DSC BAL SRV DTE TXN))
+       invoke listView1::Columns::AddRange(table of type System.Windows.Forms.ColumnHeader(ACC DSC BAL CURR SRV DTE TXN))
        set listView1::HideSelection to False
        set listView1::Location to new System.Drawing.Point(17 102)
        set listView1::Name to "listView1"
@@ -219,9 +221,15 @@
        set BAL::Text to "Current Balance"
        set BAL::TextAlign to type System.Windows.Forms.HorizontalAlignment::Right
        set BAL::Width to 126
-      *> 
+      *>
+      *> CURR
+      *>
+       set CURR::Text to "Currency"
+       set CURR::TextAlign to type System.Windows.Forms.HorizontalAlignment::Center
+       set CURR::Width to 65
+      *>
       *> SRV
-      *> 
+      *>
        set SRV::Text to "Service Charge"
        set SRV::TextAlign to type System.Windows.Forms.HorizontalAlignment::Right
        set SRV::Width to 119

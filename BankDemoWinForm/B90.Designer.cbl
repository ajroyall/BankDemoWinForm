@@ -0,0 +1,309 @@
+       class-id BankDemoWinForm.B90
+                 is partial inherits type System.Windows.Forms.Form.
+
+       01 menuStrip1 type System.Windows.Forms.MenuStrip.
+       01 fileToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 exitToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 helpToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 moreInformationToolStripMenuIte type System.Windows.Forms.ToolStripMenuItem.
+       01 moreInformationToolStripMenuI0 type System.Windows.Forms.ToolStripMenuItem.
+       01 aboutToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 listView1 type System.Windows.Forms.ListView.
+       01 CNTRY type System.Windows.Forms.ColumnHeader.
+       01 CODE type System.Windows.Forms.ColumnHeader.
+       01 NAME type System.Windows.Forms.ColumnHeader.
+       01 groupBox1 type System.Windows.Forms.GroupBox.
+       01 label1 type System.Windows.Forms.Label.
+       01 tBoxCntry type System.Windows.Forms.TextBox.
+       01 label2 type System.Windows.Forms.Label.
+       01 tBoxCode type System.Windows.Forms.TextBox.
+       01 label3 type System.Windows.Forms.Label.
+       01 tBoxName type System.Windows.Forms.TextBox.
+       01 ButtonSave type System.Windows.Forms.Button.
+       01 ButtonRetire type System.Windows.Forms.Button.
+       01 statusStrip1 type System.Windows.Forms.StatusStrip.
+       01 toolStripStatusLabel1 type System.Windows.Forms.ToolStripStatusLabel.
+       01 ERRMSG type System.Windows.Forms.TextBox.
+       01 pictureBox1 type System.Windows.Forms.PictureBox.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       local-storage section.
+       01 resources type System.ComponentModel.ComponentResourceManager.
+       procedure division.
+       set resources to new System.ComponentModel.ComponentResourceManager(type of BankDemoWinForm.B90)
+       set menuStrip1 to new System.Windows.Forms.MenuStrip
+       set fileToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set exitToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set helpToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set moreInformationToolStripMenuIte to new System.Windows.Forms.ToolStripMenuItem
+       set moreInformationToolStripMenuI0 to new System.Windows.Forms.ToolStripMenuItem
+       set aboutToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set listView1 to new System.Windows.Forms.ListView
+       set CNTRY to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
+       set CODE to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
+       set NAME to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
+       set groupBox1 to new System.Windows.Forms.GroupBox
+       set label1 to new System.Windows.Forms.Label
+       set tBoxCntry to new System.Windows.Forms.TextBox
+       set label2 to new System.Windows.Forms.Label
+       set tBoxCode to new System.Windows.Forms.TextBox
+       set label3 to new System.Windows.Forms.Label
+       set tBoxName to new System.Windows.Forms.TextBox
+       set ButtonSave to new System.Windows.Forms.Button
+       set ButtonRetire to new System.Windows.Forms.Button
+       set statusStrip1 to new System.Windows.Forms.StatusStrip
+       set toolStripStatusLabel1 to new System.Windows.Forms.ToolStripStatusLabel
+       set ERRMSG to new System.Windows.Forms.TextBox
+       set pictureBox1 to new System.Windows.Forms.PictureBox
+       invoke menuStrip1::SuspendLayout
+       invoke groupBox1::SuspendLayout
+       invoke statusStrip1::SuspendLayout
+       invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> menuStrip1
+      *>
+       set menuStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
+       invoke menuStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(fileToolStripMenuItem helpToolStripMenuItem))
+       set menuStrip1::Location to new System.Drawing.Point(0 0)
+       set menuStrip1::Name to "menuStrip1"
+       set menuStrip1::Size to new System.Drawing.Size(807 28)
+       set menuStrip1::TabIndex to 0
+       set menuStrip1::Text to "menuStrip1"
+      *>
+      *> fileToolStripMenuItem
+      *>
+       invoke fileToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(exitToolStripMenuItem))
+       set fileToolStripMenuItem::Name to "fileToolStripMenuItem"
+       set fileToolStripMenuItem::Size to new System.Drawing.Size(46 24)
+       set fileToolStripMenuItem::Text to "File"
+      *>
+      *> exitToolStripMenuItem
+      *>
+       set exitToolStripMenuItem::Name to "exitToolStripMenuItem"
+       set exitToolStripMenuItem::Size to new System.Drawing.Size(116 26)
+       set exitToolStripMenuItem::Text to "Exit"
+       invoke exitToolStripMenuItem::add_Click(new System.EventHandler(self::exitToolStripMenuItem_Click))
+      *>
+      *> helpToolStripMenuItem
+      *>
+       invoke helpToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(moreInformationToolStripMenuIte moreInformationToolStripMenuI0 aboutToolStripMenuItem))
+       set helpToolStripMenuItem::Name to "helpToolStripMenuItem"
+       set helpToolStripMenuItem::Size to new System.Drawing.Size(55 24)
+       set helpToolStripMenuItem::Text to "Help"
+      *>
+      *> moreInformationToolStripMenuIte
+      *>
+       set moreInformationToolStripMenuIte::Name to "moreInformationToolStripMenuIte"
+       set moreInformationToolStripMenuIte::Size to new System.Drawing.Size(209 26)
+       set moreInformationToolStripMenuIte::Text to "Help"
+       invoke moreInformationToolStripMenuIte::add_Click(new System.EventHandler(self::moreInformationToolStripMenuIte_Click))
+      *>
+      *> moreInformationToolStripMenuI0
+      *>
+       set moreInformationToolStripMenuI0::Name to "moreInformationToolStripMenuI0"
+       set moreInformationToolStripMenuI0::Size to new System.Drawing.Size(209 26)
+       set moreInformationToolStripMenuI0::Text to "More Information"
+       invoke moreInformationToolStripMenuI0::add_Click(new System.EventHandler(self::moreInformationToolStripMenuI0_Click))
+      *>
+      *> aboutToolStripMenuItem
+      *>
+       set aboutToolStripMenuItem::Name to "aboutToolStripMenuItem"
+       set aboutToolStripMenuItem::Size to new System.Drawing.Size(209 26)
+       set aboutToolStripMenuItem::Text to "About"
+       invoke aboutToolStripMenuItem::add_Click(new System.EventHandler(self::aboutToolStripMenuItem_Click))
+      *>
+      *> listView1
+      *>
+       invoke listView1::Columns::AddRange(table of type System.Windows.Forms.ColumnHeader(CNTRY CODE NAME))
+       set listView1::HideSelection to False
+       set listView1::Location to new System.Drawing.Point(17 40)
+       set listView1::Name to "listView1"
+       set listView1::Size to new System.Drawing.Size(450 298)
+       set listView1::TabIndex to 1
+       set listView1::UseCompatibleStateImageBehavior to False
+       set listView1::View to type System.Windows.Forms.View::Details
+       invoke listView1::add_SelectedIndexChanged(new System.EventHandler(self::listView1_SelectedIndexChanged))
+      *>
+      *> CNTRY
+      *>
+       set CNTRY::Text to "Country"
+       set CNTRY::Width to 80
+      *>
+      *> CODE
+      *>
+       set CODE::Text to "Code"
+       set CODE::Width to 60
+      *>
+      *> NAME
+      *>
+       set NAME::Text to "State/Province"
+       set NAME::Width to 280
+      *>
+      *> groupBox1
+      *>
+       invoke groupBox1::Controls::Add(tBoxName)
+       invoke groupBox1::Controls::Add(label3)
+       invoke groupBox1::Controls::Add(tBoxCode)
+       invoke groupBox1::Controls::Add(label2)
+       invoke groupBox1::Controls::Add(tBoxCntry)
+       invoke groupBox1::Controls::Add(label1)
+       set groupBox1::Location to new System.Drawing.Point(487 40)
+       set groupBox1::Name to "groupBox1"
+       set groupBox1::Size to new System.Drawing.Size(303 180)
+       set groupBox1::TabIndex to 2
+       set groupBox1::TabStop to False
+       set groupBox1::Text to "Entry"
+      *>
+      *> label1
+      *>
+       set label1::AutoSize to True
+       set label1::Location to new System.Drawing.Point(20 30)
+       set label1::Name to "label1"
+       set label1::Size to new System.Drawing.Size(63 16)
+       set label1::TabIndex to 0
+       set label1::Text to "Country"
+      *>
+      *> tBoxCntry
+      *>
+       set tBoxCntry::Location to new System.Drawing.Point(140 23)
+       set tBoxCntry::MaxLength to 3
+       set tBoxCntry::Name to "tBoxCntry"
+       set tBoxCntry::Size to new System.Drawing.Size(60 22)
+       set tBoxCntry::TabIndex to 1
+      *>
+      *> label2
+      *>
+       set label2::AutoSize to True
+       set label2::Location to new System.Drawing.Point(20 64)
+       set label2::Name to "label2"
+       set label2::Size to new System.Drawing.Size(39 16)
+       set label2::TabIndex to 2
+       set label2::Text to "Code"
+      *>
+      *> tBoxCode
+      *>
+       set tBoxCode::Location to new System.Drawing.Point(140 57)
+       set tBoxCode::MaxLength to 2
+       set tBoxCode::Name to "tBoxCode"
+       set tBoxCode::Size to new System.Drawing.Size(60 22)
+       set tBoxCode::TabIndex to 3
+      *>
+      *> label3
+      *>
+       set label3::AutoSize to True
+       set label3::Location to new System.Drawing.Point(20 98)
+       set label3::Name to "label3"
+       set label3::Size to new System.Drawing.Size(100 16)
+       set label3::TabIndex to 4
+       set label3::Text to "State/Province"
+      *>
+      *> tBoxName
+      *>
+       set tBoxName::Location to new System.Drawing.Point(140 91)
+       set tBoxName::MaxLength to 21
+       set tBoxName::Name to "tBoxName"
+       set tBoxName::Size to new System.Drawing.Size(140 22)
+       set tBoxName::TabIndex to 5
+      *>
+      *> ButtonSave
+      *>
+       set ButtonSave::Location to new System.Drawing.Point(487 240)
+       set ButtonSave::Name to "ButtonSave"
+       set ButtonSave::Size to new System.Drawing.Size(140 37)
+       set ButtonSave::TabIndex to 3
+       set ButtonSave::Text to "ADD / UPDATE"
+       set ButtonSave::UseVisualStyleBackColor to True
+       invoke ButtonSave::add_Click(new System.EventHandler(self::ButtonSave_Click))
+      *>
+      *> ButtonRetire
+      *>
+       set ButtonRetire::Location to new System.Drawing.Point(650 240)
+       set ButtonRetire::Name to "ButtonRetire"
+       set ButtonRetire::Size to new System.Drawing.Size(140 37)
+       set ButtonRetire::TabIndex to 4
+       set ButtonRetire::Text to "RETIRE"
+       set ButtonRetire::UseVisualStyleBackColor to True
+       invoke ButtonRetire::add_Click(new System.EventHandler(self::ButtonRetire_Click))
+      *>
+      *> statusStrip1
+      *>
+       set statusStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
+       invoke statusStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(toolStripStatusLabel1))
+       set statusStrip1::Location to new System.Drawing.Point(0 358)
+       set statusStrip1::Name to "statusStrip1"
+       set statusStrip1::Size to new System.Drawing.Size(807 26)
+       set statusStrip1::TabIndex to 5
+       set statusStrip1::Text to "statusStrip1"
+      *>
+      *> toolStripStatusLabel1
+      *>
+       set toolStripStatusLabel1::Name to "toolStripStatusLabel1"
+       set toolStripStatusLabel1::Size to new System.Drawing.Size(50 20)
+       set toolStripStatusLabel1::Text to "Ready"
+      *>
+      *> ERRMSG
+      *>
+       set ERRMSG::BorderStyle to type System.Windows.Forms.BorderStyle::None
+       set ERRMSG::Enabled to False
+       set ERRMSG::Location to new System.Drawing.Point(12 346)
+       set ERRMSG::Name to "ERRMSG"
+       set ERRMSG::ReadOnly to True
+       set ERRMSG::Size to new System.Drawing.Size(680 15)
+       set ERRMSG::TabIndex to 6
+       set ERRMSG::Visible to False
+      *>
+      *> pictureBox1
+      *>
+       set pictureBox1::BackColor to type System.Drawing.SystemColors::Window
+       set pictureBox1::Image to resources::GetObject("pictureBox1.Image") as type System.Drawing.Image
+       set pictureBox1::Location to new System.Drawing.Point(715 0)
+       set pictureBox1::Name to "pictureBox1"
+       set pictureBox1::Size to new System.Drawing.Size(92 28)
+       set pictureBox1::SizeMode to type System.Windows.Forms.PictureBoxSizeMode::Zoom
+       set pictureBox1::TabIndex to 7
+       set pictureBox1::TabStop to False
+      *>
+      *> B90
+      *>
+       set self::BackColor to type System.Drawing.SystemColors::AppWorkspace
+       set self::ClientSize to new System.Drawing.Size(807 384)
+       invoke self::Controls::Add(pictureBox1)
+       invoke self::Controls::Add(ERRMSG)
+       invoke self::Controls::Add(statusStrip1)
+       invoke self::Controls::Add(ButtonRetire)
+       invoke self::Controls::Add(ButtonSave)
+       invoke self::Controls::Add(groupBox1)
+       invoke self::Controls::Add(listView1)
+       invoke self::Controls::Add(menuStrip1)
+       set self::Icon to resources::GetObject("$this.Icon") as type System.Drawing.Icon
+       set self::Name to "B90"
+       set self::Text to "opentext(tm) - Bank Demo"
+       invoke self::add_Load(new System.EventHandler(self::B90_Load))
+       invoke menuStrip1::ResumeLayout(False)
+       invoke menuStrip1::PerformLayout
+       invoke groupBox1::ResumeLayout(False)
+       invoke groupBox1::PerformLayout
+       invoke statusStrip1::ResumeLayout(False)
+       invoke statusStrip1::PerformLayout
+       invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.

@@ -4,6 +4,7 @@
        01 button1 type System.Windows.Forms.Button.
        01 pictureBox1 type System.Windows.Forms.PictureBox.
        01 richTextBox1 type System.Windows.Forms.RichTextBox.
+       01 textBoxDiag type System.Windows.Forms.TextBox.
        01 components type System.ComponentModel.IContainer.
 
       *> Required method for Designer support - do not modify
@@ -16,6 +17,7 @@
        set button1 to new System.Windows.Forms.Button
        set pictureBox1 to new System.Windows.Forms.PictureBox
        set richTextBox1 to new System.Windows.Forms.RichTextBox
+       set textBoxDiag to new System.Windows.Forms.TextBox
        invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke self::SuspendLayout
       *> 
@@ -51,13 +53,24 @@
        set richTextBox1::TabIndex to 4
        set richTextBox1::Text to resources::GetString("richTextBox1.Text")
        invoke richTextBox1::add_TextChanged(new System.EventHandler(self::richTextBox1_TextChanged))
-      *> 
+      *>
+      *> textBoxDiag
+      *>
+       set textBoxDiag::BackColor to type System.Drawing.SystemColors::Window
+       set textBoxDiag::BorderStyle to type System.Windows.Forms.BorderStyle::None
+       set textBoxDiag::Location to new System.Drawing.Point(12 298)
+       set textBoxDiag::Name to "textBoxDiag"
+       set textBoxDiag::ReadOnly to True
+       set textBoxDiag::Size to new System.Drawing.Size(736 20)
+       set textBoxDiag::TabIndex to 5
+      *>
       *> About
-      *> 
+      *>
        set self::BackColor to type System.Drawing.SystemColors::Window
        set self::ClientSize to new System.Drawing.Size(779 429)
        invoke self::Controls::Add(richTextBox1)
        invoke self::Controls::Add(pictureBox1)
+       invoke self::Controls::Add(textBoxDiag)
        invoke self::Controls::Add(button1)
        set self::Name to "About"
        set self::Text to "About"

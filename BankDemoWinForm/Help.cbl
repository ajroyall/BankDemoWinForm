@@ -3,14 +3,45 @@
 
        working-storage section.
        COPY CHELP01.
+       COPY CHELP02.
        01  ws-sub1             pic 99.
-       
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
+           invoke self::PopulateTopics()
            goback.
        end method.
 
+      *>> Fill the topic browse list from every distinct HLP-SCRN key
+      *>> on file, so staff can pick a topic by title instead of
+      *>> having to already know its screen code.
+       method-id PopulateTopics final private.
+       procedure division.
+           invoke listBoxTopics::Items::Clear()
+
+           call "DHELP02P" using by reference HELP02-DATA
+
+           perform varying ws-sub1 from 1 by 1
+             until ws-sub1 > HELP02O-COUNT
+               invoke listBoxTopics::Items::Add(HELP02O-TITLE(ws-sub1))
+           end-perform
+       end method.
+
+      *>> Browsing a topic from the list loads it the same way a
+      *>> caller's explicit help-key would.
+       method-id listBoxTopics_SelectedIndexChanged final private.
+       local-storage section.
+       01  ws-topic-idx        pic 99.
+       procedure division using by value sender as object
+                                         e as type System.EventArgs.
+           set ws-topic-idx to listBoxTopics::SelectedIndex
+           add 1 to ws-topic-idx
+           if ws-topic-idx > 0 and ws-topic-idx <= HELP02O-COUNT
+               invoke self::Load(HELP02O-SCRN(ws-topic-idx))
+           end-if
+       end method.
+
        method-id Load.
        linkage section.
        01 help-key             pic x(6).
@@ -19,8 +50,8 @@
            MOVE help-key   TO  HELP01I-SCRN.
            call "DHELP01P" USING BY REFERENCE HELP01-DATA.
            
-           perform varying ws-sub1 from 1 by 1 
-             until ws-sub1 = 20
+           perform varying ws-sub1 from 1 by 1
+             until ws-sub1 > HELP01O-COUNT
                invoke richTextBox1::AppendText(HELP01O-LINE(ws-sub1))
                invoke richTextBox1::AppendText(x"0A")
            end-perform

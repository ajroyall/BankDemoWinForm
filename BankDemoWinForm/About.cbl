@@ -6,9 +6,62 @@
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
+           invoke self::Load()
            goback.
        end method.
 
+      *>> Fill in the diagnostics line a helpdesk call would actually
+      *>> want - the program version, whether the DB connection is up
+      *>> right now (per DBConnect's CONNECT-FLAG), and the OS/bitness
+      *>> info B20Menu already computes for its own screen.
+       method-id Load final private.
+       local-storage section.
+       01  progVersion            STRING.
+       01  dbStatus               PIC X(1).
+           88  DB-CONNECTED-NOW   VALUE "Y".
+       01  dbStateText            STRING.
+       01  App64bit               STRING.
+       01  AppBitsText            STRING.
+       01  OSArch                 STRING.
+       01  diagLine               STRING.
+       procedure division.
+
+           set progVersion to
+               type System.Reflection.Assembly::GetExecutingAssembly::
+                   GetName::Version::ToString
+
+           move "S" to dbStatus
+           CALL "DBConnect" using by reference dbStatus
+           if DB-CONNECTED-NOW
+               move "Connected" to dbStateText
+           else
+               move "Not Connected" to dbStateText
+           end-if
+
+           set App64bit to type Environment::Is64BitProcess
+           if App64bit = "true"
+               move "64-bit" to AppBitsText
+           else
+               move "32-bit" to AppBitsText
+           end-if
+           set OSArch to
+               type System.Runtime.InteropServices.RuntimeInformation::
+                   OSArchitecture::ToString
+
+           string "Version " delimited by size
+                  progVersion delimited by size
+                  "  |  DB: "  delimited by size
+                  dbStateText delimited by size
+                  "  |  OS: "  delimited by size
+                  OSArch      delimited by size
+                  ", App "    delimited by size
+                  AppBitsText delimited by size
+             into diagLine
+
+           set textBoxDiag::Text to diagLine
+
+       end method.
+
        method-id button1_Click final private.
        local-storage section.
        procedure division using by value sender as object e as type System.EventArgs.

@@ -5,6 +5,7 @@
        01 pictureBox1 type System.Windows.Forms.PictureBox.
        01 tBox1 type System.Windows.Forms.TextBox.
        01 richTextBox1 type System.Windows.Forms.RichTextBox.
+       01 listBoxTopics type System.Windows.Forms.ListBox.
        01 components type System.ComponentModel.IContainer.
 
       *> Required method for Designer support - do not modify
@@ -18,6 +19,7 @@
        set pictureBox1 to new System.Windows.Forms.PictureBox
        set tBox1 to new System.Windows.Forms.TextBox
        set richTextBox1 to new System.Windows.Forms.RichTextBox
+       set listBoxTopics to new System.Windows.Forms.ListBox
        invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke self::SuspendLayout
       *> 
@@ -51,23 +53,32 @@
        set tBox1::Size to new System.Drawing.Size(538 19)
        set tBox1::TabIndex to 3
        set tBox1::Text to "Help for Current Screen Use"
-      *> 
+      *>
       *> richTextBox1
-      *> 
+      *>
        set richTextBox1::Location to new System.Drawing.Point(63 97)
        set richTextBox1::Name to "richTextBox1"
        set richTextBox1::ReadOnly to True
        set richTextBox1::ShowSelectionMargin to True
-       set richTextBox1::Size to new System.Drawing.Size(538 185)
+       set richTextBox1::Size to new System.Drawing.Size(390 185)
        set richTextBox1::TabIndex to 4
        set richTextBox1::Text to "There is no Help Available for this form" & x"0A" & x"0A" & "New paragraph."
        set richTextBox1::WordWrap to False
-      *> 
+      *>
+      *> listBoxTopics
+      *>
+       set listBoxTopics::Location to new System.Drawing.Point(463 97)
+       set listBoxTopics::Name to "listBoxTopics"
+       set listBoxTopics::Size to new System.Drawing.Size(138 185)
+       set listBoxTopics::TabIndex to 5
+       invoke listBoxTopics::add_SelectedIndexChanged(new System.EventHandler(self::listBoxTopics_SelectedIndexChanged))
+      *>
       *> Help
       *> 
        set self::BackColor to type System.Drawing.SystemColors::Window
        set self::ClientSize to new System.Drawing.Size(644 410)
        invoke self::Controls::Add(richTextBox1)
+       invoke self::Controls::Add(listBoxTopics)
        invoke self::Controls::Add(tBox1)
        invoke self::Controls::Add(pictureBox1)
        invoke self::Controls::Add(button1)

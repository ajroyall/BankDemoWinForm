@@ -9,17 +9,25 @@
        01 moreInformationToolStripMenuI0 type System.Windows.Forms.ToolStripMenuItem.
        01 aboutToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 groupBox1 type System.Windows.Forms.GroupBox.
+       01 label7 type System.Windows.Forms.Label.
+       01 label6 type System.Windows.Forms.Label.
+       01 label5 type System.Windows.Forms.Label.
        01 label4 type System.Windows.Forms.Label.
        01 label3 type System.Windows.Forms.Label.
        01 label2 type System.Windows.Forms.Label.
        01 label1 type System.Windows.Forms.Label.
        01 textBox6 type System.Windows.Forms.TextBox.
+       01 tBoxIntSaved type System.Windows.Forms.TextBox.
+       01 tBoxNewTerm type System.Windows.Forms.TextBox.
+       01 tBoxExtraPmt type System.Windows.Forms.TextBox.
        01 tBoxPaymt type System.Windows.Forms.TextBox.
        01 tBoxTerm type System.Windows.Forms.TextBox.
        01 tBoxRate type System.Windows.Forms.TextBox.
        01 tBoxAmount type System.Windows.Forms.TextBox.
        01 rtBoxInfo type System.Windows.Forms.RichTextBox.
        01 ButtonCalculate type System.Windows.Forms.Button.
+       01 cBoxSaveQuote type System.Windows.Forms.CheckBox.
+       01 ButtonPrintSchedule type System.Windows.Forms.Button.
        01 statusStrip1 type System.Windows.Forms.StatusStrip.
        01 ERRMSG type System.Windows.Forms.TextBox.
        01 toolStripStatusLabel1 type System.Windows.Forms.ToolStripStatusLabel.
@@ -41,10 +49,16 @@
        set moreInformationToolStripMenuI0 to new System.Windows.Forms.ToolStripMenuItem
        set aboutToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set groupBox1 to new System.Windows.Forms.GroupBox
+       set tBoxIntSaved to new System.Windows.Forms.TextBox
+       set tBoxNewTerm to new System.Windows.Forms.TextBox
+       set tBoxExtraPmt to new System.Windows.Forms.TextBox
        set tBoxPaymt to new System.Windows.Forms.TextBox
        set tBoxTerm to new System.Windows.Forms.TextBox
        set tBoxRate to new System.Windows.Forms.TextBox
        set tBoxAmount to new System.Windows.Forms.TextBox
+       set label7 to new System.Windows.Forms.Label
+       set label6 to new System.Windows.Forms.Label
+       set label5 to new System.Windows.Forms.Label
        set label4 to new System.Windows.Forms.Label
        set label3 to new System.Windows.Forms.Label
        set label2 to new System.Windows.Forms.Label
@@ -52,6 +66,8 @@
        set rtBoxInfo to new System.Windows.Forms.RichTextBox
        set textBox6 to new System.Windows.Forms.TextBox
        set ButtonCalculate to new System.Windows.Forms.Button
+       set cBoxSaveQuote to new System.Windows.Forms.CheckBox
+       set ButtonPrintSchedule to new System.Windows.Forms.Button
        set statusStrip1 to new System.Windows.Forms.StatusStrip
        set toolStripStatusLabel1 to new System.Windows.Forms.ToolStripStatusLabel
        set ERRMSG to new System.Windows.Forms.TextBox
@@ -116,29 +132,61 @@
       *> 
       *> groupBox1
       *> 
+       invoke groupBox1::Controls::Add(tBoxIntSaved)
+       invoke groupBox1::Controls::Add(tBoxNewTerm)
+       invoke groupBox1::Controls::Add(tBoxExtraPmt)
        invoke groupBox1::Controls::Add(tBoxPaymt)
        invoke groupBox1::Controls::Add(tBoxTerm)
        invoke groupBox1::Controls::Add(tBoxRate)
        invoke groupBox1::Controls::Add(tBoxAmount)
+       invoke groupBox1::Controls::Add(label7)
+       invoke groupBox1::Controls::Add(label6)
+       invoke groupBox1::Controls::Add(label5)
        invoke groupBox1::Controls::Add(label4)
        invoke groupBox1::Controls::Add(label3)
        invoke groupBox1::Controls::Add(label2)
        invoke groupBox1::Controls::Add(label1)
        set groupBox1::Location to new System.Drawing.Point(31 67)
        set groupBox1::Name to "groupBox1"
-       set groupBox1::Size to new System.Drawing.Size(494 218)
+       set groupBox1::Size to new System.Drawing.Size(494 332)
        set groupBox1::TabIndex to 5
        set groupBox1::TabStop to False
        set groupBox1::Text to "Loan Quotation"
-      *> 
+      *>
       *> tBoxPaymt
-      *> 
+      *>
        set tBoxPaymt::Location to new System.Drawing.Point(164 148)
        set tBoxPaymt::MaxLength to 9
        set tBoxPaymt::Name to "tBoxPaymt"
        set tBoxPaymt::Size to new System.Drawing.Size(234 22)
        set tBoxPaymt::TabIndex to 4
-      *> 
+      *>
+      *> tBoxExtraPmt
+      *>
+       set tBoxExtraPmt::Location to new System.Drawing.Point(164 186)
+       set tBoxExtraPmt::MaxLength to 7
+       set tBoxExtraPmt::Name to "tBoxExtraPmt"
+       set tBoxExtraPmt::Size to new System.Drawing.Size(234 22)
+       set tBoxExtraPmt::TabIndex to 5
+      *>
+      *> tBoxNewTerm
+      *>
+       set tBoxNewTerm::Location to new System.Drawing.Point(164 224)
+       set tBoxNewTerm::MaxLength to 4
+       set tBoxNewTerm::Name to "tBoxNewTerm"
+       set tBoxNewTerm::ReadOnly to True
+       set tBoxNewTerm::Size to new System.Drawing.Size(234 22)
+       set tBoxNewTerm::TabIndex to 6
+      *>
+      *> tBoxIntSaved
+      *>
+       set tBoxIntSaved::Location to new System.Drawing.Point(164 262)
+       set tBoxIntSaved::MaxLength to 10
+       set tBoxIntSaved::Name to "tBoxIntSaved"
+       set tBoxIntSaved::ReadOnly to True
+       set tBoxIntSaved::Size to new System.Drawing.Size(234 22)
+       set tBoxIntSaved::TabIndex to 7
+      *>
       *> tBoxTerm
       *> 
        set tBoxTerm::Location to new System.Drawing.Point(164 110)
@@ -198,11 +246,38 @@
        set label1::Size to new System.Drawing.Size(111 16)
        set label1::TabIndex to 0
        set label1::Text to "Amount to Borrow"
-      *> 
+      *>
+      *> label5
+      *>
+       set label5::AutoSize to True
+       set label5::Location to new System.Drawing.Point(24 193)
+       set label5::Name to "label5"
+       set label5::Size to new System.Drawing.Size(141 16)
+       set label5::TabIndex to 4
+       set label5::Text to "Extra Monthly Payment"
+      *>
+      *> label6
+      *>
+       set label6::AutoSize to True
+       set label6::Location to new System.Drawing.Point(24 231)
+       set label6::Name to "label6"
+       set label6::Size to new System.Drawing.Size(140 16)
+       set label6::TabIndex to 5
+       set label6::Text to "Revised Payoff (Months)"
+      *>
+      *> label7
+      *>
+       set label7::AutoSize to True
+       set label7::Location to new System.Drawing.Point(24 269)
+       set label7::Name to "label7"
+       set label7::Size to new System.Drawing.Size(103 16)
+       set label7::TabIndex to 6
+       set label7::Text to "Interest Saved"
+      *>
       *> rtBoxInfo
-      *> 
+      *>
        set rtBoxInfo::BackColor to type System.Drawing.SystemColors::ControlDark
-       set rtBoxInfo::Location to new System.Drawing.Point(31 312)
+       set rtBoxInfo::Location to new System.Drawing.Point(31 426)
        set rtBoxInfo::Name to "rtBoxInfo"
        set rtBoxInfo::ReadOnly to True
        set rtBoxInfo::Size to new System.Drawing.Size(494 188)
@@ -233,12 +308,33 @@
        set ButtonCalculate::Text to "CALCULATE"
        set ButtonCalculate::UseVisualStyleBackColor to True
        invoke ButtonCalculate::add_Click(new System.EventHandler(self::ButtonCalculate_Click))
-      *> 
+      *>
+      *> cBoxSaveQuote
+      *>
+       set cBoxSaveQuote::AutoSize to True
+       set cBoxSaveQuote::Location to new System.Drawing.Point(547 158)
+       set cBoxSaveQuote::Name to "cBoxSaveQuote"
+       set cBoxSaveQuote::Size to new System.Drawing.Size(177 21)
+       set cBoxSaveQuote::TabIndex to 18
+       set cBoxSaveQuote::Text to "Save this quote"
+       set cBoxSaveQuote::UseVisualStyleBackColor to True
+      *>
+      *> ButtonPrintSchedule
+      *>
+       set ButtonPrintSchedule::Enabled to False
+       set ButtonPrintSchedule::Location to new System.Drawing.Point(547 199)
+       set ButtonPrintSchedule::Name to "ButtonPrintSchedule"
+       set ButtonPrintSchedule::Size to new System.Drawing.Size(261 45)
+       set ButtonPrintSchedule::TabIndex to 19
+       set ButtonPrintSchedule::Text to "PRINT SCHEDULE"
+       set ButtonPrintSchedule::UseVisualStyleBackColor to True
+       invoke ButtonPrintSchedule::add_Click(new System.EventHandler(self::ButtonPrintSchedule_Click))
+      *>
       *> statusStrip1
-      *> 
+      *>
        set statusStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
        invoke statusStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(toolStripStatusLabel1))
-       set statusStrip1::Location to new System.Drawing.Point(0 527)
+       set statusStrip1::Location to new System.Drawing.Point(0 639)
        set statusStrip1::Name to "statusStrip1"
        set statusStrip1::Size to new System.Drawing.Size(931 26)
        set statusStrip1::TabIndex to 17
@@ -254,7 +350,7 @@
       *> 
        set ERRMSG::BorderStyle to type System.Windows.Forms.BorderStyle::None
        set ERRMSG::Enabled to False
-       set ERRMSG::Location to new System.Drawing.Point(12 515)
+       set ERRMSG::Location to new System.Drawing.Point(12 627)
        set ERRMSG::Name to "ERRMSG"
        set ERRMSG::ReadOnly to True
        set ERRMSG::Size to new System.Drawing.Size(674 15)
@@ -275,10 +371,12 @@
       *> B70
       *> 
        set self::BackColor to type System.Drawing.SystemColors::AppWorkspace
-       set self::ClientSize to new System.Drawing.Size(931 553)
+       set self::ClientSize to new System.Drawing.Size(931 665)
        invoke self::Controls::Add(pictureBox1)
        invoke self::Controls::Add(ERRMSG)
        invoke self::Controls::Add(statusStrip1)
+       invoke self::Controls::Add(ButtonPrintSchedule)
+       invoke self::Controls::Add(cBoxSaveQuote)
        invoke self::Controls::Add(ButtonCalculate)
        invoke self::Controls::Add(textBox6)
        invoke self::Controls::Add(rtBoxInfo)

@@ -15,6 +15,10 @@
        01 statusStrip1 type System.Windows.Forms.StatusStrip.
        01 menuStrip1 type System.Windows.Forms.MenuStrip.
        01 button1 type System.Windows.Forms.Button.
+       01 button2 type System.Windows.Forms.Button.
+       01 buttonClose type System.Windows.Forms.Button.
+       01 labelCloseTo type System.Windows.Forms.Label.
+       01 tbCloseToAcc type System.Windows.Forms.TextBox.
        01 logOffToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 helpToolStripMenuItem1 type System.Windows.Forms.ToolStripMenuItem.
        01 toolStripSeparator1 type System.Windows.Forms.ToolStripSeparator.
@@ -43,6 +47,10 @@
        set statusStrip1 to new System.Windows.Forms.StatusStrip
        set menuStrip1 to new System.Windows.Forms.MenuStrip
        set button1 to new System.Windows.Forms.Button
+       set button2 to new System.Windows.Forms.Button
+       set buttonClose to new System.Windows.Forms.Button
+       set labelCloseTo to new System.Windows.Forms.Label
+       set tbCloseToAcc to new System.Windows.Forms.TextBox
        set toolStripSeparator1 to new System.Windows.Forms.ToolStripSeparator
        invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke statusStrip1::SuspendLayout
@@ -195,7 +203,44 @@
        set button1::Text to "Refresh"
        set button1::UseVisualStyleBackColor to True
        invoke button1::add_Click(new System.EventHandler(self::Refresh_Click))
-      *> 
+      *>
+      *> button2
+      *>
+       set button2::Location to new System.Drawing.Point(95 73)
+       set button2::Name to "button2"
+       set button2::Size to new System.Drawing.Size(90 23)
+       set button2::TabIndex to 113
+       set button2::Text to "Export CSV"
+       set button2::UseVisualStyleBackColor to True
+       invoke button2::add_Click(new System.EventHandler(self::Export_Click))
+      *>
+      *> labelCloseTo
+      *>
+       set labelCloseTo::AutoSize to True
+       set labelCloseTo::Location to new System.Drawing.Point(11 406)
+       set labelCloseTo::Name to "labelCloseTo"
+       set labelCloseTo::Size to new System.Drawing.Size(130 16)
+       set labelCloseTo::TabIndex to 114
+       set labelCloseTo::Text to "Close to acct:"
+      *>
+      *> tbCloseToAcc
+      *>
+       set tbCloseToAcc::Location to new System.Drawing.Point(145 403)
+       set tbCloseToAcc::MaxLength to 9
+       set tbCloseToAcc::Name to "tbCloseToAcc"
+       set tbCloseToAcc::Size to new System.Drawing.Size(90 23)
+       set tbCloseToAcc::TabIndex to 115
+      *>
+      *> buttonClose
+      *>
+       set buttonClose::Location to new System.Drawing.Point(240 402)
+       set buttonClose::Name to "buttonClose"
+       set buttonClose::Size to new System.Drawing.Size(94 23)
+       set buttonClose::TabIndex to 116
+       set buttonClose::Text to "Close Account"
+       set buttonClose::UseVisualStyleBackColor to True
+       invoke buttonClose::add_Click(new System.EventHandler(self::CloseAccount_Click))
+      *>
       *> toolStripSeparator1
       *> 
        set toolStripSeparator1::Name to "toolStripSeparator1"
@@ -206,6 +251,10 @@
        set self::ClientSize to new System.Drawing.Size(349 580)
        set self::ControlBox to False
        invoke self::Controls::Add(button1)
+       invoke self::Controls::Add(button2)
+       invoke self::Controls::Add(labelCloseTo)
+       invoke self::Controls::Add(tbCloseToAcc)
+       invoke self::Controls::Add(buttonClose)
        invoke self::Controls::Add(SRVMSG)
        invoke self::Controls::Add(label1)
        invoke self::Controls::Add(listView1)

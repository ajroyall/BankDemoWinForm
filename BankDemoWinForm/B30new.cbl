@@ -37,6 +37,7 @@
        local-storage section.
        01  listViewItem1          type System.Windows.Forms.ListViewItem.
        01  Indx                   pic 99.
+       01  acctDesc               STRING.
        01  Success-MSG.
            05  TXT1               pic x(08) Value "Success ".
            05  NUM1               pic zz9 value 0.
@@ -77,18 +78,36 @@
                set ERRMSG::Text         to BANK-ERRMSG
            end-If
 
+           If CD03O-TRUNCATED
+               set ERRMSG::Text to
+                   "More accounts exist than could be listed"
+           end-If
+
 
            Perform until CD03O-ACC(Indx) = SPACES or BANK-ERRMSG > SPACES
                move CD03O-BALN(Indx) to decValue
       *        set bal-str to decValue::ToString("C", type CultureInfo::CurrentCulture)
 
-               set listViewItem1 to new System.Windows.Forms.ListViewItem(
-                   CD03O-DSC(Indx), 9)
+      *>> Call out a dormant account right in the description column
+      *>> instead of making the teller go check BAC_STATUS separately.
+               if CD03O-DORMANT(Indx)
+                   string CD03O-DSC(Indx) delimited by size
+                          " (DORMANT)" delimited by size
+                     into acctDesc
+                   set listViewItem1 to new System.Windows.Forms.ListViewItem(
+                       acctDesc, 9)
+                   set listViewItem1::ForeColor to type System.Drawing.Color::Red
+               else
+                   set listViewItem1 to new System.Windows.Forms.ListViewItem(
+                       CD03O-DSC(Indx), 9)
+               end-if
                invoke listView1::Items::Add(listViewItem1)
 
                set listViewItem1 to new System.Windows.Forms.ListViewItem(
                    CD03O-ACC(Indx), 9)
-               invoke listViewItem1::SubItems::Add(decValue::ToString("C", type CultureInfo::CurrentCulture))
+               invoke listViewItem1::SubItems::Add(
+                   decValue::ToString("C", type CultureInfo::CurrentCulture)
+                       " " CD03O-CURR(Indx))
                set listViewItem1::BackColor to type System.Drawing.SystemColors::Info
                set listViewItem1::ForeColor to type System.Drawing.SystemColors::Highlight
                invoke listView1::Items::Add(listViewItem1)
@@ -100,8 +119,7 @@
            end-Perform
 
            If BANK-ERRMSG > SPACES then
-               If type MessageBox::Show(BANK-ERRMSG "ERROR HAS OCCURED" type
-                   MessageBoxButtons::OK type MessageBoxIcon::Exclamation)
+               If type BankDemoWinForm.ErrorPanel::ShowError(self, BANK-ERRMSG)
                  = type DialogResult::OK
                    move 2 to Indx
                end-If
@@ -130,6 +148,56 @@
 
        end method.
 
+      *>> Press the 'EXPORT CSV' Button - dump the same CD03-DATA rows
+      *>> PopulateList already put in the listView out to a CSV file.
+       method-id Export_Click final private.
+       01  saveDialog             type System.Windows.Forms.SaveFileDialog.
+       01  writer                 type System.IO.StreamWriter.
+       01  Indx                   BINARY-SHORT value 1.
+       01  WS-BAL-EDIT            PIC -(7)9.99.
+       01  csvLine                STRING.
+       procedure division using by value sender as object
+                                         e as type System.EventArgs.
+
+           set saveDialog to new System.Windows.Forms.SaveFileDialog
+           set saveDialog::Filter to
+               "CSV files (*.csv)|*.csv|All files (*.*)|*.*"
+           set saveDialog::FileName to "balances.csv"
+
+           if saveDialog::ShowDialog() =
+                   type System.Windows.Forms.DialogResult::OK
+
+               set writer to new System.IO.StreamWriter(
+                   saveDialog::FileName, False)
+               invoke writer::WriteLine(
+                   "Description,Account,Balance,Last Statement Date")
+
+               move 1 to Indx
+               perform until CD03O-ACC(Indx) = SPACES
+                   move CD03O-BALN(Indx) to WS-BAL-EDIT
+                   string CD03O-DSC(Indx)   delimited by size
+                          ","                delimited by size
+                          CD03O-ACC(Indx)   delimited by size
+                          ","                delimited by size
+                          WS-BAL-EDIT        delimited by size
+                          ","                delimited by size
+                          CD03O-DTE(Indx)   delimited by size
+                     into csvLine
+                   invoke writer::WriteLine(csvLine)
+                   add 1 to Indx
+               end-perform
+
+               invoke writer::Close()
+
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Balances exported to " & saveDialog::FileName,
+                   "Export Complete",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Information)
+           end-if
+
+       end method.
+
       *>> >>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
       *>> When a Balance Account line is selected
        method-id select_Click final private.
@@ -153,6 +221,72 @@
 
        end method.
 
+      *>> >>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+      *>> Press the 'CLOSE ACCOUNT' Button - transfers out any remaining
+      *>> balance to the account typed into tbCloseToAcc, then marks the
+      *>> selected account closed.
+       method-id CloseAccount_Click final private.
+       01  selectedData            STRING.
+       01  Indx                    BINARY-SHORT value 1.
+       01  BANK-ERRMSG             PIC X(65).
+       01  GOOD-ERRMSG             PIC X(65).
+       COPY CBANKVC28.
+       Procedure division using by value sender as object
+                                         e as type System.EventArgs.
+
+           if listView1::SelectedItems::Count = 0
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Please select an account to close", "Close Account",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Warning)
+               exit method
+           end-if
+
+           set selectedData to listView1::SelectedItems[0]::Text
+           Perform varying Indx from 1 by 1
+             until CD03O-ACC(Indx) = selectedData or CD03O-DSC(Indx) = selectedData
+           end-Perform
+           move CD03O-ACC(Indx) to selectedData
+
+      *>> A closed account's balance has to go somewhere - make the
+      *>> teller pick a destination before anything is allowed to move.
+           If type System.Windows.Forms.MessageBox::Show(
+                   "Close account " & selectedData
+                       & "? This cannot be undone.",
+                   "Confirm Close Account",
+                   type System.Windows.Forms.MessageBoxButtons::YesNo,
+                   type System.Windows.Forms.MessageBoxIcon::Warning)
+               NOT = type System.Windows.Forms.DialogResult::Yes
+               exit method
+           end-if
+
+           move spaces to CD28-DATA BANK-ERRMSG GOOD-ERRMSG
+           move currentID           to CD28I-PID
+           move selectedData        to CD28I-FROM-ACC
+           move CD03O-BALN(Indx)    to CD28I-FROM-CUR-BAL
+           move tbCloseToAcc::Text  to CD28I-TO-ACC
+
+           call "BBANK51P" using by reference CD28-DATA
+                                  by reference BANK-ERRMSG
+                                  by reference GOOD-ERRMSG
+
+           if BANK-ERRMSG > SPACES
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   BANK-ERRMSG, "Close Account",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Error)
+           else
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   GOOD-ERRMSG, "Close Account",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Information)
+               set tbCloseToAcc::Text to ""
+               invoke listView1::Items::Clear()
+               invoke self::PopulateList()
+           end-if
+
+       end method.
+
       *===================================================================================
       *= Generic Routines used across all menu driven Programs: Help, Info, About & Exit =
        COPY "GENERICMENUOPTIONS.CPY".

@@ -4,17 +4,25 @@
        working-storage section.
        01 editMode     pic x(1).
        01 currentID    pic x(5)  value spaces.
+       01 currentRole  pic x(1)  value spaces.
+           88 VIEWER-ROLE         VALUE "V".
        01  appID                  PIC X(8) value "BANK20".
+       01  WS-IDLE-MINUTES        PIC S9(3) COMP VALUE 0.
+       01  WS-IDLE-TIMEOUT-MINUTES
+                                  PIC S9(3) COMP VALUE 15.
+       COPY CBANKVC3 .
 
       *= When the FORM is initiated with NEW in the calling program, this method is
       *= instantiated
        method-id NEW.
        linkage section.
        01  inUser                 PIC x(5).
-       Procedure division using by reference inUser.
+       01  inRole                 PIC x(1).
+       Procedure division using by reference inUser
+                                 by reference inRole.
            invoke self::InitializeComponent
            CALL "DBConnect" using  by reference    "C".    *>> Connect ADO
-           invoke SELF::Load(inUser)
+           invoke SELF::Load(inUser, inRole)
            goback.
        end method.
 
@@ -29,14 +37,33 @@
        01  OS64bit                string.
        01  App64bit                string.
        01  OSVersion              string.
-       
+
+      * Data as used in the Linkage Section of the Called Program
+       01  BANK-USERID            PIC X(5).
+       01  BANK-USERNM            PIC X(25).
+       01  BANK-ERRMSG            PIC x(65).
+       01  BANK-SRVMSG            PIC x(90).
+       01  Indx                   PIC 99.
+       01  decValue               DECIMAL.
+       01  WS-TOTAL-BAL           DECIMAL.
+       01  WS-ACCT-COUNT          PIC 999 value 0.
+       01  summaryLine            STRING.
+
        linkage section.
        01 inUser       PIC x(5).
+       01 inRole       PIC x(1).
 
-       procedure division using  by reference inUser.
+       procedure division using  by reference inUser
+                                  by reference inRole.
            MOVE inUser to currentID
-           
-           Set label1::Text        To 'Current User' 
+           MOVE inRole to currentRole
+
+           IF VIEWER-ROLE
+               set moveMoneyToolStripMenuItem::Enabled TO FALSE
+               set maintainHelpToolStripMenuItem::Enabled TO FALSE
+           END-IF
+
+           Set label1::Text        To 'Current User'
            Set tBox1::Text         To type Environment::GetEnvironmentVariable("UserName") 
            
            Set label2::Text        To 'Customer Login ID' 
@@ -59,7 +86,45 @@
       *    display OS64bit
            set OS64bit to type System.Runtime.InteropServices.RuntimeInformation::OSArchitecture::ToString
       *    display OSVersion
-           
+
+      * Pull the customer's accounts the same way the Balances screen
+      * does, and show a one-line total so the user does not have to
+      * open Balances just to see where things stand.
+           move SPACES to CD03-DATA
+           move 1 to Indx
+           move ZERO to WS-TOTAL-BAL
+           move ZERO to WS-ACCT-COUNT
+
+           set BANK-USERID to currentID
+           set BANK-ERRMSG to SPACES
+
+           call "BBANK30P" using by value BANK-USERID
+                                 by reference BANK-USERNM
+                                 by reference CD03-DATA
+                                 by reference BANK-ERRMSG
+                                 by reference BANK-SRVMSG
+
+           Set label6::Text        To 'Total Position'
+
+           IF CD03O-ACC(1) = SPACES OR BANK-ERRMSG > SPACES
+               Move 'Total across 0 accounts: $0.00' To tBox5::Text
+           ELSE
+               Perform until CD03O-ACC(Indx) = SPACES
+                   move CD03O-BALN(Indx) to decValue
+                   compute WS-TOTAL-BAL = WS-TOTAL-BAL + decValue
+                   add 1 to WS-ACCT-COUNT
+                   add 1 to Indx
+               end-Perform
+
+               string "Total across " delimited by size
+                      WS-ACCT-COUNT delimited by size
+                      " accounts: "  delimited by size
+                      WS-TOTAL-BAL::ToString("C" type CultureInfo::CurrentCulture) delimited by size
+                 into summaryLine
+
+               move summaryLine to tBox5::Text
+           END-IF
+
        end method.
  
       *=================================================================================== 
@@ -68,8 +133,34 @@
        method-id exitToolStripMenuItem_Click final private.
          local-storage section.
          Procedure division using by value sender as object e as type System.EventArgs.
+      *>> One misclick here used to lose the whole session instantly -
+      *>> make sure that's really what the teller wants before acting.
+           If type System.Windows.Forms.MessageBox::Show(
+                   "Are you sure you want to log off?", "Confirm Log Off",
+                   type System.Windows.Forms.MessageBoxButtons::YesNo,
+                   type System.Windows.Forms.MessageBoxIcon::Question)
+               = type System.Windows.Forms.DialogResult::Yes
+               invoke self::LogOff()
+           end-if
+       end method.
+
+      *>> Disconnect the database and end the session - shared by the
+      *>> Log Off menu option and the idle-timeout auto-logoff.  Both
+      *>> are a genuine end of session, so both pair a logoff timestamp
+      *>> against this session's BNKLOGA login entry before the
+      *>> connection goes away.
+       method-id LogOff final private.
+       local-storage section.
+       01  BANK-ERRMSG              PIC X(65).
+       COPY CBANKVC27.
+       procedure division.
+           move spaces to CD27-DATA
+           move currentID to CD27I-PERSON-PID
+           CALL "BBANK11P" using by reference CD27-DATA
+                                  by reference BANK-ERRMSG
+
            CALL "DBConnect" using  by reference    "D".    *>> Disconnect database
-                                                           *>> 
+                                                           *>>
            if type System.Windows.Forms.Application::MessageLoop
                *> WinForms app
                invoke type System.Windows.Forms.Application::Exit()
@@ -81,6 +172,31 @@
       *    invoke self::Close()
        end method.
 
+      *>> Fires once a minute - auto-logoff once the form has gone
+      *>> WS-IDLE-TIMEOUT-MINUTES without any mouse or keyboard activity.
+       method-id idleTimer_Tick final private.
+       procedure division using by value sender as object
+                                         e as type System.EventArgs.
+           ADD 1 TO WS-IDLE-MINUTES
+           IF WS-IDLE-MINUTES >= WS-IDLE-TIMEOUT-MINUTES
+               invoke self::LogOff()
+           END-IF
+       end method.
+
+      *>> Any mouse movement over the form resets the idle clock.
+       method-id B20Menu_Activity final private.
+       procedure division using by value sender as object
+                           e as type System.Windows.Forms.MouseEventArgs.
+           MOVE 0 TO WS-IDLE-MINUTES
+       end method.
+
+      *>> Any key press anywhere on the form resets the idle clock.
+       method-id B20Menu_KeyActivity final private.
+       procedure division using by value sender as object
+                           e as type System.Windows.Forms.KeyEventArgs.
+           MOVE 0 TO WS-IDLE-MINUTES
+       end method.
+
        method-id moreInformationToolStripMenuIte_Click final private.
          01 helpPanel           type BankDemoWinForm.Help.
          Procedure division using by value sender as object e as type System.EventArgs.
@@ -116,7 +232,8 @@
        method-id viewDetailsToolStripMenuItem_Click final private.
          Procedure division using by value sender as object e as type System.EventArgs.
            If currentID > Spaces
-               DECLARE newForm = new BankDemoWinForm.B60new(currentID, "R")
+               DECLARE newForm =
+                   new BankDemoWinForm.B60new(currentID, "R", currentRole)
                set SELF::Visible = FALSE *> Hide this dialog screen
                invoke newForm::ShowDialog *> Show the new dialog screen
                set SELF::Visible = TRUE *> On return we re-show this dialog screen
@@ -125,8 +242,9 @@
 
        method-id editDetailsToolStripMenuItem_Click final private.
          Procedure division using by value sender as object e as type System.EventArgs.
-           If currentID > Spaces
-               DECLARE newForm = new BankDemoWinForm.B60new(currentID, "W")
+           If currentID > Spaces AND NOT VIEWER-ROLE
+               DECLARE newForm =
+                   new BankDemoWinForm.B60new(currentID, "W", currentRole)
                set SELF::Visible = FALSE *> Hide this dialog screen
                invoke newForm::ShowDialog *> Show the new dialog screen
                set SELF::Visible = TRUE *> On return we re-show this dialog screen
@@ -143,7 +261,7 @@
 
        method-id transferFundsToolStripMenuItem_Click final private.
          Procedure division using by value sender as object e as type System.EventArgs.
-           If currentID > Spaces
+           If currentID > Spaces AND NOT VIEWER-ROLE
                DECLARE newForm = new BankDemoWinForm.B50new(currentID)
                set SELF::Visible = FALSE *> Hide this dialog screen
                invoke newForm::ShowDialog *> Show the new dialog screen
@@ -153,6 +271,39 @@
 
 
 
+       method-id openAccountToolStripMenuItem_Click final private.
+         Procedure division using by value sender as object e as type System.EventArgs.
+           If currentID > Spaces AND NOT VIEWER-ROLE
+               DECLARE newForm = new BankDemoWinForm.B80(currentID)
+               set SELF::Visible = FALSE *> Hide this dialog screen
+               invoke newForm::ShowDialog *> Show the new dialog screen
+               set SELF::Visible = TRUE *> On return we re-show this dialog screen
+           end-if
+       end method.
+
+       method-id maintainStatesToolStripMenuItem_Click final private.
+         Procedure division using by value sender as object e as type System.EventArgs.
+           If NOT VIEWER-ROLE
+               DECLARE newForm = new BankDemoWinForm.B90(currentID)
+               set SELF::Visible = FALSE *> Hide this dialog screen
+               invoke newForm::ShowDialog *> Show the new dialog screen
+               set SELF::Visible = TRUE *> On return we re-show this dialog screen
+           end-if
+       end method.
+
+      *>>  Maintain Help Text - admin-only, same privilege tier as
+      *>>  Maintain States since this system has no finer-grained
+      *>>  admin role than viewer/non-viewer.
+       method-id maintainHelpToolStripMenuItem_Click final private.
+         Procedure division using by value sender as object e as type System.EventArgs.
+           If NOT VIEWER-ROLE
+               DECLARE newForm = new BankDemoWinForm.HelpMaint()
+               set SELF::Visible = FALSE *> Hide this dialog screen
+               invoke newForm::ShowDialog *> Show the new dialog screen
+               set SELF::Visible = TRUE *> On return we re-show this dialog screen
+           end-if
+       end method.
+
        method-id label5_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
            set label5::Text to "now opentext"

@@ -77,6 +77,12 @@
            05  AMT                 PIC X(15).
            05  AMTN redefines AMT  PIC $$$,$$$,$$$.00+.
 
+      *-- Built for the "Transfer With" column - shows the paired
+      *   leg's account and amount so the two rows of a transfer
+      *   don't have to be matched up by eye.
+       01  PairText                PIC X(30).
+       01  PairAmtDisp             PIC $$$,$$$,$$9.99.
+
       * Data as used in the Linkage Section of the Called Program
        01  BANK-USERNM            PIC X(25).
 00     COPY CBANKVC5.
@@ -126,8 +132,19 @@
                    END-IF
 
                    set decValue      to CD05O-AMT-N(Indx)
-                   set listViewItem1 to new System.Windows.Forms.ListViewItem(CD05O-DESC(Indx), 9)
+                   set listViewItem1 to new System.Windows.Forms.ListViewItem(CD05O-DETAIL(Indx), 9)
                    invoke listViewItem1::SubItems::Add(decValue::ToString("C", type CultureInfo::CurrentCulture))
+
+                   move SPACES to PairText
+                   IF CD05O-PAIR-ACC(Indx) NOT EQUAL SPACES
+                       move CD05O-PAIR-AMT(Indx) to PairAmtDisp
+                       string CD05O-PAIR-ACC(Indx) delimited by size
+                              "  "                 delimited by size
+                              PairAmtDisp          delimited by size
+                         into PairText
+                   END-IF
+                   invoke listViewItem1::SubItems::Add(PairText)
+
                    set listViewItem1::BackColor TO type System.Drawing.SystemColors::Info
                    invoke listView1::Items::Add(listViewItem1)
 

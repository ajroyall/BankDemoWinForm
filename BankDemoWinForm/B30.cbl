@@ -84,6 +84,11 @@
                move "No Data Found for this User Reference"  to BANK-ERRMSG
                set ERRMSG::Text     to BANK-ERRMSG
            end-If
+
+           If CD03O-TRUNCATED
+               set ERRMSG::Text to
+                   "More accounts exist than could be listed"
+           end-If
              
            If BANK-USERNM > SPACES  
                set USERNM::Text     to BANK-USERNM
@@ -97,6 +102,7 @@
                
                invoke listViewItem1::SubItems::Add(CD03O-DSC(Indx))
                invoke listViewItem1::SubItems::Add(type System.Convert::ToString(bal-list))
+               invoke listViewItem1::SubItems::Add(CD03O-CURR(Indx))
                invoke listViewItem1::SubItems::Add(type System.Convert::ToString(srv-list))
                invoke listViewItem1::SubItems::Add(CD03O-DTE(Indx))
                invoke listViewItem1::SubItems::Add(CD03O-TXN(Indx))

@@ -0,0 +1,164 @@
+       class-id BankDemoWinForm.B90 is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01  currentUser         pic x(5).
+       01  helpPanel           type BankDemoWinForm.Help.
+       01  infoPanel           type BankDemoWinForm.Info.
+       01  aboutPanel          type BankDemoWinForm.About.
+       01  CD19-DATA.
+           copy CBANKVC19.
+       01  BANK-ERRMSG         pic x(65).
+       01  GOOD-ERRMSG         pic x(65).
+       01  Indx                pic 9(4) comp.
+
+       method-id NEW.
+       linkage section.
+       01  inUser                 string.
+
+       procedure division using by value inUser.
+           invoke self::InitializeComponent()
+           invoke self::Load(inUser)
+           goback.
+       end method.
+
+      *===================================================================================
+       method-id Load.
+       linkage section.
+       01  inUser                 string.
+
+       procedure division using by value inUser.
+           MOVE inUser to currentUser
+           set toolStripStatusLabel1::Text to "Ready"
+           invoke self::PopulateList()
+       end method.
+
+       method-id B90_Load final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+       end method.
+
+      *===================================================================================
+      *= Refresh the grid from the BNKSTATE table - BBANK90P/DBANK19P do
+      *= all of the work, this screen just lists what comes back.
+       method-id PopulateList final private.
+       local-storage section.
+       01  listViewItem1          type System.Windows.Forms.ListViewItem.
+       procedure division.
+           invoke listView1::Items::Clear()
+           MOVE SPACES TO CD19-DATA BANK-ERRMSG
+           SET CD19I-LIST TO TRUE
+
+           CALL "BBANK90P" using by value     currentUser
+                                 by reference CD19-DATA
+                                 by reference BANK-ERRMSG
+                                 by reference GOOD-ERRMSG
+
+           MOVE 1 TO Indx
+           perform until CD19O-CNTRY(Indx) = SPACES or Indx > 75
+               set listViewItem1 to new System.Windows.Forms.ListViewItem(CD19O-CNTRY(Indx))
+               invoke listViewItem1::SubItems::Add(CD19O-CODE(Indx))
+               invoke listViewItem1::SubItems::Add(CD19O-NAME(Indx))
+               invoke listView1::Items::Add(listViewItem1)
+               add 1 to Indx
+           end-perform
+       end method.
+
+      *===================================================================================
+      *= Copy the selected grid row into the entry boxes so it can be
+      *= edited or retired without retyping the country/code.
+       method-id listView1_SelectedIndexChanged final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if listView1::SelectedItems::Count > 0
+               set tBoxCntry::Text to listView1::SelectedItems(0)::SubItems(0)::Text
+               set tBoxCode::Text  to listView1::SelectedItems(0)::SubItems(1)::Text
+               set tBoxName::Text  to listView1::SelectedItems(0)::SubItems(2)::Text
+           end-if
+       end method.
+
+      *===================================================================================
+      *= Add a new state/province entry, or update the name of an
+      *= existing one, in BNKSTATE.
+       method-id ButtonSave_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           MOVE SPACES TO CD19-DATA BANK-ERRMSG GOOD-ERRMSG
+           SET CD19I-WRITE TO TRUE
+           MOVE tBoxCntry::Text to CD19I-CNTRY
+           MOVE tBoxCode::Text  to CD19I-CODE
+           MOVE tBoxName::Text  to CD19I-NAME
+
+           CALL "BBANK90P" using by value     currentUser
+                                 by reference CD19-DATA
+                                 by reference BANK-ERRMSG
+                                 by reference GOOD-ERRMSG
+
+           IF BANK-ERRMSG > SPACES
+               SET ERRMSG::Visible to TRUE
+               SET ERRMSG::Text to BANK-ERRMSG
+               invoke type MessageBox::Show(BANK-ERRMSG "ERROR HAS OCCURED"
+                   type MessageBoxButtons::OK type MessageBoxIcon::Exclamation)
+           ELSE
+               SET ERRMSG::Text to SPACES
+               set toolStripStatusLabel1::Text to GOOD-ERRMSG
+               invoke self::PopulateList()
+           END-IF
+       end method.
+
+      *===================================================================================
+      *= Retire the selected entry - BBANK90P/DBANK19P keep the row
+      *= around, just off the active list the address screens will use.
+       method-id ButtonRetire_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           MOVE SPACES TO CD19-DATA BANK-ERRMSG GOOD-ERRMSG
+           SET CD19I-RETIRE TO TRUE
+           MOVE tBoxCntry::Text to CD19I-CNTRY
+           MOVE tBoxCode::Text  to CD19I-CODE
+
+           CALL "BBANK90P" using by value     currentUser
+                                 by reference CD19-DATA
+                                 by reference BANK-ERRMSG
+                                 by reference GOOD-ERRMSG
+
+           IF BANK-ERRMSG > SPACES
+               SET ERRMSG::Visible to TRUE
+               SET ERRMSG::Text to BANK-ERRMSG
+               invoke type MessageBox::Show(BANK-ERRMSG "ERROR HAS OCCURED"
+                   type MessageBoxButtons::OK type MessageBoxIcon::Exclamation)
+           ELSE
+               SET ERRMSG::Text to SPACES
+               set toolStripStatusLabel1::Text to GOOD-ERRMSG
+               MOVE SPACES to tBoxCntry::Text tBoxCode::Text tBoxName::Text
+               invoke self::PopulateList()
+           END-IF
+       end method.
+
+      *===================================================================================
+      *= Generic Routines used across all menu driven Programs: Help, Info, About & Exit =
+
+      *>>  Press the EXIT menu option
+       method-id exitToolStripMenuItem_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::Close()
+       end method.
+
+      *>>  Press the HELP menu option
+       method-id moreInformationToolStripMenuIte_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set helpPanel to new BankDemoWinForm.Help
+           invoke helpPanel::Load("BANK90")
+       end method.
+
+      *>>  Press the INFO menu option
+       method-id moreInformationToolStripMenuI0_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set infoPanel to new BankDemoWinForm.Info
+           invoke infoPanel::ShowDialog(self)
+       end method.
+
+      *>>  Press the ABOUT menu option
+       method-id aboutToolStripMenuItem_Click final private.
+       Procedure division using by value sender as object e as type System.EventArgs.
+           set aboutPanel to new BankDemoWinForm.About
+           invoke aboutPanel::ShowDialog(self)
+       end method.
+
+       end class.

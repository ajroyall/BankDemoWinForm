@@ -91,7 +91,7 @@
        set richTextBox1::Size to new System.Drawing.Size(177 127)
        set richTextBox1::TabIndex to 9
        set richTextBox1::TabStop to False
-       set richTextBox1::Text to "Valid Users:" & x"0A" & "B0001-0036" & x"0A" & x"0A" & "Check table: BNKCUST" & x"0A" & x"0A" & "For Demo no password is required"
+       set richTextBox1::Text to "Valid Users:" & x"0A" & "B0001-0036" & x"0A" & x"0A" & "Check table: BNKCUST" & x"0A" & x"0A" & "First login for a user sets their password"
       *> 
       *> buttonHelp
       *> 

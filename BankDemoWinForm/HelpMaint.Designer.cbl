@@ -0,0 +1,321 @@
+       class-id BankDemoWinForm.HelpMaint
+                 is partial inherits type System.Windows.Forms.Form.
+
+       01 menuStrip1 type System.Windows.Forms.MenuStrip.
+       01 fileToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 exitToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 helpToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 moreInformationToolStripMenuIte type System.Windows.Forms.ToolStripMenuItem.
+       01 aboutToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 labelScrn type System.Windows.Forms.Label.
+       01 tBoxScrn type System.Windows.Forms.TextBox.
+       01 ButtonLoad type System.Windows.Forms.Button.
+       01 listView1 type System.Windows.Forms.ListView.
+       01 colLine type System.Windows.Forms.ColumnHeader.
+       01 colText type System.Windows.Forms.ColumnHeader.
+       01 groupBox1 type System.Windows.Forms.GroupBox.
+       01 labelText type System.Windows.Forms.Label.
+       01 tBoxText type System.Windows.Forms.TextBox.
+       01 ButtonAdd type System.Windows.Forms.Button.
+       01 ButtonUpdate type System.Windows.Forms.Button.
+       01 ButtonDelete type System.Windows.Forms.Button.
+       01 ButtonMoveUp type System.Windows.Forms.Button.
+       01 ButtonMoveDown type System.Windows.Forms.Button.
+       01 statusStrip1 type System.Windows.Forms.StatusStrip.
+       01 toolStripStatusLabel1 type System.Windows.Forms.ToolStripStatusLabel.
+       01 ERRMSG type System.Windows.Forms.TextBox.
+       01 pictureBox1 type System.Windows.Forms.PictureBox.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       local-storage section.
+       01 resources type System.ComponentModel.ComponentResourceManager.
+       procedure division.
+       set resources to new System.ComponentModel.ComponentResourceManager(type of BankDemoWinForm.HelpMaint)
+       set menuStrip1 to new System.Windows.Forms.MenuStrip
+       set fileToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set exitToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set helpToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set moreInformationToolStripMenuIte to new System.Windows.Forms.ToolStripMenuItem
+       set aboutToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set labelScrn to new System.Windows.Forms.Label
+       set tBoxScrn to new System.Windows.Forms.TextBox
+       set ButtonLoad to new System.Windows.Forms.Button
+       set listView1 to new System.Windows.Forms.ListView
+       set colLine to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
+       set colText to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
+       set groupBox1 to new System.Windows.Forms.GroupBox
+       set labelText to new System.Windows.Forms.Label
+       set tBoxText to new System.Windows.Forms.TextBox
+       set ButtonAdd to new System.Windows.Forms.Button
+       set ButtonUpdate to new System.Windows.Forms.Button
+       set ButtonDelete to new System.Windows.Forms.Button
+       set ButtonMoveUp to new System.Windows.Forms.Button
+       set ButtonMoveDown to new System.Windows.Forms.Button
+       set statusStrip1 to new System.Windows.Forms.StatusStrip
+       set toolStripStatusLabel1 to new System.Windows.Forms.ToolStripStatusLabel
+       set ERRMSG to new System.Windows.Forms.TextBox
+       set pictureBox1 to new System.Windows.Forms.PictureBox
+       invoke menuStrip1::SuspendLayout
+       invoke groupBox1::SuspendLayout
+       invoke statusStrip1::SuspendLayout
+       invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> menuStrip1
+      *>
+       set menuStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
+       invoke menuStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(fileToolStripMenuItem helpToolStripMenuItem))
+       set menuStrip1::Location to new System.Drawing.Point(0 0)
+       set menuStrip1::Name to "menuStrip1"
+       set menuStrip1::Size to new System.Drawing.Size(807 28)
+       set menuStrip1::TabIndex to 0
+       set menuStrip1::Text to "menuStrip1"
+      *>
+      *> fileToolStripMenuItem
+      *>
+       invoke fileToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(exitToolStripMenuItem))
+       set fileToolStripMenuItem::Name to "fileToolStripMenuItem"
+       set fileToolStripMenuItem::Size to new System.Drawing.Size(46 24)
+       set fileToolStripMenuItem::Text to "File"
+      *>
+      *> exitToolStripMenuItem
+      *>
+       set exitToolStripMenuItem::Name to "exitToolStripMenuItem"
+       set exitToolStripMenuItem::Size to new System.Drawing.Size(116 26)
+       set exitToolStripMenuItem::Text to "Exit"
+       invoke exitToolStripMenuItem::add_Click(new System.EventHandler(self::exitToolStripMenuItem_Click))
+      *>
+      *> helpToolStripMenuItem
+      *>
+       invoke helpToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(moreInformationToolStripMenuIte aboutToolStripMenuItem))
+       set helpToolStripMenuItem::Name to "helpToolStripMenuItem"
+       set helpToolStripMenuItem::Size to new System.Drawing.Size(55 24)
+       set helpToolStripMenuItem::Text to "Help"
+      *>
+      *> moreInformationToolStripMenuIte
+      *>
+       set moreInformationToolStripMenuIte::Name to "moreInformationToolStripMenuIte"
+       set moreInformationToolStripMenuIte::Size to new System.Drawing.Size(209 26)
+       set moreInformationToolStripMenuIte::Text to "Help"
+       invoke moreInformationToolStripMenuIte::add_Click(new System.EventHandler(self::moreInformationToolStripMenuIte_Click))
+      *>
+      *> aboutToolStripMenuItem
+      *>
+       set aboutToolStripMenuItem::Name to "aboutToolStripMenuItem"
+       set aboutToolStripMenuItem::Size to new System.Drawing.Size(209 26)
+       set aboutToolStripMenuItem::Text to "About"
+       invoke aboutToolStripMenuItem::add_Click(new System.EventHandler(self::aboutToolStripMenuItem_Click))
+      *>
+      *> labelScrn
+      *>
+       set labelScrn::AutoSize to True
+       set labelScrn::Location to new System.Drawing.Point(17 40)
+       set labelScrn::Name to "labelScrn"
+       set labelScrn::Size to new System.Drawing.Size(82 16)
+       set labelScrn::TabIndex to 1
+       set labelScrn::Text to "Screen Code"
+      *>
+      *> tBoxScrn
+      *>
+       set tBoxScrn::Location to new System.Drawing.Point(105 34)
+       set tBoxScrn::MaxLength to 6
+       set tBoxScrn::Name to "tBoxScrn"
+       set tBoxScrn::Size to new System.Drawing.Size(80 22)
+       set tBoxScrn::TabIndex to 2
+      *>
+      *> ButtonLoad
+      *>
+       set ButtonLoad::Location to new System.Drawing.Point(195 32)
+       set ButtonLoad::Name to "ButtonLoad"
+       set ButtonLoad::Size to new System.Drawing.Size(90 27)
+       set ButtonLoad::TabIndex to 3
+       set ButtonLoad::Text to "Load"
+       set ButtonLoad::UseVisualStyleBackColor to True
+       invoke ButtonLoad::add_Click(new System.EventHandler(self::ButtonLoad_Click))
+      *>
+      *> listView1
+      *>
+       invoke listView1::Columns::AddRange(table of type System.Windows.Forms.ColumnHeader(colLine colText))
+       set listView1::HideSelection to False
+       set listView1::Location to new System.Drawing.Point(17 72)
+       set listView1::Name to "listView1"
+       set listView1::Size to new System.Drawing.Size(450 270)
+       set listView1::TabIndex to 4
+       set listView1::UseCompatibleStateImageBehavior to False
+       set listView1::View to type System.Windows.Forms.View::Details
+       invoke listView1::add_SelectedIndexChanged(new System.EventHandler(self::listView1_SelectedIndexChanged))
+      *>
+      *> colLine
+      *>
+       set colLine::Text to "Line"
+       set colLine::Width to 50
+      *>
+      *> colText
+      *>
+       set colText::Text to "Text"
+       set colText::Width to 380
+      *>
+      *> groupBox1
+      *>
+       invoke groupBox1::Controls::Add(tBoxText)
+       invoke groupBox1::Controls::Add(labelText)
+       set groupBox1::Location to new System.Drawing.Point(487 72)
+       set groupBox1::Name to "groupBox1"
+       set groupBox1::Size to new System.Drawing.Size(303 90)
+       set groupBox1::TabIndex to 5
+       set groupBox1::TabStop to False
+       set groupBox1::Text to "Line Text"
+      *>
+      *> labelText
+      *>
+       set labelText::AutoSize to True
+       set labelText::Location to new System.Drawing.Point(16 26)
+       set labelText::Name to "labelText"
+       set labelText::Size to new System.Drawing.Size(33 16)
+       set labelText::TabIndex to 0
+       set labelText::Text to "Text"
+      *>
+      *> tBoxText
+      *>
+       set tBoxText::Location to new System.Drawing.Point(16 48)
+       set tBoxText::MaxLength to 75
+       set tBoxText::Name to "tBoxText"
+       set tBoxText::Size to new System.Drawing.Size(270 22)
+       set tBoxText::TabIndex to 1
+      *>
+      *> ButtonAdd
+      *>
+       set ButtonAdd::Location to new System.Drawing.Point(487 175)
+       set ButtonAdd::Name to "ButtonAdd"
+       set ButtonAdd::Size to new System.Drawing.Size(140 30)
+       set ButtonAdd::TabIndex to 6
+       set ButtonAdd::Text to "Add Line"
+       set ButtonAdd::UseVisualStyleBackColor to True
+       invoke ButtonAdd::add_Click(new System.EventHandler(self::ButtonAdd_Click))
+      *>
+      *> ButtonUpdate
+      *>
+       set ButtonUpdate::Location to new System.Drawing.Point(650 175)
+       set ButtonUpdate::Name to "ButtonUpdate"
+       set ButtonUpdate::Size to new System.Drawing.Size(140 30)
+       set ButtonUpdate::TabIndex to 7
+       set ButtonUpdate::Text to "Update Line"
+       set ButtonUpdate::UseVisualStyleBackColor to True
+       invoke ButtonUpdate::add_Click(new System.EventHandler(self::ButtonUpdate_Click))
+      *>
+      *> ButtonDelete
+      *>
+       set ButtonDelete::Location to new System.Drawing.Point(487 213)
+       set ButtonDelete::Name to "ButtonDelete"
+       set ButtonDelete::Size to new System.Drawing.Size(140 30)
+       set ButtonDelete::TabIndex to 8
+       set ButtonDelete::Text to "Delete Line"
+       set ButtonDelete::UseVisualStyleBackColor to True
+       invoke ButtonDelete::add_Click(new System.EventHandler(self::ButtonDelete_Click))
+      *>
+      *> ButtonMoveUp
+      *>
+       set ButtonMoveUp::Location to new System.Drawing.Point(487 251)
+       set ButtonMoveUp::Name to "ButtonMoveUp"
+       set ButtonMoveUp::Size to new System.Drawing.Size(140 30)
+       set ButtonMoveUp::TabIndex to 9
+       set ButtonMoveUp::Text to "Move Up"
+       set ButtonMoveUp::UseVisualStyleBackColor to True
+       invoke ButtonMoveUp::add_Click(new System.EventHandler(self::ButtonMoveUp_Click))
+      *>
+      *> ButtonMoveDown
+      *>
+       set ButtonMoveDown::Location to new System.Drawing.Point(650 251)
+       set ButtonMoveDown::Name to "ButtonMoveDown"
+       set ButtonMoveDown::Size to new System.Drawing.Size(140 30)
+       set ButtonMoveDown::TabIndex to 10
+       set ButtonMoveDown::Text to "Move Down"
+       set ButtonMoveDown::UseVisualStyleBackColor to True
+       invoke ButtonMoveDown::add_Click(new System.EventHandler(self::ButtonMoveDown_Click))
+      *>
+      *> statusStrip1
+      *>
+       set statusStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
+       invoke statusStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(toolStripStatusLabel1))
+       set statusStrip1::Location to new System.Drawing.Point(0 358)
+       set statusStrip1::Name to "statusStrip1"
+       set statusStrip1::Size to new System.Drawing.Size(807 26)
+       set statusStrip1::TabIndex to 11
+       set statusStrip1::Text to "statusStrip1"
+      *>
+      *> toolStripStatusLabel1
+      *>
+       set toolStripStatusLabel1::Name to "toolStripStatusLabel1"
+       set toolStripStatusLabel1::Size to new System.Drawing.Size(50 20)
+       set toolStripStatusLabel1::Text to "Ready"
+      *>
+      *> ERRMSG
+      *>
+       set ERRMSG::BorderStyle to type System.Windows.Forms.BorderStyle::None
+       set ERRMSG::Enabled to False
+       set ERRMSG::Location to new System.Drawing.Point(12 346)
+       set ERRMSG::Name to "ERRMSG"
+       set ERRMSG::ReadOnly to True
+       set ERRMSG::Size to new System.Drawing.Size(680 15)
+       set ERRMSG::TabIndex to 12
+       set ERRMSG::Visible to False
+      *>
+      *> pictureBox1
+      *>
+       set pictureBox1::BackColor to type System.Drawing.SystemColors::Window
+       set pictureBox1::Image to resources::GetObject("pictureBox1.Image") as type System.Drawing.Image
+       set pictureBox1::Location to new System.Drawing.Point(715 0)
+       set pictureBox1::Name to "pictureBox1"
+       set pictureBox1::Size to new System.Drawing.Size(92 28)
+       set pictureBox1::SizeMode to type System.Windows.Forms.PictureBoxSizeMode::Zoom
+       set pictureBox1::TabIndex to 13
+       set pictureBox1::TabStop to False
+      *>
+      *> HelpMaint
+      *>
+       set self::BackColor to type System.Drawing.SystemColors::AppWorkspace
+       set self::ClientSize to new System.Drawing.Size(807 384)
+       invoke self::Controls::Add(pictureBox1)
+       invoke self::Controls::Add(ERRMSG)
+       invoke self::Controls::Add(statusStrip1)
+       invoke self::Controls::Add(ButtonMoveDown)
+       invoke self::Controls::Add(ButtonMoveUp)
+       invoke self::Controls::Add(ButtonDelete)
+       invoke self::Controls::Add(ButtonUpdate)
+       invoke self::Controls::Add(ButtonAdd)
+       invoke self::Controls::Add(groupBox1)
+       invoke self::Controls::Add(listView1)
+       invoke self::Controls::Add(ButtonLoad)
+       invoke self::Controls::Add(tBoxScrn)
+       invoke self::Controls::Add(labelScrn)
+       invoke self::Controls::Add(menuStrip1)
+       set self::Icon to resources::GetObject("$this.Icon") as type System.Drawing.Icon
+       set self::Name to "HelpMaint"
+       set self::Text to "opentext(tm) - Help Text Maintenance"
+       invoke menuStrip1::ResumeLayout(False)
+       invoke menuStrip1::PerformLayout
+       invoke groupBox1::ResumeLayout(False)
+       invoke groupBox1::PerformLayout
+       invoke statusStrip1::ResumeLayout(False)
+       invoke statusStrip1::PerformLayout
+       invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.

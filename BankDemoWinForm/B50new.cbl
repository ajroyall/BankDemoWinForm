@@ -66,8 +66,7 @@
            Move 1 to Indx     *> DO NOT MOVE THIS LINE FROM HERE
       
            IF BANK-ERRMSG > SPACES THEN
-               If type MessageBox::Show(BANK-ERRMSG "ERROR HAS OCCURED" type
-                   MessageBoxButtons::OK type MessageBoxIcon::Exclamation)
+               If type BankDemoWinForm.ErrorPanel::ShowError(self, BANK-ERRMSG)
                  = type DialogResult::OK
                    move 2 to Indx
                end-if
@@ -124,10 +123,12 @@
                IF CD03O-ACC(Indx) = FROM-ACCID THEN
                    MOVE CD03O-ACC(Indx)  TO CD04I-FROM-ACC
                    MOVE CD03O-BALN(Indx) TO CD04I-FROM-OLD-BAL
+                   MOVE CD03O-CURR(Indx) TO CD04I-FROM-CURR
                end-if
                IF CD03O-ACC(Indx) = TO-ACCID THEN
                    MOVE CD03O-ACC(Indx)  TO CD04I-TO-ACC
                    MOVE CD03O-BALN(Indx) TO CD04I-TO-OLD-BAL
+                   MOVE CD03O-CURR(Indx) TO CD04I-TO-CURR
                end-if
            End-Perform
 
@@ -139,12 +140,11 @@
                                  by reference GOOD-ERRMSG
       
            IF BANK-ERRMSG > SPACES
-               If type MessageBox::Show(BANK-ERRMSG "ERROR HAS OCCURED"
-                   type MessageBoxButtons::OK type MessageBoxIcon::Exclamation) =
+               If type BankDemoWinForm.ErrorPanel::ShowError(self, BANK-ERRMSG) =
                    type DialogResult::OK
                    move 2 to Indx
                end-if
-      
+
                set ERRMSG::Text                to BANK-ERRMSG
                set toolStripStatusLabel1::Text to BANK-ERRMSG
            Else
@@ -189,12 +189,14 @@
                    IF CD03O-DSC(Indx) = FROM-DSCID THEN
                        MOVE CD03O-ACC(Indx)  TO CD04I-FROM-ACC
                        MOVE CD03O-BALN(Indx) TO disCurrency
+                       MOVE CD03O-CURR(Indx) TO CD04I-FROM-CURR
                    end-if
                End-Perform
 
            set tbFromAccNo::Text   to CD04I-FROM-ACC
            set tbFromBalance::Text to
                disCurrency::ToString("C", type CultureInfo::CurrentCulture)
+                   " " CD04I-FROM-CURR
       
        end method.
       
@@ -219,12 +221,14 @@
                IF CD03O-DSC(Indx) = TO-DSCID THEN
                    MOVE CD03O-ACC(Indx) TO CD04I-TO-ACC
                    MOVE CD03O-BALN(Indx) TO disCurrency
+                   MOVE CD03O-CURR(Indx) TO CD04I-TO-CURR
                end-if
            End-Perform
-      
+
            set tbToAccNo::Text   to CD04I-TO-ACC
            set tbToBalance::Text to
                disCurrency::ToString("C", type CultureInfo::CurrentCulture)
+                   " " CD04I-TO-CURR
        end method.
       
       *===================================================================================

@@ -7,12 +7,14 @@
        01 toolStripStatusLabel1 type System.Windows.Forms.ToolStripStatusLabel.
        01 statusStrip1 type System.Windows.Forms.StatusStrip.
        01 button1 type System.Windows.Forms.Button.
+       01 buttonHelp type System.Windows.Forms.Button.
        01 listView1 type System.Windows.Forms.ListView.
        01 tbAccNo type System.Windows.Forms.TextBox.
        01 pictureBox2 type System.Windows.Forms.PictureBox.
        01 tbBalance type System.Windows.Forms.TextBox.
        01 dataLine type System.Windows.Forms.ColumnHeader.
        01 dataAMT type System.Windows.Forms.ColumnHeader.
+       01 dataPair type System.Windows.Forms.ColumnHeader.
        01 components type System.ComponentModel.IContainer.
 
       *> Required method for Designer support - do not modify
@@ -28,8 +30,10 @@
        set statusStrip1 to new System.Windows.Forms.StatusStrip
        set dataLine to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
        set button1 to new System.Windows.Forms.Button
+       set buttonHelp to new System.Windows.Forms.Button
        set listView1 to new System.Windows.Forms.ListView
        set dataAMT to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
+       set dataPair to new System.Windows.Forms.ColumnHeader as type System.Windows.Forms.ColumnHeader
        set tbAccNo to new System.Windows.Forms.TextBox
        set pictureBox1 to new System.Windows.Forms.PictureBox
        set pictureBox2 to new System.Windows.Forms.PictureBox
@@ -91,11 +95,21 @@
        set button1::TabIndex to 39
        set button1::Text to "Refresh"
        set button1::UseVisualStyleBackColor to True
-      *> 
+      *>
+      *> buttonHelp
+      *>
+       set buttonHelp::Location to new System.Drawing.Point(390 35)
+       set buttonHelp::Name to "buttonHelp"
+       set buttonHelp::Size to new System.Drawing.Size(81 23)
+       set buttonHelp::TabIndex to 44
+       set buttonHelp::Text to "Help"
+       set buttonHelp::UseVisualStyleBackColor to True
+       invoke buttonHelp::add_Click(new System.EventHandler(self::moreInformationToolStripMenuIte_Click_1))
+      *>
       *> listView1
       *> 
        set listView1::AllowDrop to True
-       invoke listView1::Columns::AddRange(table of type System.Windows.Forms.ColumnHeader(dataLine dataAMT))
+       invoke listView1::Columns::AddRange(table of type System.Windows.Forms.ColumnHeader(dataLine dataAMT dataPair))
        set listView1::HeaderStyle to type System.Windows.Forms.ColumnHeaderStyle::None
        set listView1::HideSelection to False
        set listView1::Location to new System.Drawing.Point(10 127)
@@ -104,13 +118,18 @@
        set listView1::TabIndex to 33
        set listView1::UseCompatibleStateImageBehavior to False
        set listView1::View to type System.Windows.Forms.View::Details
-      *> 
+      *>
       *> dataAMT
-      *> 
+      *>
        set dataAMT::Text to "Amount"
        set dataAMT::TextAlign to type System.Windows.Forms.HorizontalAlignment::Right
        set dataAMT::Width to 150
-      *> 
+      *>
+      *> dataPair
+      *>
+       set dataPair::Text to "Transfer With"
+       set dataPair::Width to 200
+      *>
       *> tbAccNo
       *> 
        set tbAccNo::BackColor to type System.Drawing.SystemColors::ButtonFace
@@ -167,6 +186,7 @@
        invoke self::Controls::Add(tBoxAcctDesc)
        invoke self::Controls::Add(statusStrip1)
        invoke self::Controls::Add(button1)
+       invoke self::Controls::Add(buttonHelp)
        invoke self::Controls::Add(listView1)
        set self::HelpButton to True
        set self::Icon to resources::GetObject("$this.Icon") as type System.Drawing.Icon

@@ -15,17 +15,23 @@
        01 tBox4 type System.Windows.Forms.TextBox.
        01 label4 type System.Windows.Forms.Label.
        01 label5 type System.Windows.Forms.Label.
+       01 tBox5 type System.Windows.Forms.TextBox.
+       01 label6 type System.Windows.Forms.Label.
        01 toolStripStatusLabel1 type System.Windows.Forms.ToolStripStatusLabel.
        01 balancesToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 moveMoneyToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 toolStripSeparator1 type System.Windows.Forms.ToolStripSeparator.
        01 loanQuoteToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 openAccountToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 toolStripSeparator2 type System.Windows.Forms.ToolStripSeparator.
        01 profileToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 maintainStatesToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
+       01 maintainHelpToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 toolStripSeparator3 type System.Windows.Forms.ToolStripSeparator.
        01 helpToolStripMenuItem1 type System.Windows.Forms.ToolStripMenuItem.
        01 moreInformationToolStripMenuItem type System.Windows.Forms.ToolStripMenuItem.
        01 aboutToolStripMenuItem1 type System.Windows.Forms.ToolStripMenuItem.
+       01 idleTimer type System.Windows.Forms.Timer.
        01 components type System.ComponentModel.IContainer.
 
       *> Required method for Designer support - do not modify
@@ -41,13 +47,17 @@
        set moveMoneyToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set toolStripSeparator1 to new System.Windows.Forms.ToolStripSeparator
        set loanQuoteToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set openAccountToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set toolStripSeparator2 to new System.Windows.Forms.ToolStripSeparator
        set profileToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set maintainStatesToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
+       set maintainHelpToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set exitToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set toolStripSeparator3 to new System.Windows.Forms.ToolStripSeparator
        set helpToolStripMenuItem1 to new System.Windows.Forms.ToolStripMenuItem
        set moreInformationToolStripMenuItem to new System.Windows.Forms.ToolStripMenuItem
        set aboutToolStripMenuItem1 to new System.Windows.Forms.ToolStripMenuItem
+       set idleTimer to new System.Windows.Forms.Timer(components)
        set pictureBox1 to new System.Windows.Forms.PictureBox
        set statusStrip1 to new System.Windows.Forms.StatusStrip
        set toolStripStatusLabel1 to new System.Windows.Forms.ToolStripStatusLabel
@@ -60,6 +70,8 @@
        set tBox4 to new System.Windows.Forms.TextBox
        set label4 to new System.Windows.Forms.Label
        set label5 to new System.Windows.Forms.Label
+       set tBox5 to new System.Windows.Forms.TextBox
+       set label6 to new System.Windows.Forms.Label
        invoke menuStrip1::SuspendLayout
        invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke statusStrip1::SuspendLayout
@@ -78,7 +90,7 @@
       *> 
       *> fileToolStripMenuItem
       *> 
-       invoke fileToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(balancesToolStripMenuItem moveMoneyToolStripMenuItem toolStripSeparator1 loanQuoteToolStripMenuItem toolStripSeparator2
+       invoke fileToolStripMenuItem::DropDownItems::AddRange(table of type System.Windows.Forms.ToolStripItem(balancesToolStripMenuItem moveMoneyToolStripMenuItem toolStripSeparator1 loanQuoteToolStripMenuItem openAccountToolStripMenuItem maintainStatesToolStripMenuItem maintainHelpToolStripMenuItem toolStripSeparator2
            profileToolStripMenuItem exitToolStripMenuItem toolStripSeparator3 helpToolStripMenuItem1 moreInformationToolStripMenuItem aboutToolStripMenuItem1))
        set fileToolStripMenuItem::Name to "fileToolStripMenuItem"
        set fileToolStripMenuItem::Size to new System.Drawing.Size(38 24)
@@ -109,7 +121,14 @@
        set loanQuoteToolStripMenuItem::Size to new System.Drawing.Size(209 26)
        set loanQuoteToolStripMenuItem::Text to "Loan Quote"
        invoke loanQuoteToolStripMenuItem::add_Click(new System.EventHandler(self::quoteToolStripMenuItem_Click))
-      *> 
+      *>
+      *> openAccountToolStripMenuItem
+      *>
+       set openAccountToolStripMenuItem::Name to "openAccountToolStripMenuItem"
+       set openAccountToolStripMenuItem::Size to new System.Drawing.Size(209 26)
+       set openAccountToolStripMenuItem::Text to "Open Account"
+       invoke openAccountToolStripMenuItem::add_Click(new System.EventHandler(self::openAccountToolStripMenuItem_Click))
+      *>
       *> toolStripSeparator2
       *> 
        set toolStripSeparator2::Name to "toolStripSeparator2"
@@ -121,7 +140,21 @@
        set profileToolStripMenuItem::Size to new System.Drawing.Size(209 26)
        set profileToolStripMenuItem::Text to "Profile"
        invoke profileToolStripMenuItem::add_Click(new System.EventHandler(self::viewDetailsToolStripMenuItem_Click))
-      *> 
+      *>
+      *> maintainStatesToolStripMenuItem
+      *>
+       set maintainStatesToolStripMenuItem::Name to "maintainStatesToolStripMenuItem"
+       set maintainStatesToolStripMenuItem::Size to new System.Drawing.Size(209 26)
+       set maintainStatesToolStripMenuItem::Text to "Maintain States"
+       invoke maintainStatesToolStripMenuItem::add_Click(new System.EventHandler(self::maintainStatesToolStripMenuItem_Click))
+      *>
+      *> maintainHelpToolStripMenuItem
+      *>
+       set maintainHelpToolStripMenuItem::Name to "maintainHelpToolStripMenuItem"
+       set maintainHelpToolStripMenuItem::Size to new System.Drawing.Size(209 26)
+       set maintainHelpToolStripMenuItem::Text to "Maintain Help Text"
+       invoke maintainHelpToolStripMenuItem::add_Click(new System.EventHandler(self::maintainHelpToolStripMenuItem_Click))
+      *>
       *> exitToolStripMenuItem
       *> 
        set exitToolStripMenuItem::Name to "exitToolStripMenuItem"
@@ -154,9 +187,16 @@
        set aboutToolStripMenuItem1::Size to new System.Drawing.Size(209 26)
        set aboutToolStripMenuItem1::Text to "About"
        invoke aboutToolStripMenuItem1::add_Click(new System.EventHandler(self::aboutToolStripMenuItem_Click))
-      *> 
+      *>
+      *> idleTimer - ticks once a minute so B20Menu can track idle time
+      *> and auto-logoff after a configurable number of idle minutes
+      *>
+       set idleTimer::Enabled to True
+       set idleTimer::Interval to 60000
+       invoke idleTimer::add_Tick(new System.EventHandler(self::idleTimer_Tick))
+      *>
       *> pictureBox1
-      *> 
+      *>
        set pictureBox1::BackColor to type System.Drawing.SystemColors::Window
        set pictureBox1::BackgroundImageLayout to type System.Windows.Forms.ImageLayout::Stretch
        set pictureBox1::Cursor to type System.Windows.Forms.Cursors::Arrow
@@ -172,7 +212,7 @@
       *> 
        set statusStrip1::ImageScalingSize to new System.Drawing.Size(20 20)
        invoke statusStrip1::Items::AddRange(table of type System.Windows.Forms.ToolStripItem(toolStripStatusLabel1))
-       set statusStrip1::Location to new System.Drawing.Point(0 377)
+       set statusStrip1::Location to new System.Drawing.Point(0 414)
        set statusStrip1::Name to "statusStrip1"
        set statusStrip1::Size to new System.Drawing.Size(884 26)
        set statusStrip1::TabIndex to 2
@@ -282,11 +322,36 @@
        set label5::TabIndex to 11
        set label5::Text to "Micro Focus Visual COBOL™"
        invoke label5::add_Click(new System.EventHandler(self::label5_Click))
-      *> 
+      *>
+      *> tBox5
+      *>
+       set tBox5::BackColor to type System.Drawing.SystemColors::Info
+       set tBox5::BorderStyle to type System.Windows.Forms.BorderStyle::None
+       set tBox5::Location to new System.Drawing.Point(258 361)
+       set tBox5::Name to "tBox5"
+       set tBox5::ReadOnly to True
+       set tBox5::Size to new System.Drawing.Size(400 23)
+       set tBox5::TabIndex to 12
+       set tBox5::TabStop to False
+      *>
+      *> label6
+      *>
+       set label6::AutoSize to True
+       set label6::Font to new System.Drawing.Font("Microsoft Sans Serif" 12 type System.Drawing.FontStyle::Regular type System.Drawing.GraphicsUnit::Point 0 as type System.Byte)
+       set label6::Location to new System.Drawing.Point(23 359)
+       set label6::Name to "label6"
+       set label6::Size to new System.Drawing.Size(64 25)
+       set label6::TabIndex to 13
+       set label6::Text to "label6"
+       set label6::TextAlign to type System.Drawing.ContentAlignment::BottomRight
+      *>
       *> B20Menu
-      *> 
+      *>
        set self::BackColor to type System.Drawing.SystemColors::Window
-       set self::ClientSize to new System.Drawing.Size(884 403)
+       set self::ClientSize to new System.Drawing.Size(884 440)
+       set self::KeyPreview to True
+       invoke self::Controls::Add(label6)
+       invoke self::Controls::Add(tBox5)
        invoke self::Controls::Add(label5)
        invoke self::Controls::Add(label4)
        invoke self::Controls::Add(tBox4)
@@ -306,6 +371,8 @@
        set self::Text to "opentext™ - Bank Demo"
        set self::WindowState to type System.Windows.Forms.FormWindowState::Maximized
        invoke self::add_Load(new System.EventHandler(self::Menu_Load))
+       invoke self::add_MouseMove(new System.Windows.Forms.MouseEventHandler(self::B20Menu_Activity))
+       invoke self::add_KeyDown(new System.Windows.Forms.KeyEventHandler(self::B20Menu_KeyActivity))
        invoke menuStrip1::ResumeLayout(False)
        invoke menuStrip1::PerformLayout
        invoke pictureBox1 as type System.ComponentModel.ISupportInitialize::EndInit

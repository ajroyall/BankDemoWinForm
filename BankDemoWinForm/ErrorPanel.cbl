@@ -0,0 +1,60 @@
+       class-id BankDemoWinForm.ErrorPanel is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01  currentDetail          STRING.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *>> Populate the dialog with the message to show and the text
+      *>> that "Copy Detail" puts on the clipboard for a support call -
+      *>> the same BANK-ERRMSG text the screens already build from the
+      *>> SQLCODE lookup in DBANK98P.
+       method-id Load.
+       linkage section.
+       01  errMsg                 string.
+       procedure division using by value errMsg.
+           set textBoxMessage::Text to errMsg
+           set currentDetail to errMsg
+       end method.
+
+       method-id buttonCopyDetail_Click final private.
+       procedure division using by value sender as object
+                                         e as type System.EventArgs.
+           try
+               invoke type System.Windows.Forms.Clipboard::SetText(
+                   currentDetail)
+           catch
+               continue
+           end-try
+       end method.
+
+       method-id button1_Click final private.
+       procedure division using by value sender as object
+                                         e as type System.EventArgs.
+           set self::DialogResult to type System.Windows.Forms.DialogResult::OK
+           invoke self::Close()
+       end method.
+
+      *>> Shared entry point every screen calls instead of rolling its
+      *>> own MessageBox::Show - one look, one wording, one place to
+      *>> change, everywhere an error needs to reach the user.
+       method-id ShowError static.
+       local-storage section.
+       01  panel                  type BankDemoWinForm.ErrorPanel.
+       linkage section.
+       01  owner                  type System.Windows.Forms.IWin32Window.
+       01  errMsg                 string.
+       01  dlgResult              type System.Windows.Forms.DialogResult.
+       procedure division using by value owner by value errMsg
+                                 returning dlgResult.
+           set panel to new BankDemoWinForm.ErrorPanel
+           invoke panel::Load(errMsg)
+           set dlgResult to panel::ShowDialog(owner)
+       end method.
+
+       end class.

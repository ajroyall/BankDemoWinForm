@@ -2,6 +2,8 @@
                  is partial inherits type System.Windows.Forms.Form.
 
        01 button1 type System.Windows.Forms.Button.
+       01 buttonCopyDetail type System.Windows.Forms.Button.
+       01 textBoxMessage type System.Windows.Forms.TextBox.
        01 components type System.ComponentModel.IContainer.
 
       *> Required method for Designer support - do not modify
@@ -9,24 +11,54 @@
        method-id InitializeComponent private.
        procedure division.
        set button1 to new System.Windows.Forms.Button
+       set buttonCopyDetail to new System.Windows.Forms.Button
+       set textBoxMessage to new System.Windows.Forms.TextBox
        invoke self::SuspendLayout
-      *> 
+      *>
+      *> textBoxMessage
+      *>
+       set textBoxMessage::Location to new System.Drawing.Point( 12 12)
+       set textBoxMessage::Multiline to True
+       set textBoxMessage::Name to "textBoxMessage"
+       set textBoxMessage::ReadOnly to True
+       set textBoxMessage::ScrollBars to
+           type System.Windows.Forms.ScrollBars::Vertical
+       set textBoxMessage::Size to new System.Drawing.Size( 360 270)
+       set textBoxMessage::TabIndex to 0
+      *>
+      *> buttonCopyDetail
+      *>
+       set buttonCopyDetail::Location to new System.Drawing.Point( 12 303)
+       set buttonCopyDetail::Name to "buttonCopyDetail"
+       set buttonCopyDetail::Size to new System.Drawing.Size( 130 32)
+       set buttonCopyDetail::TabIndex to 1
+       set buttonCopyDetail::Text to "Copy Detail"
+       set buttonCopyDetail::UseVisualStyleBackColor to True
+       invoke buttonCopyDetail::add_Click(
+           new System.EventHandler(self::buttonCopyDetail_Click))
+      *>
       *> button1
-      *> 
-       set button1::Location to new System.Drawing.Point( 147 303)
+      *>
+       set button1::Location to new System.Drawing.Point( 257 303)
        set button1::Name to "button1"
-       set button1::Size to new System.Drawing.Size( 91 36)
-       set button1::TabIndex to 0
+       set button1::Size to new System.Drawing.Size( 91 32)
+       set button1::TabIndex to 2
        set button1::Text to "Continue"
        set button1::UseVisualStyleBackColor to True
-      *> 
+       invoke button1::add_Click(new System.EventHandler(self::button1_Click))
+      *>
       *> ErrorPanel
-      *> 
+      *>
        set self::ClientSize to new System.Drawing.Size( 384 362)
+       invoke self::Controls::Add(textBoxMessage)
+       invoke self::Controls::Add(buttonCopyDetail)
        invoke self::Controls::Add(button1)
        set self::Name to "ErrorPanel"
+       set self::StartPosition to
+           type System.Windows.Forms.FormStartPosition::CenterParent
        set self::Text to "Error Message"
        invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
        end method.
 
       *> Clean up any resources being used.
